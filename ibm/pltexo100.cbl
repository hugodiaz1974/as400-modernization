@@ -375,6 +375,8 @@
            03  NROTRN                  PIC 9(03).
            03  CODCON                  PIC X(10).
            03  TIPEXO                  PIC 9(03).
+HH         03  FECINI                  PIC 9(08).
+HH         03  FECFIN                  PIC 9(08).
            03  DESCAJ                  PIC X(20).
            03  DESTRA                  PIC X(20).
            03  DESTIP                  PIC X(20).
@@ -847,6 +849,25 @@ TYJ    PROCEDURE DIVISION USING XWCE ,
               MOVE W-IND-1            TO W-INDICADOR-PANTALLA01 ( 07 )
              END-IF
            END-IF.
+      *
+HH         IF ( NO-ERROR-VALIDACION )
+HH           IF ( FECINI OF W-PANTALLA01 = ZEROS )
+HH             MOVE "Debe Ingresar Fecha Inicio de Vigencia"
+HH                                  TO W-MENSAJE
+HH             MOVE 1                TO W-ERROR-VALIDACION
+HH             MOVE W-IND-1          TO W-INDICADOR-PANTALLA01 ( 09 )
+HH           END-IF
+HH         END-IF.
+HH         IF ( NO-ERROR-VALIDACION )
+HH           IF ( FECFIN OF W-PANTALLA01 NOT = ZEROS )
+HH             IF ( FECFIN OF W-PANTALLA01 < FECINI OF W-PANTALLA01 )
+HH               MOVE "Fecha Fin de Vigencia Anterior a Fecha Inicio"
+HH                                  TO W-MENSAJE
+HH               MOVE 1              TO W-ERROR-VALIDACION
+HH               MOVE W-IND-1        TO W-INDICADOR-PANTALLA01 ( 10 )
+HH             END-IF
+HH           END-IF
+HH         END-IF.
       *-----------------------------------------------------------------
       * Procedimiento : Display-And-Read-Rsflctl.                      |
       * Descripci_n   : Se escriben y leen los formatos HEADER,        |
@@ -1512,6 +1533,25 @@ TYJ    PROCEDURE DIVISION USING XWCE ,
               MOVE W-IND-1            TO W-INDICADOR-PANTALLA01 ( 07 )
              END-IF
            END-IF.
+      *
+HH         IF ( NO-ERROR-VALIDACION )
+HH           IF ( FECINI OF W-PANTALLA01 = ZEROS )
+HH             MOVE "Debe Ingresar Fecha Inicio de Vigencia"
+HH                                  TO W-MENSAJE
+HH             MOVE 1                TO W-ERROR-VALIDACION
+HH             MOVE W-IND-1          TO W-INDICADOR-PANTALLA01 ( 09 )
+HH           END-IF
+HH         END-IF.
+HH         IF ( NO-ERROR-VALIDACION )
+HH           IF ( FECFIN OF W-PANTALLA01 NOT = ZEROS )
+HH             IF ( FECFIN OF W-PANTALLA01 < FECINI OF W-PANTALLA01 )
+HH               MOVE "Fecha Fin de Vigencia Anterior a Fecha Inicio"
+HH                                  TO W-MENSAJE
+HH               MOVE 1              TO W-ERROR-VALIDACION
+HH               MOVE W-IND-1        TO W-INDICADOR-PANTALLA01 ( 10 )
+HH             END-IF
+HH           END-IF
+HH         END-IF.
       *----------------------------------------------------------------
       * Procedimiento : REGRABAR-EXONERACION.                         |
       * Descripci¾n   : Se actualiza el archivo PLTEXOCOM y el        |
@@ -1539,6 +1579,8 @@ TYJ    PROCEDURE DIVISION USING XWCE ,
              MOVE CANEXO  OF W-PANTALLA01 TO CANEXO OF PLTEXOCOM
              MOVE CODCON  OF W-PANTALLA01 TO CODCON OF PLTEXOCOM
              MOVE CODPRO  OF W-PANTALLA01 TO CODPRO OF PLTEXOCOM
+HH           MOVE FECINI  OF W-PANTALLA01 TO FECINI OF PLTEXOCOM
+HH           MOVE FECFIN  OF W-PANTALLA01 TO FECFIN OF PLTEXOCOM
              MOVE W-CODCAJ                TO USRMOD OF PLTEXOCOM
              ACCEPT HORMOD OF REGEXOCOM OF PLTEXOCOM FROM TIME
              ACCEPT FECMOD OF REGEXOCOM OF PLTEXOCOM FROM DATE
