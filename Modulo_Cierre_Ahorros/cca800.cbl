@@ -37,6 +37,22 @@
                ORGANIZATION    IS INDEXED
                ACCESS MODE     IS DYNAMIC
                RECORD KEY      IS EXTERNALLY-DESCRIBED-KEY.
+      *
+HH    *    CALENDARIO DE EXCEPCION (FESTIVOS DECLARADOS DESPUES DE
+HH    *    CARGAR PLTFECHAS). MANTENIDO POR CCA801.
+HH         SELECT PLTFERIAD
+HH             ASSIGN          TO DATABASE-PLTFERIAD
+HH             ORGANIZATION    IS INDEXED
+HH             ACCESS MODE     IS DYNAMIC
+HH             RECORD KEY      IS EXTERNALLY-DESCRIBED-KEY.
+      *
+HH    *    BITACORA DE CAMBIOS A LOS PARAMETROS GENERALES DE
+HH    *    CCAPARGEN (VALOR ANTERIOR, VALOR NUEVO, USUARIO/PROCESO
+HH    *    Y FECHA/HORA DEL CAMBIO).
+HH         SELECT CCAGENAUD
+HH             ASSIGN          TO DATABASE-CCAGENAUD
+HH             ORGANIZATION    IS SEQUENTIAL
+HH             ACCESS MODE     IS SEQUENTIAL.
       *-----------------------------------------------------------------
        DATA DIVISION.
        FILE SECTION.
@@ -51,6 +67,16 @@
        01  REG-PARGEN.
            COPY DDS-ALL-FORMATS OF CCAPARGEN.
       *
+HH     FD  PLTFERIAD
+HH         LABEL RECORDS ARE STANDARD.
+HH     01  REG-PLTFERIAD.
+HH         COPY DDS-ALL-FORMATS OF PLTFERIAD.
+      *
+HH     FD  CCAGENAUD
+HH         LABEL RECORDS ARE STANDARD.
+HH     01  REG-CCAGENAUD.
+HH         COPY DDS-ALL-FORMATS OF CCAGENAUD.
+      *
        WORKING-STORAGE SECTION.
       *
        77  W-FECHAANT                  PIC 9(08)          VALUE ZEROS.
@@ -74,6 +100,15 @@
            88  NO-EXISTE-CCAPARGEN                    VALUE 0.
            88  SI-EXISTE-CCAPARGEN                    VALUE 1.
       *
+HH    *Variable de control del calendario de excepcion PLTFERIAD.
+HH     01  W-ES-FERIADO-EXCEPCION      PIC X(02)      VALUE "NO".
+HH         88  ES-FERIADO-EXCEPCION               VALUE "SI".
+HH         88  NO-ES-FERIADO-EXCEPCION            VALUE "NO".
+      *
+HH    *Valor de FECLIQ OF REG-PARGEN antes de PROYECTAR-CORTE, para
+HH    *dejar la bitacora de cambios CCAGENAUD.
+HH     01  W-FECLIQ-ANT                PIC 9(08)      VALUE ZEROS.
+      *
       * ALMACENA EL PENULTIMO DIA HABIL DEL MES SIGUIENTE.
        01  W-FECHACTL-2                PIC 9(08)          VALUE ZEROS.
        01  R-FECHACTL-2                REDEFINES W-FECHACTL-2.
@@ -114,10 +149,17 @@
       * ----------------------
        01  W-FIN-MES                   PIC X VALUE "N".
        01  W-FIN-TRI                   PIC X VALUE "N".
+HH     01  W-FIN-SEM                   PIC X VALUE "N".
        01  W-SDO-DIA                   PIC X VALUE "N".
        01  PA-CODEMP                   PIC 9(05) VALUE ZEROS.
       ***************************************************************
       *
+      *HH    ESTADO DE LA CADENA NOCTURNA (VER CCA504).
+HH     01  PARM-CCA504.
+HH         05  PC504-PROGRAMA          PIC X(08) VALUE "CCA800".
+HH         05  PC504-EVENTO            PIC X(01) VALUE SPACES.
+HH         05  PC504-CANTREG           PIC 9(09) VALUE ZEROS.
+HH         05  PC504-CODRETO           PIC 9(03) VALUE ZEROS.
        PROCEDURE DIVISION.
        COMIENZO.
            PERFORM INICIAR .
@@ -125,10 +167,15 @@
            PERFORM TERMINAR.
       *----------------------------------------------------------------
        INICIAR.
+HH         MOVE "I"                     TO PC504-EVENTO
+HH         CALL "CCA504"             USING PC504-PROGRAMA PC504-EVENTO
+HH                                         PC504-CANTREG  PC504-CODRETO
            PERFORM CALL-CCA502.
            PERFORM CALL-CCA503.
            OPEN I-O    PLTFECHAS  .
            OPEN I-O    CCAPARGEN.
+HH         OPEN INPUT  PLTFERIAD.
+HH         OPEN EXTEND CCAGENAUD.
            CALL "PLTCODEMPP"           USING PA-CODEMP.
       *----------------------------------------------------------------
        PROCESAR.
@@ -150,6 +197,7 @@
       *
            MOVE 1     TO CODCIA OF REG-PARGEN.
            READ CCAPARGEN.
+HH         MOVE FECLIQ OF REG-PARGEN TO W-FECLIQ-ANT
            PERFORM PROYECTAR-CORTE.
       *    IF W-FECHAHOY > FECLIQ OF REG-PARGEN
       *       IF INDCIE OF REG-PARGEN = 1
@@ -195,6 +243,23 @@
       *    PERFORM PROYECTAR-HABILES UNTIL MES-CTL-0 NOT = MES-CTL-1.
       *    MOVE W-FECHACTL-1         TO FECLIQ OF REG-PARGEN.
            REWRITE REG-PARGEN.
+HH         PERFORM GRABAR-CCAGENAUD.
+      *----------------------------------------------------------------
+HH    *---------------------------------------------------------------
+HH    * DEJA CONSTANCIA EN CCAGENAUD DEL CAMBIO DE FECLIQ OF CCAPARGEN
+HH    * QUE ACABA DE HACER PROYECTAR-CORTE (VALOR ANTERIOR, VALOR
+HH    * NUEVO, PROCESO Y FECHA/HORA), PARA PODER EXPLICAR DESPUES UN
+HH    * CORTE QUE QUEDO MAL PROYECTADO.
+HH    *---------------------------------------------------------------
+HH     GRABAR-CCAGENAUD.
+HH         MOVE CODCIA OF REG-PARGEN  TO PG-CODCIA  OF REG-CCAGENAUD
+HH         MOVE "FECLIQ"              TO PG-CAMPO   OF REG-CCAGENAUD
+HH         MOVE W-FECLIQ-ANT          TO PG-VLRANT  OF REG-CCAGENAUD
+HH         MOVE FECLIQ OF REG-PARGEN  TO PG-VLRNVO  OF REG-CCAGENAUD
+HH         MOVE "CCA800"              TO PG-USRMOD  OF REG-CCAGENAUD
+HH         MOVE W-FECHAHOY            TO PG-FECMOD  OF REG-CCAGENAUD
+HH         ACCEPT PG-HORMOD OF REG-CCAGENAUD FROM TIME
+HH         WRITE REG-CCAGENAUD.
       *----------------------------------------------------------------
        PROYECTAR-HABILES.
            MOVE W-FECHACTL-1 TO W-FECHACTL-2
@@ -202,6 +267,15 @@
            PERFORM SUMAR-UN-DIA-HABIL.
       *----------------------------------------------------------------
        SUMAR-UN-DIA-HABIL.
+           PERFORM CALCULAR-SIG-DIA-HABIL
+HH         PERFORM VALIDAR-FERIADO-EXCEPCION
+HH             WITH TEST AFTER UNTIL NO-ES-FERIADO-EXCEPCION.
+      *----------------------------------------------------------------
+HH    *---------------------------------------------------------------
+HH    * SIGUIENTE DIA HABIL SEGUN PLT219 (CALENDARIO NORMAL, SIN TENER
+HH    * EN CUENTA TODAVIA LOS FESTIVOS DE EXCEPCION DE PLTFERIAD).
+HH    *---------------------------------------------------------------
+HH     CALCULAR-SIG-DIA-HABIL.
            MOVE W-FECHACTL-0 TO F-FECHA1
            MOVE ZEROS        TO F-FECHA2
            MOVE ZEROS        TO F-FECHA3
@@ -218,6 +292,26 @@
            PERFORM CALL-PLT219.
            MOVE F-FECHA3   TO W-FECHACTL-0.
       *----------------------------------------------------------------
+HH    *---------------------------------------------------------------
+HH    * SI LA FECHA PROYECTADA QUEDO SOBRE UN FESTIVO DE EXCEPCION
+HH    * DECLARADO EN PLTFERIAD (UNO DECLARADO DESPUES DE CARGAR
+HH    * PLTFECHAS PARA EL AÑO), SE VUELVE A PROYECTAR UN DIA HABIL MAS.
+HH    * APLICA IGUAL PARA LA PROYECCION DIARIA Y PARA LA DE FIN DE MES.
+HH    *---------------------------------------------------------------
+HH     VALIDAR-FERIADO-EXCEPCION.
+HH         MOVE PA-CODEMP      TO CODEMP OF REG-PLTFERIAD
+HH         MOVE W-FECHACTL-0   TO FECFER OF REG-PLTFERIAD
+HH         READ PLTFERIAD INVALID KEY
+HH              MOVE "NO" TO W-ES-FERIADO-EXCEPCION
+HH         NOT INVALID KEY
+HH              IF IND-ACTIVO OF REG-PLTFERIAD = "S"
+HH                 MOVE "SI" TO W-ES-FERIADO-EXCEPCION
+HH                 PERFORM CALCULAR-SIG-DIA-HABIL
+HH              ELSE
+HH                 MOVE "NO" TO W-ES-FERIADO-EXCEPCION
+HH              END-IF
+HH         END-READ.
+      *----------------------------------------------------------------
        CALL-PLT219.
            CALL "PLT219" USING
                          PA-CODEMP
@@ -236,13 +330,18 @@
                          F-TIPOPR.
       *----------------------------------------------------------------
        CALL-CCA502.
-           CALL "CCA502" USING W-FIN-MES W-FIN-TRI.
+HH         CALL "CCA502" USING W-FIN-MES W-FIN-TRI W-FIN-SEM.
       *----------------------------------------------------------------
        CALL-CCA503.
            CALL "CCA503" USING W-SDO-DIA.
       *----------------------------------------------------------------
        TERMINAR.
+HH         MOVE "F"                     TO PC504-EVENTO
+HH         CALL "CCA504"             USING PC504-PROGRAMA PC504-EVENTO
+HH                                         PC504-CANTREG  PC504-CODRETO
            CLOSE PLTFECHAS  .
            CLOSE CCAPARGEN.
+HH         CLOSE PLTFERIAD.
+HH         CLOSE CCAGENAUD.
            STOP  RUN     .
       *----------------------------------------------------------------
