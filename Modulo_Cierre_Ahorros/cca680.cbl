@@ -159,10 +159,13 @@
        LINKAGE SECTION.
        77  W-USRING                    PIC  X(010).
        77  EQUIPO                      PIC  X(010).
+HH     77  FLT-AGENCIA                 PIC  9(003)        VALUE ZEROS.
+HH     77  FLT-SEGMEN                  PIC  9(003)        VALUE ZEROS.
       *
       ***************************************************************
       *
-       PROCEDURE DIVISION  USING W-USRING  EQUIPO.
+HH     PROCEDURE DIVISION  USING W-USRING  EQUIPO
+HH                                        FLT-AGENCIA  FLT-SEGMEN.
        0000-MAIN.
            PERFORM  0010-INICIAR
            PERFORM  0100-PROCESAR      UNTIL FIN-CCAMAEAHO
@@ -214,7 +217,11 @@
               MOVE "SI"                   TO CTL-CCAMAEAHO.
            IF NO-FIN-CCAMAEAHO
               MOVE AGCCTA  OF REG-MAEAHO  TO AGENCIA
-              IF INDFIC NOT = 1
+HH            IF INDFIC NOT = 1
+HH               OR (FLT-AGENCIA NOT = ZEROS
+HH                   AND AGENCIA NOT = FLT-AGENCIA)
+HH               OR (FLT-SEGMEN  NOT = ZEROS
+HH                   AND SEGMEN OF REG-MAEAHO NOT = FLT-SEGMEN)
                  MOVE "NO"                TO CTL-REGISTRO.
       *----------------------------------------------------------------
        0100-PROCESAR.
