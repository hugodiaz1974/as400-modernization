@@ -50,6 +50,14 @@
                ASSIGN          TO DATABASE-CCAMOVACER
                ORGANIZATION    IS SEQUENTIAL
                ACCESS MODE     IS SEQUENTIAL.
+      *
+      *HH     Reporte del Contenido Actual de CCAMOVDIF (Movimientos
+      *HH     Diferidos Pendientes), impreso antes de que la
+      *HH     Regeneracion de Movimiento Diferido lo reescriba.
+HH         SELECT CCA580IA
+HH             ASSIGN          TO FORMATFILE-CCA580R
+HH             ORGANIZATION    IS SEQUENTIAL
+HH             ACCESS MODE     IS SEQUENTIAL.
       *-----------------------------------------------------------------
        DATA DIVISION.
        FILE SECTION.
@@ -79,6 +87,11 @@
        01  REG-MOVACER.
            COPY DDS-ALL-FORMATS OF CCAMOVACER.
       *
+HH     FD  CCA580IA
+HH         LABEL RECORDS ARE OMITTED.
+HH     01  PRTREC.
+HH         COPY DDS-ALL-FORMATS        OF CCA580R.
+      *
        WORKING-STORAGE SECTION.
       *
        COPY CATABPRO OF CCACPY.
@@ -120,6 +133,9 @@
            05  CTL-PROGRAMA            PIC X(02) VALUE "NO".
                88  FIN-PROGRAMA                  VALUE "SI".
                88  NO-FIN-PROGRAMA               VALUE "NO".
+HH         05  CTL-CCAMOVDIF           PIC X(02) VALUE "NO".
+HH             88  FIN-CCAMOVDIF                 VALUE "SI".
+HH             88  NO-FIN-CCAMOVDIF              VALUE "NO".
       *
       * VARIABLES-ENCADENAR.
            COPY FECHAS  OF CCACPY.
@@ -132,6 +148,12 @@
        01 PAR-CODRET       PIC 9(01) VALUE ZEROS.
         01 PA-CODEMP     PIC 9(05).
       ***************************************************************
+      *HH    ESTADO DE LA CADENA NOCTURNA (VER CCA504).
+HH     01  PARM-CCA504.
+HH         05  PC504-PROGRAMA          PIC X(08) VALUE "CCA580".
+HH         05  PC504-EVENTO            PIC X(01) VALUE SPACES.
+HH         05  PC504-CANTREG           PIC 9(09) VALUE ZEROS.
+HH         05  PC504-CODRETO           PIC 9(03) VALUE ZEROS.
        LINKAGE SECTION.
       ***************************************************************
        PROCEDURE DIVISION.
@@ -141,6 +163,12 @@
            PERFORM TERMINAR.
       *----------------------------------------------------------------
        INICIAR.
+HH         MOVE "I"                     TO PC504-EVENTO
+HH         CALL "CCA504"             USING PC504-PROGRAMA PC504-EVENTO
+HH                                         PC504-CANTREG  PC504-CODRETO
+      *
+HH         OPEN OUTPUT CCA580IA.
+HH         PERFORM IMPRIMIR-PENDIENTES-DIFERIDOS.
       *
            OPEN I-O    CCAMOVACE.
            OPEN I-O    CCAMAEAHO.
@@ -486,8 +514,35 @@ VG               END-IF
                          LK219-TIPOPR.
       *----------------------------------------------------------------
        TERMINAR.
+HH         MOVE "F"                     TO PC504-EVENTO
+HH         CALL "CCA504"             USING PC504-PROGRAMA PC504-EVENTO
+HH                                         PC504-CANTREG  PC504-CODRETO
            CLOSE CCAMAEAHO CCAMOVACER.
            CLOSE CCAMOVACE .
            CLOSE CCAMOVDIF .
+HH         CLOSE CCA580IA  .
            STOP  RUN      .
       *----------------------------------------------------------------
+      *HH
+HH     IMPRIMIR-PENDIENTES-DIFERIDOS.
+HH         MOVE "NO"                TO CTL-CCAMOVDIF
+HH         OPEN INPUT CCAMOVDIF
+HH         PERFORM LEER-CCAMOVDIF-PENDIENTE
+HH         PERFORM UNTIL FIN-CCAMOVDIF
+HH            MOVE CTANRO OF REG-MOVDIF TO CTANRO  OF PRTREC
+HH            MOVE AGCCTA OF REG-MOVDIF TO AGCCTA  OF PRTREC
+HH            MOVE IMPORT OF REG-MOVDIF TO IMPORT  OF PRTREC
+HH            MOVE CODTRA OF REG-MOVDIF TO CODTRA  OF PRTREC
+HH            MOVE FORIGE OF REG-MOVDIF TO FORIGE  OF PRTREC
+HH            MOVE FVALOR OF REG-MOVDIF TO FVALOR  OF PRTREC
+HH            WRITE PRTREC FORMAT IS "CCA580D"
+HH            PERFORM LEER-CCAMOVDIF-PENDIENTE
+HH         END-PERFORM
+HH         CLOSE CCAMOVDIF.
+      *----------------------------------------------------------------
+      *HH
+HH     LEER-CCAMOVDIF-PENDIENTE.
+HH         READ CCAMOVDIF AT END
+HH              MOVE "SI"           TO CTL-CCAMOVDIF
+HH         END-READ.
+      *----------------------------------------------------------------
