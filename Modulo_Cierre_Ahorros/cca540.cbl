@@ -73,6 +73,14 @@
                   ORGANIZATION    IS SEQUENTIAL
                   ACCESS MODE     IS SEQUENTIAL
                   FILE STATUS     IS FILSTAT.
+      *
+      *HH      ARCHIVO PLANO DE SALIDA PARA CARGAR LA BITACORA EN
+      *HH      HOJA DE CALCULO (CUENTA, NOVEDAD, FECHA Y USUARIO).
+           SELECT CCA540R2
+                  ASSIGN          TO DATABASE-CCA540R2
+                  ORGANIZATION    IS SEQUENTIAL
+                  ACCESS MODE     IS SEQUENTIAL
+                  FILE STATUS     IS FILSTAT2.
 
       *
        DATA DIVISION.
@@ -105,6 +113,19 @@
        FD  CCA540R1
            LABEL RECORDS ARE OMITTED.
        01  PRTREC1        PIC X(132).
+      *
+       FD  CCA540R2
+           LABEL RECORDS ARE OMITTED.
+       01  REG-CCA540R2.
+           03  AGCORI-R2              PIC 9(05).
+           03  CODMON-R2               PIC 9(03).
+           03  CODSIS-R2               PIC 9(03).
+           03  CODPRO-R2               PIC 9(05).
+           03  NUMAGE-R2               PIC 9(05).
+           03  NUMCTA-R2               PIC 9(10).
+           03  CODNOV-R2               PIC 9(05).
+           03  FECPRO-R2               PIC 9(08).
+           03  CODCAJ-R2                PIC X(10).
       *
       *----------------------------------------------------------------
       * Declaracion de Variables de Trabajo                           |
@@ -163,6 +184,10 @@
        01  FILSTAT.
            05  ERR-FLAG    PIC X(01).
            05  PFK-BYTE    PIC X(01).
+      *HH File Status del Archivo CCA540R2.
+       01  FILSTAT2.
+           05  ERR-FLAG2   PIC X(01).
+           05  PFK-BYTE2   PIC X(01).
 
        01  L-TIPMOV                    PIC 9(01)      VALUE ZERO.
        01  L-CODMON                    PIC 9(03)      VALUE ZEROS.
@@ -361,6 +386,7 @@
            OPEN INPUT   PLTPARGEN
            OPEN INPUT   CCACODNOV
            OPEN OUTPUT  CCA540R1
+           OPEN OUTPUT  CCA540R2
            CALL "PLTCODEMPP"           USING LK-CODEMP
            PERFORM LEER-PLTPARGEN
            OPEN INPUT PLTFECHAS
@@ -485,6 +511,7 @@ OER   *    MOVE 1                      TO CODPAR OF REGPARGEN
                MOVE ZEROS TO CONT-LINEA
            END-IF
            PERFORM LEER-CCACODNOV
+           PERFORM GRABAR-CCA540R2
            WRITE PRTREC1 FROM LIN-DETALLE  AFTER 1 LINES
            MOVE ALL " "              TO PRTREC1
            WRITE PRTREC1 AFTER 1 LINES
@@ -511,6 +538,26 @@ OER   *    MOVE 1                      TO CODPAR OF REGPARGEN
            MOVE ALL " "              TO PRTREC1
            WRITE PRTREC1 AFTER 1 LINES
            ADD 5     TO CONT-LINEA.
+      *----------------------------------------------------------------
+      * Procedimiento : Grabar-Cca540r2.                              |
+      * Descripcion   : Escribe en el archivo plano CCA540R2 la       |
+      *                 cuenta, el codigo de novedad, la fecha y el   |
+      *                 usuario del movimiento que se esta imprimiendo|
+      *                 en la bitacora, para su posterior carga en    |
+      *                 hoja de calculo.                              |
+      *----------------------------------------------------------------
+      *HH
+       GRABAR-CCA540R2.
+           MOVE AGCORI OF CCATRNNOMO    TO AGCORI-R2
+           MOVE CODMON OF CCATRNNOMO    TO CODMON-R2
+           MOVE CODSIS OF CCATRNNOMO    TO CODSIS-R2
+           MOVE CODPRO OF CCATRNNOMO    TO CODPRO-R2
+           MOVE NUMAGE OF CCATRNNOMO    TO NUMAGE-R2
+           MOVE NUMCTA OF CCATRNNOMO    TO NUMCTA-R2
+           MOVE CODNOV OF CCATRNNOMO    TO CODNOV-R2
+           MOVE W-FECHA-PROCESO         TO FECPRO-R2
+           MOVE CODCAJ OF CCATRNNOMO    TO CODCAJ-R2
+           WRITE REG-CCA540R2.
       *----------------------------------------------------------------
        FINALIZAR.
            MOVE ALL " "              TO PRTREC1
@@ -518,6 +565,7 @@ OER   *    MOVE 1                      TO CODPAR OF REGPARGEN
            WRITE PRTREC1 FROM LIN-FIN AFTER 1 LINES
            CLOSE CCATRNNOMO
                  CCA540R1
+                 CCA540R2
                  PLTFECHAS
                  CCACODNOV
                  PLTPARGEN.
