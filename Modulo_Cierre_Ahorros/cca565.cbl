@@ -59,6 +59,13 @@
                ASSIGN          TO FORMATFILE-CCA565R
                ORGANIZATION    IS SEQUENTIAL
                ACCESS MODE     IS SEQUENTIAL.
+      *
+HH    *    ARCHIVO COMUN DE RESUMEN DE RECHAZOS (CCA560/CCA565/CCA599)
+HH    *    PARA EL TABLERO CONSOLIDADO QUE IMPRIME CCA563.
+HH         SELECT CCARECSUM
+HH             ASSIGN          TO DATABASE-CCARECSUM
+HH             ORGANIZATION    IS SEQUENTIAL
+HH             ACCESS MODE     IS SEQUENTIAL.
       *--------------------------------------------------------------*
        DATA DIVISION.
        FILE SECTION.
@@ -92,6 +99,11 @@
            LABEL RECORDS ARE STANDARD.
        01  REPORTE-REG.
            COPY DDS-ALL-FORMATS OF CCA565R.
+      *
+HH     FD  CCARECSUM
+HH         LABEL RECORDS ARE STANDARD.
+HH     01  REG-RECSUM.
+HH         COPY DDS-ALL-FORMATS OF CCARECSUM.
       *                                                                 IBM-CT
       *--------------------------------------------------------------*
        WORKING-STORAGE SECTION.
@@ -246,6 +258,12 @@
        01  W-CONTL                     PIC 9(3).
        01  PA-CODEMP                   PIC 9(5) VALUE 0.
       *--------------------------------------------------------------*
+      *HH    ESTADO DE LA CADENA NOCTURNA (VER CCA504).
+HH     01  PARM-CCA504.
+HH         05  PC504-PROGRAMA          PIC X(08) VALUE "CCA565".
+HH         05  PC504-EVENTO            PIC X(01) VALUE SPACES.
+HH         05  PC504-CANTREG           PIC 9(09) VALUE ZEROS.
+HH         05  PC504-CODRETO           PIC 9(03) VALUE ZEROS.
        LINKAGE SECTION.
        77  W-USR                       PIC X(10).
       *--------------------------------------------------------------*
@@ -257,11 +275,15 @@
            PERFORM TERMINAR.
       *--------------------------------------------------------------*
        INICIAR.
+HH         MOVE "I"                     TO PC504-EVENTO
+HH         CALL "CCA504"             USING PC504-PROGRAMA PC504-EVENTO
+HH                                         PC504-CANTREG  PC504-CODRETO
            OPEN INPUT  CCAMOERR
                        CCACODTRN
                        CCATABLAS.
            OPEN INPUT  PLTAGCORI PLTSUCURS.
            OPEN OUTPUT REPORTE.
+HH         OPEN EXTEND CCARECSUM.
            MOVE W-USR TO W-USRID
            CALL "PLTCODEMPP"         USING PA-CODEMP
            CALL "CCA501" USING LK-CCAPARGEN.
@@ -377,6 +399,7 @@
            INITIALIZE DETALLE-O
            PERFORM IMPRIMIR-PARTE-ANT
            PERFORM ANALIZAR-ERRORES
+HH         PERFORM GRABAR-RECSUM
            IF DEBCRE OF CCAMOERR  = 1 THEN
               ADD IMPORT OF CCAMOERR TO W-TOTDEB
                                         W-VALORDB(W-AGENCIA)
@@ -388,6 +411,38 @@
                       CODER2 OF CCAMOERR
                       CODER3 OF CCAMOERR.
       *--------------------------------------------------------------*
+HH    *---------------------------------------------------------------
+HH    * ALIMENTA EL RESUMEN DIARIO DE RECHAZOS (TABLERO CONSOLIDADO   -
+HH    * DE CCA563) CON UN REGISTRO POR CADA CODIGO DE ERROR ENCONTRADO-
+HH    *---------------------------------------------------------------
+HH     GRABAR-RECSUM.
+HH         IF CODER1 OF CCAMOERR NOT = ZEROS
+HH            MOVE "CCA565"           TO RS-FUENTE    OF REG-RECSUM
+HH            MOVE CODER1 OF CCAMOERR TO RS-CODERR     OF REG-RECSUM
+HH            MOVE W-AGENCIA          TO RS-AGENCIA    OF REG-RECSUM
+HH            MOVE CTANRO OF CCAMOERR TO RS-CTANRO     OF REG-RECSUM
+HH            MOVE IMPORT OF CCAMOERR TO RS-IMPORTE    OF REG-RECSUM
+HH            MOVE W-FECHA            TO RS-FECHA      OF REG-RECSUM
+HH            WRITE REG-RECSUM
+HH         END-IF
+HH         IF CODER2 OF CCAMOERR NOT = ZEROS
+HH            MOVE "CCA565"           TO RS-FUENTE    OF REG-RECSUM
+HH            MOVE CODER2 OF CCAMOERR TO RS-CODERR     OF REG-RECSUM
+HH            MOVE W-AGENCIA          TO RS-AGENCIA    OF REG-RECSUM
+HH            MOVE CTANRO OF CCAMOERR TO RS-CTANRO     OF REG-RECSUM
+HH            MOVE IMPORT OF CCAMOERR TO RS-IMPORTE    OF REG-RECSUM
+HH            MOVE W-FECHA            TO RS-FECHA      OF REG-RECSUM
+HH            WRITE REG-RECSUM
+HH         END-IF
+HH         IF CODER3 OF CCAMOERR NOT = ZEROS
+HH            MOVE "CCA565"           TO RS-FUENTE    OF REG-RECSUM
+HH            MOVE CODER3 OF CCAMOERR TO RS-CODERR     OF REG-RECSUM
+HH            MOVE W-AGENCIA          TO RS-AGENCIA    OF REG-RECSUM
+HH            MOVE CTANRO OF CCAMOERR TO RS-CTANRO     OF REG-RECSUM
+HH            MOVE IMPORT OF CCAMOERR TO RS-IMPORTE    OF REG-RECSUM
+HH            MOVE W-FECHA            TO RS-FECHA      OF REG-RECSUM
+HH            WRITE REG-RECSUM
+HH         END-IF.
        IMPRIMIR-PARTE-ANT.
            MOVE AGCCTA OF CCAMOERR TO W-OFICTA
            MOVE CTANRO OF CCAMOERR TO W-NROCTA
@@ -663,8 +718,12 @@
            END-READ.
       *--------------------------------------------------------------*
        TERMINAR.
+HH         MOVE "F"                     TO PC504-EVENTO
+HH         CALL "CCA504"             USING PC504-PROGRAMA PC504-EVENTO
+HH                                         PC504-CANTREG  PC504-CODRETO
            CLOSE CCAMOERR      PLTSUCURS
                  CCACODTRN     REPORTE
                  CCATABLAS
-                 PLTAGCORI.
+                 PLTAGCORI
+HH               CCARECSUM.
            STOP RUN.
