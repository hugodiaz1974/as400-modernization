@@ -105,6 +105,9 @@
                05 WRK-TOTNR-ER         PIC  9(008)        VALUE ZEROS.
                05 WRK-TOTDB-ER         PIC S9(013)V99     VALUE ZEROS.
                05 WRK-TOTCR-ER         PIC S9(013)V99     VALUE ZEROS.
+HH             05 WRK-TOTNR-CNJ        PIC  9(008)        VALUE ZEROS.
+HH             05 WRK-TOTDB-CNJ        PIC S9(013)V99     VALUE ZEROS.
+HH             05 WRK-TOTCR-CNJ        PIC S9(013)V99     VALUE ZEROS.
       *
        01  VAR-TRABAJO.
            03  FLG-MONETARIO           PIC  9(001)        VALUE ZEROS.
@@ -239,12 +242,20 @@
            ADD  ACUDEBLOK  OF REG-TABFI   TO WRK-TOTDB
            WRITE PRTREC  FORMAT IS "PDETAIL"
            ADD  1                         TO WRK-LINEA.
+HH         IF NROREGLCNJ OF REG-TABFI > 0
+HH            PERFORM  0115-ACUMULAR-LCNJ
+HH         END-IF.
       *----------------------------------------------------------------
        0120-ACUMULAR-LER.
            ADD  NROREGLER  OF REG-TABFI   TO WRK-TOTNR-ER
            ADD  ACUDEBLER  OF REG-TABFI   TO WRK-TOTDB-ER
            ADD  ACUCRELER  OF REG-TABFI   TO WRK-TOTCR-ER.
       *----------------------------------------------------------------
+HH     0115-ACUMULAR-LCNJ.
+HH         ADD  NROREGLCNJ OF REG-TABFI   TO WRK-TOTNR-CNJ
+HH         ADD  ACUDEBLCNJ OF REG-TABFI   TO WRK-TOTDB-CNJ
+HH         ADD  ACUCRELCNJ OF REG-TABFI   TO WRK-TOTCR-CNJ.
+      *----------------------------------------------------------------
        0130-IMP-DETALLEBOK.
            PERFORM  0020-ENCABEZADO
            MOVE NOMARC     OF REG-TABFI   TO NOMINTER
@@ -260,12 +271,20 @@
            ADD  ACUDEBBOK  OF REG-TABFI   TO WRK-TOTDB
            WRITE PRTREC  FORMAT IS "PDETAIL"
            ADD  1                         TO WRK-LINEA.
+HH         IF NROREGBCNJ OF REG-TABFI > 0
+HH            PERFORM  0135-ACUMULAR-BCNJ
+HH         END-IF.
       *----------------------------------------------------------------
        0140-ACUMULAR-BER.
            ADD  NROREGLER  OF REG-TABFI   TO WRK-TOTNR-ER
            ADD  ACUDEBBER  OF REG-TABFI   TO WRK-TOTDB-ER
            ADD  ACUCREBER  OF REG-TABFI   TO WRK-TOTCR-ER.
       *----------------------------------------------------------------
+HH     0135-ACUMULAR-BCNJ.
+HH         ADD  NROREGBCNJ OF REG-TABFI   TO WRK-TOTNR-CNJ
+HH         ADD  ACUDEBBCNJ OF REG-TABFI   TO WRK-TOTDB-CNJ
+HH         ADD  ACUCREBCNJ OF REG-TABFI   TO WRK-TOTCR-CNJ.
+      *----------------------------------------------------------------
        0200-ESC-FOOTER.
            IF ES-MONETARIO
               IF EN-LINEA
@@ -275,6 +294,9 @@
               ELSE
                  IF WRK-TOTNR-ER > 0
                     PERFORM  0210-ESC-EER.
+HH         IF ES-MONETARIO AND WRK-TOTNR-CNJ > 0
+HH            PERFORM  0220-ESC-ECNJ
+HH         END-IF.
            MOVE WRK-TOTREG                TO TOTREGIS
            MOVE WRK-TOTCR                 TO SLDTOTCR
            MOVE WRK-TOTDB                 TO SLDTOTDB
@@ -292,6 +314,15 @@
            WRITE PRTREC  FORMAT IS "PDETAIL"
            ADD  1                         TO WRK-LINEA.
       *----------------------------------------------------------------
+HH     0220-ESC-ECNJ.
+HH         MOVE "CANJE ESP."              TO NOMINTER
+HH         MOVE "CANJE ESPECIAL BANREP." TO DESINTER
+HH         MOVE WRK-TOTNR-CNJ             TO NUMREGIS
+HH         MOVE WRK-TOTCR-CNJ             TO SLDINTCR
+HH         MOVE WRK-TOTDB-CNJ             TO SLDINTDB
+HH         WRITE PRTREC  FORMAT IS "PDETAIL"
+HH         ADD  1                         TO WRK-LINEA.
+      *----------------------------------------------------------------
        9999-TERMINAR.
            CLOSE CCATABINT  PLTPARGEN    PLTFECHAS    CCA520IA
            STOP RUN.
