@@ -46,6 +46,12 @@
                ACCESS MODE     IS DYNAMIC
                RECORD KEY      IS EXTERNALLY-DESCRIBED-KEY.
       *
+HH         SELECT CCATABLAS
+HH             ASSIGN          TO DATABASE-CCATABLAS
+HH             ORGANIZATION    IS INDEXED
+HH             ACCESS MODE     IS DYNAMIC
+HH             RECORD KEY      IS EXTERNALLY-DESCRIBED-KEY.
+      *
       *--------------------------------------------------------------*
        DATA DIVISION.
        FILE SECTION.
@@ -69,6 +75,11 @@
            LABEL RECORDS ARE STANDARD.
        01  ZONA-PLTAGCORI.
            COPY DDS-ALL-FORMATS OF PLTAGCORI.
+      *
+HH     FD  CCATABLAS
+HH         LABEL RECORDS ARE STANDARD.
+HH     01  ZONA-CCATABLAS.
+HH         COPY DDS-ALL-FORMATS OF CCATABLAS.
       *--------------------------------------------------------------*
        WORKING-STORAGE SECTION.
       *--------------------------------------------------------------*
@@ -87,6 +98,8 @@
                88  ERROR-OK                      VALUE 1.
            05  CTL-PROGRAMA            PIC 9(01) VALUE 0.
                88  FIN-PROGRAMA                  VALUE 1.
+HH         05  CTL-CCATABLAS           PIC 9(01) VALUE 0.
+HH             88  ERROR-CCATABLAS               VALUE 1.
       *--------------------------------------------------------------*
        01  VARIABLES.
            05  CONT-ERR                PIC 9(02) VALUE ZEROS.
@@ -103,11 +116,9 @@
       * PARAMETROS RUTINA CALCULO FECHA
       *--------------------------------------------------------------*
            05  W-F24                   PIC 9(08) VALUE ZEROS.
-           05  W-F48                   PIC 9(08) VALUE ZEROS.
-           05  W-F72                   PIC 9(08) VALUE ZEROS.
-           05  W-F96                   PIC 9(08) VALUE ZEROS.
-           05  W-F120                  PIC 9(08) VALUE ZEROS.
            05  W-CODRET                PIC 9(01) VALUE ZEROS.
+HH         05  W-DIAPLZ                PIC 9(02) VALUE ZEROS.
+HH         05  W-FECPLZ                PIC 9(08) VALUE ZEROS.
       *--------------------------------------------------------------*
       * TABLAS.
       *--------------------------------------------------------------*
@@ -132,6 +143,12 @@
            05 KKK-USRING2              PIC X(02)   VALUE SPACES.
        01  KKK-USRINGW    REDEFINES KKK-USRING PIC X(10).
       *
+      *HH    ESTADO DE LA CADENA NOCTURNA (VER CCA504).
+HH     01  PARM-CCA504.
+HH         05  PC504-PROGRAMA          PIC X(08) VALUE "CCA550".
+HH         05  PC504-EVENTO            PIC X(01) VALUE SPACES.
+HH         05  PC504-CANTREG           PIC 9(09) VALUE ZEROS.
+HH         05  PC504-CODRETO           PIC 9(03) VALUE ZEROS.
       *--------------------------------------------------------------*
        PROCEDURE DIVISION.
       *--------------------------------------------------------------*
@@ -141,10 +158,14 @@
            PERFORM TERMINAR.
       *--------------------------------------------------------------*
        INICIAR.
+HH         MOVE "I"                     TO PC504-EVENTO
+HH         CALL "CCA504"             USING PC504-PROGRAMA PC504-EVENTO
+HH                                         PC504-CANTREG  PC504-CODRETO
            OPEN I-O    CCAMOVIM
                 INPUT  CCAMAEAHO
                        CCACODTRN
-                       PLTAGCORI.
+                       PLTAGCORI
+HH                     CCATABLAS.
            CALL "PLTCODEMPP"             USING PA-CODEMP
            PERFORM LEER-CCAMOVIM
            IF ERROR-CCAMOVIM THEN
@@ -269,14 +290,11 @@ VG    *       PERFORM REGRABAR.
               PERFORM REGRABAR
            ELSE
               IF FORIGE OF REGMOVIM = LK-FECHA-HOY
-                 EVALUATE FECVAL OF REGMOVIM
-                   WHEN 1 PERFORM FECHAS-HOY
-                   WHEN 2 PERFORM FECHAS-24
-                   WHEN 3 PERFORM FECHAS-48
-                   WHEN 4 PERFORM FECHAS-72
-                   WHEN 5 PERFORM FECHAS-96
-                   WHEN 6 PERFORM FECHAS-120
-                 END-EVALUATE
+HH               IF FECVAL OF REGMOVIM = 1
+                    PERFORM FECHAS-HOY
+HH               ELSE
+HH                  PERFORM VALIDAR-FECHA-PLAZO
+HH               END-IF
               ELSE
                  IF FORIGE OF REGMOVIM < LK-FECHA-HOY THEN
                     EVALUATE FECVAL OF REGMOVIM
@@ -299,71 +317,54 @@ VG    *       PERFORM REGRABAR.
               END-IF
            END-IF.
       *--------------------------------------------------------------*
-       FECHAS-24.
-           IF FVALOR OF REGMOVIM = LK-FECHA-MANANA THEN
-              NEXT SENTENCE
-           ELSE
-              IF FVALOR OF REGMOVIM < LK-FECHA-HOY THEN
-                 NEXT SENTENCE
-              ELSE
-                 MOVE 5 TO CODERR
-                 PERFORM REGRABAR
-              END-IF
-           END-IF.
-      *--------------------------------------------------------------*
-       FECHAS-48.
-           IF FVALOR OF REGMOVIM = W-F48 THEN
-              NEXT SENTENCE
-           ELSE
-              IF FVALOR OF REGMOVIM < LK-FECHA-HOY THEN
-                 NEXT SENTENCE
-              ELSE
-                 MOVE 5 TO CODERR
-                 PERFORM REGRABAR
-              END-IF
-           END-IF.
-      *--------------------------------------------------------------*
-       FECHAS-72.
-           IF FVALOR OF REGMOVIM = W-F72 THEN
-              NEXT SENTENCE
-           ELSE
-              IF FVALOR OF REGMOVIM < LK-FECHA-HOY THEN
-                 NEXT SENTENCE
-              ELSE
-                 IF INDCNJ OF REGMOVIM NOT = 2
-                    MOVE 5 TO CODERR
-                    PERFORM REGRABAR
-                 END-IF
-              END-IF
-           END-IF.
-      *--------------------------------------------------------------*
-       FECHAS-96.
-           IF FVALOR OF REGMOVIM = W-F96 THEN
-              NEXT SENTENCE
-           ELSE
-              IF FVALOR OF REGMOVIM < LK-FECHA-HOY THEN
-                 NEXT SENTENCE
-              ELSE
-                 IF INDCNJ OF REGMOVIM NOT = 2
-                    MOVE 5 TO CODERR
-                    PERFORM REGRABAR
-                 END-IF
-              END-IF
-           END-IF.
-      *--------------------------------------------------------------*
-       FECHAS-120.
-           IF FVALOR OF REGMOVIM = W-F120 THEN
-              NEXT SENTENCE
-           ELSE
-              IF FVALOR OF REGMOVIM < LK-FECHA-HOY THEN
-                 NEXT SENTENCE
-              ELSE
-                 IF INDCNJ OF REGMOVIM NOT = 2
-                    MOVE 5 TO CODERR
-                    PERFORM REGRABAR
-                 END-IF
-              END-IF
-           END-IF.
+HH     VALIDAR-FECHA-PLAZO.
+HH         PERFORM LEER-PLAZO-CUSTODIA
+HH         IF ERROR-CCATABLAS THEN
+HH            MOVE 5 TO CODERR
+HH            PERFORM REGRABAR
+HH         ELSE
+HH            PERFORM CALCULAR-FECHA-PLAZO
+HH            IF FVALOR OF REGMOVIM = W-FECPLZ THEN
+HH               NEXT SENTENCE
+HH            ELSE
+HH               IF FVALOR OF REGMOVIM < LK-FECHA-HOY THEN
+HH                  NEXT SENTENCE
+HH               ELSE
+HH                  IF W-DIAPLZ < 3 OR INDCNJ OF REGMOVIM NOT = 2
+HH                     MOVE 5 TO CODERR
+HH                     PERFORM REGRABAR
+HH                  END-IF
+HH               END-IF
+HH            END-IF
+HH         END-IF.
+      *--------------------------------------------------------------*
+HH     LEER-PLAZO-CUSTODIA.
+HH         MOVE 0 TO CTL-CCATABLAS
+HH         MOVE 24                   TO CODTAB OF ZONA-CCATABLAS
+HH         MOVE FECVAL OF REGMOVIM   TO NROTAB OF ZONA-CCATABLAS
+HH         READ CCATABLAS
+HH            INVALID KEY
+HH               MOVE 1 TO CTL-CCATABLAS
+HH            NOT INVALID KEY
+HH               MOVE CAMPO1 OF ZONA-CCATABLAS TO W-DIAPLZ
+HH         END-READ.
+      *--------------------------------------------------------------*
+HH     CALCULAR-FECHA-PLAZO.
+HH         MOVE LK-FECHA-HOY       TO LK219-FECHA1
+HH         MOVE ZEROS              TO LK219-FECHA2
+HH         MOVE ZEROS              TO LK219-FECHA3
+HH         MOVE 1                  TO LK219-TIPFMT
+HH         MOVE 2                  TO LK219-BASCLC
+HH         MOVE W-DIAPLZ           TO LK219-NRODIA
+HH         MOVE 1                  TO LK219-INDDSP
+HH         MOVE 9                  TO LK219-DIASEM
+HH         MOVE SPACES             TO LK219-NOMDIA
+HH         MOVE SPACES             TO LK219-NOMMES
+HH         MOVE ZEROS              TO LK219-CODRET
+HH         MOVE SPACES             TO LK219-MSGERR
+HH         MOVE 3                  TO LK219-TIPOPR
+HH         PERFORM CALL-PLT219
+HH         MOVE LK219-FECHA3       TO W-FECPLZ.
       *--------------------------------------------------------------*
        MENOR-FECHA-HOY.
       *    IF FVALOR OF REGMOVIM = FORIGE OF REGMOVIM
@@ -384,13 +385,11 @@ VG    *       PERFORM REGRABAR.
       *--------------------------------------------------------------*
        CALCULAR-FECHA-DEVOLUCION.
            PERFORM CALCULAR-FECHA
-VG         EVALUATE FECVAL OF REGMOVIM
-VG           WHEN 2 MOVE LK-FECHA-MANANA TO LK219-FECHA3
-VG           WHEN 3 MOVE LK-FECHA-PASMAN TO LK219-FECHA3
-VG           WHEN 4 MOVE W-F72           TO LK219-FECHA3
-VG           WHEN 5 MOVE W-F96           TO LK219-FECHA3
-VG           WHEN 6 MOVE W-F120          TO LK219-FECHA3
-VG         END-EVALUATE
+HH         PERFORM LEER-PLAZO-CUSTODIA
+HH         IF NOT ERROR-CCATABLAS
+HH            PERFORM CALCULAR-FECHA-PLAZO
+HH            MOVE W-FECPLZ TO LK219-FECHA3
+HH         END-IF
            IF LK219-FECHA3 NOT = FVALOR OF REGMOVIM THEN
               MOVE 5 TO CODERR
               PERFORM REGRABAR
@@ -589,31 +588,7 @@ VG                  MOVE 1 TO CTL-CCAMAEAHO.
        CARGAR-FECHAS.
            CALL "CCA500" USING LK-FECHAS  .
       *
-      *SE AVERIGUA FECHA A 72 HORAS
-      *
-           MOVE LK-FECHA-HOY    TO LK219-FECHA1
-           MOVE LK-FECHA-MANANA TO W-F24
-           MOVE LK-FECHA-PASMAN TO W-F48
-           MOVE ZEROS    TO LK219-FECHA2
-           MOVE ZEROS    TO LK219-FECHA3
-           MOVE 1        TO LK219-TIPFMT
-           MOVE 2        TO LK219-BASCLC
-           MOVE 3        TO LK219-NRODIA
-           MOVE 1        TO LK219-INDDSP
-           MOVE 9        TO LK219-DIASEM
-           MOVE SPACES   TO LK219-NOMDIA
-           MOVE SPACES   TO LK219-NOMMES
-           MOVE ZEROS    TO LK219-CODRET
-           MOVE SPACES   TO LK219-MSGERR
-           MOVE 3        TO LK219-TIPOPR
-           PERFORM CALL-PLT219
-           MOVE LK219-FECHA3 TO W-F72.
-           MOVE 4        TO LK219-NRODIA
-           PERFORM CALL-PLT219
-           MOVE LK219-FECHA3 TO W-F96.
-           MOVE 5        TO LK219-NRODIA
-           PERFORM CALL-PLT219
-           MOVE LK219-FECHA3 TO W-F120.
+           MOVE LK-FECHA-MANANA TO W-F24.
       *--------------------------------------------------------------*
        REGRABAR.
            IF CODER1 OF REGMOVIM  = ZEROS THEN
@@ -665,8 +640,12 @@ VG                  MOVE 1 TO CTL-CCAMAEAHO.
                                LK219-TIPOPR.
       *--------------------------------------------------------------*
        TERMINAR.
+HH         MOVE "F"                     TO PC504-EVENTO
+HH         CALL "CCA504"             USING PC504-PROGRAMA PC504-EVENTO
+HH                                         PC504-CANTREG  PC504-CODRETO
            CLOSE CCAMOVIM
                  CCAMAEAHO
                  CCACODTRN
-                 PLTAGCORI.
+                 PLTAGCORI
+HH               CCATABLAS.
            STOP RUN.
