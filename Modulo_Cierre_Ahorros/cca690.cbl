@@ -184,6 +184,8 @@
            03  FLG-PV                  PIC  9(001)        VALUE 0.
                88  ES-PRIMERA-VEZ                         VALUE 0.
                88  ES-OTRA-VEZ                            VALUE 1.
+HH         03  FLG-RESUMEN             PIC  9(001)        VALUE ZEROS.
+HH             88  SOLO-RESUMEN                           VALUE 1.
            03  CODPRO-ANT              PIC  9(005)        VALUE ZEROS.
            03  AGENCIA-ANT             PIC  9(005)        VALUE ZEROS.
            03  CODSUC-ANT              PIC  9(005)        VALUE ZEROS.
@@ -242,8 +244,10 @@
        77  IND-USER                    PIC  X(010).
        77  EQUIPO                      PIC  X(010).
        77  IND-CTA                     PIC  X(001).
+HH     77  IND-RESUMEN                 PIC  X(001).
       ***************************************************************
-       PROCEDURE DIVISION  USING IND-USER  EQUIPO  IND-CTA.
+HH     PROCEDURE DIVISION  USING IND-USER  EQUIPO  IND-CTA
+HH                                      IND-RESUMEN.
        0000-MAIN.
            PERFORM  0010-INICIAR
            PERFORM  0100-PROCESAR UNTIL (FIN-CCAMAEAHO)
@@ -253,6 +257,7 @@
            MOVE IND-USER                  TO FLG-USERID
            MOVE EQUIPO                    TO WRK-NOM-SUC
            MOVE IND-CTA                   TO FLG-CTA
+HH         MOVE IND-RESUMEN               TO FLG-RESUMEN
            OPEN INPUT CCAMAEAHO PLTFECHAS PLTAGCORI PLTSUCURS CCACODPRO
            CALL "PLTCODEMPP"              USING PA-CODEMP
            CALL "CCA501" USING LK-CCAPARGEN.
@@ -410,9 +415,12 @@
                                           TO DESCRI OF REG-CCACODPRO.
       *----------------------------------------------------------------
        0110-IMP-DETALLE.
-           PERFORM  0020-ENCABEZADO
-           IF FLG-ENCABE = 1
-              PERFORM 0040-SUBTIT-1.
+HH         IF NOT SOLO-RESUMEN
+              PERFORM  0020-ENCABEZADO
+              IF FLG-ENCABE = 1
+                 PERFORM 0040-SUBTIT-1
+HH            END-IF
+HH         END-IF.
            MOVE DESCRI     OF REG-MAESTR   TO DESCTA
            MOVE CTANRO     OF REG-MAESTR   TO W-NROCTA
            MOVE CODPRO     OF REG-MAESTR   TO W-CODPRO
@@ -473,8 +481,10 @@
               ADD  DEP72   OF REG-MAESTR   TO WRK-INV-72
               ADD  SALCON  OF REG-MAESTR   TO WRK-INV-CON
               MOVE "X"                     TO FLGINV.
-           WRITE PRTREC  FORMAT IS "PDETAIL"
-           ADD  1                         TO WRK-LINEA.
+HH         IF NOT SOLO-RESUMEN
+              WRITE PRTREC  FORMAT IS "PDETAIL"
+HH            ADD  1                      TO WRK-LINEA
+HH         END-IF.
       *----------------------------------------------------------------
        0200-CAMBIO-AGENCIA.
            PERFORM  0210-ESCRIBIR-PIE
