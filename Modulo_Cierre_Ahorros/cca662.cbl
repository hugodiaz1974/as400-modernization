@@ -118,6 +118,12 @@
            COPY PARGEN  OF CCACPY.
            COPY EXTRACT OF PLTCPY.
       *--------------------------------------------------------------
+      *HH    ESTADO DE LA CADENA NOCTURNA (VER CCA504).
+HH     01  PARM-CCA504.
+HH         05  PC504-PROGRAMA          PIC X(08) VALUE "CCA662".
+HH         05  PC504-EVENTO            PIC X(01) VALUE SPACES.
+HH         05  PC504-CANTREG           PIC 9(09) VALUE ZEROS.
+HH         05  PC504-CODRETO           PIC 9(03) VALUE ZEROS.
        LINKAGE SECTION.
       *--------------------------------------------------------------
        01  W-CODEMP                    PIC 9(05).
@@ -133,6 +139,9 @@
            PERFORM TERMINAR.
       *----------------------------------------------------------------
        INICIAR.
+HH         MOVE "I"                     TO PC504-EVENTO
+HH         CALL "CCA504"             USING PC504-PROGRAMA PC504-EVENTO
+HH                                         PC504-CANTREG  PC504-CODRETO
            OPEN INPUT  CLIMAE
            OPEN I-O    PLTCCACAN CCAMAEAHO
            PERFORM CALL-CCA500
@@ -250,6 +259,9 @@
            END-READ.
       *----------------------------------------------------------------
        TERMINAR.
+HH         MOVE "F"                     TO PC504-EVENTO
+HH         CALL "CCA504"             USING PC504-PROGRAMA PC504-EVENTO
+HH                                         PC504-CANTREG  PC504-CODRETO
            CLOSE CLIMAE
            CLOSE PLTCCACAN
            CLOSE CCAMAEAHO
