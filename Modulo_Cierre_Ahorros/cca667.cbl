@@ -0,0 +1,133 @@
+       IDENTIFICATION DIVISION.
+      *----------------------------------------------------------------
+      * Material Bajo Licencia de Taylor & Johnson Ltda.              |
+      * Copyright : TAYLOR & JOHNSON 1996, 1999, 2000, 2001, 2002     |
+      *             Todos los Derechos Reservados                     |
+      *----------------------------------------------------------------
+      * Derechos Restringidos para los usuarios, el uso, la duplica-  |
+      * cion o publicacion quedan sujetos al contrato con Taylor &    |
+      * Johnson                                                       |
+      *----------------------------------------------------------------
+       PROGRAM-ID.    CCA667.
+      ******************************************************************
+      * FUNCION: MANTENIMIENTO DEL PARAMETRO DE INACTIVACION DE        *
+      *          CUENTAS (PLTPARMUT) QUE UTILIZA CCA664 (DIAS DE       *
+      *          INACTIVIDAD, VALOR MAXIMO Y ESTADO DEL PARAMETRO).    *
+      *          CADA CAMBIO QUEDA REGISTRADO EN CCAPARAUD CON EL      *
+      *          VALOR ANTERIOR, EL VALOR NUEVO, EL USUARIO Y LA       *
+      *          FECHA/HORA DEL CAMBIO, PARA PODER EXPLICAR UNA        *
+      *          INACTIVACION DISCUTIDA MESES DESPUES.                 *
+      ******************************************************************
+       AUTHOR.        H.H.D.
+       DATE-WRITTEN.  14/09/20.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-AS400.
+       OBJECT-COMPUTER. IBM-AS400.
+      *                                                                *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *
+           SELECT PLTPARMUT
+                  ASSIGN               TO DATABASE-PLTPARMUT
+                  ORGANIZATION         IS INDEXED
+                  ACCESS MODE          IS DYNAMIC
+                  RECORD KEY           IS EXTERNALLY-DESCRIBED-KEY.
+      *
+           SELECT CCAPARAUD
+               ASSIGN          TO DATABASE-CCAPARAUD
+               ORGANIZATION    IS SEQUENTIAL
+               ACCESS MODE     IS SEQUENTIAL.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       FD  PLTPARMUT
+           LABEL RECORDS ARE STANDARD.
+       01  PLTPARMUT-REC.
+           COPY DDS-ALL-FORMATS OF PLTPARMUT.
+      *
+       FD  CCAPARAUD
+           LABEL RECORDS ARE STANDARD.
+       01  CCAPARAUD-REC.
+           COPY DDS-ALL-FORMATS OF CCAPARAUD.
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+      *-----------------------------------------------------------------
+       01  W-EXISTE-PLTPARMUT                    PIC 9(01) VALUE 0.
+           88  NO-EXISTE-PLTPARMUT        VALUE 0.
+           88  SI-EXISTE-PLTPARMUT        VALUE 1.
+      *
+       01  W-VLRMAX-ANT                PIC S9(13)V99 VALUE ZEROS.
+       01  W-ESTADO-ANT                PIC 9(01)     VALUE ZEROS.
+      *--------------------------------------------------------------*
+           COPY FECHAS  OF CCACPY.
+           COPY PARGEN  OF CCACPY.
+      *--------------------------------------------------------------*
+       LINKAGE SECTION.
+       01  LK-CODCAJ                   PIC X(10).
+       01  LK-CODPAR                   PIC 9(05).
+       01  LK-VLRMAX-NVO                PIC S9(13)V99.
+       01  LK-ESTADO-NVO                PIC 9(01).
+       01  LK-RETCOD                   PIC 9(01).
+      ***************************************************************
+       PROCEDURE DIVISION USING LK-CODCAJ LK-CODPAR LK-VLRMAX-NVO
+                                 LK-ESTADO-NVO LK-RETCOD.
+      ***************************************************************
+       COMIENZO.
+           PERFORM INICIAR.
+           PERFORM ACTUALIZAR-PLTPARMUT.
+           PERFORM TERMINAR.
+      *----------------------------------------------------------------
+       INICIAR.
+           MOVE 0 TO LK-RETCOD.
+           OPEN I-O    PLTPARMUT.
+           OPEN EXTEND CCAPARAUD.
+           CALL "PLTCODEMPP"   USING PA-CODEMP.
+           PERFORM CALL-CCA500.
+      *----------------------------------------------------------------
+       ACTUALIZAR-PLTPARMUT.
+           MOVE PA-CODEMP  TO CODEMP OF PLTPARMUT
+           MOVE LK-CODPAR  TO CODPAR OF PLTPARMUT
+           READ PLTPARMUT INVALID KEY
+                MOVE ZEROS TO W-EXISTE-PLTPARMUT
+           NOT INVALID KEY
+                MOVE 1     TO W-EXISTE-PLTPARMUT
+           END-READ
+           IF (SI-EXISTE-PLTPARMUT)
+              MOVE VLRMAX OF PLTPARMUT   TO W-VLRMAX-ANT
+              MOVE ESTADO OF PLTPARMUT   TO W-ESTADO-ANT
+              MOVE LK-VLRMAX-NVO         TO VLRMAX OF PLTPARMUT
+              MOVE LK-ESTADO-NVO         TO ESTADO OF PLTPARMUT
+              REWRITE PLTPARMUT-REC INVALID KEY
+                      MOVE 1 TO LK-RETCOD
+              END-REWRITE
+           ELSE
+              MOVE ZEROS                 TO W-VLRMAX-ANT
+              MOVE ZEROS                 TO W-ESTADO-ANT
+              MOVE LK-VLRMAX-NVO         TO VLRMAX OF PLTPARMUT
+              MOVE LK-ESTADO-NVO         TO ESTADO OF PLTPARMUT
+              WRITE PLTPARMUT-REC INVALID KEY
+                    MOVE 1 TO LK-RETCOD
+              END-WRITE
+           END-IF
+           PERFORM GRABAR-CCAPARAUD.
+      *----------------------------------------------------------------
+       GRABAR-CCAPARAUD.
+           MOVE PA-CODEMP             TO PM-CODEMP  OF CCAPARAUD-REC
+           MOVE LK-CODPAR             TO PM-CODPAR  OF CCAPARAUD-REC
+           MOVE W-VLRMAX-ANT          TO PM-VLRMAX-ANT OF CCAPARAUD-REC
+           MOVE W-ESTADO-ANT          TO PM-ESTADO-ANT OF CCAPARAUD-REC
+           MOVE LK-VLRMAX-NVO         TO PM-VLRMAX-NVO OF CCAPARAUD-REC
+           MOVE LK-ESTADO-NVO         TO PM-ESTADO-NVO OF CCAPARAUD-REC
+           MOVE LK-CODCAJ             TO PM-USRMOD  OF CCAPARAUD-REC
+           MOVE LK-FECHA-HOY          TO PM-FECMOD  OF CCAPARAUD-REC
+           ACCEPT PM-HORMOD OF CCAPARAUD-REC FROM TIME
+           WRITE CCAPARAUD-REC.
+      *----------------------------------------------------------------
+       CALL-CCA500.
+           CALL "CCA500" USING LK-FECHAS.
+      *----------------------------------------------------------------
+       TERMINAR.
+           CLOSE PLTPARMUT CCAPARAUD.
+           GOBACK.
