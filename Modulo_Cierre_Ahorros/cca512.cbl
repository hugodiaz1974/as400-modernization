@@ -75,6 +75,21 @@
                ORGANIZATION    IS SEQUENTIAL
                ACCESS MODE     IS SEQUENTIAL
                FILE STATUS     IS FILSTAT.
+      *
+HH         SELECT CCAMOERRV
+HH             ASSIGN          TO DATABASE-CCAMOERRV
+HH             ORGANIZATION    IS SEQUENTIAL
+HH             ACCESS MODE     IS SEQUENTIAL
+HH             FILE STATUS     IS FILSTAT.
+      *                                                                -
+HH    *    LISTADO DE MOVIMIENTOS QUE CAYERON EN UNA CIUDAD CANCELADA
+HH    *    DE PLTCANCIU, PARA AVISARLE A LA AGENCIA U CANAL DE ORIGEN
+HH    *    QUE SU DATO DE CIUDAD ESTA DESACTUALIZADO.
+HH         SELECT REPORTE
+HH             ASSIGN          TO FORMATFILE-CCA512R
+HH             ORGANIZATION    IS SEQUENTIAL
+HH             ACCESS MODE     IS SEQUENTIAL
+HH             FILE STATUS     IS FILSTAT.
       *                                                                -
       ******************************************************************
       *                                                                *
@@ -121,6 +136,16 @@
        01  REG-CCAMOERR.
            COPY DDS-ALL-FORMATS        OF CCAMOVIM.
       *
+HH     FD  CCAMOERRV
+HH         LABEL RECORDS ARE STANDARD.
+HH     01  REG-CCAMOERRV.
+HH         COPY DDS-ALL-FORMATS        OF CCAMOVIM.
+      *
+HH     FD  REPORTE
+HH         LABEL RECORDS ARE STANDARD.
+HH     01  REPORTE-REG.
+HH         COPY DDS-ALL-FORMATS        OF CCA512R.
+      *
       ******************************************************************
       *                                                                -
        WORKING-STORAGE SECTION.
@@ -130,6 +155,7 @@
            03  PFK-BYTE           PIC  X(001).
       *
        01  W-CNSTRN         PIC 9(09) VALUE ZEROS.
+HH     01  W-TOTCIU-CAN     PIC 9(07) VALUE ZEROS.
        01  VAR-TRABAJO.
            03  K                  PIC  9(006)             VALUE ZEROS.
            03  VAR-PARAMETRO      PIC  X(073)             VALUE ZEROS.
@@ -167,6 +193,14 @@
            03  CTL-REGISTRO       PIC  X(002)             VALUE "NO".
                88  BUEN-REGISTRO                          VALUE "SI".
                88  MAL-REGISTRO                           VALUE "NO".
+HH         03  FLG-VALIDAR        PIC  X(001)             VALUE SPACE.
+HH             88  SOLO-VALIDAR                           VALUE "S".
+      *----------------------------------------------------------------
+HH     01  VAR-CANJE              PIC  X(020)             VALUE ZEROS.
+HH     01  RED-VAR-CANJE         REDEFINES    VAR-CANJE.
+HH         03  ACUM-CR-CNJ        PIC  9(013)V99 COMP-3.
+HH         03  ACUM-DB-CNJ        PIC  9(013)V99 COMP-3.
+HH         03  NUM-REG-CNJ        PIC  9(007)    COMP-3.
       *----------------------------------------------------------------
        01  CUENTA-COOMEVA.
            03  FILLER                      PIC 9(04).
@@ -201,14 +235,23 @@ VGQ    01  W-FECHA-5                       PIC 9(08) VALUE ZEROS.
        01  PYC-AGCORI                           PIC 9(05).
        01  PYC-INDCIE                           PIC 9(01).
       *
+      *HH    ESTADO DE LA CADENA NOCTURNA (VER CCA504).
+HH     01  PARM-CCA504.
+HH         05  PC504-PROGRAMA          PIC X(08) VALUE "CCA512".
+HH         05  PC504-EVENTO            PIC X(01) VALUE SPACES.
+HH         05  PC504-CANTREG           PIC 9(09) VALUE ZEROS.
+HH         05  PC504-CODRETO           PIC 9(03) VALUE ZEROS.
+      *
       ***************************************************************
       *
        LINKAGE SECTION.
        01  PARAMETRO1                  PIC  X(073).
+HH     01  PARM-VALIDAR                PIC  X(001).
+HH     01  PARM-CANJE                  PIC  X(020).
       *
       ***************************************************************
       *
-       PROCEDURE DIVISION  USING PARAMETRO1.
+       PROCEDURE DIVISION  USING PARAMETRO1 PARM-VALIDAR PARM-CANJE.
        0000-MAIN.
            PERFORM  0010-INICIAR
            PERFORM  0100-PROCESAR      UNTIL FIN-CCAINTERF
@@ -216,6 +259,10 @@ VGQ    01  W-FECHA-5                       PIC 9(08) VALUE ZEROS.
       *----------------------------------------------------------------
        0010-INICIAR.
            CALL "PLTCODEMPP"           USING PA-CODEMP
+HH         MOVE PARM-VALIDAR           TO FLG-VALIDAR
+HH         MOVE "I"                    TO PC504-EVENTO
+HH         CALL "CCA504"             USING PC504-PROGRAMA PC504-EVENTO
+HH                                         PC504-CANTREG  PC504-CODRETO
            OPEN INPUT PLTFECHAS
            MOVE 11 TO CODSIS OF PLTFECHAS
            MOVE PA-CODEMP  TO CODEMP OF PLTFECHAS
@@ -227,11 +274,20 @@ VGQ    01  W-FECHA-5                       PIC 9(08) VALUE ZEROS.
                 ACUM-DB-OK                   ACUM-CR-OK
            MOVE ZEROS                     TO NUM-REG-ER
                 ACUM-DB-ER                   ACUM-CR-ER
+HH         MOVE ZEROS                     TO NUM-REG-CNJ
+HH              ACUM-DB-CNJ                  ACUM-CR-CNJ
            MOVE PARAMETRO1                TO VAR-PARAMETRO
+HH         MOVE ZEROS                     TO W-TOTCIU-CAN
+HH         OPEN OUTPUT REPORTE
            OPEN  INPUT  CCACODTRN  PLTAGCORI PLTCANCIU
-           OPEN I-O     CCAINTERF
-           OPEN OUTPUT  CCAMOVRECI
-           OPEN EXTEND  CCAMOVIM   CCAMOERR
+HH         IF SOLO-VALIDAR
+HH            OPEN INPUT  CCAINTERF
+HH            OPEN OUTPUT CCAMOERRV
+HH         ELSE
+              OPEN I-O     CCAINTERF
+              OPEN OUTPUT  CCAMOVRECI
+              OPEN EXTEND  CCAMOVIM   CCAMOERR
+HH         END-IF
            MOVE PARAMETRO1(64:10)         TO DISENO.
            MOVE "NO"                      TO CTL-CCAINTERF
            MOVE "NO"                      TO CTL-REGISTRO
@@ -322,14 +378,26 @@ VGA   *         PERFORM  0150-PROCESAR-ERROR
            IF CODOPE OF CCAINTERF = 999
               MOVE 98 TO CODER1 OF CCAMOVIM
            END-IF
-           WRITE  REG-MOVIM
+HH         IF NOT SOLO-VALIDAR
+              WRITE  REG-MOVIM
+HH         END-IF
            ADD  1                           TO NUM-REG-OK
            IF TIPMOV  OF REG-CCAINTERF = 1
               ADD  VLRTRN  OF REG-CCAINTERF  TO ACUM-DB-OK
            ELSE
               ADD  VLRTRN  OF REG-CCAINTERF  TO ACUM-CR-OK.
-           MOVE CORR REGMOVIM OF CCAMOVIM  TO REGMOVIM OF CCAMOVRECI.
-           WRITE REG-MOVRECI.
+HH         IF INDCNJ OF CCAMOVIM = 1
+HH            ADD  1                        TO NUM-REG-CNJ
+HH            IF TIPMOV OF REG-CCAINTERF = 1
+HH               ADD VLRTRN OF REG-CCAINTERF TO ACUM-DB-CNJ
+HH            ELSE
+HH               ADD VLRTRN OF REG-CCAINTERF TO ACUM-CR-CNJ
+HH            END-IF
+HH         END-IF.
+HH         IF NOT SOLO-VALIDAR
+              MOVE CORR REGMOVIM OF CCAMOVIM  TO REGMOVIM OF CCAMOVRECI
+              WRITE REG-MOVRECI
+HH         END-IF.
       *----------------------------------------------------------------
        0111-MOVER-DATOS.
            INITIALIZE REGMOVIM OF CCAMOVIM.
@@ -477,7 +545,32 @@ VGQ              MOVE LK219-FECHA3      TO W-FECHA-3
               END-IF
            ELSE
               MOVE ZEROS TO W-EXISTE-PLTCANCIU
-           END-IF.
+           END-IF
+HH         IF (SI-EXISTE-PLTCANCIU)
+HH            PERFORM REPORTAR-CIUDAD-CANCELADA
+HH         END-IF.
+      *----------------------------------------------------------------
+HH    *----------------------------------------------------------------
+HH    * UN MOVIMIENTO CAYO EN UNA CIUDAD DE PLTCANCIU; SE DEJA         -
+HH    * CONSTANCIA EN EL LISTADO PARA QUE LA AGENCIA U CANAL DE        -
+HH    * ORIGEN ACTUALICE SU REFERENCIA DE CIUDAD.                      -
+HH    *----------------------------------------------------------------
+HH     REPORTAR-CIUDAD-CANCELADA.
+HH         MOVE AGCORI OF CCAINTERF    TO AGCORI OF REPORTE-REG
+HH         MOVE AGCDST OF CCAINTERF    TO AGCDST OF REPORTE-REG
+HH         MOVE CTANRO OF CCAINTERF    TO CTANRO OF REPORTE-REG
+HH         MOVE CODCIU OF PLTCANCIU    TO CODCIU OF REPORTE-REG
+HH         MOVE CODTRN OF CCAINTERF    TO CODTRN OF REPORTE-REG
+HH         MOVE VLRTRN OF CCAINTERF    TO VLRTRN OF REPORTE-REG
+HH         MOVE FECPRO OF CCAINTERF    TO FECPRO OF REPORTE-REG
+HH         WRITE REPORTE-REG FORMAT IS "DETALLE"
+HH         ADD 1                       TO W-TOTCIU-CAN.
+      *----------------------------------------------------------------
+HH     IMPRIMIR-TOTAL-CIUDAD-CANCELADA.
+HH         IF W-TOTCIU-CAN > ZEROS
+HH            MOVE W-TOTCIU-CAN        TO TOTCIU OF REPORTE-REG
+HH            WRITE REPORTE-REG FORMAT IS "TOTCIU"
+HH         END-IF.
       *----------------------------------------------------------------
        VERIFICAR-CANJE-BANREPUBLICA.
            INITIALIZE PYC-INDCIE
@@ -546,7 +639,9 @@ VGQ              MOVE LK219-FECHA3      TO W-FECHA-3
       * ------------
            MOVE CODTRN OF CCAINTERF   TO CODTRA OF CCAMOERR.
       *    MOVE TIPVAL OF REGCODTRN   TO TIPVAL OF CCAMOERR.
-           WRITE  REG-CCAMOERR.
+HH         IF NOT SOLO-VALIDAR
+              WRITE  REG-CCAMOERR
+HH         END-IF.
            IF ESTTRN  OF REG-CCAINTERF = 0
               ADD  1                        TO NUM-REG-ER
               IF TIPMOV  OF REG-CCAINTERF = 1
@@ -558,11 +653,16 @@ VGQ              MOVE LK219-FECHA3      TO W-FECHA-3
            PERFORM LEER-PLTAGCORI
            IF (NO-FIN-PLTAGCORI)
               MOVE CODSUC OF PLTAGCORI TO NROBNV OF CCAMOERR.
-           MOVE CORR REGMOVIM OF CCAMOERR TO REGMOVIM OF CCAMOVRECI.
-           WRITE REG-MOVRECI.
+HH         IF SOLO-VALIDAR
+HH            MOVE REG-CCAMOERR        TO REG-CCAMOERRV
+HH            WRITE REG-CCAMOERRV
+HH         ELSE
+              MOVE CORR REGMOVIM OF CCAMOERR TO REGMOVIM OF CCAMOVRECI
+              WRITE REG-MOVRECI
+HH         END-IF.
       *----------------------------------------------------------------
        0170-BORRAR-REGISTRO.
-           IF EN-BATCH
+HH         IF EN-BATCH AND NOT SOLO-VALIDAR
               DELETE  CCAINTERF.
       *----------------------------------------------------------------
        LEER-PLTAGCORI.
@@ -579,7 +679,18 @@ VGQ              MOVE LK219-FECHA3      TO W-FECHA-3
       *----------------------------------------------------------------
        9999-TERMINAR.
            MOVE VAR-PARAMETRO               TO PARAMETRO1
-           CLOSE CCAINTERF CCAMOVIM CCAMOERR CCACODTRN PLTAGCORI
-           CLOSE PLTFECHAS CCAMOVRECI PLTCANCIU.
+HH         MOVE VAR-CANJE                   TO PARM-CANJE
+HH         MOVE "F"                    TO PC504-EVENTO
+HH         CALL "CCA504"             USING PC504-PROGRAMA PC504-EVENTO
+HH                                         PC504-CANTREG  PC504-CODRETO
+HH         PERFORM IMPRIMIR-TOTAL-CIUDAD-CANCELADA
+           CLOSE CCAINTERF CCACODTRN PLTAGCORI
+           CLOSE PLTFECHAS PLTCANCIU
+HH         CLOSE REPORTE
+HH         IF SOLO-VALIDAR
+HH            CLOSE CCAMOERRV
+HH         ELSE
+              CLOSE CCAMOVIM CCAMOERR CCAMOVRECI
+HH         END-IF.
            GOBACK.
       *----------------------------------------------------------------
