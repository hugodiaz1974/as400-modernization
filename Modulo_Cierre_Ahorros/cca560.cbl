@@ -81,6 +81,13 @@
                ASSIGN          TO FORMATFILE-CCA560R
                ORGANIZATION    IS SEQUENTIAL
                ACCESS MODE     IS SEQUENTIAL.
+      *
+HH    *    ARCHIVO COMUN DE RESUMEN DE RECHAZOS (CCA560/CCA565/CCA599)
+HH    *    PARA EL TABLERO CONSOLIDADO QUE IMPRIME CCA563.
+HH         SELECT CCARECSUM
+HH             ASSIGN          TO DATABASE-CCARECSUM
+HH             ORGANIZATION    IS SEQUENTIAL
+HH             ACCESS MODE     IS SEQUENTIAL.
       *--------------------------------------------------------------*
        DATA DIVISION.
        FILE SECTION.
@@ -134,6 +141,11 @@
            LABEL RECORDS ARE STANDARD.
        01  REPORTE-REG.
            COPY DDS-ALL-FORMATS OF CCA560R.
+      *
+HH     FD  CCARECSUM
+HH         LABEL RECORDS ARE STANDARD.
+HH     01  REG-RECSUM.
+HH         COPY DDS-ALL-FORMATS OF CCARECSUM.
       *                                                                 IBM-CT
       *--------------------------------------------------------------*
        WORKING-STORAGE SECTION.
@@ -297,6 +309,12 @@
            COPY FECHAS OF CCACPY.
            COPY CATABPRO OF CCACPY.
       *--------------------------------------------------------------*
+      *HH    ESTADO DE LA CADENA NOCTURNA (VER CCA504).
+HH     01  PARM-CCA504.
+HH         05  PC504-PROGRAMA          PIC X(08) VALUE "CCA560".
+HH         05  PC504-EVENTO            PIC X(01) VALUE SPACES.
+HH         05  PC504-CANTREG           PIC 9(09) VALUE ZEROS.
+HH         05  PC504-CODRETO           PIC 9(03) VALUE ZEROS.
        LINKAGE SECTION.
        77  W-USR                       PIC X(10).
       *--------------------------------------------------------------*
@@ -308,12 +326,16 @@
            PERFORM TERMINAR.
       *--------------------------------------------------------------*
        INICIAR.
+HH         MOVE "I"                     TO PC504-EVENTO
+HH         CALL "CCA504"             USING PC504-PROGRAMA PC504-EVENTO
+HH                                         PC504-CANTREG  PC504-CODRETO
            OPEN OUTPUT CCAMOVTMP REPORTE
            OPEN I-O    CCAMOVIM  CCAMAEAHO
                        CCACODTRN
                        CCATABLAS.
            OPEN INPUT  PLTAGCORI PLTSUCURS PLTPARGEN.
            OPEN EXTEND CCAMOVIMR.
+HH         OPEN EXTEND CCARECSUM.
            CALL "PLTCODEMPP"        USING PA-CODEMP
            PERFORM LEER-PLTPARGEN
            MOVE W-USR TO W-USRID
@@ -432,6 +454,7 @@ VG    *         END-IF
            PERFORM IMPRIMIR-PARTE-ANT
            PERFORM IMPRIMIR-PARTE-NVA
            PERFORM ANALIZAR-ERRORES
+HH         PERFORM GRABAR-RECSUM
            WRITE ZONA-CCAMOVIMR.
            IF DEBCRE OF CCAMOVIM  = 1 THEN
               ADD IMPORT OF CCAMOVIM TO W-TOTDEB
@@ -445,6 +468,39 @@ VG    *         END-IF
                       CODER3 OF CCAMOVIM
            PERFORM REGRABAR.
       *--------------------------------------------------------------*
+HH    *---------------------------------------------------------------
+HH    * ALIMENTA EL RESUMEN DIARIO DE RECHAZOS (TABLERO CONSOLIDADO   -
+HH    * DE CCA563) CON UN REGISTRO POR CADA CODIGO DE ERROR ENCONTRADO-
+HH    *---------------------------------------------------------------
+HH     GRABAR-RECSUM.
+HH         IF CODER1 OF CCAMOVIM NOT = ZEROS
+HH            MOVE "CCA560"           TO RS-FUENTE    OF REG-RECSUM
+HH            MOVE CODER1 OF CCAMOVIM TO RS-CODERR     OF REG-RECSUM
+HH            MOVE W-AGENCIA          TO RS-AGENCIA    OF REG-RECSUM
+HH            MOVE CTANRO OF CCAMOVIM TO RS-CTANRO     OF REG-RECSUM
+HH            MOVE IMPORT OF CCAMOVIM TO RS-IMPORTE    OF REG-RECSUM
+HH            MOVE W-FECHA            TO RS-FECHA      OF REG-RECSUM
+HH            WRITE REG-RECSUM
+HH         END-IF
+HH         IF CODER2 OF CCAMOVIM NOT = ZEROS
+HH            MOVE "CCA560"           TO RS-FUENTE    OF REG-RECSUM
+HH            MOVE CODER2 OF CCAMOVIM TO RS-CODERR     OF REG-RECSUM
+HH            MOVE W-AGENCIA          TO RS-AGENCIA    OF REG-RECSUM
+HH            MOVE CTANRO OF CCAMOVIM TO RS-CTANRO     OF REG-RECSUM
+HH            MOVE IMPORT OF CCAMOVIM TO RS-IMPORTE    OF REG-RECSUM
+HH            MOVE W-FECHA            TO RS-FECHA      OF REG-RECSUM
+HH            WRITE REG-RECSUM
+HH         END-IF
+HH         IF CODER3 OF CCAMOVIM NOT = ZEROS
+HH            MOVE "CCA560"           TO RS-FUENTE    OF REG-RECSUM
+HH            MOVE CODER3 OF CCAMOVIM TO RS-CODERR     OF REG-RECSUM
+HH            MOVE W-AGENCIA          TO RS-AGENCIA    OF REG-RECSUM
+HH            MOVE CTANRO OF CCAMOVIM TO RS-CTANRO     OF REG-RECSUM
+HH            MOVE IMPORT OF CCAMOVIM TO RS-IMPORTE    OF REG-RECSUM
+HH            MOVE W-FECHA            TO RS-FECHA      OF REG-RECSUM
+HH            WRITE REG-RECSUM
+HH         END-IF.
+      *--------------------------------------------------------------*
        IMPRIMIR-PARTE-ANT.
            MOVE AGCCTA OF CCAMOVIM TO W-OFICTA
            MOVE CTANRO OF CCAMOVIM TO W-NROCTA
@@ -981,9 +1037,13 @@ TYJ        MOVE PA-CODEMP   TO CODEMP OF PLTPARGEN
            END-READ.
       *--------------------------------------------------------------*
        TERMINAR.
+HH         MOVE "F"                     TO PC504-EVENTO
+HH         CALL "CCA504"             USING PC504-PROGRAMA PC504-EVENTO
+HH                                         PC504-CANTREG  PC504-CODRETO
            CLOSE CCAMOVTMP     REPORTE
                  CCAMOVIM      PLTSUCURS
                  CCACODTRN     CCAMAEAHO
                  CCATABLAS     PLTPARGEN
-                 PLTAGCORI.
+                 PLTAGCORI
+HH               CCARECSUM.
            STOP RUN.
