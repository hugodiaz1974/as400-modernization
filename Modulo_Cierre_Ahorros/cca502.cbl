@@ -12,7 +12,8 @@
        AUTHOR.        VICENTE GUZMAN Q.
        DATE-WRITTEN.  ENERO72001.
       *--------------------------------------------------------------*
-      * FUNCION: RETORNA SI HOY ES 1 DIA HABIL DEL MES Y TRIMESTRE
+      * FUNCION: RETORNA SI HOY ES 1 DIA HABIL DEL MES, TRIMESTRE Y
+      *          SEMESTRE.
       *--------------------------------------------------------------*
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -66,8 +67,9 @@
       *--------------------------------------------------------------*
        01 FIN-MES                      PIC X.
        01 FIN-TRI                      PIC X.
+HH     01 FIN-SEM                      PIC X.
       *--------------------------------------------------------------*
-       PROCEDURE DIVISION USING FIN-MES FIN-TRI.                         NA .
+       PROCEDURE DIVISION USING FIN-MES FIN-TRI FIN-SEM.                 NA .
       *--------------------------------------------------------------*
        COMIENZO.
            PERFORM INICIAR.
@@ -78,7 +80,7 @@
            MOVE 0                     TO CTL-PROGRAMA
            CALL "PLTCODEMPP"    USING LK-CODEMP
            OPEN INPUT PLTFECHAS.
-           MOVE "N" TO FIN-MES FIN-TRI.
+HH         MOVE "N" TO FIN-MES FIN-TRI FIN-SEM.
       *--------------------------------------------------------------*
        PROCESAR.
            MOVE 11                     TO CODSIS OF REGFECHAS
@@ -89,6 +91,9 @@
                  IF W-MM-HOY = 3 OR 6 OR 9 OR 12
                     MOVE "S" TO FIN-TRI
                  END-IF
+HH               IF W-MM-HOY = 6 OR 12
+HH                  MOVE "S" TO FIN-SEM
+HH               END-IF
               END-IF
               MOVE 1   TO CTL-PROGRAMA
            END-IF.
