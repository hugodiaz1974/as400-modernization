@@ -87,14 +87,25 @@
                88  MAL-REGISTRO                           VALUE "NO".
        01  PA-CODEMP                         PIC 9(05) VALUE ZEROS.
       *
+HH     01  FLG-VALIDAR                       PIC X(01) VALUE SPACE.
+HH         88  SOLO-VALIDAR                            VALUE "S".
+      *
+      *HH    ESTADO DE LA CADENA NOCTURNA (VER CCA504).
+HH     01  PARM-CCA504.
+HH         05  PC504-PROGRAMA          PIC X(08) VALUE "CCA511".
+HH         05  PC504-EVENTO            PIC X(01) VALUE SPACES.
+HH         05  PC504-CANTREG           PIC 9(09) VALUE ZEROS.
+HH         05  PC504-CODRETO           PIC 9(03) VALUE ZEROS.
+      *
       ***************************************************************
       *
        LINKAGE SECTION.
        01  PARAMETRO1                  PIC  X(072).
+HH     01  PARM-VALIDAR                PIC  X(001).
       *
       ***************************************************************
       *
-       PROCEDURE DIVISION  USING PARAMETRO1.
+       PROCEDURE DIVISION  USING PARAMETRO1 PARM-VALIDAR.
        0000-MAIN.
            PERFORM  0010-INICIAR
            PERFORM  0100-PROCESAR      UNTIL FIN-CCAINTERF
@@ -102,13 +113,21 @@
       *----------------------------------------------------------------
        0010-INICIAR.
            CALL "PLTCODEMPP"              USING PA-CODEMP
+HH         MOVE PARM-VALIDAR               TO FLG-VALIDAR
+HH         MOVE "I"                   TO PC504-EVENTO
+HH         CALL "CCA504"            USING PC504-PROGRAMA PC504-EVENTO
+HH                                        PC504-CANTREG  PC504-CODRETO
            MOVE ZEROS                     TO NUM-REG-OK
                 ACUM-DB-OK                   ACUM-CR-OK
            MOVE ZEROS                     TO NUM-REG-ER
                 ACUM-DB-ER                   ACUM-CR-ER
            MOVE PARAMETRO1                TO VAR-PARAMETRO
-           OPEN I-O     CCAINTERF
-           OPEN EXTEND  CCANOMON
+HH         IF SOLO-VALIDAR
+HH            OPEN INPUT  CCAINTERF
+HH         ELSE
+              OPEN I-O     CCAINTERF
+HH            OPEN EXTEND  CCANOMON
+HH         END-IF.
            MOVE "NO"                      TO CTL-CCAINTERF
            MOVE "NO"                      TO CTL-REGISTRO
            PERFORM  0020-LEER-CCAINTERF UNTIL FIN-CCAINTERF
@@ -131,12 +150,14 @@
                                        OR    BUEN-REGISTRO.
       *----------------------------------------------------------------
        0110-PROCESAR-OK.
-           INITIALIZE REGNOMON
-           MOVE CORR REGTRNNOMO TO REGNOMON
-           MOVE NUMAGE OF REGTRNNOMO TO AGCCTA OF REGNOMON
-           MOVE NUMCTA OF REGTRNNOMO TO CTANRO OF REGNOMON
-           MOVE DATVIE OF REGTRNNOMO TO CAMPO1 OF REGNOMON
-           WRITE  REG-NOMONE
+HH         IF NOT SOLO-VALIDAR
+              INITIALIZE REGNOMON
+              MOVE CORR REGTRNNOMO TO REGNOMON
+              MOVE NUMAGE OF REGTRNNOMO TO AGCCTA OF REGNOMON
+              MOVE NUMCTA OF REGTRNNOMO TO CTANRO OF REGNOMON
+              MOVE DATVIE OF REGTRNNOMO TO CAMPO1 OF REGNOMON
+              WRITE  REG-NOMONE
+HH         END-IF
            MOVE ZEROS                       TO ACUM-CR-OK
            MOVE ZEROS                       TO ACUM-DB-OK
            ADD  1                           TO NUM-REG-OK
@@ -146,6 +167,12 @@
       *----------------------------------------------------------------
        9999-TERMINAR.
            MOVE VAR-PARAMETRO               TO PARAMETRO1
-           CLOSE CCAINTERF  CCANOMON
+HH         MOVE "F"                   TO PC504-EVENTO
+HH         CALL "CCA504"            USING PC504-PROGRAMA PC504-EVENTO
+HH                                        PC504-CANTREG  PC504-CODRETO
+HH         CLOSE CCAINTERF
+HH         IF NOT SOLO-VALIDAR
+HH            CLOSE CCANOMON
+HH         END-IF.
            GOBACK.
       *----------------------------------------------------------------
