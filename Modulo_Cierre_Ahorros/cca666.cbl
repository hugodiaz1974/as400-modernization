@@ -0,0 +1,251 @@
+       IDENTIFICATION DIVISION.
+      *----------------------------------------------------------------
+      * Material Bajo Licencia de Taylor & Johnson Ltda.              |
+      * Copyright : TAYLOR & JOHNSON 1996, 1999, 2000, 2001, 2002     |
+      *             Todos los Derechos Reservados                     |
+      *----------------------------------------------------------------
+      * Derechos Restringidos para los usuarios, el uso, la duplica-  |
+      * cion o publicacion quedan sujetos al contrato con Taylor &    |
+      * Johnson                                                       |
+      *----------------------------------------------------------------
+       PROGRAM-ID.    CCA666.
+      ******************************************************************
+      * FUNCION: REPORTE DE RECUPERACION DE TRASLADOS CONTABLES SIN    *
+      *          CONFIRMAR. RECORRE LOS MOVIMIENTOS YA GRABADOS POR    *
+      *          CCA661/CCA665 (PLTCCAINA) Y CCA662 (PLTCCACAN) Y      *
+      *          VERIFICA CONTRA CCAMAEAHO QUE LA MARCA DE CONTROL DE  *
+      *          LA CUENTA (LIBRE(84:8) O FPULRE, SEGUN EL CASO) HAYA  *
+      *          QUEDADO ACTUALIZADA. SI EL TRASLADO EXISTE PERO LA    *
+      *          MARCA NO SE GRABO, EL PROCESO QUEDO A MEDIAS Y LA     *
+      *          CUENTA SE LISTA PARA QUE OPERACIONES LA RECONCILIE.   *
+      ******************************************************************
+       AUTHOR.        H.H.D.
+       DATE-WRITTEN.  14/09/19.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-AS400.
+       OBJECT-COMPUTER. IBM-AS400.
+      *                                                                *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *
+           SELECT PLTCCAINA
+               ASSIGN          TO DATABASE-PLTCCAINA
+               ORGANIZATION    IS INDEXED
+               ACCESS MODE     IS DYNAMIC
+               RECORD KEY      IS EXTERNALLY-DESCRIBED-KEY.
+      *
+           SELECT PLTCCACAN
+               ASSIGN          TO DATABASE-PLTCCACAN
+               ORGANIZATION    IS INDEXED
+               ACCESS MODE     IS DYNAMIC
+               RECORD KEY      IS EXTERNALLY-DESCRIBED-KEY.
+      *
+           SELECT CCAMAEAHO
+               ASSIGN          TO DATABASE-CCAMAEAHO
+               ORGANIZATION    IS INDEXED
+               ACCESS MODE     IS DYNAMIC
+               RECORD KEY      IS EXTERNALLY-DESCRIBED-KEY.
+      *
+           SELECT CLIMAE
+               ASSIGN          TO DATABASE-CLIMAE
+               ORGANIZATION    IS INDEXED
+               ACCESS MODE     IS DYNAMIC
+               RECORD KEY      IS EXTERNALLY-DESCRIBED-KEY.
+      *
+           SELECT REPORTE
+               ASSIGN          TO FORMATFILE-CCA666R
+               ORGANIZATION    IS SEQUENTIAL
+               ACCESS MODE     IS SEQUENTIAL.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       FD  PLTCCAINA
+           LABEL RECORDS ARE STANDARD.
+       01  PLTCCAINA-REC.
+           COPY DDS-ALL-FORMATS OF PLTCCAINA.
+      *
+       FD  PLTCCACAN
+           LABEL RECORDS ARE STANDARD.
+       01  PLTCCACAN-REC.
+           COPY DDS-ALL-FORMATS OF PLTCCACAN.
+      *
+       FD  CCAMAEAHO
+           LABEL RECORDS ARE STANDARD.
+       01  REG-MAESTR.
+           COPY DDS-ALL-FORMATS OF CCAMAEAHO.
+      *
+       FD  CLIMAE
+           LABEL RECORDS ARE STANDARD.
+       01  CLIMAE-REC.
+           COPY DDS-ALL-FORMATS OF CLIMAE.
+      *
+       FD  REPORTE
+           LABEL RECORDS ARE STANDARD.
+       01  REPORTE-REG.
+           COPY DDS-ALL-FORMATS OF CCA666R.
+      *--------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+      *--------------------------------------------------------------*
+       01  CONTROLES.
+           05  CTL-PLTCCAINA           PIC 9(01)  VALUE 0.
+               88  FIN-PLTCCAINA                  VALUE 1.
+           05  CTL-PLTCCACAN           PIC 9(01)  VALUE 0.
+               88  FIN-PLTCCACAN                  VALUE 1.
+           05  CTL-CCAMAEAHO           PIC 9(01)  VALUE 0.
+               88  SI-EXISTE-CCAMAEAHO            VALUE 0.
+               88  NO-EXISTE-CCAMAEAHO            VALUE 1.
+           05  CTL-CLIMAE              PIC 9(01)  VALUE 0.
+               88  SI-EXISTE-CLIMAE               VALUE 0.
+               88  NO-EXISTE-CLIMAE               VALUE 1.
+      *--------------------------------------------------------------*
+       01  VARIABLES.
+           05  W-AGCDSTX               PIC 9(05)    VALUE ZEROS.
+           05  W-CTANROX               PIC 9(15)    VALUE ZEROS.
+           05  W-HORA                  PIC 9(08)    VALUE ZEROS.
+           05  RED-W-HORA              REDEFINES W-HORA.
+               10 HORA                 PIC 9(06).
+               10 FILLER               PIC 9(02).
+           05  W-USRID                 PIC X(10)    VALUE SPACES.
+           05  W-FECHA                 PIC  9(08)   VALUE ZEROS.
+           05  RED-W-FECHA             REDEFINES W-FECHA.
+               10 SIGLO                PIC 9(02).
+               10 ANO                  PIC 9(02).
+               10 MES                  PIC 9(02).
+               10 DIA                  PIC 9(02).
+           05  W-PAGINA                PIC 9(06)     VALUE ZEROS.
+           05  TOT-CANCTA              PIC 9(07)     VALUE ZEROS.
+      *--------------------------------------------------------------*
+           COPY EXTRACT OF CCACPY.
+           COPY PARGEN  OF CCACPY.
+           COPY FECHAS  OF CCACPY.
+       01  PA-CODEMP                   PIC 9(05)    VALUE ZEROS.
+      *--------------------------------------------------------------*
+       LINKAGE SECTION.
+       77  W-USRING                    PIC  X(10).
+      *--------------------------------------------------------------*
+       PROCEDURE DIVISION USING W-USRING.
+      *--------------------------------------------------------------*
+       COMIENZO.
+           PERFORM INICIAR.
+           PERFORM PROCESAR-PLTCCAINA UNTIL FIN-PLTCCAINA.
+           PERFORM PROCESAR-PLTCCACAN UNTIL FIN-PLTCCACAN.
+           PERFORM TERMINAR.
+      *--------------------------------------------------------------*
+       INICIAR.
+           CALL "PLTCODEMPP"                USING PA-CODEMP
+           CALL "CCA500" USING LK-FECHAS
+           CALL "CCA501" USING LK-CCAPARGEN.
+           OPEN OUTPUT REPORTE
+           OPEN INPUT  PLTCCAINA PLTCCACAN CCAMAEAHO CLIMAE.
+           MOVE W-USRING  TO W-USRID
+           CALL "EXTRACT" USING W-DA EX-DATE.
+           MOVE EX-DATE-8              TO W-FECHA
+           ACCEPT W-HORA  FROM TIME
+           PERFORM COLOCAR-TITULOS
+           PERFORM LEER-PLTCCAINA-NEXT
+           PERFORM LEER-PLTCCACAN-NEXT.
+      *--------------------------------------------------------------*
+       PROCESAR-PLTCCAINA.
+           IF (AGCDST OF PLTCCAINA-REC NOT = W-AGCDSTX) OR
+              (CTANRO OF PLTCCAINA-REC NOT = W-CTANROX)
+              MOVE AGCDST OF PLTCCAINA-REC TO W-AGCDSTX
+              MOVE CTANRO OF PLTCCAINA-REC TO W-CTANROX
+              PERFORM VERIFICAR-TRASLADO-INACTIVA
+           END-IF
+           PERFORM LEER-PLTCCAINA-NEXT.
+      *--------------------------------------------------------------*
+       PROCESAR-PLTCCACAN.
+           IF (AGCDST OF PLTCCACAN-REC NOT = W-AGCDSTX) OR
+              (CTANRO OF PLTCCACAN-REC NOT = W-CTANROX)
+              MOVE AGCDST OF PLTCCACAN-REC TO W-AGCDSTX
+              MOVE CTANRO OF PLTCCACAN-REC TO W-CTANROX
+              PERFORM VERIFICAR-CANCELACION
+           END-IF
+           PERFORM LEER-PLTCCACAN-NEXT.
+      *--------------------------------------------------------------*
+       VERIFICAR-TRASLADO-INACTIVA.
+           MOVE CODSIS OF PLTCCAINA-REC TO CODSIS OF CCAMAEAHO
+           MOVE CODPRO OF PLTCCAINA-REC TO CODPRO OF CCAMAEAHO
+           MOVE AGCDST OF PLTCCAINA-REC TO AGCCTA OF CCAMAEAHO
+           MOVE CTANRO OF PLTCCAINA-REC TO CTANRO OF CCAMAEAHO
+           PERFORM LEER-CCAMAEAHO
+           IF (SI-EXISTE-CCAMAEAHO)
+              IF LIBRE OF REG-MAESTR(84:8) = "00000000" OR SPACES
+                 MOVE "TRASLADO INACTIVA (CCA665)" TO TIPTRA OF
+                                                        REPORTE-REG
+                 PERFORM IMPRIMIR-DETALLE
+              END-IF
+           END-IF.
+      *--------------------------------------------------------------*
+       VERIFICAR-CANCELACION.
+           MOVE CODSIS OF PLTCCACAN-REC TO CODSIS OF CCAMAEAHO
+           MOVE CODPRO OF PLTCCACAN-REC TO CODPRO OF CCAMAEAHO
+           MOVE AGCDST OF PLTCCACAN-REC TO AGCCTA OF CCAMAEAHO
+           MOVE CTANRO OF PLTCCACAN-REC TO CTANRO OF CCAMAEAHO
+           PERFORM LEER-CCAMAEAHO
+           IF (SI-EXISTE-CCAMAEAHO)
+              IF FPULRE OF REG-MAESTR = ZEROS
+                 MOVE "CANCELACION (CCA662)"      TO TIPTRA OF
+                                                        REPORTE-REG
+                 PERFORM IMPRIMIR-DETALLE
+              END-IF
+           END-IF.
+      *--------------------------------------------------------------*
+       IMPRIMIR-DETALLE.
+           MOVE AGCCTA OF REG-MAESTR TO AGCCTA OF REPORTE-REG
+           MOVE CTANRO OF REG-MAESTR TO CTANRO OF REPORTE-REG
+           MOVE NITCTA OF REG-MAESTR TO NUMINT OF CLIMAE
+           PERFORM LEER-CLIMAE
+           IF (SI-EXISTE-CLIMAE)
+              MOVE NOMCLI OF CLIMAE     TO NOMCTA OF REPORTE-REG
+           ELSE
+              MOVE "CLIENTE NO ENCONTRADO" TO NOMCTA OF REPORTE-REG
+           END-IF
+           ADD  1                    TO TOT-CANCTA
+           WRITE REPORTE-REG FORMAT IS "DETALLE" AT EOP
+                 PERFORM COLOCAR-TITULOS.
+      *--------------------------------------------------------------*
+       COLOCAR-TITULOS.
+           INITIALIZE HEADER-O
+           ADD  1                 TO W-PAGINA
+           MOVE "CCA666    "      TO NROPRO  OF REPORTE-REG
+           MOVE W-USRID           TO USER    OF REPORTE-REG
+           MOVE LK-NOMEMP         TO EMPRESA OF REPORTE-REG
+           MOVE W-PAGINA          TO PAGNRO  OF REPORTE-REG
+           MOVE "** CUENTAS CON TRASLADO CONTABLE SIN CONFIRMAR **"
+                                  TO NOMLIS  OF REPORTE-REG
+           MOVE LK-FECHA-HOY     TO FECPAR  OF REPORTE-REG
+                                     FECDIA  OF REPORTE-REG
+           MOVE HORA              TO HORPRO  OF REPORTE-REG
+           MOVE W-FECHA           TO FECSYS  OF REPORTE-REG
+           WRITE REPORTE-REG FORMAT IS "HEADER"
+           WRITE REPORTE-REG FORMAT IS "TITULOS".
+      *--------------------------------------------------------------*
+       COLOCAR-TOTALES.
+           INITIALIZE TOTALES-O
+           MOVE TOT-CANCTA TO TOTCANCTA OF REPORTE-REG
+           WRITE REPORTE-REG FORMAT IS "TOTALES".
+      *--------------------------------------------------------------*
+       LEER-PLTCCAINA-NEXT.
+           MOVE 0 TO CTL-PLTCCAINA
+           READ PLTCCAINA NEXT RECORD AT END MOVE 1 TO CTL-PLTCCAINA.
+      *--------------------------------------------------------------*
+       LEER-PLTCCACAN-NEXT.
+           MOVE 0 TO CTL-PLTCCACAN
+           READ PLTCCACAN NEXT RECORD AT END MOVE 1 TO CTL-PLTCCACAN.
+      *--------------------------------------------------------------*
+       LEER-CCAMAEAHO.
+           MOVE 0 TO CTL-CCAMAEAHO
+           READ CCAMAEAHO INVALID KEY MOVE 1 TO CTL-CCAMAEAHO.
+      *--------------------------------------------------------------*
+       LEER-CLIMAE.
+           MOVE 0 TO CTL-CLIMAE
+           READ CLIMAE INVALID KEY MOVE 1 TO CTL-CLIMAE.
+      *--------------------------------------------------------------*
+       TERMINAR.
+           PERFORM COLOCAR-TOTALES.
+           CLOSE REPORTE PLTCCAINA PLTCCACAN CCAMAEAHO CLIMAE.
+           STOP RUN.
+      *--------------------------------------------------------------*
