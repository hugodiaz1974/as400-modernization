@@ -51,6 +51,15 @@
                ORGANIZATION    IS INDEXED
                ACCESS MODE     IS DYNAMIC
                RECORD KEY      IS EXTERNALLY-DESCRIBED-KEY.
+      *
+      *HH     Tabla de productos, usada en CALCULAR-VLR-TARIFA para
+      *HH     partir el valor de la tarifa en tramos de saldo cuando
+      *HH     el producto tiene tasa escalonada configurada.
+HH         SELECT CCACODPRO
+HH             ASSIGN          TO DATABASE-CCACODPRO
+HH             ORGANIZATION    IS INDEXED
+HH             ACCESS MODE     IS DYNAMIC
+HH             RECORD KEY      IS EXTERNALLY-DESCRIBED-KEY.
       *-----------------------------------------------------------------
        DATA DIVISION.
        FILE SECTION.
@@ -85,6 +94,11 @@
        01  REG-TRAPRO
            COPY DDS-ALL-FORMATS OF CCATRAPRO.
       *
+HH     FD  CCACODPRO
+HH         LABEL RECORDS ARE STANDARD.
+HH     01  REG-CODPRO.
+HH         COPY DDS-ALL-FORMATS OF CCACODPRO.
+      *
        WORKING-STORAGE SECTION.
       *
        01  W-FECHAANT                  PIC 9(08)          VALUE ZEROS.
@@ -169,11 +183,21 @@
            05  P491-TIPTAR             PIC 9(01)    .
            05  P491-VALOR-TRA          PIC S9(13)V99.
            05  P491-VALOR-TAR          PIC S9(13)V99.
+      *HH TASA ESCALONADA POR TRAMOS DE SALDO (VER CALCULAR-VLR-TARIFA).
+HH     01  W-TARIFA-TRAMOS.
+HH         05  W491-VALOR-RESTANTE     PIC S9(13)V99.
+HH         05  W491-ACUM-TAR           PIC S9(13)V99.
       * ----------------------
            COPY PARGEN OF CCACPY.
            COPY FECHAS OF CCACPY.
       * ----------------------
       *
+      *HH    ESTADO DE LA CADENA NOCTURNA (VER CCA504).
+HH     01  PARM-CCA504.
+HH         05  PC504-PROGRAMA          PIC X(08) VALUE "CCA620".
+HH         05  PC504-EVENTO            PIC X(01) VALUE SPACES.
+HH         05  PC504-CANTREG           PIC 9(09) VALUE ZEROS.
+HH         05  PC504-CODRETO           PIC 9(03) VALUE ZEROS.
        LINKAGE SECTION.
        77  XUSERID PIC X(10).
       *
@@ -186,9 +210,13 @@
            PERFORM TERMINAR.
       *----------------------------------------------------------------
        INICIAR.
+HH         MOVE "I"                     TO PC504-EVENTO
+HH         CALL "CCA504"             USING PC504-PROGRAMA PC504-EVENTO
+HH                                         PC504-CANTREG  PC504-CODRETO
            MOVE XUSERID TO W-USERID.
       *
            OPEN INPUT  CCAMAEAHO CCATRAPRO CLIMAE
+HH         OPEN INPUT  CCACODPRO.
            OPEN OUTPUT CCACAUSAC.
            OPEN OUTPUT CCAMOVIM .
            OPEN EXTEND CCACAUHOY.
@@ -352,12 +380,63 @@
               PERFORM CALCULAR-VLR-TARIFA
            END-IF.
       *----------------------------------------------------------------
-       CALCULAR-VLR-TARIFA.
-           MOVE IMPORT OF REG-CAUHOY TO P491-VALOR-TRA
-           MOVE ZEROS  TO P491-VALOR-TAR
-           MOVE CODTAR OF CCATRAPRO TO P491-CODTAR
-           CALL "CCA491" USING PAR-CCA491.
-           MOVE P491-VALOR-TAR TO IMPORT OF REG-CAUHOY.
+      *HH---------------------------------------------------------------
+      *HH SI EL PRODUCTO TIENE TASA ESCALONADA (TRAMO1 OF CCACODPRO
+      *HH DISTINTO DE CERO) SE PARTE EL VALOR DE LA TRANSACCION EN
+      *HH HASTA TRES TRAMOS Y SE LIQUIDA CADA TRAMO CON SU PROPIA
+      *HH TARIFA, ACUMULANDO EL RESULTADO. SI EL PRODUCTO NO TIENE
+      *HH TRAMOS CONFIGURADOS SE LIQUIDA COMO SIEMPRE, CON LA TARIFA
+      *HH UNICA DE CCATRAPRO.
+      *HH
+HH     CALCULAR-VLR-TARIFA.
+HH         MOVE CODPRO OF CCATRAPRO TO CODPRO OF CCACODPRO
+HH         READ CCACODPRO           INVALID KEY
+HH              MOVE ZEROS          TO TRAMO1 OF CCACODPRO
+HH              MOVE ZEROS          TO TRAMO2 OF CCACODPRO
+HH         END-READ
+HH         IF TRAMO1 OF CCACODPRO = ZEROS
+              MOVE IMPORT OF REG-CAUHOY TO P491-VALOR-TRA
+              MOVE ZEROS  TO P491-VALOR-TAR
+              MOVE CODTAR OF CCATRAPRO TO P491-CODTAR
+              CALL "CCA491" USING PAR-CCA491
+              MOVE P491-VALOR-TAR TO IMPORT OF REG-CAUHOY
+HH         ELSE
+HH            MOVE IMPORT OF REG-CAUHOY     TO W491-VALOR-RESTANTE
+HH            MOVE ZEROS                    TO W491-ACUM-TAR
+HH            IF W491-VALOR-RESTANTE > TRAMO1 OF CCACODPRO
+HH               MOVE TRAMO1 OF CCACODPRO   TO P491-VALOR-TRA
+HH            ELSE
+HH               MOVE W491-VALOR-RESTANTE   TO P491-VALOR-TRA
+HH            END-IF
+HH            MOVE ZEROS                    TO P491-VALOR-TAR
+HH            MOVE CODTA1 OF CCACODPRO      TO P491-CODTAR
+HH            CALL "CCA491" USING PAR-CCA491
+HH            ADD P491-VALOR-TAR            TO W491-ACUM-TAR
+HH            SUBTRACT P491-VALOR-TRA       FROM W491-VALOR-RESTANTE
+HH            IF W491-VALOR-RESTANTE > ZEROS
+HH            AND TRAMO2 OF CCACODPRO > TRAMO1 OF CCACODPRO
+HH               IF W491-VALOR-RESTANTE >
+HH                  (TRAMO2 OF CCACODPRO - TRAMO1 OF CCACODPRO)
+HH                  COMPUTE P491-VALOR-TRA =
+HH                          TRAMO2 OF CCACODPRO - TRAMO1 OF CCACODPRO
+HH               ELSE
+HH                  MOVE W491-VALOR-RESTANTE TO P491-VALOR-TRA
+HH               END-IF
+HH               MOVE ZEROS                 TO P491-VALOR-TAR
+HH               MOVE CODTA2 OF CCACODPRO   TO P491-CODTAR
+HH               CALL "CCA491" USING PAR-CCA491
+HH               ADD P491-VALOR-TAR         TO W491-ACUM-TAR
+HH               SUBTRACT P491-VALOR-TRA    FROM W491-VALOR-RESTANTE
+HH            END-IF
+HH            IF W491-VALOR-RESTANTE > ZEROS
+HH               MOVE W491-VALOR-RESTANTE   TO P491-VALOR-TRA
+HH               MOVE ZEROS                 TO P491-VALOR-TAR
+HH               MOVE CODTA3 OF CCACODPRO   TO P491-CODTAR
+HH               CALL "CCA491" USING PAR-CCA491
+HH               ADD P491-VALOR-TAR         TO W491-ACUM-TAR
+HH            END-IF
+HH            MOVE W491-ACUM-TAR            TO IMPORT OF REG-CAUHOY
+HH         END-IF.
       *----------------------------------------------------------------
        LLENAR-FIJOS.
            INITIALIZE REGMOVIM OF REG-CAUHOY
@@ -432,7 +511,11 @@
                 MOVE "SI" TO CTL-CCATRAPRO.
       *----------------------------------------------------------------
        TERMINAR.
+HH         MOVE "F"                     TO PC504-EVENTO
+HH         CALL "CCA504"             USING PC504-PROGRAMA PC504-EVENTO
+HH                                         PC504-CANTREG  PC504-CODRETO
            CLOSE CCAMAEAHO  CCATRAPRO
+HH         CLOSE CCACODPRO .
            CLOSE CCACAUSAC  CLIMAE
            CLOSE CCACAUHOY .
            CLOSE CCAMOVIM  .
