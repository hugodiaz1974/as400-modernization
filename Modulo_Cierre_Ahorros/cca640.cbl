@@ -91,6 +91,12 @@
            COPY FECHAS  OF CCACPY.
        01  PA-CODEMP                   PIC 9(05)    VALUE ZEROS.
       *--------------------------------------------------------------*
+      *HH    ESTADO DE LA CADENA NOCTURNA (VER CCA504).
+HH     01  PARM-CCA504.
+HH         05  PC504-PROGRAMA          PIC X(08) VALUE "CCA640".
+HH         05  PC504-EVENTO            PIC X(01) VALUE SPACES.
+HH         05  PC504-CANTREG           PIC 9(09) VALUE ZEROS.
+HH         05  PC504-CODRETO           PIC 9(03) VALUE ZEROS.
        LINKAGE SECTION.
        77  W-USRING                    PIC  X(10).
       *--------------------------------------------------------------*
@@ -102,6 +108,9 @@
            PERFORM TERMINAR.
       *--------------------------------------------------------------*
        INICIAR.
+HH         MOVE "I"                     TO PC504-EVENTO
+HH         CALL "CCA504"             USING PC504-PROGRAMA PC504-EVENTO
+HH                                         PC504-CANTREG  PC504-CODRETO
            CALL "PLTCODEMPP"                USING PA-CODEMP
            CALL "CCA500" USING LK-FECHAS                                A
            CALL "CCA501" USING LK-CCAPARGEN.
@@ -191,6 +200,9 @@
            READ CCACAUHOY NEXT RECORD AT END MOVE 1 TO CTL-CCACAUHOY.
       *--------------------------------------------------------------*
        TERMINAR.
+HH         MOVE "F"                     TO PC504-EVENTO
+HH         CALL "CCA504"             USING PC504-PROGRAMA PC504-EVENTO
+HH                                         PC504-CANTREG  PC504-CODRETO
            CLOSE REPORTE
                  CCACAUHOY
                  PLTAGCORI.
