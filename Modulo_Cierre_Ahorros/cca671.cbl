@@ -38,6 +38,12 @@
                ORGANIZATION    IS INDEXED
                ACCESS MODE     IS DYNAMIC
                RECORD KEY      IS EXTERNALLY-DESCRIBED-KEY.
+      *
+HH         SELECT PLTCUADRP
+HH             ASSIGN          TO DATABASE-PLTCUADRP
+HH             ORGANIZATION    IS INDEXED
+HH             ACCESS MODE     IS DYNAMIC
+HH             RECORD KEY      IS EXTERNALLY-DESCRIBED-KEY.
       *-----------------------------------------------------------------
        DATA DIVISION.
        FILE SECTION.
@@ -62,6 +68,11 @@
        01  REG-AGCORI.
            COPY DDS-ALL-FORMATS OF PLTAGCORI.
       *
+HH     FD  PLTCUADRP
+HH         LABEL RECORDS ARE STANDARD.
+HH     01  REG-CUADRP.
+HH         COPY DDS-ALL-FORMATS OF PLTCUADRP.
+      *
        WORKING-STORAGE SECTION.
       *
        77  W-AGCCTA                    PIC 9(05)          VALUE ZEROS.
@@ -91,8 +102,12 @@
       *
       * PARAMETROS RUTINAS
            COPY FECHAS  OF CCACPY.
+      *
+HH     LINKAGE SECTION.
+HH     77  PARM-HORACORTE              PIC 9(06)          VALUE ZEROS.
+HH         88  CORTE-FINAL-DIA                            VALUE ZEROS.
       ***************************************************************
-       PROCEDURE DIVISION.
+HH     PROCEDURE DIVISION USING PARM-HORACORTE.
        COMIENZO.
            PERFORM INICIAR .
            PERFORM PROCESAR UNTIL FIN-CCAMAEAHO
@@ -100,7 +115,8 @@
       *----------------------------------------------------------------
        INICIAR.
            OPEN INPUT  CCAMAEAHO CLIMAE PLTAGCORI
-           OPEN I-O    PLTCUADRE.
+           OPEN I-O    PLTCUADRE
+HH                     PLTCUADRP.
            PERFORM CALL-CCA500.
       *
            MOVE "NO"  TO CTL-CCAMAEAHO.
@@ -211,14 +227,49 @@
                 MOVE ZEROS TO CTL-CLIMAE.
       *----------------------------------------------------------------
        GRABAR-REGISTRO.
-           WRITE REG-CUADRE
-                 INVALID KEY
-                   PERFORM REGRABAR-REGISTRO
-           END-WRITE.
+HH         IF CORTE-FINAL-DIA
+              WRITE REG-CUADRE
+                    INVALID KEY
+                      PERFORM REGRABAR-REGISTRO
+              END-WRITE
+HH         ELSE
+HH            PERFORM TRASLADAR-CUADRP
+HH            WRITE REG-CUADRP
+HH                  INVALID KEY
+HH                    PERFORM REGRABAR-CUADRP
+HH            END-WRITE
+HH         END-IF.
       *----------------------------------------------------------------
        REGRABAR-REGISTRO.
            REWRITE REG-CUADRE.
       *----------------------------------------------------------------
+HH     REGRABAR-CUADRP.
+HH         REWRITE REG-CUADRP.
+      *----------------------------------------------------------------
+HH     TRASLADAR-CUADRP.
+HH         MOVE FECSAL OF PLTCUADRE TO FECSAL OF PLTCUADRP
+HH         MOVE AGCCTA OF PLTCUADRE TO AGCCTA OF PLTCUADRP
+HH         MOVE CODSIS OF PLTCUADRE TO CODSIS OF PLTCUADRP
+HH         MOVE CODPRO OF PLTCUADRE TO CODPRO OF PLTCUADRP
+HH         MOVE CODMON OF PLTCUADRE TO CODMON OF PLTCUADRP
+HH         MOVE PARM-HORACORTE      TO HORCOR OF PLTCUADRP
+HH         MOVE SALANT OF PLTCUADRE TO SALANT OF PLTCUADRP
+HH         MOVE SALDIS OF PLTCUADRE TO SALDIS OF PLTCUADRP
+HH         MOVE SALREM OF PLTCUADRE TO SALREM OF PLTCUADRP
+HH         MOVE DEPA24 OF PLTCUADRE TO DEPA24 OF PLTCUADRP
+HH         MOVE DEPA48 OF PLTCUADRE TO DEPA48 OF PLTCUADRP
+HH         MOVE DEPA72 OF PLTCUADRE TO DEPA72 OF PLTCUADRP
+HH         MOVE SALACT OF PLTCUADRE TO SALACT OF PLTCUADRP
+HH         MOVE SALINA OF PLTCUADRE TO SALINA OF PLTCUADRP
+HH         MOVE NROCTA OF PLTCUADRE TO NROCTA OF PLTCUADRP
+HH         MOVE SALNEG OF PLTCUADRE TO SALNEG OF PLTCUADRP
+HH         MOVE SALPOS OF PLTCUADRE TO SALPOS OF PLTCUADRP
+HH         MOVE DEBDIA OF PLTCUADRE TO DEBDIA OF PLTCUADRP
+HH         MOVE CREDIA OF PLTCUADRE TO CREDIA OF PLTCUADRP
+HH         MOVE NROASO OF PLTCUADRE TO NROASO OF PLTCUADRP
+HH         MOVE CODREG OF PLTCUADRE TO CODREG OF PLTCUADRP
+HH         MOVE CODSUC OF PLTCUADRE TO CODSUC OF PLTCUADRP.
+      *----------------------------------------------------------------
        CALL-CCA500.
            CALL "CCA500" USING LK-FECHAS.
 
@@ -228,6 +279,7 @@
               PERFORM GRABAR-REGISTRO
            END-IF
            CLOSE PLTCUADRE CLIMAE
-                 CCAMAEAHO PLTAGCORI.
+                 CCAMAEAHO PLTAGCORI
+HH                PLTCUADRP.
            STOP  RUN      .
       *----------------------------------------------------------------
