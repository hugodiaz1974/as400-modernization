@@ -62,6 +62,12 @@
        01  W-GENERO-PROMEDIO           PIC S9(01)  COMP-3 VALUE 0.
            88  NO-GENERO-PROMEDIO                   VALUE 0.
            88  SI-GENERO-PROMEDIO                   VALUE 1.
+      *HH Ciclo de extractos del producto (CICLO OF CCACODPRO), para
+      *HH que productos con volumen alto (ahorros empresariales,
+      *HH nomina) puedan tener un corte distinto al de los productos
+      *HH de retail dentro del mismo mes, en vez de compartir siempre
+      *HH el mismo registro de PLTCTLEXT1.
+       01  W-CICLO-PRODUCTO            PIC 9(02)   VALUE ZEROS.
       *--------------------------------------------------------------*
        01  W-FECHAHOY                  PIC 9(08)          VALUE ZEROS.
        01  R-FECHOY                    REDEFINES W-FECHAHOY.
@@ -115,6 +121,18 @@
              COMPUTE AA-FECHOY = AA-FECHOY - 1
            ELSE
              COMPUTE MM-FECHOY = MM-FECHOY - 1
+           END-IF
+           PERFORM UBICAR-CICLO-PRODUCTO.
+      *-----------------------------------------------------------
+      *HH  DETERMINA EL CICLO DE EXTRACTOS CONFIGURADO PARA EL
+      *HH  PRODUCTO, PARA BUSCAR EN PLTCTLEXT1 EL CORTE QUE LE
+      *HH  CORRESPONDE A ESE CICLO Y NO SIEMPRE EL MISMO DEL MES.
+       UBICAR-CICLO-PRODUCTO.
+           MOVE ZEROS           TO W-CICLO-PRODUCTO
+           MOVE W-CODPRO        TO CODPRO OF CCACODPRO
+           PERFORM LEER-CCACODPRO
+           IF ( SI-EXISTE-CCACODPRO )
+              MOVE CICLO OF CCACODPRO TO W-CICLO-PRODUCTO
            END-IF.
       *-----------------------------------------------------------
        PROCESAR.
@@ -130,6 +148,9 @@
                                           W-GENERO-PROMEDIO
                                           W-FECFIN
            MOVE W-CODEMP               TO CODEMP OF PLTCTLEXT1
+      *HH  EL CICLO ENTRA A LA LLAVE PARA QUE CADA PRODUCTO BUSQUE
+      *HH  SU PROPIO CORTE DENTRO DEL MISMO MES.
+           MOVE W-CICLO-PRODUCTO        TO CICLO OF PLTCTLEXT1
            MOVE W-FECHAHOY             TO FECINI OF PLTCTLEXT1
            MOVE ZEROS                  TO FECFIN OF PLTCTLEXT1
            START PLTCTLEXT1             KEY NOT <
@@ -143,6 +164,7 @@
                    MOVE 1 TO W-FIN-PLTCTLEXT1
            END-READ.
            IF ( CODEMP OF PLTCTLEXT1 NOT = W-CODEMP ) OR
+              ( CICLO  OF PLTCTLEXT1 NOT = W-CICLO-PRODUCTO ) OR
               ( FECINI OF PLTCTLEXT1 NOT = W-FECHAHOY )
                    MOVE 1 TO W-FIN-PLTCTLEXT1
            END-IF
