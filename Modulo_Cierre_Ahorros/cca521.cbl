@@ -0,0 +1,174 @@
+       IDENTIFICATION DIVISION.
+      *----------------------------------------------------------------
+      * Material Bajo Licencia de Taylor & Johnson Ltda.              |
+      * Copyright : TAYLOR & JOHNSON 1996, 1999, 2000, 2001, 2002     |
+      *             Todos los Derechos Reservados                     |
+      *----------------------------------------------------------------
+      * Derechos Restringidos para los usuarios, el uso, la duplica-  |
+      * cion o publicacion quedan sujetos al contrato con Taylor &    |
+      * Johnson                                                       |
+      *----------------------------------------------------------------
+       PROGRAM-ID.    CCA521.
+       AUTHOR.        H.H.D.
+       DATE-WRITTEN.  2014/09/15.
+      *--------------------------------------------------------------*
+      * FUNCION: CONCILIACION DE CONTROL DE INTERFASES. COMPARA EL   *
+      *          TOTAL DE REGISTROS ACUMULADO POR CCA510 EN CCATABINT*
+      *          (LINEA/BATCH, BUENOS + ERRADOS + CANJE ESPECIAL)    *
+      *          CONTRA EL TOTAL DE REGISTROS QUE CCA560 REALMENTE   *
+      *          DESPACHO HACIA CCA580 EN CCAMOVIMR, Y SEÑALA LAS    *
+      *          DIFERENCIAS DEL DIA SIN TENER QUE CUADRAR A MANO EL *
+      *          LISTADO DE INTERFASES (CCA520) CONTRA EL PROCESO DE *
+      *          ACTUALIZACION MONETARIA.                            *
+      *--------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-AS400.
+       OBJECT-COMPUTER. IBM-AS400.
+      *                                                                *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *
+           SELECT CCATABINT
+               ASSIGN          TO DATABASE-CCATABINT
+               ORGANIZATION    IS INDEXED
+               ACCESS MODE     IS DYNAMIC
+               RECORD KEY      IS EXTERNALLY-DESCRIBED-KEY.
+      *
+           SELECT CCAMOVIMR
+               ASSIGN          TO DATABASE-CCAMOVIMR
+               ORGANIZATION    IS SEQUENTIAL
+               ACCESS MODE     IS SEQUENTIAL.
+      *
+           SELECT REPORTE
+               ASSIGN          TO FORMATFILE-CCA521R
+               ORGANIZATION    IS SEQUENTIAL
+               ACCESS MODE     IS SEQUENTIAL.
+      *--------------------------------------------------------------*
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       FD  CCATABINT
+           LABEL RECORDS ARE STANDARD.
+       01  REG-TABINT.
+           COPY DDS-ALL-FORMATS OF CCATABINT.
+      *
+       FD  CCAMOVIMR
+           LABEL RECORDS ARE STANDARD.
+       01  ZONA-CCAMOVIMR.
+           COPY DDS-ALL-FORMATS OF CCAMOVIMR.
+      *
+       FD  REPORTE
+           LABEL RECORDS ARE STANDARD.
+       01  REPORTE-REG.
+           COPY DDS-ALL-FORMATS OF CCA521R.
+      *--------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+      *--------------------------------------------------------------*
+       01  CONTROLES.
+           05  CTL-CCATABINT            PIC 9(01) VALUE 0.
+               88  FIN-CCATABINT                  VALUE 1.
+           05  CTL-CCAMOVIMR            PIC 9(01) VALUE 0.
+               88  FIN-CCAMOVIMR                  VALUE 1.
+      *
+       01  PA-CODEMP                   PIC 9(05)   VALUE 0.
+       01  W-FECHA                     PIC 9(08)   VALUE ZEROS.
+       01  W-HORA                      PIC 9(06)   VALUE ZEROS.
+       01  W-PAGINA                    PIC 9(05)   VALUE ZEROS.
+       01  W-USRID                     PIC X(10)   VALUE SPACES.
+      *
+       01  W-TOTREG-INTFZ               PIC 9(08) VALUE ZEROS.
+       01  W-TOTAL-TABINT               PIC 9(08) VALUE ZEROS.
+       01  W-TOTAL-DESPACHO             PIC 9(08) VALUE ZEROS.
+      *--------------------------------------------------------------*
+           COPY PARGEN OF CCACPY.
+           COPY FECHAS OF CCACPY.
+      *--------------------------------------------------------------*
+       LINKAGE SECTION.
+       77  W-USR                       PIC X(10).
+      *--------------------------------------------------------------*
+       PROCEDURE DIVISION USING W-USR.
+      *--------------------------------------------------------------*
+       COMIENZO.
+           PERFORM INICIAR.
+           PERFORM PROCESAR-CCATABINT  UNTIL FIN-CCATABINT.
+           PERFORM PROCESAR-CCAMOVIMR  UNTIL FIN-CCAMOVIMR.
+           PERFORM IMPRIMIR-CONCILIACION.
+           PERFORM TERMINAR.
+      *--------------------------------------------------------------*
+       INICIAR.
+           OPEN INPUT  CCATABINT CCAMOVIMR.
+           OPEN OUTPUT REPORTE.
+           MOVE W-USR TO W-USRID
+           CALL "PLTCODEMPP"    USING PA-CODEMP
+           CALL "CCA501"        USING LK-CCAPARGEN
+           ACCEPT W-FECHA FROM DATE
+           ACCEPT W-HORA FROM TIME
+           PERFORM IMPRIMIR-TITULOS
+           PERFORM LEER-CCATABINT
+           PERFORM LEER-CCAMOVIMR.
+      *--------------------------------------------------------------*
+       LEER-CCATABINT.
+           READ CCATABINT NEXT RECORD AT END
+                MOVE 1 TO CTL-CCATABINT
+           END-READ.
+      *--------------------------------------------------------------*
+       PROCESAR-CCATABINT.
+           PERFORM ACUMULAR-TABINT
+           PERFORM IMPRIMIR-DETALLE-INTERFASE
+           PERFORM LEER-CCATABINT.
+      *--------------------------------------------------------------*
+       ACUMULAR-TABINT.
+           COMPUTE W-TOTREG-INTFZ = NROREGLOK OF REG-TABINT
+                                  + NROREGLER OF REG-TABINT
+                                  + NROREGLCNJ OF REG-TABINT
+                                  + NROREGBOK OF REG-TABINT
+                                  + NROREGBER OF REG-TABINT
+                                  + NROREGBCNJ OF REG-TABINT
+           ADD W-TOTREG-INTFZ TO W-TOTAL-TABINT.
+      *--------------------------------------------------------------*
+       IMPRIMIR-DETALLE-INTERFASE.
+           IF W-TOTREG-INTFZ NOT = ZEROS
+              MOVE NOMARC OF REG-TABINT    TO NOMINTER OF REPORTE-REG
+              MOVE DESCRI OF REG-TABINT    TO DESINTER OF REPORTE-REG
+              MOVE W-TOTREG-INTFZ          TO NUMREG   OF REPORTE-REG
+              WRITE REPORTE-REG FORMAT IS "DETALLE"
+           END-IF.
+      *--------------------------------------------------------------*
+       LEER-CCAMOVIMR.
+           READ CCAMOVIMR NEXT RECORD AT END
+                MOVE 1 TO CTL-CCAMOVIMR
+           END-READ.
+      *--------------------------------------------------------------*
+       PROCESAR-CCAMOVIMR.
+           ADD 1 TO W-TOTAL-DESPACHO
+           PERFORM LEER-CCAMOVIMR.
+      *--------------------------------------------------------------*
+       IMPRIMIR-CONCILIACION.
+           MOVE W-TOTAL-TABINT          TO TOTINTFZ OF REPORTE-REG
+           MOVE W-TOTAL-DESPACHO        TO TOTDESP  OF REPORTE-REG
+           IF W-TOTAL-TABINT = W-TOTAL-DESPACHO
+              MOVE "CONCILIA    "       TO ESTCONC  OF REPORTE-REG
+           ELSE
+              MOVE "NO CONCILIA "       TO ESTCONC  OF REPORTE-REG
+           END-IF
+           WRITE REPORTE-REG FORMAT IS "TOTGRAL".
+      *--------------------------------------------------------------*
+       IMPRIMIR-TITULOS.
+           INITIALIZE HEADER-O
+           ADD  1                 TO W-PAGINA
+           MOVE "CCA521    "      TO NROPRO  OF REPORTE-REG
+           MOVE W-USRID           TO USER    OF REPORTE-REG
+           MOVE LK-NOMEMP         TO EMPRESA OF REPORTE-REG
+           MOVE W-PAGINA          TO PAGNRO  OF REPORTE-REG
+           MOVE "*** CONCILIACION CCATABINT VS CCAMOVIMR ***"
+                                  TO NOMLIS  OF REPORTE-REG
+           MOVE LK-FECHA-HOY      TO FECPAR  OF REPORTE-REG
+           MOVE W-HORA            TO HORPRO  OF REPORTE-REG
+           MOVE W-FECHA           TO FECSYS  OF REPORTE-REG
+           WRITE REPORTE-REG FORMAT IS "HEADER"
+           WRITE REPORTE-REG FORMAT IS "TITULOS".
+      *--------------------------------------------------------------*
+       TERMINAR.
+           CLOSE CCATABINT CCAMOVIMR REPORTE.
+           STOP RUN.
