@@ -0,0 +1,311 @@
+       IDENTIFICATION DIVISION.
+      *----------------------------------------------------------------
+      * Material Bajo Licencia de Taylor & Johnson Ltda.              |
+      * Copyright : TAYLOR & JOHNSON 1996, 1999, 2000, 2001, 2002     |
+      *             Todos los Derechos Reservados                     |
+      *----------------------------------------------------------------
+      * Derechos Restringidos para los usuarios, el uso, la duplica-  |
+      * cion o publicacion quedan sujetos al contrato con Taylor &    |
+      * Johnson                                                       |
+      *----------------------------------------------------------------
+       PROGRAM-ID.    CCA663.
+      ******************************************************************
+      * FUNCION: REPORTE DE CUENTAS PROXIMAS A INACTIVARSE. RECORRE   *
+      *          CCAMAEAHO CON EL MISMO CRITERIO DE CCA660 (MAS DE    *
+      *          LK-TRA003 DIAS SIN MOVIMIENTO) PERO ANTICIPA LA      *
+      *          FECHA DE CORTE EN W-DIASAVISO DIAS, PARA QUE LAS     *
+      *          AGENCIAS PUEDAN CONTACTAR AL CLIENTE ANTES DE QUE    *
+      *          CCA660 INACTIVE LA CUENTA.                           *
+      ******************************************************************
+       AUTHOR.        H.H.D.
+       DATE-WRITTEN.  14/09/18.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-AS400.
+       OBJECT-COMPUTER. IBM-AS400.
+      *                                                                *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *
+           SELECT CCAMAEAHO
+               ASSIGN          TO DATABASE-CCAMAEAHO5
+               ORGANIZATION    IS INDEXED
+               ACCESS MODE     IS DYNAMIC
+               RECORD KEY      IS EXTERNALLY-DESCRIBED-KEY
+                                  WITH DUPLICATES.
+      *
+           SELECT REPORTE
+               ASSIGN          TO FORMATFILE-CCA663R
+               ORGANIZATION    IS SEQUENTIAL
+               ACCESS MODE     IS SEQUENTIAL.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       FD  CCAMAEAHO
+           LABEL RECORDS ARE STANDARD.
+       01  REG-MAESTR.
+           COPY DDS-ALL-FORMATS OF CCAMAEAHO5.
+      *
+       FD  REPORTE
+           LABEL RECORDS ARE STANDARD.
+       01  REPORTE-REG.
+           COPY DDS-ALL-FORMATS OF CCA663R.
+      *
+       WORKING-STORAGE SECTION.
+      *
+       77  W-DIAS                      PIC 9(05)          VALUE ZEROS.
+       77  W-DIASINA                   PIC 9(05)          VALUE 90.
+       77  W-DIASAVISO                 PIC 9(05)          VALUE 15.
+       77  W-ACUM                      PIC S9(13)V99 COMP VALUE ZEROS.
+      *
+       01  W-FECINI                    PIC 9(08)          VALUE ZEROS.
+       01  R-W-FECINI                  REDEFINES W-FECINI.
+           05  W-ANOINI                PIC 9(04).
+           05  W-MESINI                PIC 9(02).
+           05  W-DIAINI                PIC 9(02).
+      *
+       01  W-FECSIG                    PIC 9(08)          VALUE ZEROS.
+       01  R-W-FECSIG                  REDEFINES W-FECSIG.
+           05  W-ANOSIG                PIC 9(04).
+           05  W-MESSIG                PIC 9(02).
+           05  W-DIASIG                PIC 9(02).
+      *
+       01  W-FECFIN                    PIC 9(08)          VALUE ZEROS.
+       01  R-W-FECFIN                  REDEFINES W-FECFIN.
+           05  W-ANOFIN                PIC 9(04).
+           05  W-MESFIN                PIC 9(02).
+           05  W-DIAFIN                PIC 9(02).
+      *
+       01  W-FECAVISO                  PIC 9(08)          VALUE ZEROS.
+       01  R-W-FECAVISO                REDEFINES W-FECAVISO.
+           05  W-ANOAVI                PIC 9(04).
+           05  W-MESAVI                PIC 9(02).
+           05  W-DIAAVI                PIC 9(02).
+      *
+       01  W-NRODIA-AVISO               PIC 9(05)          VALUE ZEROS.
+      *--------------------------------------------------------------*
+      * FECHAS DE HOY Y DE ULTIMO MOVIMIENTO, PARTIDAS EN AAAA/MM/DD  *
+      * PARA EL CALCULO DE DIAS RESTANTES SOBRE BASE COMERCIAL 360.   *
+      *--------------------------------------------------------------*
+       01  W-FECHOY                    PIC 9(08)          VALUE ZEROS.
+       01  R-W-FECHOY                  REDEFINES W-FECHOY.
+           05  W-ANOHOY                PIC 9(04).
+           05  W-MESHOY                PIC 9(02).
+           05  W-DIAHOY                PIC 9(02).
+      *
+       01  W-FECMOV                    PIC 9(08)          VALUE ZEROS.
+       01  R-W-FECMOV                  REDEFINES W-FECMOV.
+           05  W-ANOMOV                PIC 9(04).
+           05  W-MESMOV                PIC 9(02).
+           05  W-DIAMOV                PIC 9(02).
+      *
+       01  W-DIASTRA                   PIC S9(05)         VALUE ZEROS.
+       01  W-DIASRES                   PIC S9(05)         VALUE ZEROS.
+      *--------------------------------------------------------------*
+       01 PAR-CODCPT       PIC 9(05) VALUE ZEROS.
+       01 PAR-AGENCIA      PIC 9(05) VALUE ZEROS.
+       01 PAR-CUENTA       PIC 9(17) VALUE ZEROS.
+       01 PAR-AGENVA       PIC 9(05) VALUE ZEROS.
+       01 PAR-CODRET       PIC 9(01) VALUE ZEROS.
+       01 PA-CODEMP        PIC 9(05) VALUE ZEROS.
+      *--------------------------------------------------------------*
+       01  CONTROLES.
+           05  CTL-CCAMAEAHO            PIC X(02) VALUE "NO".
+               88  FIN-CCAMAEAHO                  VALUE "SI".
+               88  NO-FIN-CCAMAEAHO               VALUE "NO".
+           05  CTL-REGISTRO            PIC X(02) VALUE "NO".
+               88  REGISTRO-VALIDO               VALUE "SI".
+               88  REGISTRO-NO-VALIDO            VALUE "NO".
+           05  CTL-PROGRAMA            PIC 9(01)  VALUE 0.
+               88  FIN-PROGRAMA                   VALUE 1.
+      *--------------------------------------------------------------*
+       01  VARIABLES.
+           05  W-HORA                  PIC 9(08)    VALUE ZEROS.
+           05  RED-W-HORA              REDEFINES W-HORA.
+               10 HORA                 PIC 9(06).
+               10 FILLER               PIC 9(02).
+           05  W-USRID                 PIC X(10)    VALUE SPACES.
+           05  W-FECHA                 PIC  9(08)   VALUE ZEROS.
+           05  RED-W-FECHA             REDEFINES W-FECHA.
+               10 SIGLO                PIC 9(02).
+               10 ANO                  PIC 9(02).
+               10 MES                  PIC 9(02).
+               10 DIA                  PIC 9(02).
+           05  W-PAGINA                PIC 9(06)     VALUE ZEROS.
+           05  TOT-CANCTA              PIC 9(07)     VALUE ZEROS.
+      *
+      * PARAMETROS RUTINAS
+           COPY EXTRACT OF CCACPY.
+           COPY FECHAS  OF CCACPY.
+           COPY PLT219  OF CCACPY.
+           COPY PARGEN  OF CCACPY.
+      *--------------------------------------------------------------*
+       LINKAGE SECTION.
+       77  W-USRING                    PIC  X(10).
+      *--------------------------------------------------------------*
+       PROCEDURE DIVISION USING W-USRING.
+       COMIENZO.
+           PERFORM INICIAR.
+           PERFORM PROCESAR UNTIL FIN-CCAMAEAHO.
+           PERFORM TERMINAR.
+      *----------------------------------------------------------------
+       INICIAR.
+           OPEN OUTPUT REPORTE.
+           OPEN INPUT  CCAMAEAHO.
+           CALL "PLTCODEMPP"         USING PA-CODEMP
+           PERFORM CALL-CCA500.
+           PERFORM CALL-CCA501.
+           MOVE W-USRING  TO W-USRID
+           CALL "EXTRACT" USING W-DA EX-DATE.
+           MOVE EX-DATE-8              TO W-FECHA
+           ACCEPT W-HORA  FROM TIME
+           MOVE LK-FECHA-HOY   TO W-FECINI  W-FECHOY.
+           MOVE LK-FECHA-MANANA TO W-FECSIG
+           PERFORM CALCULAR-FECHA-DESDE.
+           PERFORM CALCULAR-FECHA-AVISO.
+           MOVE "NO" TO CTL-CCAMAEAHO.
+           MOVE "NO" TO CTL-REGISTRO.
+           IF W-MESINI = W-MESSIG
+              MOVE "SI" TO CTL-CCAMAEAHO
+           ELSE
+              MOVE 1 TO CTL-PROGRAMA
+              PERFORM COLOCAR-TITULOS
+              MOVE W-FECFIN   TO FULMOV OF CCAMAEAHO
+              START CCAMAEAHO KEY NOT < EXTERNALLY-DESCRIBED-KEY
+                    INVALID KEY MOVE "SI" TO CTL-CCAMAEAHO
+              END-START
+              IF (NO-FIN-CCAMAEAHO)
+                 PERFORM LEER-CCAMAEAHO UNTIL REGISTRO-VALIDO
+                                      OR    FIN-CCAMAEAHO.
+      *----------------------------------------------------------------
+       CALCULAR-FECHA-DESDE.
+           MOVE W-FECINI   TO LK219-FECHA1
+           MOVE ZEROS      TO LK219-FECHA2
+           MOVE ZEROS      TO LK219-FECHA3
+           MOVE 1          TO LK219-TIPFMT
+           MOVE 2          TO LK219-BASCLC
+           MOVE LK-TRA003  TO LK219-NRODIA
+           MOVE 2          TO LK219-INDDSP
+           MOVE 9          TO LK219-DIASEM
+           MOVE SPACES     TO LK219-NOMDIA
+           MOVE SPACES     TO LK219-NOMMES
+           MOVE ZEROS      TO LK219-CODRET
+           MOVE SPACES     TO LK219-MSGERR
+           MOVE 2          TO LK219-TIPOPR.
+           PERFORM CALL-PLT219.
+           MOVE LK219-FECHA3   TO W-FECFIN.
+      *----------------------------------------------------------------
+       CALCULAR-FECHA-AVISO.
+           MOVE LK-TRA003       TO W-NRODIA-AVISO
+           SUBTRACT W-DIASAVISO FROM W-NRODIA-AVISO.
+           MOVE W-FECINI   TO LK219-FECHA1
+           MOVE ZEROS      TO LK219-FECHA2
+           MOVE ZEROS      TO LK219-FECHA3
+           MOVE 1          TO LK219-TIPFMT
+           MOVE 2          TO LK219-BASCLC
+           MOVE W-NRODIA-AVISO TO LK219-NRODIA
+           MOVE 2          TO LK219-INDDSP
+           MOVE 9          TO LK219-DIASEM
+           MOVE SPACES     TO LK219-NOMDIA
+           MOVE SPACES     TO LK219-NOMMES
+           MOVE ZEROS      TO LK219-CODRET
+           MOVE SPACES     TO LK219-MSGERR
+           MOVE 2          TO LK219-TIPOPR.
+           PERFORM CALL-PLT219.
+           MOVE LK219-FECHA3   TO W-FECAVISO.
+      *----------------------------------------------------------------
+       PROCESAR.
+           PERFORM CALCULAR-DIAS-RESTANTES.
+           PERFORM IMPRIMIR-DETALLE.
+           MOVE "NO" TO CTL-REGISTRO.
+           PERFORM LEER-CCAMAEAHO UNTIL REGISTRO-VALIDO
+                                 OR    FIN-CCAMAEAHO.
+      *----------------------------------------------------------------
+       CALCULAR-DIAS-RESTANTES.
+           MOVE FULMOV OF REG-MAESTR TO W-FECMOV
+           COMPUTE W-DIASTRA = (W-ANOHOY - W-ANOMOV) * 360
+                             + (W-MESHOY - W-MESMOV) * 30
+                             + (W-DIAHOY - W-DIAMOV)
+           COMPUTE W-DIASRES = LK-TRA003 - W-DIASTRA.
+      *----------------------------------------------------------------
+       LEER-CCAMAEAHO.
+           MOVE "SI" TO CTL-REGISTRO.
+           READ CCAMAEAHO NEXT RECORD AT END
+                MOVE "SI"  TO CTL-CCAMAEAHO.
+           IF NO-FIN-CCAMAEAHO
+              IF FULMOV OF REG-MAESTR > W-FECAVISO
+                 MOVE "SI" TO CTL-CCAMAEAHO
+              ELSE
+                 IF ( FULMOV OF REG-MAESTR = 0 )  OR
+                    ( CTANRO OF REG-MAESTR = 999999 ) OR
+                    ( CODPRO OF REG-MAESTR = 16     ) OR
+                    ( CODPRO OF REG-MAESTR = 5      ) OR
+                    ( FULMOV OF REG-MAESTR <= W-FECFIN )
+                    MOVE "NO" TO CTL-REGISTRO
+                 ELSE
+                    MOVE "SI" TO CTL-REGISTRO
+                 END-IF
+              END-IF
+           END-IF.
+      *--------------------------------------------------------------*
+       COLOCAR-TITULOS.
+           INITIALIZE HEADER-O
+           ADD  1                 TO W-PAGINA
+           MOVE "CCA663    "      TO NROPRO  OF REPORTE-REG
+           MOVE W-USRID           TO USER    OF REPORTE-REG
+           MOVE LK-NOMEMP         TO EMPRESA OF REPORTE-REG
+           MOVE W-PAGINA          TO PAGNRO  OF REPORTE-REG
+           MOVE "*** CUENTAS PROXIMAS A INACTIVARSE ***"
+                                  TO NOMLIS  OF REPORTE-REG
+           MOVE LK-FECHA-HOY            TO FECPAR  OF REPORTE-REG
+                                     FECDIA  OF REPORTE-REG
+           MOVE HORA              TO HORPRO  OF REPORTE-REG
+           MOVE W-FECHA           TO FECSYS  OF REPORTE-REG
+           WRITE REPORTE-REG FORMAT IS "HEADER"
+           WRITE REPORTE-REG FORMAT IS "TITULOS".
+      *--------------------------------------------------------------*
+       IMPRIMIR-DETALLE.
+           MOVE AGCCTA OF REG-MAESTR TO AGCCTA OF REPORTE-REG
+           MOVE CTANRO OF REG-MAESTR TO CTANRO OF REPORTE-REG
+           MOVE DESCRI OF REG-MAESTR TO NOMCTA OF REPORTE-REG
+           MOVE FULMOV OF REG-MAESTR TO FULMOV OF REPORTE-REG
+           MOVE W-DIASRES            TO DIASRES OF REPORTE-REG
+           ADD  1                    TO TOT-CANCTA
+           WRITE REPORTE-REG FORMAT IS "DETALLE" AT EOP
+                 PERFORM COLOCAR-TITULOS.
+      *--------------------------------------------------------------*
+       COLOCAR-TOTALES.
+           INITIALIZE TOTALES-O
+           MOVE TOT-CANCTA  TO TOTCANCTA OF REPORTE-REG
+           WRITE REPORTE-REG FORMAT IS "TOTALES".
+      *--------------------------------------------------------------*
+       CALL-CCA500.
+           CALL "CCA500" USING LK-FECHAS   .
+      *----------------------------------------------------------------
+       CALL-CCA501.
+           CALL "CCA501" USING LK-CCAPARGEN.
+      *----------------------------------------------------------------
+       CALL-PLT219.
+           CALL "PLT219" USING PA-CODEMP
+                               LK219-FECHA1
+                               LK219-FECHA2
+                               LK219-FECHA3
+                               LK219-TIPFMT
+                               LK219-BASCLC
+                               LK219-NRODIA
+                               LK219-INDDSP
+                               LK219-DIASEM
+                               LK219-NOMDIA
+                               LK219-NOMMES
+                               LK219-CODRET
+                               LK219-MSGERR
+                               LK219-TIPOPR.
+      *----------------------------------------------------------------
+       TERMINAR.
+           IF FIN-PROGRAMA
+              PERFORM COLOCAR-TOTALES.
+           CLOSE REPORTE
+                 CCAMAEAHO .
+           STOP  RUN      .
+      *----------------------------------------------------------------
