@@ -0,0 +1,335 @@
+       IDENTIFICATION DIVISION.
+      *----------------------------------------------------------------
+      * Material Bajo Licencia de Taylor & Johnson Ltda.              |
+      * Copyright : TAYLOR & JOHNSON 1996, 1999, 2000, 2001, 2002     |
+      *             Todos los Derechos Reservados                     |
+      *----------------------------------------------------------------
+      * Derechos Restringidos para los usuarios, el uso, la duplica-  |
+      * cion o publicacion quedan sujetos al contrato con Taylor &    |
+      * Johnson                                                       |
+      *----------------------------------------------------------------
+       PROGRAM-ID.    CCA602.
+      ******************************************************************
+      * FUNCION: CONSULTA INTERACTIVA DE HISTORICO DE MOVIMIENTOS DE   *
+      *          AHORROS (CCAHISTOR/CCAHISTO1), PARA QUE UN CAJERO O   *
+      *          FUNCIONARIO DE SERVICIO AL CLIENTE PUEDA VER EL       *
+      *          DETALLE DE UNA CUENTA SIN ESPERAR EL EXTRACTO.        *
+      ******************************************************************
+       AUTHOR.        H.H.D.
+       DATE-WRITTEN.  SEPTIEMBRE/2014.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-AS400.
+       OBJECT-COMPUTER. IBM-AS400.
+      *                                                                *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *
+           SELECT PANTALLA
+               ASSIGN          TO WORKSTATION-CCA602S-SI
+               ORGANIZATION    IS TRANSACTION
+               ACCESS          IS DYNAMIC
+               RELATIVE        IS W-SBF-CLAVE
+               CONTROL-AREA    IS W-CONTROL-PANTALLA
+               FILE STATUS     IS W-PANTALLA-STATUS.
+      *
+           SELECT CCAMAEAHO
+               ASSIGN          TO DATABASE-CCAMAEAHO
+               ORGANIZATION    IS INDEXED
+               ACCESS MODE     IS DYNAMIC
+               RECORD KEY      IS EXTERNALLY-DESCRIBED-KEY.
+      *
+           SELECT CCAHISTOR
+               ASSIGN          TO DATABASE-CCAHISTOR
+               ORGANIZATION    IS INDEXED
+               ACCESS MODE     IS DYNAMIC
+               RECORD KEY      IS EXTERNALLY-DESCRIBED-KEY
+                                  WITH DUPLICATES.
+      *
+           SELECT CCAHISTO1
+               ASSIGN          TO DATABASE-CCAHISTO1
+               ORGANIZATION    IS INDEXED
+               ACCESS MODE     IS DYNAMIC
+               RECORD KEY      IS EXTERNALLY-DESCRIBED-KEY
+                                  WITH DUPLICATES.
+      *
+           SELECT CCAEXTRAS
+               ASSIGN          TO DATABASE-CCAEXTRAS
+               ORGANIZATION    IS INDEXED
+               ACCESS MODE     IS DYNAMIC
+               RECORD KEY      IS EXTERNALLY-DESCRIBED-KEY
+                                  WITH DUPLICATES.
+      *----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       FD  PANTALLA
+           LABEL RECORDS ARE OMITTED.
+       01  PANTALLA-REC.
+           COPY DD-ALL-FORMATS         OF CCA602S.
+      *
+       FD  CCAMAEAHO
+           LABEL RECORDS ARE STANDARD.
+       01  ZONA-CCAMAEAHO.
+           COPY DDS-ALL-FORMATS        OF CCAMAEAHO.
+      *
+       FD  CCAHISTOR
+           LABEL RECORDS ARE STANDARD.
+       01  ZONA-CCAHISTOR.
+           COPY DDS-ALL-FORMATS        OF CCAHISTOR.
+      *
+       FD  CCAHISTO1
+           LABEL RECORDS ARE STANDARD.
+       01  ZONA-CCAHISTO1.
+           COPY DDS-ALL-FORMATS        OF CCAHISTO1.
+      *
+       FD  CCAEXTRAS
+           LABEL RECORDS ARE STANDARD.
+       01  ZONA-CCAEXTRAS.
+           COPY DDS-ALL-FORMATS        OF CCAEXTRAS.
+      *----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------
+      *Area de Control de la Estacion de Pantalla.
+       01  W-CONTROL-PANTALLA.
+           03  W-FUNCIONES-UTILIZADAS.
+               05  W-FUNCION-UTILIZADA PIC 9(02).
+                   88  ENTER-KEY                      VALUE 00.
+                   88  F03                            VALUE 03.
+                   88  F07                            VALUE 07.
+                   88  F08                            VALUE 08.
+           03  W-NOMBRE-DEVICE         PIC X(10).
+           03  W-NOMBRE-FORMATO        PIC X(10).
+      *File Status del Archivo de Pantalla.
+       01  W-PANTALLA-STATUS           PIC X(02).
+      *Llave relativa para el SubArchivo de movimientos.
+       01  W-SBF-CLAVE                 PIC 9(05)  COMP-3 VALUE 0.
+      *Area de Indicadores del registro CTLMOV.
+       01  W-AREA-INDICADORES-CTLMOV.
+           03  W-INDICADOR-CTLMOV      PIC 1 OCCURS 99 INDICATOR 1.
+      *Area de Indicadores de respuesta.
+       01  W-AREA-INDICADORES-RTA.
+           03  W-INDICADOR-RTA         PIC 1 OCCURS 99 INDICATOR 1.
+      *----------------------------------------------------------------
+      *Control del ciclo principal de consulta.
+       01  W-FIN-CTLMOV                PIC S9(01)  COMP-3 VALUE 0.
+           88  NO-FIN-CTLMOV                         VALUE 0.
+           88  SI-FIN-CTLMOV                         VALUE 1.
+      *Variable para control acceso directo del Archivo CCAMAEAHO.
+       01  W-EXISTE-CCAMAEAHO          PIC S9(01)  COMP-3 VALUE 0.
+           88  NO-EXISTE-CCAMAEAHO                   VALUE 0.
+           88  SI-EXISTE-CCAMAEAHO                   VALUE 1.
+      *Variable para control acceso secuencial del Archivo CCAHISTOR.
+       01  W-FIN-CCAHISTOR             PIC S9(01)  COMP-3 VALUE 0.
+           88  NO-FIN-CCAHISTOR                      VALUE 0.
+           88  SI-FIN-CCAHISTOR                      VALUE 1.
+      *Numero de movimientos mostrados por pagina.
+       01  W-MOVTOS-X-PAGINA           PIC 9(02)   VALUE 10.
+      *Pagina actual y cantidad a descartar para llegar a ella.
+       01  W-NROPAG                    PIC 9(05)  COMP-3 VALUE 0.
+       01  W-SALTAR                    PIC 9(05)  COMP-3 VALUE 0.
+       01  W-CONTADOR                  PIC 9(05)  COMP-3 VALUE 0.
+      *Llave de la cuenta que esta siendo consultada.
+       01  W-CLAVE-CUENTA.
+           03  W-CODMON                PIC 9(02)   VALUE ZEROS.
+           03  W-CODSIS                PIC 9(02)   VALUE ZEROS.
+           03  W-CODPRO                PIC 9(03)   VALUE ZEROS.
+           03  W-AGCCTA                PIC 9(03)   VALUE ZEROS.
+           03  W-CTANRO                PIC 9(10)   VALUE ZEROS.
+       01  W-MENSAJE                   PIC X(60)   VALUE SPACES.
+      *----------------------------------------------------------------
+      *             COPY'S   FORMATOS DE PANTALLA.
+      *----------------------------------------------------------------
+       01  REG-CTLMOV-O.
+           COPY DDS-CTLMOV-O           OF CCA602S.
+       01  REG-CTLMOV-I.
+           COPY DDS-CTLMOV-I           OF CCA602S.
+       01  REG-DETMOV-O.
+           COPY DDS-DETMOV-O           OF CCA602S.
+      *----------------------------------------------------------------
+       LINKAGE SECTION.
+      *----------------------------------------------------------------
+       01  XUSERID                     PIC X(10).
+      *----------------------------------------------------------------
+       PROCEDURE DIVISION USING XUSERID.
+      *----------------------------------------------------------------
+       INICIAR-PROGRAMA.
+           PERFORM INICIALIZAR.
+           PERFORM PROCESAR UNTIL SI-FIN-CTLMOV.
+           PERFORM FINALIZAR.
+       FINALIZAR-PROGRAMA.
+           GOBACK.
+      *----------------------------------------------------------------
+      * Procedimiento : Inicializar.                                   |
+      * Descripcion   : Abre los archivos y deja la pantalla lista     |
+      *                 para que el usuario digite la cuenta a         |
+      *                 consultar.                                     |
+      *----------------------------------------------------------------
+       INICIALIZAR.
+           OPEN I-O   PANTALLA
+           OPEN INPUT CCAMAEAHO CCAHISTOR CCAHISTO1 CCAEXTRAS
+           MOVE ZEROS                  TO W-FIN-CTLMOV
+                                           W-NROPAG
+           MOVE SPACES                 TO W-MENSAJE
+           INITIALIZE                  W-CLAVE-CUENTA.
+      *----------------------------------------------------------------
+      * Procedimiento : Procesar.                                      |
+      * Descripcion   : Presenta el registro de control y atiende la   |
+      *                 tecla utilizada por el usuario.                |
+      *----------------------------------------------------------------
+       PROCESAR.
+           PERFORM LEER-PANTALLA-CONSULTA.
+      *----------------------------------------------------------------
+       LEER-PANTALLA-CONSULTA.
+           MOVE 99                     TO W-FUNCION-UTILIZADA
+           PERFORM DESPLEGAR-Y-LEER-CTLMOV UNTIL F03 OR F07 OR F08 OR
+                                               ENTER-KEY
+           EVALUATE ( W-FUNCION-UTILIZADA )
+           WHEN ( 0 )
+                PERFORM VALIDAR-CLAVE-CUENTA
+                IF ( SI-EXISTE-CCAMAEAHO )
+                   MOVE 1              TO W-NROPAG
+                   PERFORM CARGAR-PAGINA
+                END-IF
+           WHEN ( 7 )
+                IF ( W-NROPAG > 1 )
+                   COMPUTE W-NROPAG = W-NROPAG - 1
+                   PERFORM CARGAR-PAGINA
+                ELSE
+                   MOVE "YA ESTA EN LA PRIMERA PAGINA" TO W-MENSAJE
+                END-IF
+           WHEN ( 8 )
+                IF ( SI-FIN-CCAHISTOR )
+                   MOVE "NO HAY MAS MOVIMIENTOS"       TO W-MENSAJE
+                ELSE
+                   COMPUTE W-NROPAG = W-NROPAG + 1
+                   PERFORM CARGAR-PAGINA
+                END-IF
+           WHEN ( 3 )
+                MOVE 1                 TO W-FIN-CTLMOV
+           END-EVALUATE.
+      *----------------------------------------------------------------
+      * Procedimiento : Validar-Clave-Cuenta.                          |
+      * Descripcion   : Confirma que la cuenta digitada exista en      |
+      *                 CCAMAEAHO antes de buscar su historico.        |
+      *----------------------------------------------------------------
+       VALIDAR-CLAVE-CUENTA.
+           MOVE SPACES                 TO W-MENSAJE
+           MOVE W-CODMON                TO CODMON OF CCAMAEAHO
+           MOVE W-CODSIS                TO CODSIS OF CCAMAEAHO
+           MOVE W-CODPRO                TO CODPRO OF CCAMAEAHO
+           MOVE W-AGCCTA                TO AGCCTA OF CCAMAEAHO
+           MOVE W-CTANRO                TO CTANRO OF CCAMAEAHO
+           MOVE 1                       TO W-EXISTE-CCAMAEAHO
+           READ CCAMAEAHO               INVALID KEY
+                MOVE 0                  TO W-EXISTE-CCAMAEAHO
+           END-READ.
+           IF ( NO-EXISTE-CCAMAEAHO )
+              MOVE "LA CUENTA DIGITADA NO EXISTE"      TO W-MENSAJE
+           END-IF.
+      *----------------------------------------------------------------
+      * Procedimiento : Cargar-Pagina.                                 |
+      * Descripcion   : Ubica en CCAHISTOR el primer movimiento de la  |
+      *                 cuenta consultada, descarta las paginas ya     |
+      *                 vistas y llena el subarchivo con la pagina     |
+      *                 actual.                                       |
+      *----------------------------------------------------------------
+       CARGAR-PAGINA.
+           MOVE ZEROS                  TO W-SBF-CLAVE
+                                           W-FIN-CCAHISTOR
+           COMPUTE W-SALTAR = ( W-NROPAG - 1 ) * W-MOVTOS-X-PAGINA
+           MOVE W-CODMON                TO CODMON OF CCAHISTOR
+           MOVE W-CODSIS                TO CODSIS OF CCAHISTOR
+           MOVE W-CODPRO                TO CODPRO OF CCAHISTOR
+           MOVE W-AGCCTA                TO AGCCTA OF CCAHISTOR
+           MOVE W-CTANRO                TO CTANRO OF CCAHISTOR
+           START CCAHISTOR              KEY NOT <
+                 EXTERNALLY-DESCRIBED-KEY INVALID KEY
+                 MOVE 1                 TO W-FIN-CCAHISTOR
+           END-START.
+           PERFORM LEER-CCAHISTOR-NEXT  W-SALTAR TIMES.
+           PERFORM LLENAR-PAGINA-DETMOV VARYING W-CONTADOR FROM 1 BY 1
+                 UNTIL ( SI-FIN-CCAHISTOR )
+                    OR W-CONTADOR > W-MOVTOS-X-PAGINA.
+      *----------------------------------------------------------------
+      * Procedimiento : Leer-Ccahistor-Next.                           |
+      * Descripcion   : Avanza un movimiento en CCAHISTOR, validando   |
+      *                 que siga perteneciendo a la cuenta consultada. |
+      *----------------------------------------------------------------
+       LEER-CCAHISTOR-NEXT.
+           IF ( NO-FIN-CCAHISTOR )
+              READ CCAHISTOR            NEXT  AT END
+                   MOVE 1                TO W-FIN-CCAHISTOR
+              END-READ
+              IF ( NO-FIN-CCAHISTOR )
+                 IF ( CODMON OF CCAHISTOR NOT = W-CODMON )
+                 OR ( CODSIS OF CCAHISTOR NOT = W-CODSIS )
+                 OR ( CODPRO OF CCAHISTOR NOT = W-CODPRO )
+                 OR ( AGCCTA OF CCAHISTOR NOT = W-AGCCTA )
+                 OR ( CTANRO OF CCAHISTOR NOT = W-CTANRO )
+                    MOVE 1              TO W-FIN-CCAHISTOR
+                 END-IF
+              END-IF
+           END-IF.
+      *----------------------------------------------------------------
+      * Procedimiento : Llenar-Pagina-Detmov.                          |
+      * Descripcion   : Escribe un renglon del subarchivo con el       |
+      *                 siguiente movimiento de la cuenta.             |
+      *----------------------------------------------------------------
+       LLENAR-PAGINA-DETMOV.
+           PERFORM LEER-CCAHISTOR-NEXT.
+           IF ( NO-FIN-CCAHISTOR )
+              ADD 1                     TO W-SBF-CLAVE
+              INITIALIZE                  REG-DETMOV-O
+              MOVE FORIGE OF CCAHISTOR  TO FORIGE OF REG-DETMOV-O
+              MOVE CODTRA OF CCAHISTOR  TO CODTRA OF REG-DETMOV-O
+              MOVE IMPORT OF CCAHISTOR  TO IMPORT OF REG-DETMOV-O
+              MOVE DEBCRE OF CCAHISTOR  TO DEBCRE OF REG-DETMOV-O
+              MOVE NROREF OF CCAHISTOR  TO NROREF OF REG-DETMOV-O
+              WRITE PANTALLA-REC        FROM REG-DETMOV-O
+                                        FORMAT IS "DETMOV"
+              END-WRITE
+           END-IF.
+      *----------------------------------------------------------------
+      * Procedimiento : Desplegar-Y-Leer-Ctlmov.                       |
+      * Descripcion   : Presenta la cuenta, el saldo y el mensaje      |
+      *                 vigentes, y recibe la tecla del usuario.       |
+      *----------------------------------------------------------------
+       DESPLEGAR-Y-LEER-CTLMOV.
+           IF ( W-SBF-CLAVE = 0 )
+              WRITE PANTALLA-REC        FORMAT IS "LIMPIAR"
+           END-IF.
+           INITIALIZE                  REG-CTLMOV-O
+           MOVE W-CODMON                TO CODMON OF REG-CTLMOV-O
+           MOVE W-CODSIS                TO CODSIS OF REG-CTLMOV-O
+           MOVE W-CODPRO                TO CODPRO OF REG-CTLMOV-O
+           MOVE W-AGCCTA                TO AGCCTA OF REG-CTLMOV-O
+           MOVE W-CTANRO                TO CTANRO OF REG-CTLMOV-O
+           MOVE W-NROPAG                TO NROPAG OF REG-CTLMOV-O
+           MOVE W-MENSAJE               TO MENSAJ OF REG-CTLMOV-O
+           IF ( SI-EXISTE-CCAMAEAHO )
+              MOVE SALACT OF CCAMAEAHO  TO SALACT OF REG-CTLMOV-O
+           END-IF
+           WRITE PANTALLA-REC           FROM REG-CTLMOV-O
+                                        FORMAT IS "CTLMOV" INDICATOR
+                                        W-AREA-INDICADORES-CTLMOV
+           END-WRITE.
+           READ  PANTALLA               INTO REG-CTLMOV-I
+                                        FORMAT IS "CTLMOV" INDICATOR
+                                        W-AREA-INDICADORES-RTA
+           END-READ.
+           MOVE CODMON OF REG-CTLMOV-I  TO W-CODMON
+           MOVE CODSIS OF REG-CTLMOV-I  TO W-CODSIS
+           MOVE CODPRO OF REG-CTLMOV-I  TO W-CODPRO
+           MOVE AGCCTA OF REG-CTLMOV-I  TO W-AGCCTA
+           MOVE CTANRO OF REG-CTLMOV-I  TO W-CTANRO.
+      *----------------------------------------------------------------
+      * Procedimiento : Finalizar.                                     |
+      * Descripcion   : Cierra los archivos utilizados.                |
+      *----------------------------------------------------------------
+       FINALIZAR.
+           CLOSE PANTALLA
+           CLOSE CCAMAEAHO
+           CLOSE CCAHISTOR
+           CLOSE CCAHISTO1
+           CLOSE CCAEXTRAS.
