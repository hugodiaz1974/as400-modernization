@@ -88,6 +88,10 @@
        WORKING-STORAGE SECTION.
       *
        01  W-DIAS-SOBREGIRO            PIC 9(05) VALUE ZEROS.
+      *HH Interes diario de sobregiro calculado sobre el saldo
+      *HH deudor, una vez NRODSO OF REG-MAESTR supera el numero de
+      *HH dias configurado en DIASOB OF CCACODPRO.
+       01  W-VALINT-SOBREGIRO       PIC S9(11)V99 COMP-3 VALUE ZEROS.
        01  W-FECHAANT                  PIC 9(08)          VALUE ZEROS.
        01  W-FECHAHOY                  PIC 9(08)          VALUE ZEROS.
        01  R-FECHAHOY                  REDEFINES W-FECHAHOY.
@@ -166,6 +170,7 @@
       * ----------------------
        01  W-FIN-MES                   PIC X VALUE "N".
        01  W-FIN-TRI                   PIC X VALUE "N".
+HH     01  W-FIN-SEM                   PIC X VALUE "N".
        01  W-SDO-DIA                   PIC X VALUE "N".
       * ----------------------
        01  PAR-CCA491.
@@ -173,10 +178,20 @@
            05  P491-TIPTAR             PIC 9(01)    .
            05  P491-VALOR-TRA          PIC S9(13)V99.
            05  P491-VALOR-TAR          PIC S9(13)V99.
+      *HH TASA ESCALONADA POR TRAMOS DE SALDO (VER CALCULAR-VLR-TARIFA).
+HH     01  W-TARIFA-TRAMOS.
+HH         05  W491-VALOR-RESTANTE     PIC S9(13)V99.
+HH         05  W491-ACUM-TAR           PIC S9(13)V99.
       * ----------------------
            COPY PARGEN OF CCACPY.
            COPY FECHAS OF CCACPY.
       * ----------------------
+      *HH    ESTADO DE LA CADENA NOCTURNA (VER CCA504).
+HH     01  PARM-CCA504.
+HH         05  PC504-PROGRAMA          PIC X(08) VALUE "CCA601".
+HH         05  PC504-EVENTO            PIC X(01) VALUE SPACES.
+HH         05  PC504-CANTREG           PIC 9(09) VALUE ZEROS.
+HH         05  PC504-CODRETO           PIC 9(03) VALUE ZEROS.
        LINKAGE SECTION.
        77  XUSERID PIC X(10).
       ***************************************************************
@@ -187,6 +202,9 @@
            PERFORM TERMINAR.
       *----------------------------------------------------------------
        INICIAR.
+HH         MOVE "I"                     TO PC504-EVENTO
+HH         CALL "CCA504"             USING PC504-PROGRAMA PC504-EVENTO
+HH                                         PC504-CANTREG  PC504-CODRETO
            MOVE XUSERID TO W-USERID.
       *
            OPEN INPUT  CCATRAPRO CCACODPRO CLIMAE
@@ -365,11 +383,33 @@
               PERFORM CALCULAR-DIAS-SOBREGIRO
               MOVE W-DIAS-SOBREGIRO TO NRODSO OF REG-MAESTR
       *       ADD W-NROPER          TO DDSBGO OF REG-MAESTR
+      *HH      UNA VEZ EL SOBREGIRO CUMPLE LOS DIAS CONFIGURADOS EN
+      *HH      CCACODPRO, SE CAUSA EL INTERES DE SOBREGIRO APARTE DEL
+      *HH      INTERES NORMAL QUE YA SE CAUSO ARRIBA.
+              IF DIASOB OF CCACODPRO NOT = ZEROS
+              AND NRODSO OF REG-MAESTR NOT < DIASOB OF CCACODPRO
+                 PERFORM GENERAR-INTERES-SOBREGIRO
+              END-IF
            ELSE
               MOVE ZEROS           TO FINSOB OF REG-MAESTR
               MOVE ZEROS           TO NRODSO OF REG-MAESTR
            END-IF
            REWRITE REG-MAESTR.
+      *----------------------------------------------------------------
+      *HH CAUSA EL INTERES DE SOBREGIRO SOBRE EL SALDO DEUDOR, A LA
+      *HH TASA DIARIA CONFIGURADA EN TASSOB OF CCACODPRO, Y LO DEJA
+      *HH COMO UN MOVIMIENTO MAS EN REG-CAUHOY.
+      *----------------------------------------------------------------
+       GENERAR-INTERES-SOBREGIRO.
+           COMPUTE W-VALINT-SOBREGIRO ROUNDED =
+                   (SALACT OF REG-MAESTR * -1) * TASSOB OF CCACODPRO
+           IF W-VALINT-SOBREGIRO > ZEROS
+              PERFORM LLENAR-FIJOS
+              MOVE W-VALINT-SOBREGIRO  TO IMPORT OF REG-CAUHOY
+              MOVE CODTRASOB OF CCACODPRO TO CODTRA OF REG-CAUHOY
+              MOVE 1                   TO DEBCRE OF REG-CAUHOY
+              WRITE REG-CAUHOY
+           END-IF.
       *----------------------------------------------------------------
        EVALUAR-VALOR.
            IF TIPVAL OF CCATRAPRO = 2 OR 3
@@ -381,12 +421,63 @@
               PERFORM CALCULAR-VLR-TARIFA
            END-IF.
       *----------------------------------------------------------------
-       CALCULAR-VLR-TARIFA.
-           MOVE IMPORT OF REG-CAUHOY TO P491-VALOR-TRA
-           MOVE ZEROS  TO P491-VALOR-TAR
-           MOVE CODTAR OF CCATRAPRO TO P491-CODTAR
-           CALL "CCA491" USING PAR-CCA491.
-           MOVE P491-VALOR-TAR TO IMPORT OF REG-CAUHOY.
+      *HH---------------------------------------------------------------
+      *HH SI EL PRODUCTO TIENE TASA ESCALONADA (TRAMO1 OF CCACODPRO
+      *HH DISTINTO DE CERO) SE PARTE EL VALOR DE LA TRANSACCION EN
+      *HH HASTA TRES TRAMOS Y SE LIQUIDA CADA TRAMO CON SU PROPIA
+      *HH TARIFA, ACUMULANDO EL RESULTADO. SI EL PRODUCTO NO TIENE
+      *HH TRAMOS CONFIGURADOS SE LIQUIDA COMO SIEMPRE, CON LA TARIFA
+      *HH UNICA DE CCATRAPRO.
+      *HH
+HH     CALCULAR-VLR-TARIFA.
+HH         MOVE CODPRO OF CCATRAPRO TO CODPRO OF CCACODPRO
+HH         READ CCACODPRO           INVALID KEY
+HH              MOVE ZEROS          TO TRAMO1 OF CCACODPRO
+HH              MOVE ZEROS          TO TRAMO2 OF CCACODPRO
+HH         END-READ
+HH         IF TRAMO1 OF CCACODPRO = ZEROS
+              MOVE IMPORT OF REG-CAUHOY TO P491-VALOR-TRA
+              MOVE ZEROS  TO P491-VALOR-TAR
+              MOVE CODTAR OF CCATRAPRO TO P491-CODTAR
+              CALL "CCA491" USING PAR-CCA491
+              MOVE P491-VALOR-TAR TO IMPORT OF REG-CAUHOY
+HH         ELSE
+HH            MOVE IMPORT OF REG-CAUHOY     TO W491-VALOR-RESTANTE
+HH            MOVE ZEROS                    TO W491-ACUM-TAR
+HH            IF W491-VALOR-RESTANTE > TRAMO1 OF CCACODPRO
+HH               MOVE TRAMO1 OF CCACODPRO   TO P491-VALOR-TRA
+HH            ELSE
+HH               MOVE W491-VALOR-RESTANTE   TO P491-VALOR-TRA
+HH            END-IF
+HH            MOVE ZEROS                    TO P491-VALOR-TAR
+HH            MOVE CODTA1 OF CCACODPRO      TO P491-CODTAR
+HH            CALL "CCA491" USING PAR-CCA491
+HH            ADD P491-VALOR-TAR            TO W491-ACUM-TAR
+HH            SUBTRACT P491-VALOR-TRA       FROM W491-VALOR-RESTANTE
+HH            IF W491-VALOR-RESTANTE > ZEROS
+HH            AND TRAMO2 OF CCACODPRO > TRAMO1 OF CCACODPRO
+HH               IF W491-VALOR-RESTANTE >
+HH                  (TRAMO2 OF CCACODPRO - TRAMO1 OF CCACODPRO)
+HH                  COMPUTE P491-VALOR-TRA =
+HH                          TRAMO2 OF CCACODPRO - TRAMO1 OF CCACODPRO
+HH               ELSE
+HH                  MOVE W491-VALOR-RESTANTE TO P491-VALOR-TRA
+HH               END-IF
+HH               MOVE ZEROS                 TO P491-VALOR-TAR
+HH               MOVE CODTA2 OF CCACODPRO   TO P491-CODTAR
+HH               CALL "CCA491" USING PAR-CCA491
+HH               ADD P491-VALOR-TAR         TO W491-ACUM-TAR
+HH               SUBTRACT P491-VALOR-TRA    FROM W491-VALOR-RESTANTE
+HH            END-IF
+HH            IF W491-VALOR-RESTANTE > ZEROS
+HH               MOVE W491-VALOR-RESTANTE   TO P491-VALOR-TRA
+HH               MOVE ZEROS                 TO P491-VALOR-TAR
+HH               MOVE CODTA3 OF CCACODPRO   TO P491-CODTAR
+HH               CALL "CCA491" USING PAR-CCA491
+HH               ADD P491-VALOR-TAR         TO W491-ACUM-TAR
+HH            END-IF
+HH            MOVE W491-ACUM-TAR            TO IMPORT OF REG-CAUHOY
+HH         END-IF.
       *----------------------------------------------------------------
        LLENAR-FIJOS.
            INITIALIZE REGMOVIM OF REG-CAUHOY
@@ -451,7 +542,7 @@
            CALL "CCA501" USING LK-CCAPARGEN.
       *----------------------------------------------------------------
        CALL-CCA502.
-           CALL "CCA502" USING W-FIN-MES W-FIN-TRI.
+HH         CALL "CCA502" USING W-FIN-MES W-FIN-TRI W-FIN-SEM.
       *----------------------------------------------------------------
        CALL-CCA503.
            CALL "CCA503" USING W-SDO-DIA.
@@ -476,6 +567,7 @@
            MOVE CODPRO OF CCAMAEAHO TO CODPRO OF CCACODPRO.
            READ CCACODPRO INVALID KEY
                 DISPLAY "PRODUCTO NO EXISTE " CODPRO OF CCAMAEAHO
+HH              MOVE 1                       TO PC504-CODRETO
                 PERFORM TERMINAR.
       *----------------------------------------------------------------
        LEER-CCATRAPRO-NEXT.
@@ -489,6 +581,9 @@
                 MOVE "SI" TO CTL-CLIMAE.
       *----------------------------------------------------------------
        TERMINAR.
+HH         MOVE "F"                     TO PC504-EVENTO
+HH         CALL "CCA504"             USING PC504-PROGRAMA PC504-EVENTO
+HH                                         PC504-CANTREG  PC504-CODRETO
            CLOSE CCAMAEAHO  CCATRAPRO CLIMAE
            CLOSE CCACAUSAC .
            CLOSE CCACAUHOY .
