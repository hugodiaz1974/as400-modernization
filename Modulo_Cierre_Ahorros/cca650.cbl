@@ -53,6 +53,12 @@
                ASSIGN          TO FORMATFILE-CCA650R2
                ORGANIZATION    IS SEQUENTIAL
                ACCESS MODE     IS SEQUENTIAL.
+      *
+HH         SELECT CCAAGETOT
+HH             ASSIGN          TO DATABASE-CCAAGETOT
+HH             ORGANIZATION    IS INDEXED
+HH             ACCESS MODE     IS DYNAMIC
+HH             RECORD KEY      IS EXTERNALLY-DESCRIBED-KEY.
       *--------------------------------------------------------------*
        DATA DIVISION.
        FILE SECTION.
@@ -91,6 +97,11 @@
            LABEL RECORDS ARE STANDARD.
        01  REPORT1-REG.
            COPY DDS-ALL-FORMATS OF CCA650R.
+      *                                                                 IBM-CT
+HH     FD  CCAAGETOT
+HH         LABEL RECORDS ARE STANDARD.
+HH     01  REG-AGETOT.
+HH         COPY DDS-ALL-FORMATS OF CCAAGETOT.
       *--------------------------------------------------------------*
        WORKING-STORAGE SECTION.
       *--------------------------------------------------------------*
@@ -105,6 +116,8 @@
                88  ERROR-PLTAGCORI                   VALUE 1.
            05  CTL-CCACODPRO              PIC 9(01)  VALUE 0.
                88  ERROR-CCACODPRO                   VALUE 1.
+HH         05  CTL-CCAAGETOT            PIC 9(01)  VALUE 0.
+HH             88  ERROR-CCAAGETOT                 VALUE 1.
            05  CTL-PROGRAMA            PIC 9(01)  VALUE 0.
                88  FIN-PROGRAMA                   VALUE 1.
       *--------------------------------------------------------------*
@@ -169,6 +182,7 @@
            05  TOC-RETFTE              PIC 9(15)V99  VALUE ZEROS.
            05  TOC-INPPAG              PIC 9(15)V99  VALUE ZEROS.
            05  TOC-REPPAG              PIC 9(15)V99  VALUE ZEROS.
+HH         05  W-AGC-TOTCAU            PIC 9(15)V99  VALUE ZEROS.
       *--------------------------------------------------------------*
       * ALMACENA EL ULTIMO DIA CALENDARIO DEL MES QUE CORTA.
       *--------------------------------------------------------------*
@@ -192,6 +206,12 @@
                10  MES-CTL-0            PIC 9(02).
                10  DIA-CTL-0            PIC 9(02).
       *--------------------------------------------------------------*
+      *HH    ESTADO DE LA CADENA NOCTURNA (VER CCA504).
+HH     01  PARM-CCA504.
+HH         05  PC504-PROGRAMA          PIC X(08) VALUE "CCA650".
+HH         05  PC504-EVENTO            PIC X(01) VALUE SPACES.
+HH         05  PC504-CANTREG           PIC 9(09) VALUE ZEROS.
+HH         05  PC504-CODRETO           PIC 9(03) VALUE ZEROS.
        LINKAGE SECTION.
        77  L-USER                      PIC  X(10).
        77  L-FECLIQ                    PIC  9(08).
@@ -205,6 +225,9 @@
            PERFORM TERMINAR.
       *--------------------------------------------------------------*
        INICIAR.
+HH         MOVE "I"                     TO PC504-EVENTO
+HH         CALL "CCA504"             USING PC504-PROGRAMA PC504-EVENTO
+HH                                         PC504-CANTREG  PC504-CODRETO
            CALL "CCA500" USING LK-FECHAS                                A
            CALL "CCA501" USING LK-CCAPARGEN.
            OPEN OUTPUT REPORTE
@@ -213,6 +236,7 @@
                        CCACAUSAC
                        CLIMAE
                        PLTAGCORI.
+HH         OPEN I-O CCAAGETOT.
            CALL "EXTRACT" USING W-DA EX-DATE.
            MOVE EX-DATE-8              TO W-FECHA
            ACCEPT W-HORA  FROM TIME
@@ -261,6 +285,8 @@
               MOVE AGCCTA OF REGCAUSAC TO W-AGEANT
               MOVE CODPRO OF REGCAUSAC TO W-PROANT PROANT
               MOVE CTANRO OF REGCAUSAC TO W-CTAANT
+HH            IF AGCCTA OF REGCAUSAC NOT = OFIANT THEN
+HH               PERFORM GRABAR-AGENCIA-CAUSAC.
               MOVE AGCCTA OF REGCAUSAC TO OFIANT
               PERFORM REVISAR-MAESTRO-AHORROS
               PERFORM REVISAR-RETENCION.
@@ -290,6 +316,7 @@
               ADD TOT-INPPAG TO TOC-INPPAG
               ADD TOT-REPPAG TO TOC-REPPAG
               PERFORM COLOCAR-TOTALES
+HH            PERFORM GRABAR-AGENCIA-CAUSAC
               WRITE REPORTE-REG FORMAT IS "FOOTER"
               WRITE REPORT1-REG FORMAT IS "FOOTER"
               MOVE 1 TO CTL-PROGRAMA
@@ -515,15 +542,41 @@
       *    MOVE TOC-REPPAG          TO CRETPPAG OF REPORT1-REG
            WRITE REPORT1-REG FORMAT IS "CONSOL" AT EOP
                  PERFORM COLOCAR-TITULOS-C.
+HH         ADD  TOC-INTCAU           TO W-AGC-TOTCAU
            INITIALIZE TOC-INTCAU
                       TOC-INTPAG
                       TOC-RETFTE
                       TOC-INPPAG
                       TOC-REPPAG.
       *--------------------------------------------------------------*
+HH     GRABAR-AGENCIA-CAUSAC.
+HH         MOVE OFIANT        TO AGCCTA OF REG-AGETOT
+HH         MOVE "M"           TO FUENTE OF REG-AGETOT
+HH         PERFORM LEER-CCAAGETOT
+HH         IF NOT ERROR-CCAAGETOT THEN
+HH            MOVE W-AGC-TOTCAU TO VALCAU  OF REG-AGETOT
+HH            MOVE ZEROS        TO VALPROM OF REG-AGETOT
+HH                                 CANCTA  OF REG-AGETOT
+HH            REWRITE REG-AGETOT
+HH         ELSE
+HH            INITIALIZE REG-AGETOT
+HH            MOVE OFIANT       TO AGCCTA OF REG-AGETOT
+HH            MOVE "M"          TO FUENTE OF REG-AGETOT
+HH            MOVE W-AGC-TOTCAU TO VALCAU  OF REG-AGETOT
+HH            WRITE REG-AGETOT.
+HH         INITIALIZE W-AGC-TOTCAU.
+      *--------------------------------------------------------------*
+HH     LEER-CCAAGETOT.
+HH         MOVE 0 TO CTL-CCAAGETOT
+HH         READ CCAAGETOT INVALID KEY MOVE 1 TO CTL-CCAAGETOT.
+      *--------------------------------------------------------------*
        TERMINAR.
+HH         MOVE "F"                     TO PC504-EVENTO
+HH         CALL "CCA504"             USING PC504-PROGRAMA PC504-EVENTO
+HH                                         PC504-CANTREG  PC504-CODRETO
            CLOSE REPORTE     CCACODPRO
                  REPORT1
+HH               CCAAGETOT
                  CCAMAEAHO
                  CCACAUSAC
                  CLIMAE
