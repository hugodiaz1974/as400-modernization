@@ -38,6 +38,27 @@
                ASSIGN          TO FORMATFILE-CCA755R
                ORGANIZATION    IS SEQUENTIAL
                ACCESS MODE     IS SEQUENTIAL.
+      *
+      *HH      Archivos para la desagregacion por segmento de cliente
+      *HH      del resumen (CLITAB da la descripcion del segmento,
+      *HH      CLIMAE/CLIMAEL01 ubican el TIPCLI de la cuenta).
+HH         SELECT CLIMAE
+HH             ASSIGN          TO DATABASE-CLIMAE
+HH             ORGANIZATION    IS INDEXED
+HH             ACCESS MODE     IS DYNAMIC
+HH             RECORD KEY      IS EXTERNALLY-DESCRIBED-KEY.
+      *
+HH         SELECT CLIMAEL01
+HH             ASSIGN          TO DATABASE-CLIMAEL01
+HH             ORGANIZATION    IS INDEXED
+HH             ACCESS MODE     IS DYNAMIC
+HH             RECORD KEY      IS EXTERNALLY-DESCRIBED-KEY.
+      *
+HH         SELECT CLITAB
+HH             ASSIGN          TO DATABASE-CLITAB
+HH             ORGANIZATION    IS INDEXED
+HH             ACCESS MODE     IS DYNAMIC
+HH             RECORD KEY      IS EXTERNALLY-DESCRIBED-KEY.
       *--------------------------------------------------------------*
        DATA DIVISION.
        FILE SECTION.
@@ -56,6 +77,21 @@
            LABEL RECORDS ARE STANDARD.
        01  REPORTE-REG.
            COPY DDS-ALL-FORMATS OF CCA755R.
+      *
+HH     FD  CLIMAE
+HH         LABEL RECORDS ARE STANDARD.
+HH     01  REG-CLIMAE.
+HH         COPY DDS-ALL-FORMATS OF CLIMAE.
+      *
+HH     FD  CLIMAEL01
+HH         LABEL RECORDS ARE STANDARD.
+HH     01  ZONA-CLIMAEL01.
+HH         COPY DDS-ALL-FORMATS OF CLIMAEL01.
+      *
+HH     FD  CLITAB
+HH         LABEL RECORDS ARE STANDARD.
+HH     01  REG-CLITAB.
+HH         COPY DDS-ALL-FORMATS OF CLITAB.
       *--------------------------------------------------------------*
        WORKING-STORAGE SECTION.
       *--------------------------------------------------------------*
@@ -66,6 +102,12 @@
                88  ERROR-PLTAGCORI                   VALUE 1.
            05  CTL-PROGRAMA            PIC 9(01)  VALUE 0.
                88  FIN-PROGRAMA                   VALUE 1.
+HH         05  CTL-CLIMAE              PIC 9(01)  VALUE 0.
+HH             88  ERROR-CLIMAE                   VALUE 1.
+HH         05  CTL-CLIMAEL01           PIC 9(01)  VALUE 0.
+HH             88  ERROR-CLIMAEL01                VALUE 1.
+HH         05  CTL-CLITAB              PIC 9(01)  VALUE 0.
+HH             88  ERROR-CLITAB                   VALUE 1.
       *--------------------------------------------------------------*
        01  VARIABLES.
       *--------------------------------------------------------------*
@@ -122,11 +164,30 @@
            05  T-BLOQU                 PIC 9(06)     VALUE ZEROS.
            05  T-ACTIV                 PIC 9(06)     VALUE ZEROS.
        01  PA-CODEMP                   PIC 9(05)     VALUE ZEROS.
+      *--------------------------------------------------------------*
+      *HH   DESAGREGACION DEL RESUMEN POR SEGMENTO DE CLIENTE (TIPCLI).
+HH     01  W-CODTAB-SEGCLI             PIC 9(03)     VALUE 950.
+HH     01  W-TIPCLI                    PIC 9(02)     VALUE ZEROS.
+HH     01  W-PROMSEG                   PIC 9(15)V99  VALUE ZEROS.
+HH     01  W-CONTSEG                   PIC 9(03)     VALUE ZEROS.
+HH     01  W-TABSEG.
+HH         05  W-TABSEG-ENT OCCURS 99 TIMES
+HH                          INDEXED BY W-IX-SEG.
+HH             10  SEG-TIPCLI          PIC 9(02)     VALUE ZEROS.
+HH             10  SEG-DESC            PIC X(25)     VALUE SPACES.
+HH             10  SEG-CANT            PIC 9(06)     VALUE ZEROS.
+HH             10  SEG-SALPUR          PIC 9(15)V99  VALUE ZEROS.
       *--------------------------------------------------------------*
            COPY EXTRACT OF CCACPY.
            COPY PARGEN  OF CCACPY.
            COPY FECHAS  OF CCACPY.
       *--------------------------------------------------------------*
+      *HH    ESTADO DE LA CADENA NOCTURNA (VER CCA504).
+HH     01  PARM-CCA504.
+HH         05  PC504-PROGRAMA          PIC X(08) VALUE "CCA755".
+HH         05  PC504-EVENTO            PIC X(01) VALUE SPACES.
+HH         05  PC504-CANTREG           PIC 9(09) VALUE ZEROS.
+HH         05  PC504-CODRETO           PIC 9(03) VALUE ZEROS.
        LINKAGE SECTION.
        77  L-USER                      PIC  X(10).
        77  L-FECLIQ                    PIC  9(08).
@@ -139,9 +200,15 @@
            PERFORM TERMINAR.
       *--------------------------------------------------------------*
        INICIAR.
+HH         MOVE "I"                     TO PC504-EVENTO
+HH         CALL "CCA504"             USING PC504-PROGRAMA PC504-EVENTO
+HH                                         PC504-CANTREG  PC504-CODRETO
            OPEN OUTPUT REPORTE
                 INPUT  CCAMAEAHO
-                       PLTAGCORI.
+                       PLTAGCORI
+HH                     CLIMAE
+HH                     CLIMAEL01
+HH                     CLITAB.
            CALL "PLTCODEMPP"           USING PA-CODEMP
            CALL "EXTRACT" USING W-DA EX-DATE.
            MOVE EX-DATE-8              TO W-FECHA
@@ -175,6 +242,7 @@
            IF ERROR-CCAMAEAHO THEN
               PERFORM IMPRIMIR-DETALLE
               PERFORM COLOCAR-TOTALES
+HH            PERFORM IMPRIMIR-SEGMENTOS
               WRITE REPORTE-REG FORMAT IS "FOOTER"
               MOVE 1 TO CTL-PROGRAMA.
       *--------------------------------------------------------------*
@@ -185,6 +253,7 @@
                  MOVE FAPERT OF REGMAEAHO TO W-FECAPE
                  ADD SALULR  OF REGMAEAHO TO W-SALULR
                  ADD SALPUR  OF REGMAEAHO TO W-SALPUR
+HH               PERFORM ACUMULAR-SEGMENTO
                  PERFORM REVISAR-CUSTODIAS
               ELSE
               INITIALIZE W-FECCIE
@@ -192,6 +261,7 @@
               IF MESCIE = MESLIQ THEN
                  ADD SALULR OF REGMAEAHO TO W-SALULR
                  ADD SALPUR OF REGMAEAHO TO W-SALPUR
+HH               PERFORM ACUMULAR-SEGMENTO
                  ADD 1                   TO W-CANCEL.
       *--------------------------------------------------------------*
        REVISAR-CUSTODIAS.
@@ -304,9 +374,90 @@
               MOVE NOMAGC OF REGAGCORI TO DESAGE OF REPORTE-REG
            ELSE
               MOVE "AGENCIA INCORRECTA " TO DESAGE OF REPORTE-REG.
+      *--------------------------------------------------------------*
+      *HH   DETERMINA EL TIPCLI DEL CLIENTE DUENO DE LA CUENTA, LLEGANDO
+      *HH   A EL DESDE CCAMAEAHO VIA CLIMAE (POR NUMERO INTERNO) Y LUEGO
+      *HH   CLIMAEL01 (POR NIT), IGUAL COMO LO HACEN CCA606 Y CCA635.
+HH     UBICAR-TIPCLI.
+HH         MOVE ZEROS                   TO W-TIPCLI
+HH         MOVE NITCTA OF REGMAEAHO     TO NUMINT OF REG-CLIMAE
+HH         READ CLIMAE
+HH            INVALID KEY     MOVE 1 TO CTL-CLIMAE
+HH            NOT INVALID KEY MOVE 0 TO CTL-CLIMAE
+HH         END-READ
+HH         IF NOT ERROR-CLIMAE THEN
+HH            MOVE NITCLI OF REG-CLIMAE TO NITCLI OF ZONA-CLIMAEL01
+HH            READ CLIMAEL01
+HH               INVALID KEY     MOVE 1 TO CTL-CLIMAEL01
+HH               NOT INVALID KEY MOVE 0 TO CTL-CLIMAEL01
+HH            END-READ
+HH            IF NOT ERROR-CLIMAEL01 THEN
+HH               MOVE TIPCLI OF ZONA-CLIMAEL01 TO W-TIPCLI.
+      *--------------------------------------------------------------*
+      *HH   BUSCA (O CREA) LA FILA DEL SEGMENTO W-TIPCLI EN W-TABSEG.
+HH     BUSCAR-SEGMENTO.
+HH         PERFORM VARYING W-IX-SEG FROM 1 BY 1
+HH                   UNTIL W-IX-SEG > W-CONTSEG
+HH                   OR    SEG-TIPCLI (W-IX-SEG) = W-TIPCLI
+HH            CONTINUE
+HH         END-PERFORM
+HH         IF W-IX-SEG > W-CONTSEG THEN
+HH            ADD 1             TO W-CONTSEG
+HH            MOVE W-CONTSEG    TO W-IX-SEG
+HH            MOVE W-TIPCLI     TO SEG-TIPCLI (W-IX-SEG)
+HH            MOVE ZEROS        TO SEG-CANT   (W-IX-SEG)
+HH                                 SEG-SALPUR (W-IX-SEG)
+HH            PERFORM UBICAR-DESSEG.
+      *--------------------------------------------------------------*
+      *HH   DESCRIPCION DEL SEGMENTO, TOMADA DE CLITAB.
+HH     UBICAR-DESSEG.
+HH         MOVE W-CODTAB-SEGCLI         TO CODTAB OF CLITAB
+HH         MOVE W-TIPCLI                TO CODINT OF CLITAB
+HH         READ CLITAB
+HH            INVALID KEY     MOVE 1 TO CTL-CLITAB
+HH            NOT INVALID KEY MOVE 0 TO CTL-CLITAB
+HH         END-READ
+HH         IF NOT ERROR-CLITAB THEN
+HH            MOVE CODNOM OF REGTABMAE  TO SEG-DESC (W-IX-SEG)
+HH         ELSE
+HH            MOVE "SEGMENTO SIN CLASIFICAR " TO SEG-DESC (W-IX-SEG).
+      *--------------------------------------------------------------*
+      *HH   ACUMULA LA CUENTA ACTUAL EN EL SEGMENTO DE SU CLIENTE.
+HH     ACUMULAR-SEGMENTO.
+HH         PERFORM UBICAR-TIPCLI
+HH         PERFORM BUSCAR-SEGMENTO
+HH         ADD 1                        TO SEG-CANT   (W-IX-SEG)
+HH         ADD SALPUR OF REGMAEAHO      TO SEG-SALPUR (W-IX-SEG).
+      *--------------------------------------------------------------*
+      *HH   IMPRIME, AL FINAL DEL RESUMEN, EL SALDO PROMEDIO Y LA
+      *HH   CANTIDAD DE CUENTAS POR SEGMENTO DE CLIENTE.
+HH     IMPRIMIR-SEGMENTOS.
+HH         PERFORM VARYING W-IX-SEG FROM 1 BY 1
+HH                   UNTIL W-IX-SEG > W-CONTSEG
+HH            INITIALIZE               SEGMENTO-O
+HH            IF SEG-CANT (W-IX-SEG) > 0 THEN
+HH               COMPUTE W-PROMSEG = SEG-SALPUR (W-IX-SEG) /
+HH                                   SEG-CANT   (W-IX-SEG)
+HH            ELSE
+HH               MOVE ZEROS            TO W-PROMSEG
+HH            END-IF
+HH            MOVE SEG-TIPCLI (W-IX-SEG)   TO TIPSEG  OF REPORTE-REG
+HH            MOVE SEG-DESC   (W-IX-SEG)   TO DESSEG  OF REPORTE-REG
+HH            MOVE SEG-CANT   (W-IX-SEG)   TO CTASEG  OF REPORTE-REG
+HH            MOVE SEG-SALPUR (W-IX-SEG)   TO SALSEG  OF REPORTE-REG
+HH            MOVE W-PROMSEG               TO PROMSEG OF REPORTE-REG
+HH            WRITE REPORTE-REG FORMAT IS "SEGMENTO" AT EOP
+HH                  PERFORM COLOCAR-TITULOS
+HH         END-PERFORM.
       *--------------------------------------------------------------*
        TERMINAR.
+HH         MOVE "F"                     TO PC504-EVENTO
+HH         CALL "CCA504"             USING PC504-PROGRAMA PC504-EVENTO
+HH                                         PC504-CANTREG  PC504-CODRETO
            CLOSE REPORTE
                  CCAMAEAHO
-                 PLTAGCORI.
+                 PLTAGCORI
+HH               CLIMAE
+HH               CLIMAEL01
+HH               CLITAB.
            STOP RUN.
