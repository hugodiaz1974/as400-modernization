@@ -48,6 +48,27 @@
                ORGANIZATION    IS INDEXED
                ACCESS MODE     IS DYNAMIC
                RECORD KEY      IS EXTERNALLY-DESCRIBED-KEY.
+      *
+HH         SELECT CCAMINSAL
+HH             ASSIGN          TO DATABASE-CCAMINSAL
+HH             ORGANIZATION    IS INDEXED
+HH             ACCESS MODE     IS DYNAMIC
+HH             RECORD KEY      IS EXTERNALLY-DESCRIBED-KEY.
+      *
+HH         SELECT CCA610CKP
+HH             ASSIGN          TO DATABASE-CCA610CKP
+HH             ORGANIZATION    IS INDEXED
+HH             ACCESS MODE     IS DYNAMIC
+HH             RECORD KEY      IS EXTERNALLY-DESCRIBED-KEY.
+      *
+      *HH     Tabla de productos, usada en CALCULAR-VLR-TARIFA para
+      *HH     partir el valor de la tarifa en tramos de saldo cuando
+      *HH     el producto tiene tasa escalonada configurada.
+HH         SELECT CCACODPRO
+HH             ASSIGN          TO DATABASE-CCACODPRO
+HH             ORGANIZATION    IS INDEXED
+HH             ACCESS MODE     IS DYNAMIC
+HH             RECORD KEY      IS EXTERNALLY-DESCRIBED-KEY.
       *-----------------------------------------------------------------
        DATA DIVISION.
        FILE SECTION.
@@ -57,6 +78,21 @@
        01  REG-TRAPRO.
            COPY DDS-ALL-FORMATS OF CCATRAPRO.
       *
+HH     FD  CCAMINSAL
+HH         LABEL RECORDS ARE STANDARD.
+HH     01  REG-MINSAL.
+HH         COPY DDS-ALL-FORMATS OF CCAMINSAL.
+      *
+HH     FD  CCA610CKP
+HH         LABEL RECORDS ARE STANDARD.
+HH     01  REG-610CKP.
+HH         COPY DDS-ALL-FORMATS OF CCA610CKP.
+      *
+HH     FD  CCACODPRO
+HH         LABEL RECORDS ARE STANDARD.
+HH     01  REG-CODPRO.
+HH         COPY DDS-ALL-FORMATS OF CCACODPRO.
+      *
        FD  CCAMAEAHO
            LABEL RECORDS ARE STANDARD.
        01  REG-MAESTR.
@@ -89,6 +125,9 @@
        77  W-FECHALIQ               PIC 9(08)            VALUE ZEROS.
        77  W-INTERES                PIC S9(13)V99   COMP VALUE ZEROS.
        77  W-RETENCI                PIC S9(13)V99   COMP VALUE ZEROS.
+HH     77  W-COMISION               PIC S9(13)V99   COMP VALUE ZEROS.
+HH     77  W-CONTCKP                PIC 9(05)            VALUE ZEROS.
+HH     77  W-FRECCKP                PIC 9(05)            VALUE 00100.
        77  W-USERID                 PIC X(10)            VALUE SPACES.
       *
       * ALMACENA EL ULTIMO DIA CALENDARIO DEL MES QUE CORTA.
@@ -129,6 +168,15 @@
            05  CTL-CCATRAPRO            PIC X(02) VALUE "NO".
                88  FIN-CCATRAPRO                  VALUE "SI".
                88  NO-FIN-CCATRAPRO               VALUE "NO".
+HH         05  CTL-CCAMINSAL            PIC X(02) VALUE "NO".
+HH             88  ERROR-CCAMINSAL                VALUE "SI".
+HH             88  NO-ERROR-CCAMINSAL             VALUE "NO".
+HH         05  CTL-CCA610CKP            PIC X(02) VALUE "NO".
+HH             88  ERROR-CCA610CKP                VALUE "SI".
+HH             88  NO-ERROR-CCA610CKP             VALUE "NO".
+HH         05  CTL-REINICIO-CCA610      PIC X(02) VALUE "NO".
+HH             88  REINICIO-ACTIVO-CCA610         VALUE "SI".
+HH             88  NO-REINICIO-ACTIVO-CCA610      VALUE "NO".
            05  CTL-CCAMAEAHO            PIC X(02) VALUE "NO".
                88  FIN-CCAMAEAHO                  VALUE "SI".
                88  NO-FIN-CCAMAEAHO               VALUE "NO".
@@ -150,11 +198,21 @@
            05  P491-TIPTAR             PIC 9(01)    .
            05  P491-VALOR-TRA          PIC S9(13)V99.
            05  P491-VALOR-TAR          PIC S9(13)V99.
+      *HH TASA ESCALONADA POR TRAMOS DE SALDO (VER CALCULAR-VLR-TARIFA).
+HH     01  W-TARIFA-TRAMOS.
+HH         05  W491-VALOR-RESTANTE     PIC S9(13)V99.
+HH         05  W491-ACUM-TAR           PIC S9(13)V99.
       * -----------------
            COPY PARGEN OF CCACPY.
            COPY FECHAS OF CCACPY.
            COPY PLT219 OF CCACPY.
       * -----------------
+      *HH    ESTADO DE LA CADENA NOCTURNA (VER CCA504).
+HH     01  PARM-CCA504.
+HH         05  PC504-PROGRAMA          PIC X(08) VALUE "CCA610".
+HH         05  PC504-EVENTO            PIC X(01) VALUE SPACES.
+HH         05  PC504-CANTREG           PIC 9(09) VALUE ZEROS.
+HH         05  PC504-CODRETO           PIC 9(03) VALUE ZEROS.
        LINKAGE SECTION.
        77  XUSERID PIC X(10).
       *----------------------------------------------------------------
@@ -166,13 +224,25 @@
            PERFORM TERMINAR.
       *----------------------------------------------------------------
        INICIAR.
+HH         MOVE "I"                     TO PC504-EVENTO
+HH         CALL "CCA504"             USING PC504-PROGRAMA PC504-EVENTO
+HH                                         PC504-CANTREG  PC504-CODRETO
            MOVE XUSERID TO W-USERID.
       *
            OPEN INPUT  CCACAUSAC  CCATRAPRO.
+HH         OPEN INPUT  CCACODPRO.
+HH         OPEN INPUT  CCAMINSAL.
+HH         OPEN I-O    CCA610CKP.
+HH         PERFORM VERIFICAR-PUNTO-REINICIO.
            OPEN INPUT  CLIMAE  .
            OPEN I-O    CCAMAEAHO.
-           OPEN OUTPUT CCAMOVINT.
-           OPEN OUTPUT CCAMOVIM .
+HH         IF REINICIO-ACTIVO-CCA610
+HH            OPEN EXTEND CCAMOVINT
+HH            OPEN EXTEND CCAMOVIM
+HH         ELSE
+HH            OPEN OUTPUT CCAMOVINT
+HH            OPEN OUTPUT CCAMOVIM
+HH         END-IF.
       *
            PERFORM CALL-CCA500.
            PERFORM CALL-CCA501.
@@ -192,6 +262,8 @@
            MOVE "NO" TO CTL-CCACAUSAC.
            MOVE "NO" TO CTL-CCAMAEAHO.
       *
+HH         PERFORM LEER-PUNTO-REINICIO.
+      *
            MOVE "NO" TO CTL-REGISTRO-MOV.
            PERFORM LEER-CCACAUSAC UNTIL REGISTRO-VALIDO-MOV
                                  OR    FIN-CCACAUSAC.
@@ -199,6 +271,68 @@
            PERFORM LEER-CCAMAEAHO UNTIL REGISTRO-VALIDO-MAE
                                  OR    FIN-CCAMAEAHO.
       *----------------------------------------------------------------
+HH     VERIFICAR-PUNTO-REINICIO.
+HH         MOVE "CCA610    " TO NROPRO OF REG-610CKP
+HH         READ CCA610CKP INVALID KEY
+HH              MOVE "NO" TO CTL-REINICIO-CCA610
+HH         NOT INVALID KEY
+HH              IF IND-ACTIVO OF REG-610CKP = "S"
+HH                 MOVE "SI" TO CTL-REINICIO-CCA610
+HH              ELSE
+HH                 MOVE "NO" TO CTL-REINICIO-CCA610
+HH              END-IF
+HH         END-READ.
+      *----------------------------------------------------------------
+HH     LEER-PUNTO-REINICIO.
+HH         MOVE "CCA610    " TO NROPRO OF REG-610CKP
+HH         READ CCA610CKP INVALID KEY
+HH              MOVE "SI" TO CTL-CCA610CKP
+HH         NOT INVALID KEY
+HH              MOVE "NO" TO CTL-CCA610CKP
+HH         END-READ.
+HH         IF NO-ERROR-CCA610CKP AND IND-ACTIVO OF REG-610CKP = "S"
+HH            MOVE CODMON-CKP OF REG-610CKP TO CODMON OF REG-CAUSAC
+HH                                             CODMON OF REG-MAESTR
+HH            MOVE CODSIS-CKP OF REG-610CKP TO CODSIS OF REG-CAUSAC
+HH                                             CODSIS OF REG-MAESTR
+HH            MOVE CODPRO-CKP OF REG-610CKP TO CODPRO OF REG-CAUSAC
+HH                                             CODPRO OF REG-MAESTR
+HH            MOVE AGCCTA-CKP OF REG-610CKP TO AGCCTA OF REG-CAUSAC
+HH                                             AGCCTA OF REG-MAESTR
+HH            MOVE CTANRO-CKP OF REG-610CKP TO CTANRO OF REG-CAUSAC
+HH                                             CTANRO OF REG-MAESTR
+HH            DISPLAY "CCA610 REINICIANDO DESPUES DE LA CUENTA: "
+HH                     CTANRO-CKP OF REG-610CKP
+HH            START CCACAUSAC KEY > EXTERNALLY-DESCRIBED-KEY
+HH                  INVALID KEY MOVE "SI" TO CTL-CCACAUSAC
+HH            END-START
+HH            START CCAMAEAHO KEY > EXTERNALLY-DESCRIBED-KEY
+HH                  INVALID KEY MOVE "SI" TO CTL-CCAMAEAHO
+HH            END-START
+HH         ELSE
+HH            IF ERROR-CCA610CKP
+HH               MOVE "CCA610    "  TO NROPRO OF REG-610CKP
+HH               MOVE ZEROS         TO CODMON-CKP OF REG-610CKP
+HH                                     CODSIS-CKP OF REG-610CKP
+HH                                     CODPRO-CKP OF REG-610CKP
+HH                                     AGCCTA-CKP OF REG-610CKP
+HH                                     CTANRO-CKP OF REG-610CKP
+HH               MOVE "N"           TO IND-ACTIVO OF REG-610CKP
+HH               WRITE REG-610CKP
+HH            END-IF
+HH            MOVE ZEROS TO CODMON OF REG-CAUSAC CODMON OF REG-MAESTR
+HH            MOVE ZEROS TO CODSIS OF REG-CAUSAC CODSIS OF REG-MAESTR
+HH            MOVE ZEROS TO CODPRO OF REG-CAUSAC CODPRO OF REG-MAESTR
+HH            MOVE ZEROS TO AGCCTA OF REG-CAUSAC AGCCTA OF REG-MAESTR
+HH            MOVE ZEROS TO CTANRO OF REG-CAUSAC CTANRO OF REG-MAESTR
+HH            START CCACAUSAC KEY NOT < EXTERNALLY-DESCRIBED-KEY
+HH                  INVALID KEY MOVE "SI" TO CTL-CCACAUSAC
+HH            END-START
+HH            START CCAMAEAHO KEY NOT < EXTERNALLY-DESCRIBED-KEY
+HH                  INVALID KEY MOVE "SI" TO CTL-CCAMAEAHO
+HH            END-START
+HH         END-IF.
+      *----------------------------------------------------------------
        PROCESAR.
            IF FIN-CCACAUSAC
               IF FIN-CCAMAEAHO
@@ -206,6 +340,8 @@
               ELSE
                  PERFORM GRABAR-CCAMAEAHO
                  PERFORM GRABAR-CCAMOVINT
+HH               PERFORM GENERAR-COMISION-SALMIN
+HH               PERFORM GRABAR-PUNTO-REINICIO
                  MOVE "NO" TO CTL-REGISTRO-MAE
                  PERFORM LEER-CCAMAEAHO UNTIL REGISTRO-VALIDO-MAE
                                        OR    FIN-CCAMAEAHO
@@ -221,6 +357,8 @@
                  ELSE
                     PERFORM GRABAR-CCAMAEAHO
                     PERFORM GRABAR-CCAMOVINT
+HH                  PERFORM GENERAR-COMISION-SALMIN
+HH                  PERFORM GRABAR-PUNTO-REINICIO
                     MOVE "NO" TO CTL-REGISTRO-MAE
                     PERFORM LEER-CCAMAEAHO UNTIL REGISTRO-VALIDO-MAE
                                           OR    FIN-CCAMAEAHO.
@@ -417,6 +555,48 @@
                     END-IF
                  END-IF
               END-PERFORM.
+HH    *----------------------------------------------------------------
+HH     GENERAR-COMISION-SALMIN.
+HH         MOVE CODPRO OF REG-MAESTR TO CODPRO OF REG-MINSAL
+HH         READ CCAMINSAL INVALID KEY
+HH              MOVE "SI" TO CTL-CCAMINSAL
+HH         NOT INVALID KEY
+HH              MOVE "NO" TO CTL-CCAMINSAL
+HH         END-READ.
+HH         IF NO-ERROR-CCAMINSAL
+HH            IF IND-ACTIVO OF REG-MINSAL = "S"
+HH               IF SALACT OF REG-MAESTR < SALMIN OF REG-MINSAL
+HH                  MOVE VALCOM OF REG-MINSAL TO W-COMISION
+HH                  SUBTRACT W-COMISION FROM SALANT OF REG-MAESTR
+HH                  SUBTRACT W-COMISION FROM SALACT OF REG-MAESTR
+HH                  REWRITE REG-MAESTR
+HH                  PERFORM LLENAR-FIJOS
+HH                  MOVE W-COMISION TO IMPORT OF REG-MOVINT
+HH                  MOVE CODTRADEB OF REG-MINSAL TO CODTRA OF REG-MOVINT
+HH                  MOVE 1                       TO DEBCRE OF REG-MOVINT
+HH                  WRITE REG-MOVINT
+HH                  PERFORM LLENAR-FIJOS
+HH                  MOVE W-COMISION TO IMPORT OF REG-MOVINT
+HH                  MOVE CODTRACRE OF REG-MINSAL TO CODTRA OF REG-MOVINT
+HH                  MOVE 2                       TO DEBCRE OF REG-MOVINT
+HH                  WRITE REG-MOVINT
+HH               END-IF
+HH            END-IF
+HH         END-IF.
+HH    *----------------------------------------------------------------
+HH     GRABAR-PUNTO-REINICIO.
+HH         ADD 1 TO W-CONTCKP
+HH         IF W-CONTCKP NOT < W-FRECCKP
+HH            MOVE "CCA610    "           TO NROPRO  OF REG-610CKP
+HH            MOVE CODMON OF REG-MAESTR   TO CODMON-CKP OF REG-610CKP
+HH            MOVE CODSIS OF REG-MAESTR   TO CODSIS-CKP OF REG-610CKP
+HH            MOVE CODPRO OF REG-MAESTR   TO CODPRO-CKP OF REG-610CKP
+HH            MOVE AGCCTA OF REG-MAESTR   TO AGCCTA-CKP OF REG-610CKP
+HH            MOVE CTANRO OF REG-MAESTR   TO CTANRO-CKP OF REG-610CKP
+HH            MOVE "S"                    TO IND-ACTIVO OF REG-610CKP
+HH            REWRITE REG-610CKP
+HH            MOVE ZEROS TO W-CONTCKP
+HH         END-IF.
       *----------------------------------------------------------------
        EVALUAR-VALOR.
            IF TIPVAL OF CCATRAPRO = 2 OR 3
@@ -428,12 +608,63 @@
               PERFORM CALCULAR-VLR-TARIFA
            END-IF.
       *----------------------------------------------------------------
-       CALCULAR-VLR-TARIFA.
-           MOVE IMPORT OF REG-MOVINT TO P491-VALOR-TRA
-           MOVE ZEROS  TO P491-VALOR-TAR
-           MOVE CODTAR OF CCATRAPRO TO P491-CODTAR
-           CALL "CCA491" USING PAR-CCA491.
-           MOVE P491-VALOR-TAR TO IMPORT OF REG-MOVINT.
+      *HH---------------------------------------------------------------
+      *HH SI EL PRODUCTO TIENE TASA ESCALONADA (TRAMO1 OF CCACODPRO
+      *HH DISTINTO DE CERO) SE PARTE EL VALOR DE LA TRANSACCION EN
+      *HH HASTA TRES TRAMOS Y SE LIQUIDA CADA TRAMO CON SU PROPIA
+      *HH TARIFA, ACUMULANDO EL RESULTADO. SI EL PRODUCTO NO TIENE
+      *HH TRAMOS CONFIGURADOS SE LIQUIDA COMO SIEMPRE, CON LA TARIFA
+      *HH UNICA DE CCATRAPRO.
+      *HH
+HH     CALCULAR-VLR-TARIFA.
+HH         MOVE CODPRO OF CCATRAPRO TO CODPRO OF CCACODPRO
+HH         READ CCACODPRO           INVALID KEY
+HH              MOVE ZEROS          TO TRAMO1 OF CCACODPRO
+HH              MOVE ZEROS          TO TRAMO2 OF CCACODPRO
+HH         END-READ
+HH         IF TRAMO1 OF CCACODPRO = ZEROS
+              MOVE IMPORT OF REG-MOVINT TO P491-VALOR-TRA
+              MOVE ZEROS  TO P491-VALOR-TAR
+              MOVE CODTAR OF CCATRAPRO TO P491-CODTAR
+              CALL "CCA491" USING PAR-CCA491
+              MOVE P491-VALOR-TAR TO IMPORT OF REG-MOVINT
+HH         ELSE
+HH            MOVE IMPORT OF REG-MOVINT     TO W491-VALOR-RESTANTE
+HH            MOVE ZEROS                    TO W491-ACUM-TAR
+HH            IF W491-VALOR-RESTANTE > TRAMO1 OF CCACODPRO
+HH               MOVE TRAMO1 OF CCACODPRO   TO P491-VALOR-TRA
+HH            ELSE
+HH               MOVE W491-VALOR-RESTANTE   TO P491-VALOR-TRA
+HH            END-IF
+HH            MOVE ZEROS                    TO P491-VALOR-TAR
+HH            MOVE CODTA1 OF CCACODPRO      TO P491-CODTAR
+HH            CALL "CCA491" USING PAR-CCA491
+HH            ADD P491-VALOR-TAR            TO W491-ACUM-TAR
+HH            SUBTRACT P491-VALOR-TRA       FROM W491-VALOR-RESTANTE
+HH            IF W491-VALOR-RESTANTE > ZEROS
+HH            AND TRAMO2 OF CCACODPRO > TRAMO1 OF CCACODPRO
+HH               IF W491-VALOR-RESTANTE >
+HH                  (TRAMO2 OF CCACODPRO - TRAMO1 OF CCACODPRO)
+HH                  COMPUTE P491-VALOR-TRA =
+HH                          TRAMO2 OF CCACODPRO - TRAMO1 OF CCACODPRO
+HH               ELSE
+HH                  MOVE W491-VALOR-RESTANTE TO P491-VALOR-TRA
+HH               END-IF
+HH               MOVE ZEROS                 TO P491-VALOR-TAR
+HH               MOVE CODTA2 OF CCACODPRO   TO P491-CODTAR
+HH               CALL "CCA491" USING PAR-CCA491
+HH               ADD P491-VALOR-TAR         TO W491-ACUM-TAR
+HH               SUBTRACT P491-VALOR-TRA    FROM W491-VALOR-RESTANTE
+HH            END-IF
+HH            IF W491-VALOR-RESTANTE > ZEROS
+HH               MOVE W491-VALOR-RESTANTE   TO P491-VALOR-TRA
+HH               MOVE ZEROS                 TO P491-VALOR-TAR
+HH               MOVE CODTA3 OF CCACODPRO   TO P491-CODTAR
+HH               CALL "CCA491" USING PAR-CCA491
+HH               ADD P491-VALOR-TAR         TO W491-ACUM-TAR
+HH            END-IF
+HH            MOVE W491-ACUM-TAR            TO IMPORT OF REG-MOVINT
+HH         END-IF.
       *----------------------------------------------------------------
        LLENAR-FIJOS.
            INITIALIZE REGMOVIM       OF REG-MOVINT
@@ -487,6 +718,20 @@
            CALL "CCA501" USING LK-CCAPARGEN.
 
       *----------------------------------------------------------------
+HH     LIMPIAR-PUNTO-REINICIO.
+HH         IF FIN-PROGRAMA
+HH            MOVE "CCA610    " TO NROPRO OF REG-610CKP
+HH            READ CCA610CKP INVALID KEY
+HH                 MOVE "SI" TO CTL-CCA610CKP
+HH            NOT INVALID KEY
+HH                 MOVE "NO" TO CTL-CCA610CKP
+HH            END-READ
+HH            IF NO-ERROR-CCA610CKP
+HH               MOVE "N" TO IND-ACTIVO OF REG-610CKP
+HH               REWRITE REG-610CKP
+HH            END-IF
+HH         END-IF.
+      *----------------------------------------------------------------
        LEER-CCATRAPRO-NEXT.
            READ CCATRAPRO NEXT AT END
                 MOVE "SI" TO CTL-CCATRAPRO.
@@ -507,7 +752,14 @@
                                 LK219-TIPOPR.
       *----------------------------------------------------------------
        TERMINAR.
+HH         MOVE "F"                     TO PC504-EVENTO
+HH         CALL "CCA504"             USING PC504-PROGRAMA PC504-EVENTO
+HH                                         PC504-CANTREG  PC504-CODRETO
+HH         PERFORM LIMPIAR-PUNTO-REINICIO.
            CLOSE CCACAUSAC  CCATRAPRO.
+HH         CLOSE CCACODPRO .
+HH         CLOSE CCAMINSAL .
+HH         CLOSE CCA610CKP .
            CLOSE CCAMAEAHO .
            CLOSE CCAMOVINT .
            CLOSE CCAMOVIM  .
