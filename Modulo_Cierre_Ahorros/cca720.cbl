@@ -53,6 +53,12 @@
                ACCESS MODE     IS DYNAMIC
                RECORD KEY      IS EXTERNALLY-DESCRIBED-KEY.
       *
+HH         SELECT CCAACUMH
+HH             ASSIGN          TO DATABASE-CCAACUMH
+HH             ORGANIZATION    IS INDEXED
+HH             ACCESS MODE     IS DYNAMIC
+HH             RECORD KEY      IS EXTERNALLY-DESCRIBED-KEY.
+      *
       *--------------------------------------------------------------*
        DATA DIVISION.
        FILE SECTION.
@@ -82,6 +88,10 @@
        01  ZONA-CCAMAEAHO.
            COPY DDS-ALL-FORMATS OF CCAMAEAHO.
       *                                                                 IBM-CT
+HH     FD  CCAACUMH
+HH         LABEL RECORDS ARE STANDARD.
+HH     01  ZONA-CCAACUMH.
+HH         COPY DDS-ALL-FORMATS OF CCAACUMH.
       *--------------------------------------------------------------*
        WORKING-STORAGE SECTION.
       *--------------------------------------------------------------*
@@ -96,6 +106,8 @@
                88  ERROR-CCAACUMULA               VALUE 1.
            05  CTL-CCAMAEAHO            PIC 9(01) VALUE 0.
                88  ERROR-CCAMAEAHO                VALUE 1.
+HH         05  CTL-CCAACUMH             PIC 9(01) VALUE 0.
+HH             88  ERROR-CCAACUMH                 VALUE 1.
            05  CTL-PROGRAMA            PIC 9(01) VALUE 0.
                88  FIN-PROGRAMA                  VALUE 1.
       *--------------------------------------------------------------*
@@ -140,7 +152,8 @@
                     CCACODTRN
                     CCAACUMUL
                     CCAACUMULA
-                    CCAMAEAHO.
+                    CCAMAEAHO
+HH                  CCAACUMH.
            PERFORM LEER-CCAHISTOR
            IF ERROR-CCAHISTOR THEN
               MOVE 1 TO CTL-PROGRAMA
@@ -297,7 +310,8 @@
               MOVE W-TOTACUM TO ACUANO OF CCAACUMULA
               MOVE ZEROS     TO ACUANO OF CCAACUMUL
               PERFORM NIT-CLIENTE
-              WRITE ZONA-CCAACUMULA.
+              WRITE ZONA-CCAACUMULA
+HH            PERFORM GRABAR-CCAACUMH.
            WRITE ZONA-CCAACUMUL.
       *--------------------------------------------------------------*
        REGRABAR-CCAACUMUL.
@@ -308,9 +322,26 @@
               MOVE ACUANO OF CCAACUMUL TO ACUANO OF CCAACUMULA
               MOVE ZEROS     TO ACUANO OF CCAACUMUL
               PERFORM NIT-CLIENTE
-              WRITE ZONA-CCAACUMULA.
+              WRITE ZONA-CCAACUMULA
+HH            PERFORM GRABAR-CCAACUMH.
            REWRITE ZONA-CCAACUMUL.
       *--------------------------------------------------------------*
+HH     INICIALIZAR-CCAACUMH.
+HH         INITIALIZE REGACUMH OF CCAACUMH.
+HH         MOVE MONANT TO CODMON OF CCAACUMH
+HH         MOVE SISANT TO CODSIS OF CCAACUMH
+HH         MOVE PROANT TO CODPRO OF CCAACUMH
+HH         MOVE AGEANT TO AGCCTA OF CCAACUMH
+HH         MOVE CTAANT TO CTANRO OF CCAACUMH
+HH         MOVE CODANT TO CODTRA OF CCAACUMH
+HH         MOVE ANOLIQ TO ANOACU OF CCAACUMH.
+      *--------------------------------------------------------------*
+HH     GRABAR-CCAACUMH.
+HH         PERFORM INICIALIZAR-CCAACUMH
+HH         MOVE ACUANO OF CCAACUMULA TO ACUANO OF CCAACUMH
+HH         MOVE CLINIT OF CCAACUMULA TO CLINIT OF CCAACUMH
+HH         WRITE ZONA-CCAACUMH.
+      *--------------------------------------------------------------*
        REWRITE-CCAMAEAHO.
            REWRITE ZONA-CCAMAEAHO.
       *--------------------------------------------------------------*
@@ -325,5 +356,6 @@
                  CCACODTRN
                  CCAACUMUL
                  CCAACUMULA
-                 CCAMAEAHO.
+                 CCAMAEAHO
+HH               CCAACUMH.
            STOP RUN.
