@@ -59,6 +59,14 @@
                   ORGANIZATION         IS SEQUENTIAL
                   ACCESS MODE          IS SEQUENTIAL
                   FILE STATUS          IS FILSTAT.
+      *
+HH    *    ARCHIVO DE CASOS DE SUCESION ABIERTOS POR CUENTAS DE
+HH    *    TITULAR FALLECIDO, PARA SEGUIMIENTO DE AREA LEGAL.
+HH         SELECT CCASUCES
+HH                ASSIGN               TO DATABASE-CCASUCES
+HH                ORGANIZATION         IS INDEXED
+HH                ACCESS MODE          IS DYNAMIC
+HH                RECORD KEY           IS EXTERNALLY-DESCRIBED-KEY.
       *-----------------------------------------------------------------
        DATA DIVISION.
        FILE SECTION.
@@ -92,6 +100,11 @@
            LABEL RECORDS ARE STANDARD.
        01  PLTINAMUT1-REC.
            COPY DDS-ALL-FORMATS OF PLTINAMUT1.
+      *
+HH     FD  CCASUCES
+HH         LABEL RECORDS ARE STANDARD.
+HH     01  CCASUCES-REC.
+HH         COPY DDS-ALL-FORMATS OF CCASUCES.
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
       *-----------------------------------------------------------------
@@ -162,6 +175,7 @@
        01  W-EXISTE-PLTINAMUT1                   PIC 9(01) VALUE 0.
            88  NO-EXISTE-PLTINAMUT1       VALUE 0.
            88  SI-EXISTE-PLTINAMUT1       VALUE 1.
+HH     01  W-NROCASO-SUCES                        PIC 9(05) VALUE 1.
       ***************************************************************
       * PARAMETROS RUTINAS
            COPY FECHAS  OF CCACPY.
@@ -209,6 +223,7 @@
            OPEN I-O    PLTCCAMUT.
            OPEN I-O    PLTINAMUT.
            OPEN I-O    PLTINAMUT1.
+HH         OPEN I-O    CCASUCES.
            OPEN INPUT  CLIMAE PLTPARMUT.
            MOVE "NO"   TO CTL-PROCESAR.
            CALL "PLTCODEMPP"         USING PA-CODEMP
@@ -552,6 +567,32 @@
            WRITE PLTCCAMUT-REC
                  INVALID KEY DISPLAY "ERROR AL GRABAR PLTCCAMUT"
            END-WRITE.
+HH         PERFORM ABRIR-CASO-SUCESION.
+      *----------------------------------------------------------------
+HH    *    ABRE EL CASO DE SUCESION DE LA CUENTA DEL TITULAR FALLECIDO
+HH    *    PARA QUE EL AREA LEGAL LO PUEDA SEGUIR HASTA SU LIBERACION
+HH    *    (RECEPCION DE REGISTRO CIVIL DE DEFUNCION, ACTO NOTARIAL O
+HH    *    SENTENCIA DE SUCESION Y DECLARACION DE HEREDEROS).
+HH     ABRIR-CASO-SUCESION.
+HH         MOVE PA-CODEMP            TO SC-CODEMP OF CCASUCES-REC
+HH         MOVE CODMON OF CCAMAEAHO  TO SC-CODMON OF CCASUCES-REC
+HH         MOVE CODSIS OF CCAMAEAHO  TO SC-CODSIS OF CCASUCES-REC
+HH         MOVE CODPRO OF CCAMAEAHO  TO SC-CODPRO OF CCASUCES-REC
+HH         MOVE AGCCTA OF CCAMAEAHO  TO SC-AGCCTA OF CCASUCES-REC
+HH         MOVE CTANRO OF CCAMAEAHO  TO SC-CTANRO OF CCASUCES-REC
+HH         MOVE W-NROCASO-SUCES      TO SC-NROCASO OF CCASUCES-REC
+HH         MOVE LK-FECHA-HOY         TO SC-FECTRA OF CCASUCES-REC
+HH                                      SC-FECAPE OF CCASUCES-REC
+HH         MOVE SALACT OF CCAMAEAHO  TO SC-VLRRET OF CCASUCES-REC
+HH         MOVE NITCLI OF CLIMAE     TO SC-NITCLI OF CCASUCES-REC
+HH         MOVE ZEROS                TO SC-ESTADO OF CCASUCES-REC
+HH         MOVE W-CODCAJ             TO SC-USRAPE OF CCASUCES-REC
+HH         MOVE ZEROS                TO SC-IND-REGCIVIL OF CCASUCES-REC
+HH                                      SC-IND-SUCESION  OF CCASUCES-REC
+HH                                      SC-IND-DECLHERED OF CCASUCES-REC
+HH         WRITE CCASUCES-REC
+HH               INVALID KEY DISPLAY "ERROR AL GRABAR CCASUCES"
+HH         END-WRITE.
       *----------------------------------------------------------------
        LEER-CCAMAEAHO.
            MOVE "SI" TO CTL-REGISTRO.
@@ -632,5 +673,6 @@
        TERMINAR.
            CLOSE CCAMAEAHO PLTCCAMUT PLTINAMUT CLIMAE PLTPARMUT
                  PLTINAMUT1
+HH               CCASUCES
            STOP RUN.
       *----------------------------------------------------------------
