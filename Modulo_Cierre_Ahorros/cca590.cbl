@@ -81,7 +81,21 @@
            COPY PLT219 OF CCACPY.
       ***************************************************************
       *
-       PROCEDURE DIVISION.
+      *HH    RANGO DE AGENCIAS A PROCESAR, RECIBIDO POR PARAMETRO.
+      *HH    PERMITE LANZAR VARIAS INSTANCIAS DE CCA590 EN PARALELO,
+      *HH    CADA UNA CUBRIENDO UN RANGO DISTINTO DE AGENCIAS SOBRE
+      *HH    EL MISMO CCAMOVIM (SOLO LECTURA) Y GRABANDO SU PROPIO
+      *HH    CCAMOVACE (REASIGNADO POR AGENCIA EN EL JCL/CL QUE
+      *HH    INVOCA CADA INSTANCIA). SI AMBOS LLEGAN EN CERO SE
+      *HH    PROCESAN TODAS LAS AGENCIAS, COMO EN LA PASADA UNICA
+      *HH    ORIGINAL.
+       LINKAGE SECTION.
+HH     01  PARM-AGEDESDE               PIC 9(05).
+HH     01  PARM-AGEHASTA               PIC 9(05).
+      *
+      ***************************************************************
+      *
+HH     PROCEDURE DIVISION USING PARM-AGEDESDE PARM-AGEHASTA.
        COMIENZO.
            PERFORM INICIAR .
            PERFORM PROCESAR UNTIL FIN-CCAMOVIM.
@@ -114,7 +128,7 @@
               MOVE REG-MOVIM  TO REG-MOVACE
               MOVE W-FECHASIG TO FORIGE OF REG-MOVACE
               MOVE W-FECHASIG TO FVALOR OF REG-MOVACE
-              WRITE REG-MOVACE.
+HH            PERFORM GRABAR-CCAMOVACE.
       *
            MOVE "NO" TO CTL-REGISTRO.
            PERFORM LEER-CCAMOVIM  UNTIL REGISTRO-VALIDO
@@ -132,7 +146,16 @@
                  MOVE "NO"      TO CTL-REGISTRO
                  IF FORIGE OF REG-MOVIM < LK-FECHA-HOY
                     MOVE REG-MOVIM TO REG-MOVACE
-                    WRITE REG-MOVACE.
+HH                  PERFORM GRABAR-CCAMOVACE.
+      *----------------------------------------------------------------
+      *HH
+HH     GRABAR-CCAMOVACE.
+HH         IF PARM-AGEDESDE = ZEROS AND PARM-AGEHASTA = ZEROS
+HH            WRITE REG-MOVACE
+HH         ELSE
+HH            IF AGCCTA OF REG-MOVACE NOT < PARM-AGEDESDE
+HH            AND AGCCTA OF REG-MOVACE NOT > PARM-AGEHASTA
+HH               WRITE REG-MOVACE.
       *----------------------------------------------------------------
        SUME-UN-DIA-CALENDARIO.
            MOVE W-FECHACTL TO LK219-FECHA1
