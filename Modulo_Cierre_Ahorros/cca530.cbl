@@ -64,6 +64,28 @@
                ACCESS MODE     IS DYNAMIC
                RECORD KEY      IS EXTERNALLY-DESCRIBED-KEY
                FILE STATUS     IS FILSTAT.
+      *
+HH         SELECT CCACANLOT
+HH             ASSIGN          TO DATABASE-CCACANLOT
+HH             ORGANIZATION    IS SEQUENTIAL
+HH             ACCESS MODE     IS SEQUENTIAL
+HH             FILE STATUS     IS FILSTAT.
+      *
+HH         SELECT CCANITCOL
+HH             ASSIGN          TO DATABASE-CCANITCOL
+HH             ORGANIZATION    IS SEQUENTIAL
+HH             ACCESS MODE     IS SEQUENTIAL
+HH             FILE STATUS     IS FILSTAT.
+      *
+      *HH     Tabla de codigos de novedad, con su vigencia por fechas,
+      *HH     usada para rechazar novedades no registradas o no
+      *HH     vigentes en la fecha de hoy.
+HH         SELECT CCACODNOV
+HH             ASSIGN          TO DATABASE-CCACODNOV
+HH             ORGANIZATION    IS INDEXED
+HH             ACCESS MODE     IS DYNAMIC
+HH             RECORD KEY      IS EXTERNALLY-DESCRIBED-KEY
+HH             FILE STATUS     IS FILSTAT.
       ******************************************************************
       *                                                                *
        DATA DIVISION.
@@ -99,6 +121,21 @@
        01  REG-PLTAGCORI.
            COPY DDS-ALL-FORMATS        OF PLTAGCORI.
       *
+HH     FD  CCACANLOT
+HH         LABEL RECORDS ARE STANDARD.
+HH     01  REG-CANLOT.
+HH         COPY DDS-ALL-FORMATS        OF CCACANLOT.
+      *
+HH     FD  CCANITCOL
+HH         LABEL RECORDS ARE STANDARD.
+HH     01  REG-NITCOL.
+HH         COPY DDS-ALL-FORMATS        OF CCANITCOL.
+      *
+HH     FD  CCACODNOV
+HH         LABEL RECORDS ARE STANDARD.
+HH     01  REG-CODNOV.
+HH         COPY DDS-ALL-FORMATS        OF CCACODNOV.
+      *
       ******************************************************************
        WORKING-STORAGE SECTION.
       * -----------------------------------------------------
@@ -116,8 +153,13 @@
            03  NIT3               PIC 9(15).
            03  FILLER             PIC X(05).
        01  W-CODRET               PIC 9(01) VALUE ZEROS.
+HH         88  NIT-OK                                 VALUE 0.
+HH         88  NIT-NO-EXISTE                          VALUE 1.
+HH         88  NIT-INACTIVO                           VALUE 2.
+HH         88  NIT-NOM-DISTINTO                       VALUE 3.
        01  W-NIT                  PIC 9(15) VALUE ZEROS.
        01  W-NIT17                PIC 9(17) VALUE ZEROS.
+HH     01  W-NRONIT               PIC 9(01) VALUE ZEROS.
       *
        01  CONTROLES.
            03  CTL-CCANOMON       PIC  X(002)             VALUE "NO".
@@ -150,6 +192,12 @@
            03  CTL-ERROR          PIC  X(002)             VALUE "NO".
                88  HAY-ERROR                              VALUE "SI".
                88  NO-HAY-ERROR                           VALUE "NO".
+HH         03  CTL-CCACANLOT      PIC  X(002)             VALUE "NO".
+HH             88  FIN-CCACANLOT                          VALUE "SI".
+HH             88  NO-FIN-CCACANLOT                       VALUE "NO".
+HH         03  CTL-CCACODNOV      PIC  X(002)             VALUE "NO".
+HH             88  EXISTE-CCACODNOV                       VALUE "SI".
+HH             88  NO-EXISTE-CCACODNOV                    VALUE "NO".
       ***************************************************************
            COPY FECHAS  OF CCACPY.
            COPY CANOMONER1  OF CCACPY.                                  IBM-CT
@@ -158,24 +206,72 @@
       ***************************************************************
        01  PA-CODEMP                  PIC 9(05).
       ***************************************************************
-       PROCEDURE DIVISION.
+      *HH    ESTADO DE LA CADENA NOCTURNA (VER CCA504).
+HH     01  PARM-CCA504.
+HH         05  PC504-PROGRAMA          PIC X(08) VALUE "CCA530".
+HH         05  PC504-EVENTO            PIC X(01) VALUE SPACES.
+HH         05  PC504-CANTREG           PIC 9(09) VALUE ZEROS.
+HH         05  PC504-CODRETO           PIC 9(03) VALUE ZEROS.
+      ***************************************************************
+HH     LINKAGE SECTION.
+HH     01  PARM-LOTE                  PIC X(001).
+HH         88  MODO-LOTE                              VALUE "L".
+      ***************************************************************
+HH     PROCEDURE DIVISION USING PARM-LOTE.
        0000-MAIN.
            PERFORM  0010-INICIAR
-           PERFORM  0100-PROCESAR      UNTIL FIN-CCANOMON
+HH         IF MODO-LOTE
+HH            PERFORM  0600-PROCESAR-LOTE  UNTIL FIN-CCACANLOT
+HH         ELSE
+              PERFORM  0100-PROCESAR      UNTIL FIN-CCANOMON
+HH         END-IF
            PERFORM  9999-TERMINAR.
       *----------------------------------------------------------------
        0010-INICIAR.
-           OPEN INPUT   CCANOMON   CCATABLAS   PLTFECHAS    PLTAGCORI
+HH         MOVE "I"                    TO PC504-EVENTO
+HH         CALL "CCA504"             USING PC504-PROGRAMA PC504-EVENTO
+HH                                         PC504-CANTREG  PC504-CODRETO
+HH         OPEN INPUT   CCATABLAS   PLTFECHAS    PLTAGCORI
+HH         OPEN INPUT   CCACODNOV
            OPEN EXTEND  CCANOVAPL
+HH         OPEN EXTEND  CCANITCOL
            OPEN I-O     CCAMAEAHO
            CALL "CCA500"  USING  LK-FECHAS                              ANANA
-           MOVE "NO"                      TO CTL-CCANOMON
-           PERFORM  0020-LEER-CCANOMON.
+HH         IF MODO-LOTE
+HH            OPEN INPUT   CCACANLOT
+HH            MOVE "NO"                   TO CTL-CCACANLOT
+HH            PERFORM  0610-LEER-CCACANLOT
+HH         ELSE
+HH            OPEN INPUT   CCANOMON
+              MOVE "NO"                      TO CTL-CCANOMON
+              PERFORM  0020-LEER-CCANOMON
+HH         END-IF.
       *----------------------------------------------------------------
        0020-LEER-CCANOMON.
            READ  CCANOMON   NEXT RECORD AT END
               MOVE "SI"                   TO CTL-CCANOMON.
       *----------------------------------------------------------------
+HH     0600-PROCESAR-LOTE.
+HH         PERFORM  0620-ARMAR-NOMONE-LOTE
+HH         PERFORM  0400-VALIDAR-CANCELACION
+HH         PERFORM  0610-LEER-CCACANLOT.
+      *----------------------------------------------------------------
+HH     0610-LEER-CCACANLOT.
+HH         READ  CCACANLOT   NEXT RECORD AT END
+HH            MOVE "SI"                   TO CTL-CCACANLOT.
+      *----------------------------------------------------------------
+HH     0620-ARMAR-NOMONE-LOTE.
+HH         INITIALIZE                     REG-NOMONE
+HH         INITIALIZE                     REGNOVAPL
+HH         MOVE 0                         TO INDRES    OF REG-NOVAPL
+HH         MOVE CODMON  OF REG-CANLOT     TO CODMON    OF REG-NOMONE
+HH         MOVE CODSIS  OF REG-CANLOT     TO CODSIS    OF REG-NOMONE
+HH         MOVE CODPRO  OF REG-CANLOT     TO CODPRO    OF REG-NOMONE
+HH         MOVE AGCCTA  OF REG-CANLOT     TO AGCCTA    OF REG-NOMONE
+HH         MOVE CTANRO  OF REG-CANLOT     TO CTANRO    OF REG-NOMONE
+HH         MOVE 2                         TO CODNOV    OF REG-NOMONE
+HH         MOVE ZEROS                     TO HORPRO    OF REG-NOMONE.
+      *----------------------------------------------------------------
        0100-PROCESAR.
       *    MOVE CAMPO1  OF REG-NOMONE     TO DAT-NUEVO
            INITIALIZE REGNOVAPL.
@@ -183,6 +279,12 @@
            IF ESTTRN  OF REG-NOMONE > 0
               PERFORM  0110-HAGA-ANULACION
            ELSE
+      *HH      SE VALIDA PRIMERO QUE EL CODIGO DE NOVEDAD RECIBIDO
+      *HH      EXISTA Y ESTE VIGENTE EN CCACODNOV ANTES DE PROCESARLO.
+              PERFORM  0120-VALIDAR-CCACODNOV
+              IF HAY-ERROR
+                 PERFORM  0990-WRT-CCANOVAPL
+              ELSE
               IF CODNOV  OF REG-NOMONE = 1
                  PERFORM  0200-VALIDAR-ALTA
               ELSE
@@ -196,8 +298,42 @@
                  MOVE "CODIGO DE LA NOVEDAD INVALIDO"
                  TO RECHAZ    OF REG-NOVAPL
               END-IF
+              END-IF
+              END-IF
            END-IF.
            PERFORM  0020-LEER-CCANOMON.
+      *----------------------------------------------------------------
+      * Procedimiento : 0120-Validar-Ccacodnov.                        |
+      * Descripcion   : Valida que el codigo de novedad recibido este  |
+      *                 registrado en CCACODNOV para el producto de la |
+      *                 cuenta, y que la fecha de hoy este dentro del  |
+      *                 rango de vigencia FECINI/FECFIN del codigo.    |
+      *----------------------------------------------------------------
+      *HH
+       0120-VALIDAR-CCACODNOV.
+           MOVE "NO"                      TO CTL-ERROR
+           MOVE "SI"                      TO CTL-CCACODNOV
+           MOVE CODMON OF REG-NOMONE      TO CODMON OF REG-CODNOV
+           MOVE CODSIS OF REG-NOMONE      TO CODSIS OF REG-CODNOV
+           MOVE CODPRO OF REG-NOMONE      TO CODPRO OF REG-CODNOV
+           MOVE CODNOV OF REG-NOMONE      TO CODNOV OF REG-CODNOV
+           READ CCACODNOV                 INVALID KEY
+                MOVE "NO"                 TO CTL-CCACODNOV
+           END-READ
+           IF NO-EXISTE-CCACODNOV
+              PERFORM  0220-MARQUE-ERROR
+              MOVE "CODIGO DE LA NOVEDAD INVALIDO"
+                                          TO RECHAZ   OF REG-NOVAPL
+           ELSE
+              IF (FECINI OF REG-CODNOV  > 0              AND
+                  LK-FECHA-HOY          < FECINI OF REG-CODNOV)
+              OR (FECFIN OF REG-CODNOV  > 0              AND
+                  LK-FECHA-HOY          > FECFIN OF REG-CODNOV)
+                 PERFORM  0220-MARQUE-ERROR
+                 MOVE "NOVEDAD NO VIGENTE EN ESTA FECHA"
+                                          TO RECHAZ   OF REG-NOVAPL
+              END-IF
+           END-IF.
       *----------------------------------------------------------------
        0110-HAGA-ANULACION.
            INITIALIZE  REGNOVAPL
@@ -309,11 +445,22 @@
                  TO RECHAZ    OF REG-NOVAPL
               ELSE
                  MOVE NIT1 TO W-NIT
-      *          PERFORM  0280-VALIDAR-NIT
+HH               MOVE 1    TO W-NRONIT
+HH               PERFORM  0280-VALIDAR-NIT
                  IF W-CODRET NOT = ZEROS
                     PERFORM  0220-MARQUE-ERROR
-                    MOVE "NIT1 NO EXISTE        "
-                    TO RECHAZ    OF REG-NOVAPL
+                    EVALUATE TRUE
+HH                     WHEN NIT-INACTIVO
+HH                        MOVE "NIT1 INACTIVO         "
+HH                           TO RECHAZ OF REG-NOVAPL
+HH                     WHEN NIT-NOM-DISTINTO
+HH                        MOVE "NIT1 NOMBRE NO COINCIDE"
+HH                           TO RECHAZ OF REG-NOVAPL
+HH                     WHEN OTHER
+                          MOVE "NIT1 NO EXISTE        "
+                             TO RECHAZ OF REG-NOVAPL
+HH                     END-EVALUATE
+HH                  PERFORM  0285-REG-CCANITCOL
                  END-IF
               END-IF
            END-IF.
@@ -325,11 +472,22 @@
               ELSE
                  IF NIT2 > ZEROS
                     MOVE NIT2 TO W-NIT
-      *             PERFORM  0280-VALIDAR-NIT
+HH                  MOVE 2    TO W-NRONIT
+HH                  PERFORM  0280-VALIDAR-NIT
                     IF W-CODRET NOT = ZEROS
                        PERFORM  0220-MARQUE-ERROR
-                       MOVE "NIT2 NO EXISTE        "
-                       TO RECHAZ    OF REG-NOVAPL
+                       EVALUATE TRUE
+HH                        WHEN NIT-INACTIVO
+HH                           MOVE "NIT2 INACTIVO         "
+HH                              TO RECHAZ OF REG-NOVAPL
+HH                        WHEN NIT-NOM-DISTINTO
+HH                           MOVE "NIT2 NOMBRE NO COINCIDE"
+HH                              TO RECHAZ OF REG-NOVAPL
+HH                        WHEN OTHER
+                             MOVE "NIT2 NO EXISTE        "
+                                TO RECHAZ OF REG-NOVAPL
+HH                        END-EVALUATE
+HH                     PERFORM  0285-REG-CCANITCOL
                     END-IF
                  END-IF
               END-IF
@@ -342,11 +500,22 @@
               ELSE
                  IF NIT3 > ZEROS
                     MOVE NIT3 TO W-NIT
-      *             PERFORM  0280-VALIDAR-NIT
+HH                  MOVE 3    TO W-NRONIT
+HH                  PERFORM  0280-VALIDAR-NIT
                     IF W-CODRET NOT = ZEROS
                        PERFORM  0220-MARQUE-ERROR
-                       MOVE "NIT3 NO EXISTE        "
-                       TO RECHAZ    OF REG-NOVAPL
+                       EVALUATE TRUE
+HH                        WHEN NIT-INACTIVO
+HH                           MOVE "NIT3 INACTIVO         "
+HH                              TO RECHAZ OF REG-NOVAPL
+HH                        WHEN NIT-NOM-DISTINTO
+HH                           MOVE "NIT3 NOMBRE NO COINCIDE"
+HH                              TO RECHAZ OF REG-NOVAPL
+HH                        WHEN OTHER
+                             MOVE "NIT3 NO EXISTE        "
+                                TO RECHAZ OF REG-NOVAPL
+HH                        END-EVALUATE
+HH                     PERFORM  0285-REG-CCANITCOL
                     END-IF
                  END-IF
               END-IF
@@ -359,6 +528,20 @@
               MOVE "NO"                   TO CTL-NIT
            END-IF.
       *----------------------------------------------------------------
+HH     0285-REG-CCANITCOL.
+HH         INITIALIZE                     REG-NITCOL
+HH         MOVE CODMON  OF REG-NOMONE     TO CODMON    OF REG-NITCOL
+HH         MOVE CODSIS  OF REG-NOMONE     TO CODSIS    OF REG-NITCOL
+HH         MOVE CODPRO  OF REG-NOMONE     TO CODPRO    OF REG-NITCOL
+HH         MOVE AGCCTA  OF REG-NOMONE     TO AGCCTA    OF REG-NITCOL
+HH         MOVE CTANRO  OF REG-NOMONE     TO CTANRO    OF REG-NITCOL
+HH         MOVE W-NRONIT                  TO NRONIT    OF REG-NITCOL
+HH         MOVE W-NIT                     TO VALNIT    OF REG-NITCOL
+HH         MOVE W-CODRET                  TO CODRAZ    OF REG-NITCOL
+HH         MOVE RECHAZ  OF REG-NOVAPL     TO RAZNIT    OF REG-NITCOL
+HH         MOVE LK-FECHA-HOY              TO FECPRO    OF REG-NITCOL
+HH         WRITE REG-NITCOL.
+      *----------------------------------------------------------------
        0295-HAGA-ALTA.
            MOVE CODMON     OF REG-NOMONE  TO CODMON    OF REG-MAEAHO
            MOVE CODSIS     OF REG-NOMONE  TO CODSIS    OF REG-MAEAHO
@@ -482,7 +665,17 @@
            MOVE DATOS-NEW                 TO VENNOV  OF REG-NOVAPL.
       *----------------------------------------------------------------
        9999-TERMINAR.
-           CLOSE CCANOMON  CCANOVAPL   CCAMAEAHO    CCATABLAS
+HH         IF MODO-LOTE
+HH            CLOSE CCACANLOT
+HH         ELSE
+              CLOSE CCANOMON
+HH         END-IF
+           CLOSE CCANOVAPL   CCAMAEAHO    CCATABLAS
                  PLTFECHAS PLTAGCORI
+HH         CLOSE CCANITCOL
+HH         CLOSE CCACODNOV
+HH         MOVE "F"                    TO PC504-EVENTO
+HH         CALL "CCA504"             USING PC504-PROGRAMA PC504-EVENTO
+HH                                         PC504-CANTREG  PC504-CODRETO
            STOP RUN.
       *----------------------------------------------------------------
