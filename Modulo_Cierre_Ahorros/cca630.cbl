@@ -46,6 +46,24 @@
                ASSIGN          TO DATABASE-PLTTRNMON
                ORGANIZATION    IS SEQUENTIAL
                ACCESS MODE     IS SEQUENTIAL.
+      *
+HH         SELECT CCAMAEAHO
+HH             ASSIGN          TO DATABASE-CCAMAEAHO
+HH             ORGANIZATION    IS INDEXED
+HH             ACCESS MODE     IS DYNAMIC
+HH             RECORD KEY      IS EXTERNALLY-DESCRIBED-KEY.
+      *
+HH         SELECT CLIMAE
+HH             ASSIGN          TO DATABASE-CLIMAE
+HH             ORGANIZATION    IS INDEXED
+HH             ACCESS MODE     IS DYNAMIC
+HH             RECORD KEY      IS EXTERNALLY-DESCRIBED-KEY.
+      *
+HH         SELECT PLTEXOCOM
+HH             ASSIGN          TO DATABASE-PLTEXOCOM
+HH             ORGANIZATION    IS INDEXED
+HH             ACCESS MODE     IS DYNAMIC
+HH             RECORD KEY      IS EXTERNALLY-DESCRIBED-KEY.
       *-----------------------------------------------------------------
        DATA DIVISION.
        FILE SECTION.
@@ -70,6 +88,21 @@
        01  REG-PLTTRNMON.
            COPY DDS-ALL-FORMATS OF PLTTRNMON.
       *
+HH     FD  CCAMAEAHO
+HH         LABEL RECORDS ARE STANDARD.
+HH     01  REG-MAESTR.
+HH         COPY DDS-ALL-FORMATS OF CCAMAEAHO.
+      *
+HH     FD  CLIMAE
+HH         LABEL RECORDS ARE STANDARD.
+HH     01  REG-CLIMAE.
+HH         COPY DDS-ALL-FORMATS OF CLIMAE.
+      *
+HH     FD  PLTEXOCOM
+HH         LABEL RECORDS ARE STANDARD.
+HH     01  REG-PLTEXOCOM.
+HH         COPY DDS-ALL-FORMATS OF PLTEXOCOM.
+      *
        WORKING-STORAGE SECTION.
       *
        77  W-USERID                    PIC X(10) VALUE SPACES.
@@ -111,11 +144,53 @@ H          03  W-VLRBASE               PIC 9(13)V99.
            05  CTL-REGISTRO            PIC X(02) VALUE "NO".
                88  REGISTRO-VALIDO               VALUE "SI".
                88  REGISTRO-NO-VALIDO            VALUE "NO".
+HH         05  CTL-CCAMAEAHO           PIC X(02) VALUE "NO".
+HH             88  ERROR-CCAMAEAHO               VALUE "SI".
+HH             88  NO-ERROR-CCAMAEAHO            VALUE "NO".
+      *
+      * TABLA DE EXONERACIONES ACTIVAS EN PLTEXOCOM, CARGADA UNA SOLA
+      * VEZ AL INICIO (MISMO ESQUEMA DE CCA607).
+      *
+HH     01  W-TABEXO.
+HH         05  W-TABEXO-ENT            OCCURS 200 TIMES
+HH                                     INDEXED BY W-IX-EXO.
+HH             10  W-EXO-TIPCLI        PIC 9(03).
+HH             10  W-EXO-CODPRO        PIC 9(03).
+HH     01  W-CONTEXO                   PIC 9(05) COMP      VALUE ZEROS.
+HH     01  CTL-PLTEXOCOM               PIC X(02) VALUE "NO".
+HH         88  FIN-PLTEXOCOM                     VALUE "SI".
+HH         88  NO-FIN-PLTEXOCOM                  VALUE "NO".
+HH     01  W-VIGENTE-PLT               PIC X(02) VALUE "NO".
+HH         88  SI-VIGENTE-PLT                    VALUE "SI".
+HH         88  NO-VIGENTE-PLT                    VALUE "NO".
+HH     01  W-EXENTO-PLT                PIC X(02) VALUE "NO".
+HH         88  EXENTO-PLTEXOCOM                  VALUE "SI".
+HH         88  NO-EXENTO-PLTEXOCOM               VALUE "NO".
+      *
+      *HH CONTROL DE TOTALES CCAMOVTMP4 (ENTRADA) CONTRA PLTTRNMON
+      *HH (SALIDA), POR CODIGO DE TRANSACCION, PARA QUE UNA DIFERENCIA
+      *HH DE CANTIDAD O DE VALOR QUEDE EN EVIDENCIA AL TERMINAR LA
+      *HH CORRIDA EN LUGAR DE DESCUBRIRSE AL DIA SIGUIENTE.
+HH     01  W-TABCTLTRN.
+HH         05  W-CTLTRN-ENT            OCCURS 200 TIMES
+HH                                     INDEXED BY W-IX-CTLTRN.
+HH             10  W-CTL-CODTRA        PIC 9(05).
+HH             10  W-CTL-CNTIN         PIC 9(07)     COMP.
+HH             10  W-CTL-IMPIN         PIC S9(13)V99 COMP.
+HH             10  W-CTL-CNTOUT        PIC 9(07)     COMP.
+HH             10  W-CTL-IMPOUT        PIC S9(13)V99 COMP.
+HH     01  W-CONTCTLTRN                PIC 9(05) COMP      VALUE ZEROS.
       * ----------------------
            COPY PARGEN OF CCACPY.
            COPY FECHAS OF CCACPY.
       * ----------------------
       *
+      *HH    ESTADO DE LA CADENA NOCTURNA (VER CCA504).
+HH     01  PARM-CCA504.
+HH         05  PC504-PROGRAMA          PIC X(08) VALUE "CCA630".
+HH         05  PC504-EVENTO            PIC X(01) VALUE SPACES.
+HH         05  PC504-CANTREG           PIC 9(09) VALUE ZEROS.
+HH         05  PC504-CODRETO           PIC 9(03) VALUE ZEROS.
        LINKAGE SECTION.
        01  ARG-CCA630.
            05  A630-AGEORI   PIC 9(05).
@@ -130,17 +205,25 @@ H          03  W-VLRBASE               PIC 9(13)V99.
            PERFORM TERMINAR.
       *----------------------------------------------------------------
        INICIAR.
+HH         MOVE "I"                     TO PC504-EVENTO
+HH         CALL "CCA504"             USING PC504-PROGRAMA PC504-EVENTO
+HH                                         PC504-CANTREG  PC504-CODRETO
       *
            OPEN INPUT  CCAMOVTMP4.
            OPEN INPUT  CCACODTRN .
            OPEN INPUT  PLTAGCORI.
            OPEN EXTEND PLTTRNMON.
+HH         OPEN INPUT  CCAMAEAHO.
+HH         OPEN INPUT  CLIMAE.
+HH         OPEN INPUT  PLTEXOCOM.
            CALL "PLTCODEMPP"           USING PA-CODEMP
       *
            MOVE A630-AGEORI TO W-AGEORI
            MOVE A630-USERID TO W-USERID
       *
            PERFORM CALL-CCA501.
+HH         PERFORM CALL-CCA500.
+HH         PERFORM CARGAR-PLTEXOCOM.
       *
            INITIALIZE REG-PLTTRNMON.
            MOVE ZEROS TO W-SECUEN
@@ -160,6 +243,7 @@ H          03  W-VLRBASE               PIC 9(13)V99.
                 MOVE "NO" TO CTL-REGISTRO
            END-READ.
            IF REGISTRO-VALIDO
+HH            PERFORM ACUMULAR-CTLTRN-ENTRADA
               PERFORM GRABAR-PLTTRNMON
            END-IF
            MOVE "NO" TO CTL-REGISTRO.
@@ -213,6 +297,7 @@ H          03  W-VLRBASE               PIC 9(13)V99.
            MOVE W-CNSTRN            TO CNSTRN OF PLTTRNMON.
            PERFORM VALIDAR-BASE-3XM
            WRITE REG-PLTTRNMON.
+HH         PERFORM ACUMULAR-CTLTRN-SALIDA.
       *----------------------------------------------------------------
        VALIDAR-BASE-3XM.
 H          IF ( DEBCRE OF REGMOVIM = 1 )
@@ -223,9 +308,14 @@ H           MOVE AGCCTA OF REGMOVIM       TO L-NUMAGE
 H           MOVE CTANRO OF REGMOVIM       TO L-NUMCTA
 H           MOVE IMPORT OF REGMOVIM       TO L-VLRTRN
 H           MOVE ZEROS                    TO L-VLRBASE
-H           CALL "PLTBASE" USING PA-CODEMP , L-CODMON , L-CODSIS ,
+HH          PERFORM LEER-CCAMAEAHO-3XM
+HH          PERFORM LEER-CLIMAE-3XM
+HH          PERFORM VERIFICAR-EXONERACION-3XM
+HH          IF NO-EXENTO-PLTEXOCOM THEN
+H            CALL "PLTBASE" USING PA-CODEMP , L-CODMON , L-CODSIS ,
 H                                L-CODPRO  , L-NUMAGE , L-NUMCTA ,
 H                                L-VLRTRN  , L-VLRBASE
+HH          END-IF
 H           MOVE L-VLRBASE                TO W-VLRBASE
 H           MOVE W-INFPRD                 TO INFPRD OF PLTTRNMON
 H          END-IF
@@ -246,10 +336,136 @@ H          END-IF.
        CALL-CCA501.
            CALL "CCA501" USING LK-CCAPARGEN.
       *----------------------------------------------------------------
+HH     CALL-CCA500.
+HH         INITIALIZE LK-FECHAS.
+HH         CALL "CCA500" USING LK-FECHAS.
+      *----------------------------------------------------------------
+HH     CARGAR-PLTEXOCOM.
+HH         MOVE ZEROS  TO BINEXO OF REG-PLTEXOCOM
+HH         MOVE ZEROS  TO TIPCAJ OF REG-PLTEXOCOM
+HH         MOVE ZEROS  TO TIPCLI OF REG-PLTEXOCOM
+HH         MOVE SPACES TO CODCON OF REG-PLTEXOCOM
+HH         MOVE ZEROS  TO CODPRO OF REG-PLTEXOCOM
+HH         START PLTEXOCOM KEY NOT < EXTERNALLY-DESCRIBED-KEY
+HH              INVALID KEY
+HH                 MOVE "SI" TO CTL-PLTEXOCOM
+HH         END-START
+HH         PERFORM LEER-PLTEXOCOM-NEXT UNTIL FIN-PLTEXOCOM
+HH                                      OR    W-CONTEXO NOT < 200.
+      *----------------------------------------------------------------
+HH     LEER-PLTEXOCOM-NEXT.
+HH         READ PLTEXOCOM NEXT RECORD WITH NO LOCK AT END
+HH              MOVE "SI" TO CTL-PLTEXOCOM
+HH         END-READ
+HH         IF NO-FIN-PLTEXOCOM
+HH            PERFORM VERIFICAR-VIGENCIA-PLTEXOCOM
+HH            IF SI-VIGENTE-PLT
+HH               ADD 1 TO W-CONTEXO
+HH               SET W-IX-EXO                  TO W-CONTEXO
+HH               MOVE TIPCLI OF REG-PLTEXOCOM TO W-EXO-TIPCLI (W-IX-EXO)
+HH               MOVE CODPRO OF REG-PLTEXOCOM TO W-EXO-CODPRO (W-IX-EXO)
+HH            END-IF
+HH         END-IF.
+      *----------------------------------------------------------------
+HH     VERIFICAR-VIGENCIA-PLTEXOCOM.
+HH         MOVE "SI" TO W-VIGENTE-PLT
+HH         IF FECINI OF REG-PLTEXOCOM > LK-FECHA-HOY
+HH            MOVE "NO" TO W-VIGENTE-PLT
+HH         END-IF
+HH         IF FECFIN OF REG-PLTEXOCOM NOT = ZEROS
+HH         AND FECFIN OF REG-PLTEXOCOM < LK-FECHA-HOY
+HH            MOVE "NO" TO W-VIGENTE-PLT
+HH         END-IF.
+      *----------------------------------------------------------------
+HH     LEER-CCAMAEAHO-3XM.
+HH         MOVE 0 TO CTL-CCAMAEAHO
+HH         MOVE CODMON OF REGMOVIM TO CODMON OF REG-MAESTR
+HH         MOVE CODSIS OF REGMOVIM TO CODSIS OF REG-MAESTR
+HH         MOVE CODPRO OF REGMOVIM TO CODPRO OF REG-MAESTR
+HH         MOVE AGCCTA OF REGMOVIM TO AGCCTA OF REG-MAESTR
+HH         MOVE CTANRO OF REGMOVIM TO CTANRO OF REG-MAESTR
+HH         READ CCAMAEAHO INVALID KEY MOVE "SI" TO CTL-CCAMAEAHO.
+      *----------------------------------------------------------------
+HH     LEER-CLIMAE-3XM.
+HH         MOVE ZEROS TO RETFTE OF REG-CLIMAE
+HH                       TIPCLI OF REG-CLIMAE
+HH         IF NO-ERROR-CCAMAEAHO THEN
+HH            MOVE NITCTA OF REG-MAESTR TO NUMINT OF REG-CLIMAE
+HH            READ CLIMAE INVALID KEY
+HH                 MOVE ZEROS TO RETFTE OF REG-CLIMAE
+HH                               TIPCLI OF REG-CLIMAE
+HH            END-READ
+HH         END-IF.
+      *----------------------------------------------------------------
+HH     VERIFICAR-EXONERACION-3XM.
+HH         MOVE "NO" TO W-EXENTO-PLT
+HH         PERFORM VARYING W-IX-EXO FROM 1 BY 1
+HH                   UNTIL W-IX-EXO > W-CONTEXO
+HH                   OR    EXENTO-PLTEXOCOM
+HH            IF (W-EXO-TIPCLI (W-IX-EXO) = TIPCLI OF REG-CLIMAE
+HH                OR W-EXO-TIPCLI (W-IX-EXO) = 99)
+HH            AND (W-EXO-CODPRO (W-IX-EXO) = CODPRO OF REGMOVIM
+HH                OR W-EXO-CODPRO (W-IX-EXO) = 99)
+HH               MOVE "SI" TO W-EXENTO-PLT
+HH            END-IF
+HH         END-PERFORM.
+      *----------------------------------------------------------------
+HH     ACUMULAR-CTLTRN-ENTRADA.
+HH         PERFORM BUSCAR-CTLTRN
+HH         IF W-IX-CTLTRN > W-CONTCTLTRN
+HH            ADD 1 TO W-CONTCTLTRN
+HH            MOVE W-CONTCTLTRN  TO W-IX-CTLTRN
+HH            MOVE W-CODTRA      TO W-CTL-CODTRA (W-IX-CTLTRN)
+HH            MOVE ZEROS         TO W-CTL-CNTIN  (W-IX-CTLTRN)
+HH                                  W-CTL-IMPIN  (W-IX-CTLTRN)
+HH                                  W-CTL-CNTOUT (W-IX-CTLTRN)
+HH                                  W-CTL-IMPOUT (W-IX-CTLTRN)
+HH         END-IF
+HH         ADD 1                  TO W-CTL-CNTIN (W-IX-CTLTRN)
+HH         ADD IMPORT OF REGMOVIM TO W-CTL-IMPIN (W-IX-CTLTRN).
+      *----------------------------------------------------------------
+HH     BUSCAR-CTLTRN.
+HH         PERFORM VARYING W-IX-CTLTRN FROM 1 BY 1
+HH                   UNTIL W-IX-CTLTRN > W-CONTCTLTRN
+HH                   OR    W-CTL-CODTRA (W-IX-CTLTRN) = W-CODTRA
+HH            CONTINUE
+HH         END-PERFORM.
+      *----------------------------------------------------------------
+HH     ACUMULAR-CTLTRN-SALIDA.
+HH         ADD 1                  TO W-CTL-CNTOUT (W-IX-CTLTRN)
+HH         ADD IMPORT OF REGMOVIM TO W-CTL-IMPOUT (W-IX-CTLTRN).
+      *----------------------------------------------------------------
+      *HH REPORTA POR TRANSACCION LAS DIFERENCIAS DE CANTIDAD O VALOR
+      *HH ENTRE CCAMOVTMP4 (ENTRADA) Y PLTTRNMON (SALIDA).
+HH     REPORTAR-CTLTRN.
+HH         PERFORM VARYING W-IX-CTLTRN FROM 1 BY 1
+HH                   UNTIL W-IX-CTLTRN > W-CONTCTLTRN
+HH            IF W-CTL-CNTIN (W-IX-CTLTRN) NOT =
+HH               W-CTL-CNTOUT (W-IX-CTLTRN)
+HH            OR W-CTL-IMPIN (W-IX-CTLTRN) NOT =
+HH               W-CTL-IMPOUT (W-IX-CTLTRN)
+HH               DISPLAY "DIFERENCIA CONTROL TRANSACCION: "
+HH                       W-CTL-CODTRA (W-IX-CTLTRN)
+HH               DISPLAY "  CANTIDAD ENTRADA/SALIDA: "
+HH                       W-CTL-CNTIN  (W-IX-CTLTRN) " / "
+HH                       W-CTL-CNTOUT (W-IX-CTLTRN)
+HH               DISPLAY "  VALOR    ENTRADA/SALIDA: "
+HH                       W-CTL-IMPIN  (W-IX-CTLTRN) " / "
+HH                       W-CTL-IMPOUT (W-IX-CTLTRN)
+HH            END-IF
+HH         END-PERFORM.
+      *----------------------------------------------------------------
        TERMINAR.
+HH         MOVE "F"                     TO PC504-EVENTO
+HH         CALL "CCA504"             USING PC504-PROGRAMA PC504-EVENTO
+HH                                         PC504-CANTREG  PC504-CODRETO
+HH         PERFORM REPORTAR-CTLTRN
            CLOSE CCAMOVTMP4  .
            CLOSE CCACODTRN  .
            CLOSE PLTAGCORI   .
            CLOSE PLTTRNMON   .
+HH         CLOSE CCAMAEAHO   .
+HH         CLOSE CLIMAE      .
+HH         CLOSE PLTEXOCOM   .
            STOP  RUN      .
       *----------------------------------------------------------------
