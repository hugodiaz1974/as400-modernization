@@ -43,6 +43,14 @@
                ASSIGN          TO FORMATFILE-CCA735R2
                ORGANIZATION    IS SEQUENTIAL
                ACCESS MODE     IS SEQUENTIAL.
+      *
+HH    *    PEQUENA TABLA DE MOTIVO DE RETENCION Y FECHA ESPERADA DE
+HH    *    LIBERACION, POR CUENTA, PARA EL REPORTE DE CUSTODIAS.
+HH         SELECT CCAHOLDRZ
+HH             ASSIGN          TO DATABASE-CCAHOLDRZ
+HH             ORGANIZATION    IS INDEXED
+HH             ACCESS MODE     IS DYNAMIC
+HH             RECORD KEY      IS EXTERNALLY-DESCRIBED-KEY.
       *--------------------------------------------------------------*
        DATA DIVISION.
        FILE SECTION.
@@ -66,6 +74,11 @@
            LABEL RECORDS ARE STANDARD.
        01  REPORT1-REG.
            COPY DDS-ALL-FORMATS OF CCA735R.
+      *
+HH     FD  CCAHOLDRZ
+HH         LABEL RECORDS ARE STANDARD.
+HH     01  CCAHOLDRZ-REC.
+HH         COPY DDS-ALL-FORMATS OF CCAHOLDRZ.
       *--------------------------------------------------------------*
        WORKING-STORAGE SECTION.
       *--------------------------------------------------------------*
@@ -76,6 +89,8 @@
                88  ERROR-PLTAGCORI                VALUE 1.
            05  CTL-PROGRAMA            PIC 9(01)  VALUE 0.
                88  FIN-PROGRAMA                   VALUE 1.
+HH         05  CTL-CCAHOLDRZ           PIC 9(01)  VALUE 0.
+HH             88  ERROR-CCAHOLDRZ                VALUE 1.
       *--------------------------------------------------------------*
        01  VARIABLES.
            05  AGEANT                  PIC 9(05)    VALUE ZEROS.
@@ -99,6 +114,12 @@
            COPY PARGEN  OF CCACPY.
            COPY FECHAS  OF CCACPY.
       *--------------------------------------------------------------*
+      *HH    ESTADO DE LA CADENA NOCTURNA (VER CCA504).
+HH     01  PARM-CCA504.
+HH         05  PC504-PROGRAMA          PIC X(08) VALUE "CCA735".
+HH         05  PC504-EVENTO            PIC X(01) VALUE SPACES.
+HH         05  PC504-CANTREG           PIC 9(09) VALUE ZEROS.
+HH         05  PC504-CODRETO           PIC 9(03) VALUE ZEROS.
        LINKAGE SECTION.
        77  W-USRING                      PIC  X(10).
       *--------------------------------------------------------------*
@@ -110,10 +131,14 @@
            PERFORM TERMINAR.
       *--------------------------------------------------------------*
        INICIAR.
+HH         MOVE "I"                     TO PC504-EVENTO
+HH         CALL "CCA504"             USING PC504-PROGRAMA PC504-EVENTO
+HH                                         PC504-CANTREG  PC504-CODRETO
            OPEN OUTPUT REPORTE
                        REPORT1
            OPEN INPUT  CCAMAEAHO
-                       PLTAGCORI.
+                       PLTAGCORI
+HH                     CCAHOLDRZ.
            MOVE W-USRING TO W-USRID
            PERFORM CALL-CCA501
            CALL "EXTRACT" USING W-DA EX-DATE.
@@ -188,6 +213,10 @@
                       BLOQ OF REPORTE-REG
                       INAC OF REPORTE-REG
                       FALL OF REPORTE-REG
+HH                    CODRAZ OF REPORTE-REG
+HH                    DESRAZ OF REPORTE-REG
+HH                    FECLIB OF REPORTE-REG
+HH                    VENRAZ OF REPORTE-REG
            WRITE REPORTE-REG FORMAT IS "DETALLE" AT EOP
                  PERFORM COLOCAR-TITULOS-N
                  PERFORM COLOCAR-AGENCIA-N.
@@ -213,6 +242,22 @@
               MOVE INDINA OF REGMAEAHO TO INAC OF REPORT1-REG.
            IF INDFAL OF REGMAEAHO NOT = ZEROS THEN
               MOVE INDFAL OF REGMAEAHO TO FALL OF REPORT1-REG.
+HH         PERFORM LEER-CCAHOLDRZ
+HH         INITIALIZE CODRAZ OF REPORT1-REG
+HH                    DESRAZ OF REPORT1-REG
+HH                    FECLIB OF REPORT1-REG
+HH                    VENRAZ OF REPORT1-REG
+HH         IF NOT ERROR-CCAHOLDRZ
+HH            MOVE CODRAZ OF CCAHOLDRZ-REC  TO CODRAZ OF REPORT1-REG
+HH            MOVE DESRAZ OF CCAHOLDRZ-REC  TO DESRAZ OF REPORT1-REG
+HH            MOVE FECLIB OF CCAHOLDRZ-REC  TO FECLIB OF REPORT1-REG
+HH            IF FECLIB OF CCAHOLDRZ-REC NOT = ZEROS
+HH               AND FECLIB OF CCAHOLDRZ-REC < LK-FECHA-HOY
+HH               MOVE "SI" TO VENRAZ OF REPORT1-REG
+HH            ELSE
+HH               MOVE "NO" TO VENRAZ OF REPORT1-REG
+HH            END-IF
+HH         END-IF
            WRITE REPORT1-REG FORMAT IS "DETALLE" AT EOP
                  PERFORM COLOCAR-TITULOS-C
                  PERFORM COLOCAR-AGENCIA-C.
@@ -287,13 +332,26 @@
            MOVE 0   TO CTL-PLTAGCORI
            READ PLTAGCORI INVALID KEY MOVE 1 TO CTL-PLTAGCORI.
       *--------------------------------------------------------------*
+HH     LEER-CCAHOLDRZ.
+HH         MOVE CODMON OF REGMAEAHO  TO CODMON OF CCAHOLDRZ-REC
+HH         MOVE CODSIS OF REGMAEAHO  TO CODSIS OF CCAHOLDRZ-REC
+HH         MOVE CODPRO OF REGMAEAHO  TO CODPRO OF CCAHOLDRZ-REC
+HH         MOVE AGCCTA OF REGMAEAHO  TO AGCCTA OF CCAHOLDRZ-REC
+HH         MOVE CTANRO OF REGMAEAHO  TO CTANRO OF CCAHOLDRZ-REC
+HH         MOVE 0   TO CTL-CCAHOLDRZ
+HH         READ CCAHOLDRZ INVALID KEY MOVE 1 TO CTL-CCAHOLDRZ.
+      *--------------------------------------------------------------*
        LEER-CCAMAEAHO.
            MOVE 0 TO CTL-CCAMAEAHO
            READ CCAMAEAHO NEXT RECORD AT END MOVE 1 TO CTL-CCAMAEAHO.
       *--------------------------------------------------------------*
        TERMINAR.
+HH         MOVE "F"                     TO PC504-EVENTO
+HH         CALL "CCA504"             USING PC504-PROGRAMA PC504-EVENTO
+HH                                         PC504-CANTREG  PC504-CODRETO
            CLOSE REPORTE
                  REPORT1
                  CCAMAEAHO
-                 PLTAGCORI.
+                 PLTAGCORI
+HH               CCAHOLDRZ.
            STOP RUN.
