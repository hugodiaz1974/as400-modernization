@@ -0,0 +1,214 @@
+       IDENTIFICATION DIVISION.
+      *----------------------------------------------------------------
+      * Material Bajo Licencia de Taylor & Johnson Ltda.              |
+      * Copyright : TAYLOR & JOHNSON 1996, 1999, 2000, 2001, 2002     |
+      *             Todos los Derechos Reservados                     |
+      *----------------------------------------------------------------
+      * Derechos Restringidos para los usuarios, el uso, la duplica-  |
+      * cion o publicacion quedan sujetos al contrato con Taylor &    |
+      * Johnson                                                       |
+      *----------------------------------------------------------------
+       PROGRAM-ID.    CCA776.
+       AUTHOR.        H.H.D.
+       DATE-WRITTEN.  14/09/22.
+      *--------------------------------------------------------------*
+      * FUNCION: REPORTE CONSOLIDADO DE GESTION POR AGENCIA, A PARTIR *
+      *          DE LOS TOTALES DEJADOS POR CCA650 (CAUSACION MENSUAL *
+      *          POR CLIENTE) Y CCA775 (SALDOS PROMEDIO) EN CCAAGETOT.*
+      *          DEBE CORRERSE DESPUES DE CCA650 Y CCA775.            *
+      *--------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-AS400.
+       OBJECT-COMPUTER. IBM-AS400.
+      *                                                                *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *
+           SELECT CCAAGETOT
+               ASSIGN          TO DATABASE-CCAAGETOT
+               ORGANIZATION    IS INDEXED
+               ACCESS MODE     IS DYNAMIC
+               RECORD KEY      IS EXTERNALLY-DESCRIBED-KEY.
+      *
+           SELECT PLTAGCORI
+               ASSIGN          TO DATABASE-PLTAGCORI
+               ORGANIZATION    IS INDEXED
+               ACCESS MODE     IS DYNAMIC
+               RECORD KEY      IS EXTERNALLY-DESCRIBED-KEY.
+      *
+           SELECT REPORTE
+               ASSIGN          TO FORMATFILE-CCA776R
+               ORGANIZATION    IS SEQUENTIAL
+               ACCESS MODE     IS SEQUENTIAL.
+      *--------------------------------------------------------------*
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       FD  CCAAGETOT
+           LABEL RECORDS ARE STANDARD.
+       01  REG-AGETOT.
+           COPY DDS-ALL-FORMATS OF CCAAGETOT.
+      *                                                                 IBM-CT
+       FD  PLTAGCORI
+           LABEL RECORDS ARE STANDARD.
+       01  ZONA-PLTAGCORI.
+           COPY DDS-ALL-FORMATS OF PLTAGCORI.
+      *                                                                 IBM-CT
+       FD  REPORTE
+           LABEL RECORDS ARE STANDARD.
+       01  REPORTE-REG.
+           COPY DDS-ALL-FORMATS OF CCA776R.
+      *                                                                 IBM-CT
+      *--------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+      *--------------------------------------------------------------*
+       01  CONTROLES.
+           05  CTL-CCAAGETOT           PIC 9(01)  VALUE 0.
+               88  ERROR-CCAAGETOT                VALUE 1.
+           05  CTL-PLTAGCORI           PIC 9(01)  VALUE 0.
+               88  ERROR-PLTAGCORI                 VALUE 1.
+           05  CTL-PROGRAMA            PIC 9(01)  VALUE 0.
+               88  FIN-PROGRAMA                   VALUE 1.
+      *--------------------------------------------------------------*
+       01  VARIABLES.
+           05  AGEANT                  PIC 9(05)    VALUE ZEROS.
+           05  W-HORA                  PIC 9(08)    VALUE ZEROS.
+           05  RED-W-HORA              REDEFINES W-HORA.
+               10 HORA                 PIC 9(06).
+               10 FILLER               PIC 9(02).
+           05  W-USRID                 PIC X(10)    VALUE SPACES.
+           05  W-FECHA                 PIC  9(08)   VALUE ZEROS.
+           05  RED-W-FECHA             REDEFINES W-FECHA.
+               10 SIGLO                PIC 9(02).
+               10 ANO                  PIC 9(02).
+               10 MES                  PIC 9(02).
+               10 DIA                  PIC 9(02).
+           05  W-PAGINA                PIC 9(06)     VALUE ZEROS.
+      *--------------------------------------------------------------*
+      * ACUMULADORES DE LA AGENCIA EN CURSO Y DEL CONSOLIDADO.        *
+      *--------------------------------------------------------------*
+           05  AGE-VALCAU              PIC S9(15)V99 VALUE ZEROS.
+           05  AGE-VALPROM             PIC S9(15)V99 VALUE ZEROS.
+           05  AGE-CANCTA              PIC 9(07)     VALUE ZEROS.
+           05  TOT-VALCAU              PIC S9(15)V99 VALUE ZEROS.
+           05  TOT-VALPROM             PIC S9(15)V99 VALUE ZEROS.
+           05  TOT-CANCTA              PIC 9(07)     VALUE ZEROS.
+      *--------------------------------------------------------------*
+           COPY EXTRACT OF CCACPY.
+           COPY PARGEN  OF CCACPY.
+           COPY FECHAS  OF CCACPY.
+       01  PA-CODEMP                   PIC 9(05)    VALUE ZEROS.
+      *--------------------------------------------------------------*
+       LINKAGE SECTION.
+       77  W-USRING                    PIC  X(10).
+      *--------------------------------------------------------------*
+       PROCEDURE DIVISION USING W-USRING.
+      *--------------------------------------------------------------*
+       COMIENZO.
+           PERFORM INICIAR.
+           PERFORM PROCESAR UNTIL FIN-PROGRAMA.
+           PERFORM TERMINAR.
+      *--------------------------------------------------------------*
+       INICIAR.
+           CALL "PLTCODEMPP"                USING PA-CODEMP
+           CALL "CCA500" USING LK-FECHAS                                A
+           CALL "CCA501" USING LK-CCAPARGEN.
+           OPEN OUTPUT REPORTE
+           OPEN INPUT  CCAAGETOT
+                       PLTAGCORI.
+           MOVE W-USRING  TO W-USRID
+           CALL "EXTRACT" USING W-DA EX-DATE.
+           MOVE EX-DATE-8              TO W-FECHA
+           ACCEPT W-HORA  FROM TIME
+           PERFORM LEER-CCAAGETOT-NEXT
+           IF ERROR-CCAAGETOT THEN
+              WRITE REPORTE-REG FORMAT IS "FOOTER"
+              MOVE 1 TO CTL-PROGRAMA
+           ELSE
+              PERFORM COLOCAR-TITULOS
+              MOVE AGCCTA OF REG-AGETOT TO AGEANT.
+      *--------------------------------------------------------------*
+       PROCESAR.
+           IF AGCCTA OF REG-AGETOT NOT = AGEANT THEN
+              PERFORM IMPRIMIR-DETALLE
+              PERFORM ACUM-TOTALES-CONSOLIDADO
+              MOVE AGCCTA OF REG-AGETOT TO AGEANT.
+           PERFORM ACUMULAR-REGISTRO
+           PERFORM LEER-CCAAGETOT-NEXT
+           IF ERROR-CCAAGETOT THEN
+              PERFORM IMPRIMIR-DETALLE
+              PERFORM ACUM-TOTALES-CONSOLIDADO
+              PERFORM COLOCAR-TOTALES
+              WRITE REPORTE-REG FORMAT IS "FOOTER"
+              MOVE 1 TO CTL-PROGRAMA.
+      *--------------------------------------------------------------*
+       ACUMULAR-REGISTRO.
+           EVALUATE FUENTE OF REG-AGETOT
+              WHEN "M"
+                 ADD VALCAU  OF REG-AGETOT TO AGE-VALCAU
+              WHEN "S"
+                 ADD VALPROM OF REG-AGETOT TO AGE-VALPROM
+                 ADD CANCTA  OF REG-AGETOT TO AGE-CANCTA
+           END-EVALUATE.
+      *--------------------------------------------------------------*
+       ACUM-TOTALES-CONSOLIDADO.
+           ADD  AGE-VALCAU  TO TOT-VALCAU
+           ADD  AGE-VALPROM TO TOT-VALPROM
+           ADD  AGE-CANCTA  TO TOT-CANCTA
+           INITIALIZE AGE-VALCAU
+                      AGE-VALPROM
+                      AGE-CANCTA.
+      *--------------------------------------------------------------*
+       COLOCAR-TITULOS.
+           INITIALIZE HEADER-O
+           ADD  1                 TO W-PAGINA
+           MOVE "CCA776    "      TO NROPRO  OF REPORTE-REG
+           MOVE W-USRID           TO USER    OF REPORTE-REG
+           MOVE LK-NOMEMP         TO EMPRESA OF REPORTE-REG
+           MOVE W-PAGINA          TO PAGNRO  OF REPORTE-REG
+           MOVE "*** RESUMEN DE GESTION POR AGENCIA (CCA650/CCA775) **"
+                                  TO NOMLIS  OF REPORTE-REG
+           MOVE LK-FECHA-HOY            TO FECPAR  OF REPORTE-REG
+                                     FECDIA  OF REPORTE-REG
+           MOVE HORA              TO HORPRO  OF REPORTE-REG
+           MOVE W-FECHA           TO FECSYS  OF REPORTE-REG
+           WRITE REPORTE-REG FORMAT IS "HEADER"
+           WRITE REPORTE-REG FORMAT IS "TITULOS".
+      *--------------------------------------------------------------*
+       IMPRIMIR-DETALLE.
+           MOVE AGEANT TO AGCORI OF PLTAGCORI
+                          CODIGO OF REPORTE-REG
+           PERFORM LEER-PLTAGCORI
+           IF NOT ERROR-PLTAGCORI THEN
+              MOVE NOMAGC OF PLTAGCORI     TO DESAGE OF REPORTE-REG
+           ELSE
+              MOVE "AGENCIA INCORRECTA" TO DESAGE OF REPORTE-REG.
+           MOVE AGE-VALCAU  TO VALCAU  OF REPORTE-REG
+           MOVE AGE-VALPROM TO VALPROM OF REPORTE-REG
+           MOVE AGE-CANCTA  TO CANCTA  OF REPORTE-REG
+           WRITE REPORTE-REG FORMAT IS "DETALLE" AT EOP
+                 PERFORM COLOCAR-TITULOS.
+      *--------------------------------------------------------------*
+       COLOCAR-TOTALES.
+           INITIALIZE TOTALES-O
+           MOVE TOT-VALCAU  TO TOTVALCAU  OF REPORTE-REG
+           MOVE TOT-VALPROM TO TOTVALPROM OF REPORTE-REG
+           MOVE TOT-CANCTA  TO TOTCANCTA  OF REPORTE-REG
+           WRITE REPORTE-REG FORMAT IS "TOTALES" AT EOP
+                 PERFORM COLOCAR-TITULOS.
+      *--------------------------------------------------------------*
+       LEER-PLTAGCORI.
+           MOVE 0   TO CTL-PLTAGCORI
+           MOVE PA-CODEMP        TO CODEMP OF PLTAGCORI
+           READ PLTAGCORI INVALID KEY MOVE 1 TO CTL-PLTAGCORI.
+      *--------------------------------------------------------------*
+       LEER-CCAAGETOT-NEXT.
+           MOVE 0 TO CTL-CCAAGETOT
+           READ CCAAGETOT NEXT RECORD AT END MOVE 1 TO CTL-CCAAGETOT.
+      *--------------------------------------------------------------*
+       TERMINAR.
+           CLOSE REPORTE
+                 CCAAGETOT
+                 PLTAGCORI.
+           STOP RUN.
