@@ -0,0 +1,212 @@
+       IDENTIFICATION DIVISION.
+      *----------------------------------------------------------------
+      * Material Bajo Licencia de Taylor & Johnson Ltda.              |
+      * Copyright : TAYLOR & JOHNSON 1996, 1999, 2000, 2001, 2002     |
+      *             Todos los Derechos Reservados                     |
+      *----------------------------------------------------------------
+      * Derechos Restringidos para los usuarios, el uso, la duplica-  |
+      * cion o publicacion quedan sujetos al contrato con Taylor &    |
+      * Johnson                                                       |
+      *----------------------------------------------------------------
+       PROGRAM-ID.    CCA563.
+       AUTHOR.        H.H.D.
+       DATE-WRITTEN.  2014/09/16.
+      *--------------------------------------------------------------*
+      * FUNCION: TABLERO CONSOLIDADO DIARIO DE MOVIMIENTOS RECHAZADOS *
+      *          POR CCA560 (CCAMOVIM), CCA565 (CCAMOERR) Y CCA599    *
+      *          (CCAMOVIMR). LEE EL ARCHIVO COMUN CCARECSUM QUE CADA *
+      *          UNO DE ESOS TRES PROGRAMAS ALIMENTA Y TOTALIZA EL    *
+      *          VOLUMEN DE RECHAZOS DEL DIA AGRUPADO POR MOTIVO DE   *
+      *          RECHAZO Y POR ARCHIVO FUENTE, SIN TENER QUE CONCILIAR*
+      *          TRES LISTADOS INDEPENDIENTES A MANO.                 *
+      *--------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-AS400.
+       OBJECT-COMPUTER. IBM-AS400.
+      *                                                                *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *
+           SELECT CCARECSUM
+               ASSIGN          TO DATABASE-CCARECSUM
+               ORGANIZATION    IS SEQUENTIAL
+               ACCESS MODE     IS SEQUENTIAL.
+      *
+           SELECT CCATABLAS
+               ASSIGN          TO DATABASE-CCATABLAS
+               ORGANIZATION    IS INDEXED
+               ACCESS MODE     IS DYNAMIC
+               RECORD KEY      IS EXTERNALLY-DESCRIBED-KEY.
+      *
+           SELECT REPORTE
+               ASSIGN          TO FORMATFILE-CCA563R
+               ORGANIZATION    IS SEQUENTIAL
+               ACCESS MODE     IS SEQUENTIAL.
+      *--------------------------------------------------------------*
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       FD  CCARECSUM
+           LABEL RECORDS ARE STANDARD.
+       01  REG-RECSUM.
+           COPY DDS-ALL-FORMATS OF CCARECSUM.
+      *
+       FD  CCATABLAS
+           LABEL RECORDS ARE STANDARD.
+       01  ZONA-CCATABLAS.
+           COPY DDS-ALL-FORMATS OF CCATABLAS.
+      *
+       FD  REPORTE
+           LABEL RECORDS ARE STANDARD.
+       01  REPORTE-REG.
+           COPY DDS-ALL-FORMATS OF CCA563R.
+      *--------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+      *--------------------------------------------------------------*
+       01  CONTROLES.
+           05  CTL-CCARECSUM            PIC 9(01) VALUE 0.
+               88  FIN-CCARECSUM                  VALUE 1.
+           05  CTL-CCATABLAS            PIC 9(01) VALUE 0.
+               88  ERROR-CCATABLAS                VALUE 1.
+      *
+       01  PA-CODEMP                   PIC 9(05)   VALUE 0.
+       01  W-FECHA                     PIC 9(08)   VALUE ZEROS.
+       01  W-HORA                      PIC 9(06)   VALUE ZEROS.
+       01  W-PAGINA                    PIC 9(05)   VALUE ZEROS.
+       01  W-USRID                     PIC X(10)   VALUE SPACES.
+      *
+      * INDICE 1 = CCA560 (CCAMOVIM) - 2 = CCA565 (CCAMOERR)
+      * INDICE 3 = CCA599 (CCAMOVIMR)
+       01  W-TOTALES-FUENTE.
+           05  W-FUENTE OCCURS 3.
+               10  W-MOTIVO OCCURS 99.
+                   15  W-CANTIDAD       PIC 9(07)      VALUE ZEROS.
+                   15  W-VALOR          PIC S9(15)V99 COMP VALUE ZEROS.
+      *
+       01  W-NOMFUENTE.
+           05  FILLER                  PIC X(06) VALUE "CCA560".
+           05  FILLER                  PIC X(06) VALUE "CCA565".
+           05  FILLER                  PIC X(06) VALUE "CCA599".
+       01  R-NOMFUENTE REDEFINES W-NOMFUENTE.
+           05  T-NOMFUENTE             PIC X(06) OCCURS 3.
+      *
+       01  W-INDFUENTE                 PIC 9(02) VALUE ZEROS.
+       01  W-INDMOTIVO                 PIC 9(02) VALUE ZEROS.
+       01  W-TOTGRAL-CAN               PIC 9(07)      VALUE ZEROS.
+       01  W-TOTGRAL-VAL               PIC S9(15)V99 COMP VALUE ZEROS.
+       01  W-DESCMOT                   PIC X(40) VALUE SPACES.
+      *--------------------------------------------------------------*
+           COPY PARGEN OF CCACPY.
+           COPY FECHAS OF CCACPY.
+      *--------------------------------------------------------------*
+       LINKAGE SECTION.
+       77  W-USR                       PIC X(10).
+      *--------------------------------------------------------------*
+       PROCEDURE DIVISION USING W-USR.
+      *--------------------------------------------------------------*
+       COMIENZO.
+           PERFORM INICIAR.
+           PERFORM PROCESAR UNTIL FIN-CCARECSUM.
+           PERFORM IMPRIMIR-CONSOLIDADO.
+           PERFORM TERMINAR.
+      *--------------------------------------------------------------*
+       INICIAR.
+           OPEN INPUT  CCARECSUM CCATABLAS.
+           OPEN OUTPUT REPORTE.
+           MOVE W-USR TO W-USRID
+           CALL "PLTCODEMPP"    USING PA-CODEMP
+           CALL "CCA501"        USING LK-CCAPARGEN
+           ACCEPT W-FECHA FROM DATE
+           ACCEPT W-HORA FROM TIME
+           PERFORM LEER-CCARECSUM.
+      *--------------------------------------------------------------*
+       LEER-CCARECSUM.
+           READ CCARECSUM NEXT RECORD AT END
+                MOVE 1 TO CTL-CCARECSUM
+           END-READ.
+      *--------------------------------------------------------------*
+       PROCESAR.
+           PERFORM CLASIFICAR-FUENTE
+           IF W-INDFUENTE NOT = ZEROS
+              AND RS-FECHA OF REG-RECSUM = W-FECHA
+              ADD 1                          TO W-CANTIDAD(W-INDFUENTE,
+                                                  W-INDMOTIVO)
+              ADD RS-IMPORTE OF REG-RECSUM   TO W-VALOR(W-INDFUENTE,
+                                                  W-INDMOTIVO)
+           END-IF
+           PERFORM LEER-CCARECSUM.
+      *--------------------------------------------------------------*
+       CLASIFICAR-FUENTE.
+           MOVE ZEROS TO W-INDFUENTE
+           IF RS-FUENTE OF REG-RECSUM = "CCA560"
+              MOVE 1 TO W-INDFUENTE
+           ELSE
+           IF RS-FUENTE OF REG-RECSUM = "CCA565"
+              MOVE 2 TO W-INDFUENTE
+           ELSE
+           IF RS-FUENTE OF REG-RECSUM = "CCA599"
+              MOVE 3 TO W-INDFUENTE.
+           IF RS-CODERR OF REG-RECSUM = ZEROS OR
+              RS-CODERR OF REG-RECSUM > 99
+              MOVE 99 TO W-INDMOTIVO
+           ELSE
+              MOVE RS-CODERR OF REG-RECSUM TO W-INDMOTIVO.
+      *--------------------------------------------------------------*
+       IMPRIMIR-CONSOLIDADO.
+           PERFORM IMPRIMIR-TITULOS
+           MOVE 1 TO W-INDMOTIVO
+           PERFORM IMPRIMIR-LINEA-MOTIVO UNTIL W-INDMOTIVO > 99
+           MOVE W-TOTGRAL-CAN TO TOTCAN OF REPORTE-REG
+           MOVE W-TOTGRAL-VAL TO TOTVAL OF REPORTE-REG
+           WRITE REPORTE-REG FORMAT IS "TOTGRAL".
+      *--------------------------------------------------------------*
+       IMPRIMIR-LINEA-MOTIVO.
+           MOVE 1 TO W-INDFUENTE
+           PERFORM IMPRIMIR-LINEA-FUENTE UNTIL W-INDFUENTE > 3
+           ADD 1 TO W-INDMOTIVO.
+      *--------------------------------------------------------------*
+       IMPRIMIR-LINEA-FUENTE.
+           IF W-CANTIDAD(W-INDFUENTE, W-INDMOTIVO) NOT = ZEROS
+              PERFORM DESCRIBIR-MOTIVO
+              MOVE T-NOMFUENTE(W-INDFUENTE)    TO FUENTE  OF REPORTE-REG
+              MOVE W-INDMOTIVO                 TO MOTIVO  OF REPORTE-REG
+              MOVE W-DESCMOT                   TO DESMOT  OF REPORTE-REG
+              MOVE W-CANTIDAD(W-INDFUENTE, W-INDMOTIVO)
+                                                TO CANTID  OF REPORTE-REG
+              MOVE W-VALOR(W-INDFUENTE, W-INDMOTIVO)
+                                                TO VALOR   OF REPORTE-REG
+              WRITE REPORTE-REG FORMAT IS "DETALLE"
+              ADD W-CANTIDAD(W-INDFUENTE, W-INDMOTIVO) TO W-TOTGRAL-CAN
+              ADD W-VALOR(W-INDFUENTE, W-INDMOTIVO)    TO W-TOTGRAL-VAL
+           END-IF
+           ADD 1 TO W-INDFUENTE.
+      *--------------------------------------------------------------*
+       DESCRIBIR-MOTIVO.
+           MOVE 0      TO CTL-CCATABLAS
+           MOVE 1      TO CODTAB OF REGTABLAS
+           MOVE W-INDMOTIVO TO NROTAB OF REGTABLAS
+           READ CCATABLAS INVALID KEY MOVE 1 TO CTL-CCATABLAS.
+           IF NOT ERROR-CCATABLAS
+              MOVE CAMPO2 OF REGTABLAS TO W-DESCMOT
+           ELSE
+              MOVE "MOTIVO NO CATALOGADO" TO W-DESCMOT.
+      *--------------------------------------------------------------*
+       IMPRIMIR-TITULOS.
+           INITIALIZE HEADER-O
+           ADD  1                 TO W-PAGINA
+           MOVE "CCA563    "      TO NROPRO  OF REPORTE-REG
+           MOVE W-USRID           TO USER    OF REPORTE-REG
+           MOVE LK-NOMEMP         TO EMPRESA OF REPORTE-REG
+           MOVE W-PAGINA          TO PAGNRO  OF REPORTE-REG
+           MOVE "*** RECHAZOS CONSOLIDADOS CCA560/CCA565/CCA599 ***"
+                                  TO NOMLIS  OF REPORTE-REG
+           MOVE LK-FECHA-HOY      TO FECPAR  OF REPORTE-REG
+           MOVE W-HORA            TO HORPRO  OF REPORTE-REG
+           MOVE W-FECHA           TO FECSYS  OF REPORTE-REG
+           WRITE REPORTE-REG FORMAT IS "HEADER"
+           WRITE REPORTE-REG FORMAT IS "TITULOS".
+      *--------------------------------------------------------------*
+       TERMINAR.
+           CLOSE CCARECSUM CCATABLAS REPORTE.
+           STOP RUN.
