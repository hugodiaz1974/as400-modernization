@@ -32,6 +32,12 @@
                ASSIGN          TO DATABASE-CCAEXTRAS
                ORGANIZATION    IS SEQUENTIAL
                ACCESS MODE     IS SEQUENTIAL.
+      *
+HH         SELECT PLTULTEXT
+HH             ASSIGN          TO DATABASE-PLTULTEXT
+HH             ORGANIZATION    IS INDEXED
+HH             ACCESS MODE     IS DYNAMIC
+HH             RECORD KEY      IS EXTERNALLY-DESCRIBED-KEY.
       *-----------------------------------------------------------------
        DATA DIVISION.
        FILE SECTION.
@@ -46,6 +52,11 @@
        01  REG-EXTRAS.
            COPY DDS-ALL-FORMATS OF CCAEXTRAS.
       *
+HH     FD  PLTULTEXT
+HH         LABEL RECORDS ARE STANDARD.
+HH     01  REG-ULTEXT.
+HH         COPY DDS-ALL-FORMATS OF PLTULTEXT.
+      *
        WORKING-STORAGE SECTION.
       *
        77  W-SECUEN                    PIC 9(07) COMP VALUE ZEROS.
@@ -65,9 +76,42 @@
                88  REGISTRO-VALIDO               VALUE "SI".
                88  REGISTRO-NO-VALIDO            VALUE "NO".
       *
+HH         05  CTL-PLTULTEXT           PIC 9(01) VALUE 0.
+HH             88  ERROR-PLTULTEXT               VALUE 1.
+      *
+HH     01  W-MODO.
+HH         05  FLG-SALTANDO            PIC 9(01) VALUE ZEROS.
+HH             88  MODO-SALTANDO                 VALUE 1.
+HH             88  NO-MODO-SALTANDO              VALUE 0.
+HH         05  FLG-EJEC-COMPLETA       PIC 9(01) VALUE 1.
+HH             88  EJECUCION-COMPLETA            VALUE 1.
+HH             88  EJECUCION-PARCIAL             VALUE 0.
+      *
+HH     01  W-CLAVE-HISTOR.
+HH         05  CH-CODMON               PIC 9(03).
+HH         05  CH-CODSIS               PIC 9(03).
+HH         05  CH-CODPRO               PIC 9(03).
+HH         05  CH-AGCCTA               PIC 9(05).
+HH         05  CH-CTANRO               PIC 9(17).
+HH         05  CH-FORIGE               PIC 9(08).
+      *
+HH     01  W-CLAVE-CORTE.
+HH         05  CK-CODMON               PIC 9(03) VALUE ZEROS.
+HH         05  CK-CODSIS               PIC 9(03) VALUE ZEROS.
+HH         05  CK-CODPRO               PIC 9(03) VALUE ZEROS.
+HH         05  CK-AGCCTA               PIC 9(05) VALUE ZEROS.
+HH         05  CK-CTANRO               PIC 9(17) VALUE ZEROS.
+HH         05  CK-FORIGE               PIC 9(08) VALUE ZEROS.
+HH     01  W-SECUEN-CORTE              PIC 9(07) VALUE ZEROS.
+HH     01  W-CODCTL                    PIC X(01) VALUE "1".
+      *
       ***************************************************************
       *
-       PROCEDURE DIVISION.
+HH     LINKAGE SECTION.
+HH     77  PARM-INCREMENTAL            PIC X(01).
+HH         88  MODO-INCREMENTAL                  VALUE "S".
+      *
+       PROCEDURE DIVISION USING PARM-INCREMENTAL.
        COMIENZO.
            PERFORM INICIAR .
            PERFORM PROCESAR UNTIL FIN-CCAHISTOR.
@@ -76,7 +120,29 @@
        INICIAR.
       *
            OPEN INPUT  CCAHISTOR.
-           OPEN OUTPUT CCAEXTRAS.
+      *
+HH         MOVE 1 TO FLG-EJEC-COMPLETA
+HH         MOVE 0 TO FLG-SALTANDO
+HH         IF MODO-INCREMENTAL
+HH            OPEN I-O PLTULTEXT
+HH            PERFORM LEER-PLTULTEXT
+HH            IF NOT ERROR-PLTULTEXT
+HH               OPEN EXTEND CCAEXTRAS
+HH               MOVE 0 TO FLG-EJEC-COMPLETA
+HH               MOVE 1 TO FLG-SALTANDO
+HH               MOVE CODMON OF REG-ULTEXT TO CK-CODMON
+HH               MOVE CODSIS OF REG-ULTEXT TO CK-CODSIS
+HH               MOVE CODPRO OF REG-ULTEXT TO CK-CODPRO
+HH               MOVE AGCCTA OF REG-ULTEXT TO CK-AGCCTA
+HH               MOVE CTANRO OF REG-ULTEXT TO CK-CTANRO
+HH               MOVE FORIGE OF REG-ULTEXT TO CK-FORIGE
+HH               MOVE SECUEN OF REG-ULTEXT TO W-SECUEN-CORTE
+HH            ELSE
+HH               OPEN OUTPUT CCAEXTRAS
+HH            END-IF
+HH         ELSE
+HH            OPEN OUTPUT CCAEXTRAS
+HH         END-IF.
       *
            MOVE "NO" TO CTL-CCAHISTOR.
       *
@@ -92,6 +158,41 @@
               MOVE CTANRO OF REG-HISTOR TO W-CTANRO-CCAHISTOR.
       *----------------------------------------------------------------
        PROCESAR.
+HH         IF MODO-SALTANDO
+HH            PERFORM EVALUAR-SALTO
+HH         ELSE
+HH            PERFORM GRABAR-DETALLE
+HH         END-IF.
+      *
+           MOVE "NO" TO CTL-REGISTRO.
+           PERFORM LEER-CCAHISTOR UNTIL REGISTRO-VALIDO
+                                 OR    FIN-CCAHISTOR.
+      *----------------------------------------------------------------
+HH     EVALUAR-SALTO.
+HH         MOVE CODMON OF REG-HISTOR TO CH-CODMON
+HH         MOVE CODSIS OF REG-HISTOR TO CH-CODSIS
+HH         MOVE CODPRO OF REG-HISTOR TO CH-CODPRO
+HH         MOVE AGCCTA OF REG-HISTOR TO CH-AGCCTA
+HH         MOVE CTANRO OF REG-HISTOR TO CH-CTANRO
+HH         MOVE FORIGE OF REG-HISTOR TO CH-FORIGE
+HH         IF W-CLAVE-HISTOR > W-CLAVE-CORTE
+HH            MOVE 0 TO FLG-SALTANDO
+HH            MOVE CODMON OF REG-HISTOR TO W-CODMON-CCAHISTOR
+HH            MOVE CODSIS OF REG-HISTOR TO W-CODSIS-CCAHISTOR
+HH            MOVE CODPRO OF REG-HISTOR TO W-CODPRO-CCAHISTOR
+HH            MOVE AGCCTA OF REG-HISTOR TO W-AGCCTA-CCAHISTOR
+HH            MOVE CTANRO OF REG-HISTOR TO W-CTANRO-CCAHISTOR
+HH            IF  CH-CODMON = CK-CODMON AND CH-CODSIS = CK-CODSIS
+HH            AND CH-CODPRO = CK-CODPRO AND CH-AGCCTA = CK-AGCCTA
+HH            AND CH-CTANRO = CK-CTANRO
+HH               MOVE W-SECUEN-CORTE TO W-SECUEN
+HH            ELSE
+HH               MOVE ZEROS TO W-SECUEN
+HH            END-IF
+HH            PERFORM GRABAR-DETALLE
+HH         END-IF.
+      *----------------------------------------------------------------
+HH     GRABAR-DETALLE.
            IF (CODMON OF REG-HISTOR NOT = W-CODMON-CCAHISTOR) OR
               (CODSIS OF REG-HISTOR NOT = W-CODSIS-CCAHISTOR) OR
               (CODPRO OF REG-HISTOR NOT = W-CODPRO-CCAHISTOR) OR
@@ -124,18 +225,32 @@
            MOVE CODCAJ OF REG-HISTOR TO CODCAJ OF REG-EXTRAS.
       *
            WRITE REG-EXTRAS.
-      *
-           MOVE "NO" TO CTL-REGISTRO.
-           PERFORM LEER-CCAHISTOR UNTIL REGISTRO-VALIDO
-                                 OR    FIN-CCAHISTOR.
-           IF FIN-CCAHISTOR
-              PERFORM GRABAR-LAST.
       *----------------------------------------------------------------
        LEER-CCAHISTOR.
            MOVE "SI" TO CTL-REGISTRO.
            READ CCAHISTOR AT END
                 MOVE "SI" TO CTL-CCAHISTOR.
       *----------------------------------------------------------------
+HH     LEER-PLTULTEXT.
+HH         MOVE 0 TO CTL-PLTULTEXT
+HH         MOVE W-CODCTL TO CODCTL OF REG-ULTEXT
+HH         READ PLTULTEXT INVALID KEY MOVE 1 TO CTL-PLTULTEXT.
+      *----------------------------------------------------------------
+HH     ACTUALIZAR-PLTULTEXT.
+HH         MOVE W-CODCTL             TO CODCTL OF REG-ULTEXT
+HH         MOVE W-CODMON-CCAHISTOR   TO CODMON OF REG-ULTEXT
+HH         MOVE W-CODSIS-CCAHISTOR   TO CODSIS OF REG-ULTEXT
+HH         MOVE W-CODPRO-CCAHISTOR   TO CODPRO OF REG-ULTEXT
+HH         MOVE W-AGCCTA-CCAHISTOR   TO AGCCTA OF REG-ULTEXT
+HH         MOVE W-CTANRO-CCAHISTOR   TO CTANRO OF REG-ULTEXT
+HH         MOVE CH-FORIGE            TO FORIGE OF REG-ULTEXT
+HH         MOVE W-SECUEN             TO SECUEN OF REG-ULTEXT
+HH         IF ERROR-PLTULTEXT
+HH            WRITE REG-ULTEXT
+HH         ELSE
+HH            REWRITE REG-ULTEXT
+HH         END-IF.
+      *----------------------------------------------------------------
        GRABAR-LAST.
            INITIALIZE REGEXTRAC.
            MOVE 999                  TO CODMON OF REG-EXTRAS
@@ -147,6 +262,13 @@
            WRITE REG-EXTRAS.
       *----------------------------------------------------------------
        TERMINAR.
+HH         IF MODO-INCREMENTAL
+HH            PERFORM ACTUALIZAR-PLTULTEXT
+HH            CLOSE PLTULTEXT
+HH         END-IF
+HH         IF EJECUCION-COMPLETA
+HH            PERFORM GRABAR-LAST
+HH         END-IF.
            CLOSE CCAHISTOR .
            CLOSE CCAEXTRAS .
            STOP  RUN      .
