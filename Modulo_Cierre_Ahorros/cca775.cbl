@@ -39,6 +39,11 @@
                ORGANIZATION    IS SEQUENTIAL
                ACCESS MODE     IS SEQUENTIAL.
       *
+HH         SELECT CCAAGETOT
+HH             ASSIGN          TO DATABASE-CCAAGETOT
+HH             ORGANIZATION    IS INDEXED
+HH             ACCESS MODE     IS DYNAMIC
+HH             RECORD KEY      IS EXTERNALLY-DESCRIBED-KEY.
       *--------------------------------------------------------------*
        DATA DIVISION.
        FILE SECTION.
@@ -58,6 +63,10 @@
        01  REPORTE-REG.
            COPY DDS-ALL-FORMATS OF CCA775R.
       *                                                                 IBM-CT
+HH     FD  CCAAGETOT
+HH         LABEL RECORDS ARE STANDARD.
+HH     01  REG-AGETOT.
+HH         COPY DDS-ALL-FORMATS OF CCAAGETOT.
       *--------------------------------------------------------------*
        WORKING-STORAGE SECTION.
       *--------------------------------------------------------------*
@@ -66,6 +75,8 @@
                88  ERROR-CCAMAEAHO                 VALUE 1.
            05  CTL-PLTAGCORI              PIC 9(01)  VALUE 0.
                88  ERROR-PLTAGCORI                   VALUE 1.
+HH         05  CTL-CCAAGETOT            PIC 9(01)  VALUE 0.
+HH             88  ERROR-CCAAGETOT                 VALUE 1.
            05  CTL-PROGRAMA            PIC 9(01)  VALUE 0.
                88  FIN-PROGRAMA                   VALUE 1.
       *--------------------------------------------------------------*
@@ -93,6 +104,7 @@
            05  MES                     PIC 9(02)  VALUE ZEROS.
            05  W-MES                   PIC X(10)  VALUE SPACES.
            05  AGEANT                  PIC 9(05)  VALUE ZEROS.
+HH         05  W-CTACTA                PIC 9(07)  VALUE ZEROS.
       *--------------------------------------------------------------*
       * VARIABLES DE ALMACENAMIENTO POR AGENCIA                      *
       *--------------------------------------------------------------*
@@ -136,6 +148,12 @@
            COPY PARGEN  OF CCACPY.
            COPY FECHAS  OF CCACPY.
       *--------------------------------------------------------------*
+      *HH    ESTADO DE LA CADENA NOCTURNA (VER CCA504).
+HH     01  PARM-CCA504.
+HH         05  PC504-PROGRAMA          PIC X(08) VALUE "CCA775".
+HH         05  PC504-EVENTO            PIC X(01) VALUE SPACES.
+HH         05  PC504-CANTREG           PIC 9(09) VALUE ZEROS.
+HH         05  PC504-CODRETO           PIC 9(03) VALUE ZEROS.
        LINKAGE SECTION.
        77  L-USER                      PIC  X(10).
        77  L-FECLIQ                    PIC  9(08).
@@ -148,9 +166,13 @@
            PERFORM TERMINAR.
       *--------------------------------------------------------------*
        INICIAR.
+HH         MOVE "I"                     TO PC504-EVENTO
+HH         CALL "CCA504"             USING PC504-PROGRAMA PC504-EVENTO
+HH                                         PC504-CANTREG  PC504-CODRETO
            OPEN OUTPUT REPORTE
                 INPUT  CCAMAEAHO
                        PLTAGCORI.
+HH         OPEN I-O CCAAGETOT.
            CALL "PLTCODEMPP"           USING PA-CODEMP
            CALL "EXTRACT" USING W-DA EX-DATE.
            MOVE EX-DATE-8              TO W-FECHA
@@ -312,6 +334,7 @@
 
            MOVE CTANRO OF REGMAEAHO TO CTAAGE   OF REPORTE-REG
            MOVE DESCRI OF REGMAEAHO TO NOMCTA   OF REPORTE-REG
+HH         ADD  1                   TO W-CTACTA
 
            MOVE PROCAL-DEU(1)       TO ACUDEU1  OF REPORTE-REG
            MOVE PROCAL-ACR(1)       TO ACUACR1  OF REPORTE-REG
@@ -381,6 +404,29 @@
            WRITE REPORTE-REG FORMAT IS "TOTALES" AT EOP
                  PERFORM COLOCAR-TITULOS
                  PERFORM COLOCAR-AGENCIA.
+HH         PERFORM GRABAR-AGENCIA-SALDOS.
+      *--------------------------------------------------------------*
+HH     GRABAR-AGENCIA-SALDOS.
+HH         MOVE AGEANT      TO AGCCTA OF REG-AGETOT
+HH         MOVE "S"         TO FUENTE OF REG-AGETOT
+HH         PERFORM LEER-CCAAGETOT
+HH         IF NOT ERROR-CCAAGETOT THEN
+HH            MOVE TOT-ACR1 TO VALPROM OF REG-AGETOT
+HH            MOVE W-CTACTA TO CANCTA  OF REG-AGETOT
+HH            MOVE ZEROS    TO VALCAU  OF REG-AGETOT
+HH            REWRITE REG-AGETOT
+HH         ELSE
+HH            INITIALIZE REG-AGETOT
+HH            MOVE AGEANT   TO AGCCTA OF REG-AGETOT
+HH            MOVE "S"      TO FUENTE OF REG-AGETOT
+HH            MOVE TOT-ACR1 TO VALPROM OF REG-AGETOT
+HH            MOVE W-CTACTA TO CANCTA  OF REG-AGETOT
+HH            WRITE REG-AGETOT.
+HH         INITIALIZE W-CTACTA.
+      *--------------------------------------------------------------*
+HH     LEER-CCAAGETOT.
+HH         MOVE 0 TO CTL-CCAAGETOT
+HH         READ CCAAGETOT INVALID KEY MOVE 1 TO CTL-CCAAGETOT.
       *--------------------------------------------------------------*
        INIC-VARIABLES.
            INITIALIZE TOT-DEU1
@@ -401,7 +447,11 @@
                       TOT-PRSAC.
       *--------------------------------------------------------------*
        TERMINAR.
+HH         MOVE "F"                     TO PC504-EVENTO
+HH         CALL "CCA504"             USING PC504-PROGRAMA PC504-EVENTO
+HH                                         PC504-CANTREG  PC504-CODRETO
            CLOSE REPORTE
                  CCAMAEAHO
-                 PLTAGCORI.
+                 PLTAGCORI
+HH               CCAAGETOT.
            STOP RUN.
