@@ -63,6 +63,9 @@
       *
        01  VAR-DLT                     PIC X(001)         VALUE ZEROS.
       *
+HH     01  VAR-VALIDAR                 PIC X(001)         VALUE SPACE.
+HH         88  SOLO-VALIDAR                                VALUE "S".
+      *
        01  VAR-MONETARIO               PIC X(073)         VALUE ZEROS.
        01  RED-VAR-MONETARIO     REDEFINES    VAR-MONETARIO.
            03  MO-IND-TABLA            PIC X(001).
@@ -78,6 +81,12 @@
            03  MO-IND-RETORNO          PIC X(001).
            03  MO-NOM-DISENO           PIC X(010).
       *
+HH     01  VAR-CANJE                   PIC X(020)         VALUE ZEROS.
+HH     01  RED-VAR-CANJE         REDEFINES    VAR-CANJE.
+HH         03  MO-VALCRE-CNJ           PIC 9(013)V99  COMP-3.
+HH         03  MO-VALDEB-CNJ           PIC 9(013)V99  COMP-3.
+HH         03  MO-NROREG-CNJ           PIC 9(007)     COMP-3.
+      *
        01  VAR-NOMONETARIO             PIC X(072)         VALUE ZEROS.
        01  RED-VAR-NOMONETARIO   REDEFINES    VAR-NOMONETARIO.
            03  NM-IND-PROCESO          PIC X(001).
@@ -91,13 +100,21 @@
            03  NM-NROREG-ER            PIC 9(007)     COMP-3.
            03  NM-IND-RETORNO          PIC X(001).
            03  NM-NOM-DISENO           PIC X(010).
+      *
+      *HH    ESTADO DE LA CADENA NOCTURNA (VER CCA504).
+HH     01  PARM-CCA504.
+HH         05  PC504-PROGRAMA          PIC X(08) VALUE "CCA510".
+HH         05  PC504-EVENTO            PIC X(01) VALUE SPACES.
+HH         05  PC504-CANTREG           PIC 9(09) VALUE ZEROS.
+HH         05  PC504-CODRETO           PIC 9(03) VALUE ZEROS.
       *
        LINKAGE SECTION.
        01  TIPOPROC                    PIC X(001).
+HH     01  PARM-VALIDAR                PIC X(001).
       *
       ******************************************************************
       *
-       PROCEDURE DIVISION USING TIPOPROC.
+       PROCEDURE DIVISION USING TIPOPROC PARM-VALIDAR.
        MAIN-PROGRAM.
            PERFORM 0010-INICIAR
            MOVE "0"                     TO MO-IND-TABLA
@@ -108,6 +125,10 @@
       *****************************************************************
        0010-INICIAR.
            MOVE TIPOPROC                TO WRK-TIPOPROC
+HH         MOVE PARM-VALIDAR            TO VAR-VALIDAR
+HH         MOVE "I"                     TO PC504-EVENTO
+HH         CALL "CCA504"             USING PC504-PROGRAMA PC504-EVENTO
+HH                                         PC504-CANTREG  PC504-CODRETO
            OPEN I-O    CCATABINT
            MOVE "NO"                    TO CTL-CCATABINT
            PERFORM  0020-LEER-CCATABINT.
@@ -149,8 +170,8 @@
            MOVE ZEROS                   TO NM-VALDEB-ER
            MOVE ZEROS                   TO NM-NROREG-ER
            MOVE "0"                     TO NM-IND-RETORNO
-           CALL "CCA511P" USING VAR-DLT VAR-NOMONETARIO
-           IF NM-IND-RETORNO = "0"
+HH         CALL "CCA511P" USING VAR-NOMONETARIO VAR-VALIDAR
+           IF NM-IND-RETORNO = "0" AND NOT SOLO-VALIDAR
               PERFORM  0130-ACT-CCATABINT.
       *****************************************************************
       * PROCEDIMIENTO EN QUE LLAMAMOS EL PROGRAMA QUE PROCESA LAS IN-
@@ -169,10 +190,16 @@
            MOVE ZEROS                   TO MO-VALDEB-ER
            MOVE ZEROS                   TO MO-NROREG-ER
            MOVE "0"                     TO MO-IND-RETORNO
-           CALL "CCA512P" USING VAR-DLT VAR-MONETARIO
+HH         MOVE ZEROS                   TO MO-VALCRE-CNJ
+HH                                          MO-VALDEB-CNJ
+HH                                          MO-NROREG-CNJ
+HH         CALL "CCA512P" USING VAR-MONETARIO VAR-VALIDAR
+HH                              VAR-CANJE
            IF MO-IND-RETORNO = "0"
               MOVE "1"                  TO MO-IND-TABLA.
-              PERFORM  0130-ACT-CCATABINT.
+HH         IF NOT SOLO-VALIDAR
+              PERFORM  0130-ACT-CCATABINT
+HH         END-IF.
       *****************************************************************
       * PROCEDIMIENTO EN QUE ACTUALIZAMOS LOS ACUMULADORES DE LA IN-
       * TERFASE PROCESADA.
@@ -226,6 +253,11 @@
               MOVE MO-VALCRE-ER         TO ACUCRELER   OF REG-TABINT
               MOVE MO-VALDEB-ER         TO ACUDEBLER   OF REG-TABINT
               MOVE MO-NROREG-ER         TO NROREGLER   OF REG-TABINT.
+HH         IF MO-NROREG-CNJ > 0
+HH            MOVE MO-VALCRE-CNJ        TO ACUCRELCNJ  OF REG-TABINT
+HH            MOVE MO-VALDEB-CNJ        TO ACUDEBLCNJ  OF REG-TABINT
+HH            MOVE MO-NROREG-CNJ        TO NROREGLCNJ  OF REG-TABINT
+HH         END-IF.
       *****************************************************************
       * PROCEDIMIENTO EN QUE ASIGNAMOS LOS DATOS DE UNA INTERFASE
       * MONETARIA PROCESADA EN BATCH.
@@ -238,6 +270,11 @@
               MOVE MO-VALCRE-ER         TO ACUCREBER   OF REG-TABINT
               MOVE MO-VALDEB-ER         TO ACUDEBBER   OF REG-TABINT
               MOVE MO-NROREG-ER         TO NROREGBER   OF REG-TABINT.
+HH         IF MO-NROREG-CNJ > 0
+HH            MOVE MO-VALCRE-CNJ        TO ACUCREBCNJ  OF REG-TABINT
+HH            MOVE MO-VALDEB-CNJ        TO ACUDEBBCNJ  OF REG-TABINT
+HH            MOVE MO-NROREG-CNJ        TO NROREGBCNJ  OF REG-TABINT
+HH         END-IF.
       *****************************************************************
       * PROCEDIMIENTO EN QUE REESCRIBIMOS EL REGISTRO DE LA INTERFASE
       * PROCESADA.
@@ -250,5 +287,8 @@
       * PROCEDIMIENTO EN QUE TERMINAMOS EL PROGRAMA.
       *****************************************************************
        9999-FINALIZAR.
+HH         MOVE "F"                     TO PC504-EVENTO
+HH         CALL "CCA504"             USING PC504-PROGRAMA PC504-EVENTO
+HH                                         PC504-CANTREG  PC504-CODRETO
            CLOSE CCATABINT
            STOP RUN.
