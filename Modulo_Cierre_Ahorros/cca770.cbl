@@ -41,6 +41,15 @@
                ASSIGN          TO DATABASE-CCACAUSAS
                ORGANIZATION    IS SEQUENTIAL
                ACCESS MODE     IS SEQUENTIAL.
+      *
+      *HH     Bitacora de promedios de saldo que salen de la tabla
+      *HH     rotativa de TABSAL OF CCAMAEAHO al momento del corte
+      *HH     (ROTAR-PROMEDIOS), para conservar el historial de
+      *HH     saldo promedio mas alla de la ventana rotativa.
+HH         SELECT CCAPROMHIS
+HH             ASSIGN          TO DATABASE-CCAPROMHIS
+HH             ORGANIZATION    IS SEQUENTIAL
+HH             ACCESS MODE     IS SEQUENTIAL.
       *-----------------------------------------------------------------
        DATA DIVISION.
        FILE SECTION.
@@ -60,6 +69,11 @@
        01  REG-CAUSAS.
            COPY DDS-ALL-FORMATS OF CCACAUSAS.
       *
+HH     FD  CCAPROMHIS
+HH         LABEL RECORDS ARE STANDARD.
+HH     01  REG-CCAPROMHIS.
+HH         COPY DDS-ALL-FORMATS OF CCAPROMHIS.
+      *
        WORKING-STORAGE SECTION.
       *
        77  W-FECHALIQ               PIC 9(08)            VALUE ZEROS.
@@ -122,6 +136,7 @@
       * ----------------------
        01  W-FIN-MES                   PIC X VALUE "N".
        01  W-FIN-TRI                   PIC X VALUE "N".
+HH     01  W-FIN-SEM                   PIC X VALUE "N".
        01  W-SDO-DIA                   PIC X VALUE "N".
        01  PA-CODEMP                   PIC 9(05) VALUE ZEROS.
       *--------------------------------------------------------------*
@@ -142,6 +157,7 @@
            OPEN INPUT  CCACAUSAC.
            OPEN I-O    CCAMAEAHO.
            OPEN OUTPUT CCACAUSAS.
+HH         OPEN EXTEND CCAPROMHIS.
            CALL "PLTCODEMPP"        USING PA-CODEMP.
       *
            PERFORM CALL-CCA500.
@@ -262,6 +278,7 @@ VG    *          MOVE "SI" TO CTL-CIERRE.
       *----------------------------------------------------------------
        GRABAR-CCAMAEAHO.
            IF ES-CIERRE
+HH            PERFORM ARCHIVAR-PROMEDIO-DEPURADO
               PERFORM ROTAR-PROMEDIOS VARYING W-IND-I FROM 12 BY -1
                                       UNTIL   W-IND-I = ZEROS
               MOVE W-CANACR TO CANT-ACREED  (1)
@@ -270,6 +287,38 @@ VG    *          MOVE "SI" TO CTL-CIERRE.
               MOVE W-SALDEU TO SALDO-DEUDOR (1)
               MOVE TABLA-PROMEDIOS TO TABSAL OF REGMAEAHO
               REWRITE REG-MAESTR.
+      *----------------------------------------------------------------
+      *HH
+      *HH EL SLOT 12 DE TABLA-PROMEDIOS ES EL QUE ROTAR-PROMEDIOS VA A
+      *HH DESCARTAR (SE DESPLAZA A UNA POSICION QUE YA NO SE CONSERVA
+      *HH EN EL MAESTRO). SE GRABA ESE SLOT EN CCAPROMHIS ANTES DE QUE
+      *HH ROTAR-PROMEDIOS LO SOBREESCRIBA, PARA NO PERDER EL HISTORIAL
+      *HH DE SALDO PROMEDIO MAS ALLA DE LA VENTANA ROTATIVA.
+      *HH
+HH     ARCHIVAR-PROMEDIO-DEPURADO.
+HH         IF CANT-DEUDOR (12) NOT NUMERIC
+HH            MOVE ZEROS              TO CANT-DEUDOR (12)
+HH         END-IF
+HH         IF SALDO-DEUDOR (12) NOT NUMERIC
+HH            MOVE ZEROS              TO SALDO-DEUDOR (12)
+HH         END-IF
+HH         IF CANT-ACREED (12) NOT NUMERIC
+HH            MOVE ZEROS              TO CANT-ACREED (12)
+HH         END-IF
+HH         IF SALDO-ACREED (12) NOT NUMERIC
+HH            MOVE ZEROS              TO SALDO-ACREED (12)
+HH         END-IF
+HH         MOVE CODMON OF REG-MAESTR  TO CODMON OF REG-CCAPROMHIS
+HH         MOVE CODSIS OF REG-MAESTR  TO CODSIS OF REG-CCAPROMHIS
+HH         MOVE CODPRO OF REG-MAESTR  TO CODPRO OF REG-CCAPROMHIS
+HH         MOVE AGCCTA OF REG-MAESTR  TO AGCCTA OF REG-CCAPROMHIS
+HH         MOVE CTANRO OF REG-MAESTR  TO CTANRO OF REG-CCAPROMHIS
+HH         MOVE W-FECHALIQ            TO FORIGE OF REG-CCAPROMHIS
+HH         MOVE CANT-DEUDOR  (12)     TO CANDEU OF REG-CCAPROMHIS
+HH         MOVE SALDO-DEUDOR (12)     TO SALDEU OF REG-CCAPROMHIS
+HH         MOVE CANT-ACREED  (12)     TO CANACR OF REG-CCAPROMHIS
+HH         MOVE SALDO-ACREED (12)     TO SALACR OF REG-CCAPROMHIS
+HH         WRITE REG-CCAPROMHIS.
       *----------------------------------------------------------------
        ROTAR-PROMEDIOS.
            MOVE W-IND-I TO W-IND-J
@@ -325,7 +374,7 @@ VG    *          MOVE "SI" TO CTL-CIERRE.
            CALL "CCA501" USING LK-CCAPARGEN.
       *----------------------------------------------------------------
        CALL-CCA502.
-           CALL "CCA502" USING W-FIN-MES W-FIN-TRI.
+HH         CALL "CCA502" USING W-FIN-MES W-FIN-TRI W-FIN-SEM.
       *----------------------------------------------------------------
        CALL-PLT219.
            CALL "PLT219" USING PA-CODEMP
@@ -347,5 +396,6 @@ VG    *          MOVE "SI" TO CTL-CIERRE.
            CLOSE CCACAUSAC .
            CLOSE CCAMAEAHO .
            CLOSE CCACAUSAS .
+HH         CLOSE CCAPROMHIS.
            STOP  RUN      .
       *----------------------------------------------------------------
