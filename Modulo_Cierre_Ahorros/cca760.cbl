@@ -54,6 +54,17 @@
                ACCESS MODE     IS DYNAMIC
                RECORD KEY      IS EXTERNALLY-DESCRIBED-KEY.
       *
+HH         SELECT CCAMAEAH2
+HH             ASSIGN          TO DATABASE-CCAMAEAHO
+HH             ORGANIZATION    IS INDEXED
+HH             ACCESS MODE     IS DYNAMIC
+HH             RECORD KEY      IS EXTERNALLY-DESCRIBED-KEY.
+HH    *
+HH         SELECT REPORTE
+HH             ASSIGN          TO FORMATFILE-CCA760R
+HH             ORGANIZATION    IS SEQUENTIAL
+HH             ACCESS MODE     IS SEQUENTIAL.
+      *
 
        DATA DIVISION.
        FILE SECTION.
@@ -88,6 +99,16 @@
        01  REG-PLTAGCORI.
            COPY DDS-ALL-FORMATS OF PLTAGCORI.
       *
+HH     FD  CCAMAEAH2
+HH         LABEL RECORDS ARE STANDARD.
+HH     01  REG-MAEAH2.
+HH         COPY DDS-ALL-FORMATS OF CCAMAEAHO.
+HH    *
+HH     FD  REPORTE
+HH         LABEL RECORDS ARE STANDARD.
+HH     01  REPORTE-REG.
+HH         COPY DDS-ALL-FORMATS OF CCA760R.
+      *
       *--------------------------------------------------------------*
        WORKING-STORAGE SECTION.
       *--------------------------------------------------------------*
@@ -120,6 +141,8 @@
                88  ERROR-OK                      VALUE 1.
            05  CTL-RECHAZO             PIC 9(01) VALUE 0.
                88  ERROR-RECHAZO                 VALUE 1.
+HH         05  CTL-CCAMAEAH2           PIC 9(01) VALUE 0.
+HH             88  ERROR-CCAMAEAH2               VALUE 1.
       *
        01  W-CTANROX                   PIC 9(17)          VALUE ZEROS.
        01  R-W-CTANROX                 REDEFINES W-CTANROX.
@@ -139,6 +162,14 @@
                10 W-AGCCTAS            PIC 9(05).
                10 W-NROCTAS            PIC 9(12).
       *--------------------------------------------------------------*
+HH     01  VAR-REPORTE.
+HH         05  W-HORA                  PIC 9(08) VALUE ZEROS.
+HH         05  RED-W-HORA              REDEFINES W-HORA.
+HH             10 HORA                 PIC 9(06).
+HH             10 FILLER               PIC 9(02).
+HH         05  W-PAGINA                PIC 9(06) VALUE ZEROS.
+HH         05  TOT-COLISION            PIC 9(07) VALUE ZEROS.
+      *--------------------------------------------------------------*
        01  TABLA                       PIC X(8991)   VALUE SPACES.
        01  R-TABLA                     REDEFINES     TABLA.
            05  TABLA                   OCCURS        999 TIMES.
@@ -168,7 +199,9 @@
                        CCACODPRO
                        PLTAGCORI
                        CCAMAEAHO
-                OUTPUT CCADEPMAE.
+HH                     CCAMAEAH2
+                OUTPUT CCADEPMAE
+HH                     REPORTE.
       *
            MOVE 1 TO I
            PERFORM INIC-TABLA UNTIL I > 999
@@ -182,6 +215,9 @@
               IF LK-INDCIE  = 1
                  PERFORM CALC-FECHACTL.
       *
+HH         ACCEPT  W-HORA              FROM TIME
+HH         PERFORM COLOCAR-TITULOS.
+      *
            MOVE 1 TO CTL-OK
            MOVE 0 TO CTL-RECHAZO
            PERFORM LEER-CCAMAEAHO UNTIL NOT ERROR-OK OR ERROR-CCAMAEAHO
@@ -323,7 +359,57 @@ VG    *       IF INDBAJ OF REGMAEAHO = ZEROS THEN
                                PAR-AGCCTA PAR-CODRET
            MOVE PAR-AGCCTA          TO W-AGCCTAS
            MOVE PAR-NROCTA          TO W-NROCTAS
-           MOVE 1                   TO CTL-RECHAZO.
+           MOVE 1                   TO CTL-RECHAZO
+HH         PERFORM VERIFICAR-COLISION-RECHAZO.
+      *---------------------------------------------------------------*
+HH     VERIFICAR-COLISION-RECHAZO.
+HH         MOVE CODSIS OF REGMAEAHO TO CODSIS OF REG-MAEAH2
+HH         MOVE CODPRO OF REGMAEAHO TO CODPRO OF REG-MAEAH2
+HH         MOVE AGCCTA OF REGMAEAHO TO AGCCTA OF REG-MAEAH2
+HH         MOVE W-NROCTAS           TO CTANRO OF REG-MAEAH2
+HH         PERFORM LEER-CCAMAEAH2
+HH         IF NOT ERROR-CCAMAEAH2
+HH            PERFORM IMPRIMIR-COLISION
+HH         END-IF.
+      *---------------------------------------------------------------*
+HH     LEER-CCAMAEAH2.
+HH         MOVE 0 TO CTL-CCAMAEAH2
+HH         READ CCAMAEAH2 INVALID KEY MOVE 1 TO CTL-CCAMAEAH2.
+      *---------------------------------------------------------------*
+HH     IMPRIMIR-COLISION.
+HH         MOVE AGCCTA OF REGMAEAHO TO AGCORI  OF REPORTE-REG
+HH         MOVE CTANRO OF REGMAEAHO TO CTAORI  OF REPORTE-REG
+HH         MOVE W-AGCCTAS           TO AGCGEN  OF REPORTE-REG
+HH         MOVE W-NROCTAS           TO CTAGEN  OF REPORTE-REG
+HH         MOVE DESCRI OF REG-MAEAH2 TO NOMCTAR OF REPORTE-REG
+HH         MOVE NITCTA OF REG-MAEAH2 TO NUMINT  OF CLIMAE
+HH         PERFORM LEER-CLIMAE
+HH         IF NITCLI OF CLIMAE = ZEROS
+HH            MOVE "CLIENTE NO ENCONTRADO" TO NOMCLIR OF REPORTE-REG
+HH         ELSE
+HH            MOVE NOMCLI OF CLIMAE        TO NOMCLIR OF REPORTE-REG
+HH         END-IF
+HH         ADD  1                   TO TOT-COLISION
+HH         WRITE REPORTE-REG FORMAT IS "DETALLE" AT EOP
+HH               PERFORM COLOCAR-TITULOS.
+      *---------------------------------------------------------------*
+HH     COLOCAR-TITULOS.
+HH         INITIALIZE HEADER-O
+HH         ADD  1                      TO W-PAGINA
+HH         MOVE "CCA760"               TO NROPRO  OF REPORTE-REG
+HH         MOVE LK-NOMEMP              TO EMPRESA OF REPORTE-REG
+HH         MOVE W-PAGINA               TO PAGNRO  OF REPORTE-REG
+HH         MOVE "** CTAS. RECHAZO EN COLISION CON CTANRO REAL **"
+HH                                     TO NOMLIS  OF REPORTE-REG
+HH         MOVE LK-FECHA-HOY           TO FECPAR  OF REPORTE-REG
+HH         MOVE HORA                   TO HORPRO  OF REPORTE-REG
+HH         WRITE REPORTE-REG FORMAT IS "HEADER"
+HH         WRITE REPORTE-REG FORMAT IS "TITULOS".
+      *---------------------------------------------------------------*
+HH     COLOCAR-TOTALES.
+HH         INITIALIZE TOTALES-O
+HH         MOVE TOT-COLISION           TO TOTCOL  OF REPORTE-REG
+HH         WRITE REPORTE-REG FORMAT IS "TOTALES".
       *---------------------------------------------------------------*
        LEER-PLTAGCORI.
            READ PLTAGCORI
@@ -396,10 +482,13 @@ VG    *       IF INDBAJ OF REGMAEAHO = ZEROS THEN
              MOVE VMCUEN OF REGCODPRO TO T-SALMIN(CODPRO OF REGCODPRO).
       *---------------------------------------------------------------*
        TERMINAR.
+HH         PERFORM COLOCAR-TOTALES
            CLOSE CCACAUSAC
                  CCAMAEAHO
                  CCACODPRO
                  PLTAGCORI
                  CCADEPMAE
-                 CLIMAE.
+                 CLIMAE
+HH               CCAMAEAH2
+HH               REPORTE.
            STOP RUN.
