@@ -0,0 +1,371 @@
+       IDENTIFICATION DIVISION.
+      *----------------------------------------------------------------
+      * Material Bajo Licencia de Taylor & Johnson Ltda.              |
+      * Copyright : TAYLOR & JOHNSON 1996, 1999, 2000, 2001, 2002     |
+      *             Todos los Derechos Reservados                     |
+      *----------------------------------------------------------------
+      * Derechos Restringidos para los usuarios, el uso, la duplica-  |
+      * cion o publicacion quedan sujetos al contrato con Taylor &    |
+      * Johnson                                                       |
+      *----------------------------------------------------------------
+       PROGRAM-ID.    CCA612.
+      ******************************************************************
+      * FUNCION: CONSULTA INTERACTIVA DE NOVEDADES APLICADAS A UNA     *
+      *          CUENTA (CCANOVAPL), FILTRABLE POR CUENTA Y POR RANGO  *
+      *          DE FECHAS, PARA QUE UN SUPERVISOR REVISE LO QUE CCA530*
+      *          LE APLICO A LA CUENTA SIN ESPERAR UN REPORTE POR LOTE.*
+      ******************************************************************
+       AUTHOR.        H.H.D.
+       DATE-WRITTEN.  SEPTIEMBRE/2014.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-AS400.
+       OBJECT-COMPUTER. IBM-AS400.
+      *                                                                *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *
+           SELECT PANTALLA
+               ASSIGN          TO WORKSTATION-CCA612S-SI
+               ORGANIZATION    IS TRANSACTION
+               ACCESS          IS DYNAMIC
+               RELATIVE        IS W-SBF-CLAVE
+               CONTROL-AREA    IS W-CONTROL-PANTALLA
+               FILE STATUS     IS W-PANTALLA-STATUS.
+      *
+           SELECT CCAMAEAHO
+               ASSIGN          TO DATABASE-CCAMAEAHO
+               ORGANIZATION    IS INDEXED
+               ACCESS MODE     IS DYNAMIC
+               RECORD KEY      IS EXTERNALLY-DESCRIBED-KEY.
+      *
+           SELECT CCACODNOV
+               ASSIGN          TO DATABASE-CCACODNOV
+               ORGANIZATION    IS INDEXED
+               ACCESS MODE     IS DYNAMIC
+               RECORD KEY      IS EXTERNALLY-DESCRIBED-KEY.
+      *
+           SELECT CCANOVAPL
+               ASSIGN          TO DATABASE-CCANOVAPL
+               ORGANIZATION    IS SEQUENTIAL
+               ACCESS MODE     IS SEQUENTIAL.
+      *----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       FD  PANTALLA
+           LABEL RECORDS ARE OMITTED.
+       01  PANTALLA-REC.
+           COPY DD-ALL-FORMATS         OF CCA612S.
+      *
+       FD  CCAMAEAHO
+           LABEL RECORDS ARE STANDARD.
+       01  ZONA-CCAMAEAHO.
+           COPY DDS-ALL-FORMATS        OF CCAMAEAHO.
+      *
+       FD  CCACODNOV
+           LABEL RECORDS ARE STANDARD.
+       01  ZONA-CCACODNOV.
+           COPY DDS-ALL-FORMATS        OF CCACODNOV.
+      *
+       FD  CCANOVAPL
+           LABEL RECORDS ARE STANDARD.
+       01  ZONA-CCANOVAPL.
+           COPY DDS-ALL-FORMATS        OF CCANOVAPL.
+      *----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------
+      *Area de Control de la Estacion de Pantalla.
+       01  W-CONTROL-PANTALLA.
+           03  W-FUNCIONES-UTILIZADAS.
+               05  W-FUNCION-UTILIZADA PIC 9(02).
+                   88  ENTER-KEY                      VALUE 00.
+                   88  F03                            VALUE 03.
+                   88  F07                            VALUE 07.
+                   88  F08                            VALUE 08.
+           03  W-NOMBRE-DEVICE         PIC X(10).
+           03  W-NOMBRE-FORMATO        PIC X(10).
+      *File Status del Archivo de Pantalla.
+       01  W-PANTALLA-STATUS           PIC X(02).
+      *Llave relativa para el SubArchivo de novedades.
+       01  W-SBF-CLAVE                 PIC 9(05)  COMP-3 VALUE 0.
+      *Area de Indicadores del registro CTLNOV.
+       01  W-AREA-INDICADORES-CTLNOV.
+           03  W-INDICADOR-CTLNOV      PIC 1 OCCURS 99 INDICATOR 1.
+      *Area de Indicadores de respuesta.
+       01  W-AREA-INDICADORES-RTA.
+           03  W-INDICADOR-RTA         PIC 1 OCCURS 99 INDICATOR 1.
+      *----------------------------------------------------------------
+      *Control del ciclo principal de consulta.
+       01  W-FIN-CTLNOV                PIC S9(01)  COMP-3 VALUE 0.
+           88  NO-FIN-CTLNOV                         VALUE 0.
+           88  SI-FIN-CTLNOV                         VALUE 1.
+      *Variable para control acceso directo del Archivo CCAMAEAHO.
+       01  W-EXISTE-CCAMAEAHO          PIC S9(01)  COMP-3 VALUE 0.
+           88  NO-EXISTE-CCAMAEAHO                   VALUE 0.
+           88  SI-EXISTE-CCAMAEAHO                   VALUE 1.
+      *Variable para control acceso directo del Archivo CCACODNOV.
+       01  W-EXISTE-CCACODNOV          PIC S9(01)  COMP-3 VALUE 0.
+           88  NO-EXISTE-CCACODNOV                   VALUE 0.
+           88  SI-EXISTE-CCACODNOV                   VALUE 1.
+      *Variable para control acceso secuencial del Archivo CCANOVAPL.
+       01  W-FIN-CCANOVAPL             PIC S9(01)  COMP-3 VALUE 0.
+           88  NO-FIN-CCANOVAPL                      VALUE 0.
+           88  SI-FIN-CCANOVAPL                      VALUE 1.
+      *Variable para indicar que ya se ubico la novedad siguiente que
+      *le pertenece a la cuenta y al rango de fechas consultados.
+       01  W-ENCONTRO-CCANOVAPL        PIC S9(01)  COMP-3 VALUE 0.
+           88  NO-ENCONTRO-CCANOVAPL                 VALUE 0.
+           88  SI-ENCONTRO-CCANOVAPL                 VALUE 1.
+      *Numero de novedades mostradas por pagina.
+       01  W-NOV-X-PAGINA              PIC 9(02)   VALUE 10.
+      *Pagina actual y cantidad a descartar para llegar a ella.
+       01  W-NROPAG                    PIC 9(05)  COMP-3 VALUE 0.
+       01  W-SALTAR                    PIC 9(05)  COMP-3 VALUE 0.
+       01  W-CONTADOR                  PIC 9(05)  COMP-3 VALUE 0.
+      *Llave de la cuenta que esta siendo consultada.
+       01  W-CLAVE-CUENTA.
+           03  W-CODMON                PIC 9(02)   VALUE ZEROS.
+           03  W-CODSIS                PIC 9(02)   VALUE ZEROS.
+           03  W-CODPRO                PIC 9(03)   VALUE ZEROS.
+           03  W-AGCCTA                PIC 9(03)   VALUE ZEROS.
+           03  W-CTANRO                PIC 9(10)   VALUE ZEROS.
+      *Rango de fechas digitado por el usuario para el filtro.
+       01  W-FECINI                    PIC 9(08)   VALUE ZEROS.
+       01  W-FECFIN                    PIC 9(08)   VALUE ZEROS.
+      *Descripcion de la novedad, tomada de CCACODNOV.
+       01  W-DESNOV                    PIC X(25)   VALUE SPACES.
+       01  W-MENSAJE                   PIC X(60)   VALUE SPACES.
+      *----------------------------------------------------------------
+      *             COPY'S   FORMATOS DE PANTALLA.
+      *----------------------------------------------------------------
+       01  REG-CTLNOV-O.
+           COPY DDS-CTLNOV-O           OF CCA612S.
+       01  REG-CTLNOV-I.
+           COPY DDS-CTLNOV-I           OF CCA612S.
+       01  REG-DETNOV-O.
+           COPY DDS-DETNOV-O           OF CCA612S.
+      *----------------------------------------------------------------
+       LINKAGE SECTION.
+      *----------------------------------------------------------------
+       01  XUSERID                     PIC X(10).
+      *----------------------------------------------------------------
+       PROCEDURE DIVISION USING XUSERID.
+      *----------------------------------------------------------------
+       INICIAR-PROGRAMA.
+           PERFORM INICIALIZAR.
+           PERFORM PROCESAR UNTIL SI-FIN-CTLNOV.
+           PERFORM FINALIZAR.
+       FINALIZAR-PROGRAMA.
+           GOBACK.
+      *----------------------------------------------------------------
+      * Procedimiento : Inicializar.                                   |
+      * Descripcion   : Abre los archivos y deja la pantalla lista     |
+      *                 para que el usuario digite la cuenta y el     |
+      *                 rango de fechas a consultar.                   |
+      *----------------------------------------------------------------
+       INICIALIZAR.
+           OPEN I-O   PANTALLA
+           OPEN INPUT CCAMAEAHO CCACODNOV CCANOVAPL
+           MOVE ZEROS                  TO W-FIN-CTLNOV
+                                           W-NROPAG
+           MOVE SPACES                 TO W-MENSAJE
+           INITIALIZE                  W-CLAVE-CUENTA
+                                        W-FECINI
+                                        W-FECFIN.
+      *----------------------------------------------------------------
+      * Procedimiento : Procesar.                                      |
+      * Descripcion   : Presenta el registro de control y atiende la   |
+      *                 tecla utilizada por el usuario.                |
+      *----------------------------------------------------------------
+       PROCESAR.
+           PERFORM LEER-PANTALLA-CONSULTA.
+      *----------------------------------------------------------------
+       LEER-PANTALLA-CONSULTA.
+           MOVE 99                     TO W-FUNCION-UTILIZADA
+           PERFORM DESPLEGAR-Y-LEER-CTLNOV UNTIL F03 OR F07 OR F08 OR
+                                               ENTER-KEY
+           EVALUATE ( W-FUNCION-UTILIZADA )
+           WHEN ( 0 )
+                PERFORM VALIDAR-CLAVE-CUENTA
+                IF ( SI-EXISTE-CCAMAEAHO )
+                   MOVE 1              TO W-NROPAG
+                   PERFORM CARGAR-PAGINA
+                END-IF
+           WHEN ( 7 )
+                IF ( W-NROPAG > 1 )
+                   COMPUTE W-NROPAG = W-NROPAG - 1
+                   PERFORM CARGAR-PAGINA
+                ELSE
+                   MOVE "YA ESTA EN LA PRIMERA PAGINA" TO W-MENSAJE
+                END-IF
+           WHEN ( 8 )
+                IF ( SI-FIN-CCANOVAPL )
+                   MOVE "NO HAY MAS NOVEDADES"         TO W-MENSAJE
+                ELSE
+                   COMPUTE W-NROPAG = W-NROPAG + 1
+                   PERFORM CARGAR-PAGINA
+                END-IF
+           WHEN ( 3 )
+                MOVE 1                 TO W-FIN-CTLNOV
+           END-EVALUATE.
+      *----------------------------------------------------------------
+      * Procedimiento : Validar-Clave-Cuenta.                          |
+      * Descripcion   : Confirma que la cuenta digitada exista en      |
+      *                 CCAMAEAHO antes de buscar sus novedades, y     |
+      *                 que el rango de fechas digitado sea coherente. |
+      *----------------------------------------------------------------
+       VALIDAR-CLAVE-CUENTA.
+           MOVE SPACES                 TO W-MENSAJE
+           MOVE W-CODMON                TO CODMON OF CCAMAEAHO
+           MOVE W-CODSIS                TO CODSIS OF CCAMAEAHO
+           MOVE W-CODPRO                TO CODPRO OF CCAMAEAHO
+           MOVE W-AGCCTA                TO AGCCTA OF CCAMAEAHO
+           MOVE W-CTANRO                TO CTANRO OF CCAMAEAHO
+           MOVE 1                       TO W-EXISTE-CCAMAEAHO
+           READ CCAMAEAHO               INVALID KEY
+                MOVE 0                  TO W-EXISTE-CCAMAEAHO
+           END-READ.
+           IF ( NO-EXISTE-CCAMAEAHO )
+              MOVE "LA CUENTA DIGITADA NO EXISTE"      TO W-MENSAJE
+           ELSE
+              IF ( W-FECFIN > 0 ) AND ( W-FECFIN < W-FECINI )
+                 MOVE "RANGO DE FECHAS INVALIDO"       TO W-MENSAJE
+                 MOVE 0                                TO
+                     W-EXISTE-CCAMAEAHO
+              END-IF
+           END-IF.
+      *----------------------------------------------------------------
+      * Procedimiento : Cargar-Pagina.                                 |
+      * Descripcion   : Recorre CCANOVAPL desde el comienzo buscando   |
+      *                 las novedades de la cuenta consultada dentro   |
+      *                 del rango de fechas, descarta las paginas ya   |
+      *                 vistas y llena el subarchivo con la pagina     |
+      *                 actual. CCANOVAPL es secuencial puro -- no     |
+      *                 tiene llave alterna por cuenta -- de modo que  |
+      *                 cada consulta relee el archivo desde el inicio.|
+      *----------------------------------------------------------------
+       CARGAR-PAGINA.
+           MOVE ZEROS                  TO W-SBF-CLAVE
+                                           W-FIN-CCANOVAPL
+           COMPUTE W-SALTAR = ( W-NROPAG - 1 ) * W-NOV-X-PAGINA
+           CLOSE CCANOVAPL
+           OPEN INPUT CCANOVAPL
+           PERFORM LEER-CCANOVAPL-NEXT  W-SALTAR TIMES.
+           PERFORM LLENAR-PAGINA-DETNOV VARYING W-CONTADOR FROM 1 BY 1
+                 UNTIL ( SI-FIN-CCANOVAPL )
+                    OR W-CONTADOR > W-NOV-X-PAGINA.
+      *----------------------------------------------------------------
+      * Procedimiento : Leer-Ccanovapl-Next.                           |
+      * Descripcion   : Avanza en CCANOVAPL hasta la siguiente         |
+      *                 novedad que le pertenezca a la cuenta          |
+      *                 consultada y caiga dentro del rango de fechas. |
+      *----------------------------------------------------------------
+       LEER-CCANOVAPL-NEXT.
+           MOVE 0                      TO W-ENCONTRO-CCANOVAPL
+           PERFORM UNTIL ( SI-FIN-CCANOVAPL )
+                      OR ( SI-ENCONTRO-CCANOVAPL )
+              READ CCANOVAPL            NEXT  AT END
+                   MOVE 1                TO W-FIN-CCANOVAPL
+              END-READ
+              IF ( NO-FIN-CCANOVAPL )
+                 IF ( CODMON OF CCANOVAPL = W-CODMON )
+                 AND ( CODSIS OF CCANOVAPL = W-CODSIS )
+                 AND ( CODPRO OF CCANOVAPL = W-CODPRO )
+                 AND ( AGCCTA OF CCANOVAPL = W-AGCCTA )
+                 AND ( CTANRO OF CCANOVAPL = W-CTANRO )
+                 AND ( W-FECINI = 0 OR
+                       FECPRO OF CCANOVAPL NOT < W-FECINI )
+                 AND ( W-FECFIN = 0 OR
+                       FECPRO OF CCANOVAPL NOT > W-FECFIN )
+                    MOVE 1              TO W-ENCONTRO-CCANOVAPL
+                 END-IF
+              END-IF
+           END-PERFORM.
+      *----------------------------------------------------------------
+      * Procedimiento : Llenar-Pagina-Detnov.                          |
+      * Descripcion   : Escribe un renglon del subarchivo con la       |
+      *                 siguiente novedad de la cuenta, traducida con  |
+      *                 su titulo tomado de CCACODNOV.                 |
+      *----------------------------------------------------------------
+       LLENAR-PAGINA-DETNOV.
+           PERFORM LEER-CCANOVAPL-NEXT.
+           IF ( NO-FIN-CCANOVAPL )
+              PERFORM UBICAR-CCACODNOV
+              ADD 1                     TO W-SBF-CLAVE
+              INITIALIZE                  REG-DETNOV-O
+              MOVE FECPRO OF CCANOVAPL  TO FECPRO OF REG-DETNOV-O
+              MOVE HORPRO OF CCANOVAPL  TO HORPRO OF REG-DETNOV-O
+              MOVE CODNOV OF CCANOVAPL  TO CODNOV OF REG-DETNOV-O
+              MOVE W-DESNOV             TO DESNOV OF REG-DETNOV-O
+              MOVE RECHAZ OF CCANOVAPL  TO RECHAZ OF REG-DETNOV-O
+              WRITE PANTALLA-REC        FROM REG-DETNOV-O
+                                        FORMAT IS "DETNOV"
+              END-WRITE
+           END-IF.
+      *----------------------------------------------------------------
+      * Procedimiento : Ubicar-Ccacodnov.                              |
+      * Descripcion   : Busca en CCACODNOV el titulo de la novedad     |
+      *                 que se esta mostrando.                         |
+      *----------------------------------------------------------------
+       UBICAR-CCACODNOV.
+           MOVE W-CODMON                TO CODMON OF CCACODNOV
+           MOVE W-CODSIS                TO CODSIS OF CCACODNOV
+           MOVE W-CODPRO                TO CODPRO OF CCACODNOV
+           MOVE CODNOV OF CCANOVAPL     TO CODNOV OF CCACODNOV
+           MOVE 1                       TO W-EXISTE-CCACODNOV
+           READ CCACODNOV               INVALID KEY
+                MOVE 0                  TO W-EXISTE-CCACODNOV
+           END-READ.
+           IF ( SI-EXISTE-CCACODNOV )
+              MOVE TITCAM OF CCACODNOV  TO W-DESNOV
+           ELSE
+              MOVE SPACES               TO W-DESNOV
+           END-IF.
+      *----------------------------------------------------------------
+      * Procedimiento : Desplegar-Y-Leer-Ctlnov.                       |
+      * Descripcion   : Presenta la cuenta, el rango de fechas y el    |
+      *                 mensaje vigentes, y recibe la tecla del        |
+      *                 usuario.                                       |
+      *----------------------------------------------------------------
+       DESPLEGAR-Y-LEER-CTLNOV.
+           IF ( W-SBF-CLAVE = 0 )
+              WRITE PANTALLA-REC        FORMAT IS "LIMPIAR"
+           END-IF.
+           INITIALIZE                  REG-CTLNOV-O
+           MOVE W-CODMON                TO CODMON OF REG-CTLNOV-O
+           MOVE W-CODSIS                TO CODSIS OF REG-CTLNOV-O
+           MOVE W-CODPRO                TO CODPRO OF REG-CTLNOV-O
+           MOVE W-AGCCTA                TO AGCCTA OF REG-CTLNOV-O
+           MOVE W-CTANRO                TO CTANRO OF REG-CTLNOV-O
+           MOVE W-FECINI                TO FECINI OF REG-CTLNOV-O
+           MOVE W-FECFIN                TO FECFIN OF REG-CTLNOV-O
+           MOVE W-NROPAG                TO NROPAG OF REG-CTLNOV-O
+           MOVE W-MENSAJE               TO MENSAJ OF REG-CTLNOV-O
+           IF ( SI-EXISTE-CCAMAEAHO )
+              MOVE NITCTA OF CCAMAEAHO  TO NITCTA OF REG-CTLNOV-O
+           END-IF
+           WRITE PANTALLA-REC           FROM REG-CTLNOV-O
+                                        FORMAT IS "CTLNOV" INDICATOR
+                                        W-AREA-INDICADORES-CTLNOV
+           END-WRITE.
+           READ  PANTALLA               INTO REG-CTLNOV-I
+                                        FORMAT IS "CTLNOV" INDICATOR
+                                        W-AREA-INDICADORES-RTA
+           END-READ.
+           MOVE CODMON OF REG-CTLNOV-I  TO W-CODMON
+           MOVE CODSIS OF REG-CTLNOV-I  TO W-CODSIS
+           MOVE CODPRO OF REG-CTLNOV-I  TO W-CODPRO
+           MOVE AGCCTA OF REG-CTLNOV-I  TO W-AGCCTA
+           MOVE CTANRO OF REG-CTLNOV-I  TO W-CTANRO
+           MOVE FECINI OF REG-CTLNOV-I  TO W-FECINI
+           MOVE FECFIN OF REG-CTLNOV-I  TO W-FECFIN.
+      *----------------------------------------------------------------
+      * Procedimiento : Finalizar.                                     |
+      * Descripcion   : Cierra los archivos utilizados.                |
+      *----------------------------------------------------------------
+       FINALIZAR.
+           CLOSE PANTALLA
+           CLOSE CCAMAEAHO
+           CLOSE CCACODNOV
+           CLOSE CCANOVAPL.
