@@ -0,0 +1,132 @@
+       IDENTIFICATION DIVISION.
+      *----------------------------------------------------------------
+      * Material Bajo Licencia de Taylor & Johnson Ltda.              |
+      * Copyright : TAYLOR & JOHNSON 1996, 1999, 2000, 2001, 2002     |
+      *             Todos los Derechos Reservados                     |
+      *----------------------------------------------------------------
+      * Derechos Restringidos para los usuarios, el uso, la duplica-  |
+      * cion o publicacion quedan sujetos al contrato con Taylor &    |
+      * Johnson                                                       |
+      *----------------------------------------------------------------
+       PROGRAM-ID.    CCA801.
+       AUTHOR.        H.H.D.
+       DATE-WRITTEN.  2014/09/23.
+      *--------------------------------------------------------------*
+      * FUNCION: MANTENIMIENTO DEL CALENDARIO DE EXCEPCION PLTFERIAD  *
+      *          QUE CONSULTA CCA800 AL PROYECTAR EL SIGUIENTE DIA    *
+      *          HABIL Y EL ULTIMO DIA HABIL DEL MES SIGUIENTE.       *
+      *          PERMITE DECLARAR (ALTA) O RETIRAR (BAJA) UNA FECHA   *
+      *          DE EXCEPCION SIN TENER QUE RECARGAR PLTFECHAS.       *
+      *          INVOCADO DESDE EL MENU CON LA FECHA Y LA ACCION.     *
+      *--------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-AS400.
+       OBJECT-COMPUTER. IBM-AS400.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *
+           SELECT PLTFERIAD
+               ASSIGN          TO DATABASE-PLTFERIAD
+               ORGANIZATION    IS INDEXED
+               ACCESS MODE     IS DYNAMIC
+               RECORD KEY      IS EXTERNALLY-DESCRIBED-KEY.
+      *--------------------------------------------------------------*
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       FD  PLTFERIAD
+           LABEL RECORDS ARE STANDARD.
+       01  REG-PLTFERIAD.
+           COPY DDS-ALL-FORMATS OF PLTFERIAD.
+      *--------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+      *
+       01  PA-CODEMP                   PIC 9(05)   VALUE 0.
+       01  W-ES-VALIDO                 PIC X(02)   VALUE "SI".
+           88  ES-VALIDO                          VALUE "SI".
+           88  NO-ES-VALIDO                        VALUE "NO".
+      *--------------------------------------------------------------*
+       LINKAGE SECTION.
+       01  LK-FECHA-FERIADO            PIC 9(08).
+       01  LK-ACCION                   PIC X(01).
+           88  LK-ACCION-ALTA                     VALUE "A".
+           88  LK-ACCION-BAJA                     VALUE "B".
+       01  LK-DESCRIPCION              PIC X(30).
+       01  LK-CODRET                   PIC 9(02).
+           88  LK-CODRET-OK                        VALUE 00.
+           88  LK-CODRET-NO-EXISTE                 VALUE 01.
+           88  LK-CODRET-YA-EXISTE                 VALUE 02.
+           88  LK-CODRET-ACCION-INVALIDA           VALUE 03.
+      *--------------------------------------------------------------*
+       PROCEDURE DIVISION USING LK-FECHA-FERIADO
+                                 LK-ACCION
+                                 LK-DESCRIPCION
+                                 LK-CODRET.
+      *--------------------------------------------------------------*
+       COMIENZO.
+           PERFORM INICIAR.
+           PERFORM PROCESAR.
+           PERFORM TERMINAR.
+      *--------------------------------------------------------------*
+       INICIAR.
+           MOVE ZEROS TO LK-CODRET
+           OPEN I-O PLTFERIAD.
+           CALL "PLTCODEMPP" USING PA-CODEMP.
+      *--------------------------------------------------------------*
+       PROCESAR.
+           EVALUATE TRUE
+              WHEN LK-ACCION-ALTA
+                 PERFORM DECLARAR-FERIADO
+              WHEN LK-ACCION-BAJA
+                 PERFORM RETIRAR-FERIADO
+              WHEN OTHER
+                 SET LK-CODRET-ACCION-INVALIDA TO TRUE
+           END-EVALUATE.
+      *--------------------------------------------------------------*
+       DECLARAR-FERIADO.
+           MOVE PA-CODEMP         TO CODEMP OF REG-PLTFERIAD
+           MOVE LK-FECHA-FERIADO  TO FECFER OF REG-PLTFERIAD
+           READ PLTFERIAD INVALID KEY
+                MOVE "SI" TO W-ES-VALIDO
+           NOT INVALID KEY
+                MOVE "NO" TO W-ES-VALIDO
+           END-READ.
+           IF ES-VALIDO
+              MOVE PA-CODEMP        TO CODEMP  OF REG-PLTFERIAD
+              MOVE LK-FECHA-FERIADO TO FECFER  OF REG-PLTFERIAD
+              MOVE LK-DESCRIPCION   TO DESFER  OF REG-PLTFERIAD
+              MOVE "S"              TO IND-ACTIVO OF REG-PLTFERIAD
+              WRITE REG-PLTFERIAD
+              SET LK-CODRET-OK TO TRUE
+           ELSE
+              IF IND-ACTIVO OF REG-PLTFERIAD = "N"
+                 MOVE LK-DESCRIPCION  TO DESFER     OF REG-PLTFERIAD
+                 MOVE "S"             TO IND-ACTIVO OF REG-PLTFERIAD
+                 REWRITE REG-PLTFERIAD
+                 SET LK-CODRET-OK TO TRUE
+              ELSE
+                 SET LK-CODRET-YA-EXISTE TO TRUE
+              END-IF
+           END-IF.
+      *--------------------------------------------------------------*
+       RETIRAR-FERIADO.
+           MOVE PA-CODEMP         TO CODEMP OF REG-PLTFERIAD
+           MOVE LK-FECHA-FERIADO  TO FECFER OF REG-PLTFERIAD
+           READ PLTFERIAD INVALID KEY
+                MOVE "NO" TO W-ES-VALIDO
+           NOT INVALID KEY
+                MOVE "SI" TO W-ES-VALIDO
+           END-READ.
+           IF ES-VALIDO
+              MOVE "N" TO IND-ACTIVO OF REG-PLTFERIAD
+              REWRITE REG-PLTFERIAD
+              SET LK-CODRET-OK TO TRUE
+           ELSE
+              SET LK-CODRET-NO-EXISTE TO TRUE
+           END-IF.
+      *--------------------------------------------------------------*
+       TERMINAR.
+           CLOSE PLTFERIAD.
+           GOBACK.
