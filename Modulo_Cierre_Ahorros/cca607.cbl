@@ -0,0 +1,263 @@
+       IDENTIFICATION DIVISION.
+      *----------------------------------------------------------------
+      * Material Bajo Licencia de Taylor & Johnson Ltda.              |
+      * Copyright : TAYLOR & JOHNSON 1996, 1999, 2000, 2001, 2002     |
+      *             Todos los Derechos Reservados                     |
+      *----------------------------------------------------------------
+      * Derechos Restringidos para los usuarios, el uso, la duplica-  |
+      * cion o publicacion quedan sujetos al contrato con Taylor &    |
+      * Johnson                                                       |
+      *----------------------------------------------------------------
+       PROGRAM-ID.    CCA607.
+       AUTHOR.        H.H.D.
+       DATE-WRITTEN.  2014/09/17.
+      ******************************************************************
+      * FUNCION: REPORTE DE CONCILIACION ENTRE LAS EXONERACIONES       *
+      *          ACTIVAS DE PLTEXOCOM Y EL INDICADOR RETFTE DEL        *
+      *          MAESTRO DE CLIENTES (CLIMAE), PARA DETECTAR CUENTAS   *
+      *          DONDE LA RETENCION EN LA FUENTE APLICADA POR CCA610   *
+      *          NO COINCIDE CON LO PARAMETRIZADO EN PLTEXOCOM.        *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-AS400.
+       OBJECT-COMPUTER. IBM-AS400.
+      *                                                                *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *
+           SELECT CCAMAEAHO
+               ASSIGN          TO DATABASE-CCAMAEAHO
+               ORGANIZATION    IS INDEXED
+               ACCESS MODE     IS DYNAMIC
+               RECORD KEY      IS EXTERNALLY-DESCRIBED-KEY.
+      *
+           SELECT CLIMAE
+               ASSIGN          TO DATABASE-CLIMAE
+               ORGANIZATION    IS INDEXED
+               ACCESS MODE     IS DYNAMIC
+               RECORD KEY      IS EXTERNALLY-DESCRIBED-KEY.
+      *
+           SELECT PLTEXOCOM
+               ASSIGN          TO DATABASE-PLTEXOCOM
+               ORGANIZATION    IS INDEXED
+               ACCESS MODE     IS DYNAMIC
+               RECORD KEY      IS EXTERNALLY-DESCRIBED-KEY.
+      *
+           SELECT REPORTE
+               ASSIGN          TO FORMATFILE-CCA607R
+               ORGANIZATION    IS SEQUENTIAL
+               ACCESS MODE     IS SEQUENTIAL.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       FD  CCAMAEAHO
+           LABEL RECORDS ARE STANDARD.
+       01  REG-MAESTR.
+           COPY DDS-ALL-FORMATS        OF CCAMAEAHO.
+      *
+       FD  CLIMAE
+           LABEL RECORDS ARE STANDARD.
+       01  REG-CLIMAE.
+           COPY DDS-ALL-FORMATS        OF CLIMAE.
+      *
+       FD  PLTEXOCOM
+           LABEL RECORDS ARE STANDARD.
+       01  REG-PLTEXOCOM.
+           COPY DDS-ALL-FORMATS        OF PLTEXOCOM.
+      *
+       FD  REPORTE
+           LABEL RECORDS ARE STANDARD.
+       01  REPORTE-REG.
+           COPY DDS-ALL-FORMATS        OF CCA607R.
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+      *
+       77  W-USERID                    PIC X(10)          VALUE SPACES.
+       01  W-PAGINA-607                PIC 9(05)          VALUE ZEROS.
+       01  W-HORA-607                  PIC 9(06)          VALUE ZEROS.
+       01  W-TOTMIS-CAN                PIC 9(07)          VALUE ZEROS.
+      *
+      * TABLA DE EXONERACIONES ACTIVAS EN PLTEXOCOM, CARGADA UNA SOLA
+      * VEZ AL INICIO (EL MISMO LIMITE DE 200 PARAMETROS QUE USA LA
+      * PANTALLA DE MANTENIMIENTO PLTEXO100 PARA EL SUBARCHIVO).
+      *
+       01  W-TABEXO.
+           05  W-TABEXO-ENT            OCCURS 200 TIMES
+                                        INDEXED BY W-IX-EXO.
+               10  W-EXO-TIPCLI        PIC 9(03).
+               10  W-EXO-CODPRO        PIC 9(03).
+       01  W-CONTEXO                   PIC 9(05) COMP      VALUE ZEROS.
+      *
+       01  W-EXENTO-PLT                PIC X(02)          VALUE "NO".
+           88  EXENTO-PLTEXOCOM                            VALUE "SI".
+           88  NO-EXENTO-PLTEXOCOM                         VALUE "NO".
+      *
+HH     01  W-VIGENTE-PLT                PIC X(02)          VALUE "NO".
+HH         88  SI-VIGENTE-PLT                               VALUE "SI".
+HH         88  NO-VIGENTE-PLT                                VALUE "NO".
+      *
+       01  CONTROLES.
+           05  CTL-CCAMAEAHO           PIC X(02) VALUE "NO".
+               88  FIN-CCAMAEAHO                  VALUE "SI".
+               88  NO-FIN-CCAMAEAHO               VALUE "NO".
+           05  CTL-PLTEXOCOM           PIC X(02) VALUE "NO".
+               88  FIN-PLTEXOCOM                  VALUE "SI".
+               88  NO-FIN-PLTEXOCOM               VALUE "NO".
+      * ------------------------------------
+           COPY PARGEN OF CCACPY.
+           COPY FECHAS OF CCACPY.
+      * ------------------------------------
+      *
+       LINKAGE SECTION.
+       77  XUSERID PIC X(10).
+      *
+      ***************************************************************
+      *
+       PROCEDURE DIVISION USING XUSERID.
+       COMIENZO.
+           PERFORM INICIAR.
+           PERFORM PROCESAR UNTIL FIN-CCAMAEAHO.
+           PERFORM TERMINAR.
+      *----------------------------------------------------------------
+       INICIAR.
+           MOVE XUSERID TO W-USERID.
+      *
+           OPEN INPUT  CCAMAEAHO.
+           OPEN INPUT  CLIMAE.
+           OPEN INPUT  PLTEXOCOM.
+           OPEN OUTPUT REPORTE  .
+      *
+           PERFORM CALL-CCA500.
+           PERFORM CALL-CCA501.
+           ACCEPT W-HORA-607 FROM TIME.
+           PERFORM IMPRIMIR-TITULOS-607.
+           PERFORM CARGAR-PLTEXOCOM.
+      *
+           MOVE ZEROS TO CODMON OF REG-MAESTR
+           MOVE ZEROS TO CODSIS OF REG-MAESTR
+           MOVE ZEROS TO CODPRO OF REG-MAESTR
+           MOVE ZEROS TO AGCCTA OF REG-MAESTR
+           MOVE ZEROS TO CTANRO OF REG-MAESTR
+           START CCAMAEAHO KEY NOT < EXTERNALLY-DESCRIBED-KEY
+                 INVALID KEY
+                 MOVE "SI" TO CTL-CCAMAEAHO.
+           PERFORM LEER-CCAMAEAHO.
+      *----------------------------------------------------------------
+       CARGAR-PLTEXOCOM.
+           MOVE ZEROS  TO BINEXO OF REG-PLTEXOCOM
+           MOVE ZEROS  TO TIPCAJ OF REG-PLTEXOCOM
+           MOVE ZEROS  TO TIPCLI OF REG-PLTEXOCOM
+           MOVE SPACES TO CODCON OF REG-PLTEXOCOM
+           MOVE ZEROS  TO CODPRO OF REG-PLTEXOCOM
+           START PLTEXOCOM KEY NOT < EXTERNALLY-DESCRIBED-KEY
+                 INVALID KEY
+                 MOVE "SI" TO CTL-PLTEXOCOM
+           END-START.
+           PERFORM LEER-PLTEXOCOM-NEXT UNTIL FIN-PLTEXOCOM
+                                        OR    W-CONTEXO NOT < 200.
+      *----------------------------------------------------------------
+       LEER-PLTEXOCOM-NEXT.
+           READ PLTEXOCOM NEXT RECORD WITH NO LOCK AT END
+                MOVE "SI" TO CTL-PLTEXOCOM
+           END-READ.
+           IF NO-FIN-PLTEXOCOM
+HH            PERFORM VERIFICAR-VIGENCIA-PLTEXOCOM
+HH            IF SI-VIGENTE-PLT
+                 ADD 1 TO W-CONTEXO
+                 SET W-IX-EXO                  TO W-CONTEXO
+                 MOVE TIPCLI OF REG-PLTEXOCOM TO W-EXO-TIPCLI (W-IX-EXO)
+                 MOVE CODPRO OF REG-PLTEXOCOM TO W-EXO-CODPRO (W-IX-EXO)
+HH            END-IF
+           END-IF.
+      *----------------------------------------------------------------
+HH     VERIFICAR-VIGENCIA-PLTEXOCOM.
+HH         MOVE "SI" TO W-VIGENTE-PLT
+HH         IF FECINI OF REG-PLTEXOCOM > LK-FECHA-HOY
+HH            MOVE "NO" TO W-VIGENTE-PLT
+HH         END-IF
+HH         IF FECFIN OF REG-PLTEXOCOM NOT = ZEROS
+HH         AND FECFIN OF REG-PLTEXOCOM < LK-FECHA-HOY
+HH            MOVE "NO" TO W-VIGENTE-PLT
+HH         END-IF.
+      *----------------------------------------------------------------
+       PROCESAR.
+           IF INDBAJ OF REG-MAESTR = 0
+              PERFORM LEER-CLIMAE
+              PERFORM VERIFICAR-EXONERACION
+              IF (EXENTO-PLTEXOCOM AND RETFTE OF REG-CLIMAE NOT = 2)
+              OR (NO-EXENTO-PLTEXOCOM AND RETFTE OF REG-CLIMAE = 2)
+                 PERFORM IMPRIMIR-DETALLE-607
+              END-IF
+           END-IF.
+           PERFORM LEER-CCAMAEAHO.
+      *----------------------------------------------------------------
+       LEER-CCAMAEAHO.
+           READ CCAMAEAHO NEXT RECORD WITH NO LOCK AT END
+                MOVE "SI" TO CTL-CCAMAEAHO
+           END-READ.
+      *----------------------------------------------------------------
+       LEER-CLIMAE.
+           MOVE NITCTA OF REG-MAESTR TO NUMINT OF REG-CLIMAE
+           READ CLIMAE INVALID KEY
+                MOVE ZEROS TO RETFTE OF REG-CLIMAE
+                              TIPCLI OF REG-CLIMAE
+           END-READ.
+      *----------------------------------------------------------------
+       VERIFICAR-EXONERACION.
+           MOVE "NO" TO W-EXENTO-PLT
+           PERFORM VARYING W-IX-EXO FROM 1 BY 1
+                     UNTIL W-IX-EXO > W-CONTEXO
+                     OR    EXENTO-PLTEXOCOM
+              IF (W-EXO-TIPCLI (W-IX-EXO) = TIPCLI OF REG-CLIMAE
+                  OR W-EXO-TIPCLI (W-IX-EXO) = 99)
+              AND (W-EXO-CODPRO (W-IX-EXO) = CODPRO OF REG-MAESTR
+                  OR W-EXO-CODPRO (W-IX-EXO) = 99)
+                 MOVE "SI" TO W-EXENTO-PLT
+              END-IF
+           END-PERFORM.
+      *----------------------------------------------------------------
+       CALL-CCA500.
+           INITIALIZE LK-FECHAS.
+           CALL "CCA500" USING LK-FECHAS.
+      *----------------------------------------------------------------
+       CALL-CCA501.
+           CALL "CCA501" USING LK-CCAPARGEN.
+      *----------------------------------------------------------------
+       IMPRIMIR-TITULOS-607.
+           ADD  1                 TO W-PAGINA-607
+           MOVE "CCA607    "      TO NROPRO  OF REPORTE-REG
+           MOVE W-USERID          TO USER    OF REPORTE-REG
+           MOVE LK-NOMEMP         TO EMPRESA OF REPORTE-REG
+           MOVE W-PAGINA-607      TO PAGNRO  OF REPORTE-REG
+           MOVE "*** EXONERACIONES PLTEXOCOM VS RETFTE CLIMAE ***"
+                                  TO NOMLIS  OF REPORTE-REG
+           MOVE LK-FECHA-HOY      TO FECPAR  OF REPORTE-REG
+           MOVE W-HORA-607        TO HORPRO  OF REPORTE-REG
+           WRITE REPORTE-REG FORMAT IS "HEADER"
+           WRITE REPORTE-REG FORMAT IS "TITULOS".
+      *----------------------------------------------------------------
+       IMPRIMIR-DETALLE-607.
+           MOVE AGCCTA OF REG-MAESTR    TO AGCCTA OF REPORTE-REG
+           MOVE CTANRO OF REG-MAESTR    TO CTANRO OF REPORTE-REG
+           MOVE NITCLI OF REG-CLIMAE    TO NITCLI OF REPORTE-REG
+           MOVE TIPCLI OF REG-CLIMAE    TO TIPCLI OF REPORTE-REG
+           MOVE CODPRO OF REG-MAESTR    TO CODPRO OF REPORTE-REG
+           MOVE RETFTE OF REG-CLIMAE    TO RETFTE OF REPORTE-REG
+           MOVE W-EXENTO-PLT            TO EXOPLT OF REPORTE-REG
+           WRITE REPORTE-REG FORMAT IS "DETALLE"
+           ADD  1                       TO W-TOTMIS-CAN.
+      *----------------------------------------------------------------
+       IMPRIMIR-TOTALES-607.
+           MOVE W-TOTMIS-CAN            TO TOTCAN OF REPORTE-REG
+           WRITE REPORTE-REG FORMAT IS "TOTGRAL".
+      *----------------------------------------------------------------
+       TERMINAR.
+           CLOSE CCAMAEAHO .
+           CLOSE CLIMAE    .
+           CLOSE PLTEXOCOM .
+           PERFORM IMPRIMIR-TOTALES-607.
+           CLOSE REPORTE   .
+           STOP  RUN      .
+      *----------------------------------------------------------------
