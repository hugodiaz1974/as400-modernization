@@ -78,6 +78,15 @@
                   ACCESS MODE          IS DYNAMIC
                   RECORD KEY           IS EXTERNALLY-DESCRIBED-KEY.
       *
+      *HH      Archivo de Selecciones Guardadas por Cajero, para       |
+      *HH      recuperar la Agencia y rango de fechas de una corrida   |
+      *HH      anterior sin retecclear los mismos datos cada vez.      |
+           SELECT CCA635SEL
+                  ASSIGN               TO DATABASE-CCA635SEL
+                  ORGANIZATION         IS INDEXED
+                  ACCESS MODE          IS DYNAMIC
+                  RECORD KEY           IS EXTERNALLY-DESCRIBED-KEY.
+      *
       *----------------------------------------------------------------
        DATA DIVISION.
        FILE SECTION.
@@ -121,6 +130,11 @@
            LABEL RECORDS               ARE STANDARD.
        01  CLITAB-REC.
            COPY DD-ALL-FORMATS         OF CLITAB.
+      *
+       FD  CCA635SEL
+           LABEL RECORDS               ARE STANDARD.
+       01  REG635SEL.
+           COPY DDS-ALL-FORMATS        OF CCA635SEL.
       *
       *----------------------------------------------------------------
        WORKING-STORAGE SECTION.
@@ -221,6 +235,8 @@
            03  RCD                     PIC X(10).
            03  FLD                     PIC X(10).
            03  POS                     PIC S9(04).
+      *HH Nombre de la seleccion guardada que se desea grabar/recuperar.
+           03  NOMSEL                  PIC X(10).
        01  CONTROLES.
            05  CTR-PLTCHESL05    PIC X(02) VALUE "NO".
                88  FIN-PLTCHESL05          VALUE "SI".
@@ -279,6 +295,11 @@
            88  NO-EXISTE-CLIMAEL01                   VALUE 0.
            88  SI-EXISTE-CLIMAEL01                   VALUE 1.
       *----------------------------------------------------------------
+      *HH Variable para control del archivo de CCA635SEL.
+       01  W-EXISTE-CCA635SEL          PIC S9(01)  COMP-3 VALUE 0.
+           88  NO-EXISTE-CCA635SEL                   VALUE 0.
+           88  SI-EXISTE-CCA635SEL                   VALUE 1.
+      *----------------------------------------------------------------
       *Fecha en formato AAAAMMDD sobre la cual se realizan las
       *operaciones definidas por el parámetro Z-FECHA1.
        01  Z-FECHA1                    PIC 9(08).
@@ -386,6 +407,7 @@
            OPEN INPUT  PLTPARGEN
            OPEN EXTEND CAHORROACT
            OPEN INPUT  PLTFECHAS
+           OPEN I-O    CCA635SEL
            CALL "PLTCODEMPP"      USING PA-CODEMP
            PERFORM LEA-FECHA
            PERFORM LEA-BANCO
@@ -397,7 +419,8 @@
        LEER-DATOS-SELECCION.
            MOVE 99                     TO W-FUNCION-UTILIZADA
            PERFORM DISPLAY-AND-READ-PANTALLA01 UNTIL ENTER-KEY OR F03
-                                                     OR F04
+                                                     OR F04 OR F05
+                                                     OR F06
            MOVE SPACES                 TO W-MENSAJE
            MOVE 0                      TO W-ERROR-VALIDACION
            PERFORM INICIAR-INDICADORES-CAPTURA
@@ -409,6 +432,10 @@
                 IF ( W-TECSAL = 3 )
                   MOVE 1               TO W-FIN-PANTALLA01-1
                 END-IF
+             WHEN ( 5 )
+               PERFORM GUARDAR-SELECCION
+             WHEN ( 6 )
+               PERFORM RECUPERAR-SELECCION
              WHEN ( 0 )
                PERFORM VALIDAR-DATOS
                IF ( NO-ERROR-VALIDACION )
@@ -442,7 +469,7 @@
        INICIAR-CAMPOS-CAPTURA.
            INITIALIZE W-PANTALLA01
            MOVE XAGEORI                TO AGCCTA  OF W-PANTALLA01
-           MOVE "Intro=Aceptar   F3=Salir   F4=Ayuda"
+           MOVE "Intro=Aceptar F3=Salir F4=Ayuda F5=Grabar F6=Traer"
                                        TO W-TECFUN.
       *
       *----------------------------------------------------------------
@@ -513,7 +540,7 @@
 
        FINALIZAR.
            CLOSE PANTALLA CCAMAEAHO PLTAGCORI PLTFECHAS
-           CLOSE PLTPARGEN CLITAB CLIMAEL01 CAHORROACT
+           CLOSE PLTPARGEN CLITAB CLIMAEL01 CAHORROACT CCA635SEL
            GOBACK.
 
        ATENDER-AYUDA.
@@ -526,6 +553,59 @@
              END-IF
              MOVE W-IND-1              TO W-INDICADOR-PANTALLA01 ( 02 )
            END-IF.
+      *----------------------------------------------------------------
+      * Procedimiento : Guardar-Seleccion.                             |
+      * Descripcion   : Graba, bajo el nombre digitado en NOMSEL, la   |
+      *                 Agencia y rango de fechas de la seleccion      |
+      *                 actual para este cajero, reemplazando la       |
+      *                 grabada previamente con el mismo nombre.       |
+      *----------------------------------------------------------------
+      *HH
+       GUARDAR-SELECCION.
+           IF ( NOMSEL OF W-PANTALLA01 = SPACES )
+             MOVE "Debe Digitar un Nombre para Guardar la Seleccion"
+                                       TO W-MENSAJE
+           ELSE
+             MOVE W-CODCAJ             TO CODCAJ OF REG635SEL
+             MOVE NOMSEL OF W-PANTALLA01 TO NOMSEL OF REG635SEL
+             READ CCA635SEL            INVALID KEY
+                  MOVE 0               TO W-EXISTE-CCA635SEL
+                  NOT INVALID KEY
+                  MOVE 1               TO W-EXISTE-CCA635SEL
+             END-READ
+             MOVE AGCCTA OF W-PANTALLA01 TO AGCCTA OF REG635SEL
+             MOVE FECHAD OF W-PANTALLA01 TO FECHAD OF REG635SEL
+             MOVE FECHAH OF W-PANTALLA01 TO FECHAH OF REG635SEL
+             IF ( SI-EXISTE-CCA635SEL )
+               REWRITE REG635SEL
+             ELSE
+               WRITE REG635SEL
+             END-IF
+             MOVE "Seleccion Guardada."  TO W-MENSAJE
+           END-IF.
+      *----------------------------------------------------------------
+      * Procedimiento : Recuperar-Seleccion.                           |
+      * Descripcion   : Recupera, a partir del nombre digitado en      |
+      *                 NOMSEL, la Agencia y rango de fechas que este  |
+      *                 cajero grabo previamente con ese nombre.       |
+      *----------------------------------------------------------------
+      *HH
+       RECUPERAR-SELECCION.
+           MOVE W-CODCAJ               TO CODCAJ OF REG635SEL
+           MOVE NOMSEL OF W-PANTALLA01 TO NOMSEL OF REG635SEL
+           READ CCA635SEL              INVALID KEY
+                MOVE 0                 TO W-EXISTE-CCA635SEL
+                NOT INVALID KEY
+                MOVE 1                 TO W-EXISTE-CCA635SEL
+           END-READ
+           IF ( SI-EXISTE-CCA635SEL )
+             MOVE AGCCTA OF REG635SEL  TO AGCCTA OF W-PANTALLA01
+             MOVE FECHAD OF REG635SEL  TO FECHAD OF W-PANTALLA01
+             MOVE FECHAH OF REG635SEL  TO FECHAH OF W-PANTALLA01
+             MOVE "Seleccion Recuperada." TO W-MENSAJE
+           ELSE
+             MOVE "No Existe Seleccion con ese Nombre" TO W-MENSAJE
+           END-IF.
       *----------------------------------------------------------------
        LEA-FECHA.
            MOVE 5     TO CODSIS OF REGFECHAS
