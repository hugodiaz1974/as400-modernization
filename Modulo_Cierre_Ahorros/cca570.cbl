@@ -227,6 +227,20 @@
            05 TABLA-COD3               OCCURS       9999 TIMES.
               10 W-VALORDB             PIC 9(13)V99.
               10 W-VALORCR             PIC 9(13)V99.
+      *Matriz agencia x transaccion para el desglose de IMPRIMIR-MATRIZ.
+HH     01  TABLA-MATRIZ.
+HH         05  W-NROMAT                PIC 9(05) VALUE ZEROS.
+HH         05  MAT-ITEM                OCCURS    500 TIMES.
+HH             10  MAT-AGENCIA         PIC 9(05).
+HH             10  MAT-CODTRA          PIC 9(03).
+HH             10  MAT-NOMTRA          PIC X(30).
+HH             10  MAT-NROREG          PIC 9(06).
+HH             10  MAT-DEB             PIC 9(13)V99.
+HH             10  MAT-CRE             PIC 9(13)V99.
+HH     01  W-IXMAT                     PIC 9(05) VALUE ZEROS.
+HH     01  W-AGEMAT                    PIC 9(05) VALUE ZEROS.
+HH     01  CTL-ITEM-ENCONTRADO         PIC 9(01) VALUE ZEROS.
+HH         88  ITEM-ENCONTRADO                   VALUE 1.
       *Variables totalizadoras.
        01  W-TDEBTRA                   PIC 9(13)V99.
        01  W-TCRETRA                   PIC 9(13)V99.
@@ -424,6 +438,7 @@
               ADD  IMPORT OF CCAMOVRECI TO W-TCREAGE
               ADD  IMPORT OF CCAMOVRECI TO W-TCREGRL
            END-IF
+HH         PERFORM ACUMULAR-MATRIZ
            ADD  1          TO W-NROREG
            ADD  1          TO W-REGPRO
            ADD  1          TO W-REGFEC
@@ -435,6 +450,7 @@
            IF ( ERROR-CCAMOVRECI )
               PERFORM IMPRIMIR-AGENCIA
               PERFORM IMPRIMIR-TOT-AGENCIA
+HH            PERFORM IMPRIMIR-MATRIZ-AGENCIAS
               PERFORM COLOCAR-TOTALES-GLOBALES
               MOVE 1 TO CTL-PROGRAMA.
       *--------------------------------------------------------------*
@@ -583,6 +599,67 @@
            READ CCATABINT              INVALID KEY
               MOVE 0                   TO W-EXISTE-CCATABINT.
       *--------------------------------------------------------------*
+HH     ACUMULAR-MATRIZ.
+HH         MOVE 1 TO W-IXMAT
+HH         MOVE 0 TO CTL-ITEM-ENCONTRADO
+HH         PERFORM BUSCAR-ITEM-MATRIZ UNTIL W-IXMAT > W-NROMAT
+HH                                       OR ITEM-ENCONTRADO
+HH         IF NOT ITEM-ENCONTRADO AND W-NROMAT < 500 THEN
+HH            ADD  1                      TO W-NROMAT
+HH            MOVE W-NROMAT               TO W-IXMAT
+HH            MOVE AGCCTA OF CCAMOVRECI   TO MAT-AGENCIA(W-IXMAT)
+HH            MOVE CODTRA OF CCAMOVRECI   TO MAT-CODTRA(W-IXMAT)
+HH                                           CODTRA OF REGCODTRN
+HH            PERFORM LEER-CCACODTRN
+HH            IF ( NO-EXISTE-CCACODTRN )
+HH               MOVE "Transacción no definida "
+HH                                        TO MAT-NOMTRA(W-IXMAT)
+HH            ELSE
+HH               MOVE NOLTRA OF REGCODTRN TO MAT-NOMTRA(W-IXMAT)
+HH            END-IF
+HH            MOVE ZEROS TO MAT-NROREG(W-IXMAT)
+HH                          MAT-DEB(W-IXMAT)
+HH                          MAT-CRE(W-IXMAT)
+HH         END-IF
+HH         IF ITEM-ENCONTRADO OR W-IXMAT <= W-NROMAT THEN
+HH            ADD  1 TO MAT-NROREG(W-IXMAT)
+HH            IF DEBCRE OF CCAMOVRECI = 1 THEN
+HH               ADD IMPORT OF CCAMOVRECI TO MAT-DEB(W-IXMAT)
+HH            ELSE
+HH               ADD IMPORT OF CCAMOVRECI TO MAT-CRE(W-IXMAT)
+HH            END-IF
+HH         END-IF.
+      *--------------------------------------------------------------*
+HH     BUSCAR-ITEM-MATRIZ.
+HH         IF MAT-AGENCIA(W-IXMAT) = AGCCTA OF CCAMOVRECI AND
+HH            MAT-CODTRA(W-IXMAT)  = CODTRA OF CCAMOVRECI THEN
+HH            MOVE 1 TO CTL-ITEM-ENCONTRADO
+HH         ELSE
+HH            ADD 1 TO W-IXMAT
+HH         END-IF.
+      *--------------------------------------------------------------*
+HH     IMPRIMIR-MATRIZ-AGENCIAS.
+HH         IF W-NROMAT NOT = ZEROS THEN
+HH            PERFORM IMPRIMIR-TITULOS
+HH            MOVE ZEROS TO W-AGEMAT
+HH            PERFORM IMPRIMIR-MATRIZ-ITEM VARYING W-IXMAT
+HH                    FROM 1 BY 1 UNTIL W-IXMAT > W-NROMAT
+HH         END-IF.
+      *--------------------------------------------------------------*
+HH     IMPRIMIR-MATRIZ-ITEM.
+HH         IF MAT-AGENCIA(W-IXMAT) NOT = W-AGEMAT THEN
+HH            MOVE MAT-AGENCIA(W-IXMAT) TO W-AGEANT W-AGEMAT
+HH            PERFORM IMPRIMIR-AGENCIA
+HH         END-IF
+HH         INITIALIZE DETALLE-O
+HH         MOVE MAT-CODTRA(W-IXMAT)    TO CODTRN OF DETALLE-O
+HH         MOVE MAT-NOMTRA(W-IXMAT)    TO NOMTRN OF DETALLE-O
+HH         MOVE MAT-NROREG(W-IXMAT)    TO NROTRN OF DETALLE-O
+HH         MOVE MAT-DEB(W-IXMAT)       TO IMPDEB OF DETALLE-O
+HH         MOVE MAT-CRE(W-IXMAT)       TO IMPCRE OF DETALLE-O
+HH         WRITE REPORTE-REG FORMAT IS "DETALLE"
+HH         ADD  1       TO W-CONTL.
+      *--------------------------------------------------------------*
        TERMINAR.
            CLOSE CCAMOVRECI    PLTSUCURS
                  CCACODTRN     CCATABINT
