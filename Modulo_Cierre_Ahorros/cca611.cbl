@@ -0,0 +1,170 @@
+       IDENTIFICATION DIVISION.
+      *----------------------------------------------------------------
+      * Material Bajo Licencia de Taylor & Johnson Ltda.              |
+      * Copyright : TAYLOR & JOHNSON 1996, 1999, 2000, 2001, 2002     |
+      *             Todos los Derechos Reservados                     |
+      *----------------------------------------------------------------
+      * Derechos Restringidos para los usuarios, el uso, la duplica-  |
+      * cion o publicacion quedan sujetos al contrato con Taylor &    |
+      * Johnson                                                       |
+      *----------------------------------------------------------------
+       PROGRAM-ID.    CCA611.
+      ******************************************************************
+      * FUNCION: EXTRAE DE CCACAUSAC, UNA VEZ CORRIDOS CCA601 Y CCA610,*
+      *          EL DETALLE DIARIO DE INTERES CAUSADO Y RETENCION      *
+      *          PRACTICADA POR CUENTA (CCAEXTGL), EN UN FORMATO FIJO  *
+      *          PARA QUE LO RECOJAN LA CONTABILIDAD (GL) Y LOS        *
+      *          SISTEMAS DE CERTIFICADOS TRIBUTARIOS.                *
+      ******************************************************************
+       AUTHOR.        H.H.D.
+       DATE-WRITTEN.  SEPTIEMBRE/2014.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-AS400.
+       OBJECT-COMPUTER. IBM-AS400.
+      *                                                                *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *
+           SELECT CCACAUSAC
+               ASSIGN          TO DATABASE-CCACAUSAC
+               ORGANIZATION    IS INDEXED
+               ACCESS MODE     IS SEQUENTIAL
+               RECORD KEY      IS EXTERNALLY-DESCRIBED-KEY.
+      *
+           SELECT CCAMAEAHO
+               ASSIGN          TO DATABASE-CCAMAEAHO
+               ORGANIZATION    IS INDEXED
+               ACCESS MODE     IS DYNAMIC
+               RECORD KEY      IS EXTERNALLY-DESCRIBED-KEY.
+      *
+           SELECT CLIMAE
+               ASSIGN          TO DATABASE-CLIMAE
+               ORGANIZATION    IS INDEXED
+               ACCESS MODE     IS DYNAMIC
+               RECORD KEY      IS EXTERNALLY-DESCRIBED-KEY.
+      *
+           SELECT CCAEXTGL
+               ASSIGN          TO DATABASE-CCAEXTGL
+               ORGANIZATION    IS SEQUENTIAL
+               ACCESS MODE     IS SEQUENTIAL.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       FD  CCACAUSAC
+           LABEL RECORDS ARE STANDARD.
+       01  REG-CAUSAC.
+           COPY DDS-ALL-FORMATS OF CCACAUSAC.
+      *
+       FD  CCAMAEAHO
+           LABEL RECORDS ARE STANDARD.
+       01  REG-MAESTR.
+           COPY DDS-ALL-FORMATS OF CCAMAEAHO.
+      *
+       FD  CLIMAE
+           LABEL RECORDS ARE STANDARD.
+       01  REG-CLIMAE.
+           COPY DDS-ALL-FORMATS OF CLIMAE.
+      *
+       FD  CCAEXTGL
+           LABEL RECORDS ARE STANDARD.
+       01  REG-EXTGL.
+           COPY DDS-ALL-FORMATS OF CCAEXTGL.
+      *
+       WORKING-STORAGE SECTION.
+      *
+       77  W-CONTREG                   PIC 9(09) COMP VALUE ZEROS.
+      *
+       01  CONTROLES.
+           05  CTL-CCACAUSAC            PIC X(02) VALUE "NO".
+               88  FIN-CCACAUSAC                  VALUE "SI".
+               88  NO-FIN-CCACAUSAC               VALUE "NO".
+           05  CTL-CCAMAEAHO            PIC X(02) VALUE "NO".
+               88  ERROR-CCAMAEAHO                VALUE "SI".
+               88  NO-ERROR-CCAMAEAHO             VALUE "NO".
+           05  CTL-CLIMAE               PIC X(02) VALUE "NO".
+               88  ERROR-CLIMAE                   VALUE "SI".
+               88  NO-ERROR-CLIMAE                VALUE "NO".
+      *
+      *HH    ESTADO DE LA CADENA NOCTURNA (VER CCA504).
+       01  PARM-CCA504.
+           05  PC504-PROGRAMA          PIC X(08) VALUE "CCA611".
+           05  PC504-EVENTO            PIC X(01) VALUE SPACES.
+           05  PC504-CANTREG           PIC 9(09) VALUE ZEROS.
+           05  PC504-CODRETO           PIC 9(03) VALUE ZEROS.
+      *
+      ***************************************************************
+      *
+       PROCEDURE DIVISION.
+       COMIENZO.
+           PERFORM INICIAR.
+           PERFORM PROCESAR UNTIL FIN-CCACAUSAC.
+           PERFORM TERMINAR.
+      *----------------------------------------------------------------
+       INICIAR.
+           MOVE "I"                    TO PC504-EVENTO
+           CALL "CCA504"             USING PC504-PROGRAMA PC504-EVENTO
+                                           PC504-CANTREG  PC504-CODRETO.
+      *
+           OPEN INPUT  CCACAUSAC CCAMAEAHO CLIMAE.
+           OPEN OUTPUT CCAEXTGL.
+      *
+           MOVE "NO"                   TO CTL-CCACAUSAC.
+           PERFORM LEER-CCACAUSAC.
+      *----------------------------------------------------------------
+       PROCESAR.
+           PERFORM UBICAR-CCAMAEAHO.
+           PERFORM UBICAR-CLIMAE.
+           PERFORM GRABAR-CCAEXTGL.
+           PERFORM LEER-CCACAUSAC.
+      *----------------------------------------------------------------
+       LEER-CCACAUSAC.
+           READ CCACAUSAC NEXT RECORD AT END
+                MOVE "SI"              TO CTL-CCACAUSAC.
+      *----------------------------------------------------------------
+       UBICAR-CCAMAEAHO.
+           MOVE CODMON OF REG-CAUSAC   TO CODMON OF REG-MAESTR
+           MOVE CODSIS OF REG-CAUSAC   TO CODSIS OF REG-MAESTR
+           MOVE CODPRO OF REG-CAUSAC   TO CODPRO OF REG-MAESTR
+           MOVE AGCCTA OF REG-CAUSAC   TO AGCCTA OF REG-MAESTR
+           MOVE CTANRO OF REG-CAUSAC   TO CTANRO OF REG-MAESTR
+           READ CCAMAEAHO              INVALID KEY
+                MOVE "SI"              TO CTL-CCAMAEAHO
+                MOVE ZEROS              TO NITCTA OF REG-MAESTR
+           NOT INVALID KEY
+                MOVE "NO"              TO CTL-CCAMAEAHO
+           END-READ.
+      *----------------------------------------------------------------
+       UBICAR-CLIMAE.
+           MOVE NITCTA OF REG-MAESTR   TO NUMINT OF REG-CLIMAE
+           READ CLIMAE                 INVALID KEY
+                MOVE "SI"              TO CTL-CLIMAE
+                MOVE ZEROS              TO NITCLI OF REG-CLIMAE
+           NOT INVALID KEY
+                MOVE "NO"              TO CTL-CLIMAE
+           END-READ.
+      *----------------------------------------------------------------
+       GRABAR-CCAEXTGL.
+           INITIALIZE REG-EXTGL.
+           MOVE CODMON OF REG-CAUSAC   TO CODMON OF REG-EXTGL
+           MOVE CODSIS OF REG-CAUSAC   TO CODSIS OF REG-EXTGL
+           MOVE CODPRO OF REG-CAUSAC   TO CODPRO OF REG-EXTGL
+           MOVE AGCCTA OF REG-CAUSAC   TO AGCCTA OF REG-EXTGL
+           MOVE CTANRO OF REG-CAUSAC   TO CTANRO OF REG-EXTGL
+           MOVE NITCLI OF REG-CLIMAE   TO NRONIT OF REG-EXTGL
+           MOVE VALCAU OF REG-CAUSAC   TO VALINT OF REG-EXTGL
+           MOVE VLRRET OF REG-CAUSAC   TO VALRET OF REG-EXTGL
+           MOVE FORIGE OF REG-CAUSAC   TO FECVAL OF REG-EXTGL.
+           WRITE REG-EXTGL.
+           ADD 1 TO W-CONTREG.
+      *----------------------------------------------------------------
+       TERMINAR.
+           MOVE "F"                    TO PC504-EVENTO
+           MOVE W-CONTREG               TO PC504-CANTREG
+           CALL "CCA504"             USING PC504-PROGRAMA PC504-EVENTO
+                                           PC504-CANTREG  PC504-CODRETO.
+           CLOSE CCACAUSAC CCAMAEAHO CLIMAE.
+           CLOSE CCAEXTGL.
+           STOP RUN.
+      *----------------------------------------------------------------
