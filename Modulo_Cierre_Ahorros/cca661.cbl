@@ -129,6 +129,12 @@
            COPY PARGEN  OF CCACPY.
            COPY EXTRACT OF PLTCPY.
       *--------------------------------------------------------------
+      *HH    ESTADO DE LA CADENA NOCTURNA (VER CCA504).
+HH     01  PARM-CCA504.
+HH         05  PC504-PROGRAMA          PIC X(08) VALUE "CCA661".
+HH         05  PC504-EVENTO            PIC X(01) VALUE SPACES.
+HH         05  PC504-CANTREG           PIC 9(09) VALUE ZEROS.
+HH         05  PC504-CODRETO           PIC 9(03) VALUE ZEROS.
        LINKAGE SECTION.
       *--------------------------------------------------------------
        01  W-CODEMP                    PIC 9(05).
@@ -144,6 +150,9 @@
            PERFORM TERMINAR.
       *----------------------------------------------------------------
        INICIAR.
+HH         MOVE "I"                     TO PC504-EVENTO
+HH         CALL "CCA504"             USING PC504-PROGRAMA PC504-EVENTO
+HH                                         PC504-CANTREG  PC504-CODRETO
            OPEN INPUT  CLIMAE
            OPEN I-O    PLTCCAINA PLTTRNMON CCAMAEAHO
            PERFORM CALL-CCA500
@@ -298,6 +307,9 @@
            END-READ.
       *----------------------------------------------------------------
        TERMINAR.
+HH         MOVE "F"                     TO PC504-EVENTO
+HH         CALL "CCA504"             USING PC504-PROGRAMA PC504-EVENTO
+HH                                         PC504-CANTREG  PC504-CODRETO
            CLOSE CLIMAE
            CLOSE PLTCCAINA
            CLOSE CCAMAEAHO
