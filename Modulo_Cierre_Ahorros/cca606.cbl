@@ -64,6 +64,11 @@
                ORGANIZATION    IS INDEXED
                ACCESS MODE     IS DYNAMIC
                RECORD KEY      IS EXTERNALLY-DESCRIBED-KEY.
+      *
+HH         SELECT REPORTE
+HH             ASSIGN          TO FORMATFILE-CCA606R
+HH             ORGANIZATION    IS SEQUENTIAL
+HH             ACCESS MODE     IS SEQUENTIAL.
       *-----------------------------------------------------------------
        DATA DIVISION.
        FILE SECTION.
@@ -103,6 +108,11 @@
        01  REG-PLTAUTCTA.
            COPY DDS-ALL-FORMATS OF PLTAUTCTA.
       *
+HH     FD  REPORTE
+HH         LABEL RECORDS ARE STANDARD.
+HH     01  REPORTE-REG.
+HH         COPY DDS-ALL-FORMATS OF CCA606R.
+      *
        WORKING-STORAGE SECTION.
       *
            COPY CATABPRO OF CCACPY.
@@ -166,14 +176,32 @@
        01  W-FECFIN                    PIC 9(08) VALUE ZEROS.
        01  PA-CODEMP                   PIC 9(05) VALUE ZEROS.
       * -----------------
+HH     01  W-MODO-EJEC                 PIC X(01) VALUE "N".
+HH         88  MODO-SIMULACION                   VALUE "S".
+HH         88  MODO-REAL                         VALUE "N".
+HH     01  W-PAGINA-606                PIC 9(05) VALUE ZEROS.
+HH     01  W-HORA-606                  PIC 9(06) VALUE ZEROS.
+HH     01  W-TOTSIM-CAN                PIC 9(07) VALUE ZEROS.
+HH     01  W-TOTSIM-VAL                PIC S9(15)V99 COMP VALUE ZEROS.
+HH     01  W-AUTORIZADO-VALIDO         PIC 9(01) VALUE ZEROS.
+HH         88  AUTORIZADO-OK                     VALUE 1.
+HH         88  AUTORIZADO-PENDIENTE              VALUE 0.
+HH     01  W-TOTEXC-CAN                PIC 9(07) VALUE ZEROS.
+HH     01  W-AUTORIZACION-VENCIDA      PIC 9(01) VALUE ZEROS.
+HH         88  AUTORIZACION-VENCIDA              VALUE 1.
+HH         88  AUTORIZACION-VIGENTE              VALUE 0.
+HH     01  W-TOTVEN-CAN                PIC 9(07) VALUE ZEROS.
+      * -----------------
            COPY PARGEN OF CCACPY.
            COPY FECHAS OF CCACPY.
            COPY PLT219 OF CCACPY.
       * -----------------
        LINKAGE SECTION.
        77  XUSERID PIC X(10).
+HH     77  XMODO-SIMULA            PIC X(01).
+HH         88  XMODO-SIMULA-SI               VALUE "S".
       *----------------------------------------------------------------
-       PROCEDURE DIVISION USING XUSERID.
+HH     PROCEDURE DIVISION USING XUSERID XMODO-SIMULA.
       *----------------------------------------------------------------
        COMIENZO.
            PERFORM INICIAR .
@@ -182,15 +210,24 @@
       *----------------------------------------------------------------
        INICIAR.
            MOVE XUSERID TO W-USERID.
+HH         MOVE "N" TO W-MODO-EJEC
+HH         IF XMODO-SIMULA-SI
+HH            MOVE "S" TO W-MODO-EJEC
+HH         END-IF.
       *
            OPEN INPUT  CLIMAE CLITAB CLIVINCLI PLTAUTCTA CLIMAEL01
            OPEN I-O    CCAMAEAHO.
-           OPEN EXTEND CCAMOVINT.
+HH         IF MODO-REAL
+              OPEN EXTEND CCAMOVINT
+HH         END-IF
+HH         OPEN OUTPUT REPORTE.
            CALL "PLTCODEMPP"         USING PA-CODEMP
       *
            PERFORM CALL-CCA500.
            PERFORM CALL-CCA501.
            PERFORM CALCULAR-FECHA-HASTA
+HH         ACCEPT W-HORA-606 FROM TIME
+HH         PERFORM IMPRIMIR-TITULOS-606.
       *
            MOVE "NO" TO CTL-PROGRAMA.
            MOVE "NO" TO CTL-CCAMAEAHO.
@@ -243,10 +280,14 @@
                     REWRITE REG-MAESTR
                  ELSE
                     IF FAPERT OF REG-MAESTR < W-FECFIN
-                       MOVE 1 TO IND003 OF REG-MAESTR
-                       MOVE LK-FECHA-HOY TO FULMOV OF REG-MAESTR
+HH                     IF MODO-REAL
+                          MOVE 1 TO IND003 OF REG-MAESTR
+                          MOVE LK-FECHA-HOY TO FULMOV OF REG-MAESTR
+HH                     END-IF
                        PERFORM GENERAR-PAGO
-                       PERFORM ACTUALIZAR-CCAMAEAHO
+HH                     IF MODO-REAL
+                          PERFORM ACTUALIZAR-CCAMAEAHO
+HH                     END-IF
                     END-IF
                  END-IF
               END-IF
@@ -261,6 +302,9 @@
            MOVE ZEROS TO W-VALOR W-VLRTRN.
            PERFORM CALCULAR-VALOR
            IF W-VLRTRN > ZEROS
+HH            IF MODO-SIMULACION
+HH               PERFORM IMPRIMIR-DETALLE-606
+HH            ELSE
               PERFORM LLENAR-FIJOS
               MOVE W-VLRTRN  TO IMPORT OF REG-MOVINT
               MOVE 910                 TO CODTRA OF REG-MOVINT
@@ -271,6 +315,7 @@
               MOVE 712                 TO CODTRA OF REG-MOVINT
               MOVE 2                   TO DEBCRE OF REG-MOVINT
               WRITE REG-MOVINT
+HH            END-IF
            END-IF.
       *----------------------------------------------------------------
        CALCULAR-VALOR.
@@ -408,6 +453,8 @@
            MOVE CTANRO OF CCAMAEAHO    TO NUMCTA OF PLTAUTCTA.
            MOVE ZEROS                  TO NROCNS OF PLTAUTCTA.
            MOVE "NO" TO CTL-PLTAUTCTA.
+HH         MOVE ZEROS TO W-AUTORIZADO-VALIDO.
+HH         MOVE ZEROS TO W-AUTORIZACION-VENCIDA.
            START PLTAUTCTA KEY NOT < EXTERNALLY-DESCRIBED-KEY
                  INVALID KEY MOVE "SI" TO CTL-PLTAUTCTA
            END-START.
@@ -434,12 +481,21 @@
                        PERFORM LEER-CLIVINCLI
                        IF (SI-EXISTE-CLIVINCLI )
                           IF TIPVIN OF CLIVINCLI = 1 OR 3
+HH                           IF FECREV OF PLTAUTCTA NOT = ZEROS
+HH                              AND FECREV OF PLTAUTCTA < LK-FECHA-HOY
+HH                              MOVE ZEROS TO W-EXISTE-CLIMAE
+HH                              MOVE 1 TO W-AUTORIZACION-VENCIDA
+HH                           ELSE
                              MOVE CORR REGCLIMAE OF CLIMAEL01 TO
                                        REGCLIMAE OF CLIMAE
                              MOVE 1 TO W-EXISTE-CLIMAE
                              MOVE "SI" TO CTL-PLTAUTCTA
+HH                           MOVE 1 TO W-AUTORIZADO-VALIDO
+HH                           END-IF
                           ELSE
-                             MOVE 1 TO W-EXISTE-CLIMAE
+HH                           IF NOT AUTORIZACION-VENCIDA
+                                MOVE 1 TO W-EXISTE-CLIMAE
+HH                           END-IF
                           END-IF
                        ELSE
                           MOVE ZEROS TO W-EXISTE-CLIMAE
@@ -450,6 +506,13 @@
                 END-IF
              END-IF
            END-PERFORM.
+HH         IF AUTORIZADO-PENDIENTE
+HH            IF AUTORIZACION-VENCIDA
+HH               PERFORM IMPRIMIR-VENCIDA-606
+HH            ELSE
+HH               PERFORM IMPRIMIR-EXCEPCION-606
+HH            END-IF
+HH         END-IF.
       *----------------------------------------------------------------
        LEER-CLIVINCLI.
            MOVE 1                      TO W-EXISTE-CLIVINCLI
@@ -457,9 +520,80 @@
                                        MOVE 0 TO W-EXISTE-CLIVINCLI
            END-READ.
       *----------------------------------------------------------------
+HH    *----------------------------------------------------------------
+HH     IMPRIMIR-TITULOS-606.
+HH         ADD  1                 TO W-PAGINA-606
+HH         MOVE "CCA606    "      TO NROPRO  OF REPORTE-REG
+HH         MOVE W-USERID          TO USER    OF REPORTE-REG
+HH         MOVE LK-NOMEMP         TO EMPRESA OF REPORTE-REG
+HH         MOVE W-PAGINA-606      TO PAGNRO  OF REPORTE-REG
+HH         MOVE "*** INCENTIVO AHORRO JUVENIL ***"
+HH                                TO NOMLIS  OF REPORTE-REG
+HH         MOVE LK-FECHA-HOY      TO FECPAR  OF REPORTE-REG
+HH         MOVE W-HORA-606        TO HORPRO  OF REPORTE-REG
+HH         MOVE LK-FECHA-HOY      TO FECSYS  OF REPORTE-REG
+HH         WRITE REPORTE-REG FORMAT IS "HEADER"
+HH         WRITE REPORTE-REG FORMAT IS "TITULOS".
+HH    *----------------------------------------------------------------
+HH     IMPRIMIR-DETALLE-606.
+HH         MOVE AGCCTA OF REG-MAESTR  TO AGCCTA OF REPORTE-REG
+HH         MOVE CTANRO OF REG-MAESTR  TO CTANRO OF REPORTE-REG
+HH         MOVE W-NITCLI              TO NITCLI OF REPORTE-REG
+HH         MOVE W-VLRTRN              TO VALINC OF REPORTE-REG
+HH         WRITE REPORTE-REG FORMAT IS "DETALLE"
+HH         ADD  1                     TO W-TOTSIM-CAN
+HH         ADD  W-VLRTRN              TO W-TOTSIM-VAL.
+HH    *----------------------------------------------------------------
+HH     IMPRIMIR-TOTALES-606.
+HH         MOVE W-TOTSIM-CAN          TO TOTCAN OF REPORTE-REG
+HH         MOVE W-TOTSIM-VAL          TO TOTVAL OF REPORTE-REG
+HH         WRITE REPORTE-REG FORMAT IS "TOTGRAL".
+HH    *----------------------------------------------------------------
+HH    * CUENTA DE AHORRO JUVENIL SIN RELACION AUTORIZADA VALIDA Y      -
+HH    * VIGENTE EN CLIVINCLI (GUARDIAN CAMBIO, VINCULO CERRADO O NO   -
+HH    * ENCONTRADO). QUEDA PARA REVISION MANUAL ANTES DE CUALQUIER    -
+HH    * ABONO AUTOMATICO DEL INCENTIVO.                                -
+HH     IMPRIMIR-EXCEPCION-606.
+HH         MOVE AGCCTA OF REG-MAESTR  TO AGCCTA OF REPORTE-REG
+HH         MOVE CTANRO OF REG-MAESTR  TO CTANRO OF REPORTE-REG
+HH         MOVE W-NITCLI              TO NITCLI OF REPORTE-REG
+HH         WRITE REPORTE-REG FORMAT IS "EXCEP"
+HH         ADD  1                     TO W-TOTEXC-CAN.
+HH    *----------------------------------------------------------------
+HH     IMPRIMIR-TOTAL-EXCEP-606.
+HH         IF W-TOTEXC-CAN > ZEROS
+HH            MOVE W-TOTEXC-CAN       TO TOTCAN OF REPORTE-REG
+HH            WRITE REPORTE-REG FORMAT IS "TOTEXC"
+HH         END-IF.
+HH    *----------------------------------------------------------------
+HH    * CUENTA DE AHORRO JUVENIL CUYA UNICA RELACION AUTORIZADA VALIDA -
+HH    * EN PLTAUTCTA YA PASO SU FECHA DE REVISION (FECREV). NO SE      -
+HH    * ASUME VIGENTE; QUEDA PARA QUE OPERACIONES RENUEVE LA           -
+HH    * AUTORIZACION ANTES DE VOLVER A PAGAR EL INCENTIVO.             -
+HH     IMPRIMIR-VENCIDA-606.
+HH         MOVE AGCCTA OF REG-MAESTR  TO AGCCTA OF REPORTE-REG
+HH         MOVE CTANRO OF REG-MAESTR  TO CTANRO OF REPORTE-REG
+HH         MOVE W-NITCLI              TO NITCLI OF REPORTE-REG
+HH         WRITE REPORTE-REG FORMAT IS "VENCIDA"
+HH         ADD  1                     TO W-TOTVEN-CAN.
+HH    *----------------------------------------------------------------
+HH     IMPRIMIR-TOTAL-VENCIDA-606.
+HH         IF W-TOTVEN-CAN > ZEROS
+HH            MOVE W-TOTVEN-CAN       TO TOTCAN OF REPORTE-REG
+HH            WRITE REPORTE-REG FORMAT IS "TOTVEN"
+HH         END-IF.
+      *----------------------------------------------------------------
        TERMINAR.
            CLOSE CCAMAEAHO .
-           CLOSE CCAMOVINT .
+HH         IF MODO-REAL
+              CLOSE CCAMOVINT
+HH         END-IF
+HH         IF MODO-SIMULACION
+HH            PERFORM IMPRIMIR-TOTALES-606
+HH         END-IF
+HH         PERFORM IMPRIMIR-TOTAL-EXCEP-606
+HH         PERFORM IMPRIMIR-TOTAL-VENCIDA-606
+HH         CLOSE REPORTE.
            CLOSE CLIMAE CLITAB CLIMAEL01 PLTAUTCTA
            CLOSE CLIVINCLI .
            STOP  RUN.
