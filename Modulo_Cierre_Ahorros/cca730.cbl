@@ -83,6 +83,17 @@
                ASSIGN          TO FORMATFILE-CCA730R
                ORGANIZATION    IS SEQUENTIAL
                ACCESS MODE     IS SEQUENTIAL.
+      *
+HH         SELECT REPCUADRE
+HH             ASSIGN          TO FORMATFILE-CCA730R2
+HH             ORGANIZATION    IS SEQUENTIAL
+HH             ACCESS MODE     IS SEQUENTIAL.
+      *
+HH         SELECT PLTSOLEXT
+HH             ASSIGN          TO DATABASE-PLTSOLEXT
+HH             ORGANIZATION    IS INDEXED
+HH             ACCESS MODE     IS DYNAMIC
+HH             RECORD KEY      IS EXTERNALLY-DESCRIBED-KEY.
       *--------------------------------------------------------------*
        DATA DIVISION.
        FILE SECTION.
@@ -141,6 +152,16 @@
            LABEL RECORDS ARE STANDARD.
        01  REPORTE-REG.
            COPY DDS-ALL-FORMATS OF CCA730R.
+      *
+HH     FD  REPCUADRE
+HH         LABEL RECORDS ARE STANDARD.
+HH     01  REPCUADRE-REG.
+HH         COPY DDS-ALL-FORMATS OF CCA730R2.
+      *
+HH     FD  PLTSOLEXT
+HH         LABEL RECORDS ARE STANDARD.
+HH     01  REG-SOLEXT.
+HH         COPY DDS-ALL-FORMATS OF PLTSOLEXT.
       *--------------------------------------------------------------*
        WORKING-STORAGE SECTION.
       *--------------------------------------------------------------*
@@ -175,6 +196,10 @@
                88  ERROR-IMPRESION               VALUE 1.
            05  CTL-PRIMERA             PIC 9(01) VALUE 0.
                88  ERROR-PRIMERA                 VALUE 1.
+HH         05  CTL-PLTSOLEXT           PIC 9(01) VALUE 0.
+HH             88  FIN-PLTSOLEXT                 VALUE 1.
+HH         05  CTL-CCAMAEAHO-SOL       PIC 9(01) VALUE 0.
+HH             88  ERROR-CCAMAEAHO-SOL           VALUE 1.
       *--------------------------------------------------------------*
        01  VARIABLES.
            05  W-FECHA                 PIC  9(08)    VALUE ZEROS.
@@ -209,6 +234,13 @@
            05  W-PAGINA                PIC  9(05)    VALUE ZEROS.
            05  I                       PIC  9(05)    VALUE ZEROS.
       *--------------------------------------------------------------*
+HH         05  W-DIFCUADRE             PIC S9(15)V99 VALUE ZEROS.
+HH         05  W-TOTDESC-CAN           PIC  9(07)    VALUE ZEROS.
+HH         05  W-PAGINA-CUADRE         PIC  9(05)    VALUE ZEROS.
+      *--------------------------------------------------------------*
+HH         05  W-FECINI-SOL            PIC  9(08)    VALUE ZEROS.
+HH         05  W-FECFIN-SOL            PIC  9(08)    VALUE ZEROS.
+      *--------------------------------------------------------------*
       * ALMACENA EL ULTIMO DIA CALENDARIO DEL MES QUE CORTA.
       *--------------------------------------------------------------*
            05  W-FECHACTL-1            PIC 9(08)     VALUE ZEROS.
@@ -242,6 +274,10 @@
        01  W-CL-CCAMAEAHO.
            05  W-AGCCTA-CCAMAEAHO       PIC 9(05) VALUE ZEROS.
            05  W-CTANRO-CCAMAEAHO       PIC 9(15) VALUE ZEROS.
+      *
+HH     01  W-CL-SOLICITUD.
+HH         05  W-AGCCTA-SOLICITUD       PIC 9(05) VALUE ZEROS.
+HH         05  W-CTANRO-SOLICITUD       PIC 9(15) VALUE ZEROS.
       *--------------------------------------------------------------*
            COPY FECHAS  OF CCACPY.
            COPY PLT219  OF CCACPY.
@@ -254,12 +290,14 @@
        COMIENZO.
            PERFORM INICIAR.
            PERFORM PROCESAR UNTIL FIN-PROGRAMA.
+HH         PERFORM PROCESAR-SOLICITUDES.
            PERFORM TERMINAR.
       *--------------------------------------------------------------*
        INICIAR.
            OPEN OUTPUT REPORTE
                        CCAHISTO1
                        CCAEXTRAS.
+HH         OPEN OUTPUT REPCUADRE.
            OPEN INPUT  CCATABLAS
                        CCACODTRN
                        CLIMAEL01
@@ -267,8 +305,10 @@
                        PLTAGCORI
                        PLTCIUDAD.
            OPEN I-O    CCAHISTOR
-                       CCAMAEAHO.
+                       CCAMAEAHO
+HH                     PLTSOLEXT.
            CALL "CCA500" USING LK-FECHAS                                A
+HH         PERFORM IMPRIMIR-TITULOS-CUADRE
            PERFORM LEER-CCAHISTOR
            MOVE 1 TO CTL-OK
            PERFORM LEER-CCAMAEAHO UNTIL ERROR-CCAMAEAHO OR
@@ -578,6 +618,8 @@
                                        TDEBEXT OF REPORTE-REG
            MOVE SALULR OF REGMAEAHO TO TSALEXT OF REPORTE-REG
            WRITE REPORTE-REG FORMAT IS "TOTALES".
+HH         MOVE SALULR OF REGMAEAHO TO W-SALDOX
+HH         PERFORM REVISAR-CUADRE-SALDO.
       *--------------------------------------------------------------*
        IMPRIMIR-TOTALES.
            INITIALIZE                  TOTALES-O
@@ -589,8 +631,36 @@
                                - TOT-VALDEB
            MOVE W-SALDOX            TO TSALEXT  OF REPORTE-REG
            WRITE REPORTE-REG FORMAT IS "TOTALES"
+HH         PERFORM REVISAR-CUADRE-SALDO
            INITIALIZE TOT-VALCRE TOT-VALDEB.
       *--------------------------------------------------------------*
+HH     REVISAR-CUADRE-SALDO.
+HH         IF W-SALDOX NOT = SALACT OF REGMAEAHO THEN
+HH            COMPUTE W-DIFCUADRE = SALACT OF REGMAEAHO - W-SALDOX
+HH            PERFORM IMPRIMIR-DESCUADRE.
+      *--------------------------------------------------------------*
+HH     IMPRIMIR-TITULOS-CUADRE.
+HH         ADD  1                   TO W-PAGINA-CUADRE
+HH         MOVE W-PAGINA-CUADRE     TO PAGCUA  OF REPCUADRE-REG
+HH         MOVE LK-FECHA-HOY        TO FECCUA  OF REPCUADRE-REG
+HH         WRITE REPCUADRE-REG FORMAT IS "HEADER".
+      *--------------------------------------------------------------*
+HH     IMPRIMIR-DESCUADRE.
+HH         MOVE AGCCTA OF REGMAEAHO TO AGECUA  OF REPCUADRE-REG
+HH         MOVE CTANRO OF REGMAEAHO TO CTACUA  OF REPCUADRE-REG
+HH         MOVE SALULR OF REGMAEAHO TO SALINI  OF REPCUADRE-REG
+HH         MOVE TOT-VALCRE          TO TCRCUA  OF REPCUADRE-REG
+HH         MOVE TOT-VALDEB          TO TDBCUA  OF REPCUADRE-REG
+HH         MOVE W-SALDOX            TO SALCAL  OF REPCUADRE-REG
+HH         MOVE SALACT OF REGMAEAHO TO SALREA  OF REPCUADRE-REG
+HH         MOVE W-DIFCUADRE         TO DIFCUA  OF REPCUADRE-REG
+HH         WRITE REPCUADRE-REG FORMAT IS "DETALLE"
+HH         ADD 1 TO W-TOTDESC-CAN.
+      *--------------------------------------------------------------*
+HH     IMPRIMIR-TOTALES-CUADRE.
+HH         MOVE W-TOTDESC-CAN       TO TOTCUA  OF REPCUADRE-REG
+HH         WRITE REPCUADRE-REG FORMAT IS "TOTALES".
+      *--------------------------------------------------------------*
        IMPRIMIR-LEYENDA.
            PERFORM LEER-CCATABLAS-LEYENDAS
            WRITE REPORTE-REG FORMAT IS "LEYENDA".
@@ -757,7 +827,96 @@
                                LK219-MSGERR
                                LK219-TIPOPR.
       *--------------------------------------------------------------*
+HH     PROCESAR-SOLICITUDES.
+HH         MOVE ZEROS TO AGCCTA OF REG-SOLEXT
+HH                        CTANRO OF REG-SOLEXT
+HH                        NROSOL OF REG-SOLEXT
+HH         START PLTSOLEXT KEY NOT < EXTERNALLY-DESCRIBED-KEY
+HH               INVALID KEY MOVE 1 TO CTL-PLTSOLEXT
+HH         END-START.
+HH         PERFORM ATENDER-SOLICITUD UNTIL FIN-PLTSOLEXT.
+      *--------------------------------------------------------------*
+HH     ATENDER-SOLICITUD.
+HH         READ PLTSOLEXT NEXT RECORD AT END
+HH              MOVE 1 TO CTL-PLTSOLEXT
+HH         END-READ.
+HH         IF NOT FIN-PLTSOLEXT
+HH            PERFORM CARGAR-CUENTA-SOLICITUD
+HH            IF NOT ERROR-CCAMAEAHO-SOL
+HH               MOVE FECINI OF REG-SOLEXT TO W-FECINI-SOL
+HH               MOVE FECFIN OF REG-SOLEXT TO W-FECFIN-SOL
+HH               INITIALIZE W-PAGINA CONX TOT-VALDEB TOT-VALCRE
+HH               PERFORM IMPRIMIR-PAGINA
+HH               PERFORM BUSCAR-MOVS-SOLICITUD
+HH               PERFORM IMPRIMIR-TOTALES-SOLICITUD
+HH            END-IF
+HH            PERFORM BORRAR-SOLICITUD
+HH         END-IF.
+      *--------------------------------------------------------------*
+HH     CARGAR-CUENTA-SOLICITUD.
+HH         MOVE AGCCTA OF REG-SOLEXT TO AGCCTA OF REGMAEAHO
+HH         MOVE CTANRO OF REG-SOLEXT TO CTANRO OF REGMAEAHO
+HH         MOVE 0 TO CTL-CCAMAEAHO-SOL
+HH         READ CCAMAEAHO INVALID KEY MOVE 1 TO CTL-CCAMAEAHO-SOL.
+      *--------------------------------------------------------------*
+HH     BUSCAR-MOVS-SOLICITUD.
+HH         CLOSE CCAHISTOR.
+HH         OPEN INPUT CCAHISTOR.
+HH         MOVE AGCCTA OF REG-SOLEXT TO W-AGCCTA-SOLICITUD
+HH         MOVE CTANRO OF REG-SOLEXT TO W-CTANRO-SOLICITUD
+HH         PERFORM LEER-CCAHISTOR.
+HH         PERFORM REVISAR-MOV-SOLICITUD UNTIL ERROR-CCAHISTOR
+HH                                         OR  W-CL-CCAHISTOR >
+HH                                             W-CL-SOLICITUD.
+HH         CLOSE CCAHISTOR.
+HH         OPEN I-O CCAHISTOR.
+      *--------------------------------------------------------------*
+HH     REVISAR-MOV-SOLICITUD.
+HH         IF W-CL-CCAHISTOR = W-CL-SOLICITUD
+HH            IF FORIGE OF ZONA-CCAHISTOR NOT < W-FECINI-SOL
+HH            AND FORIGE OF ZONA-CCAHISTOR NOT > W-FECFIN-SOL
+HH               PERFORM CANTIDAD-MVTO-SOL
+HH               PERFORM IMPRIMIR-DETALLE-SOLICITUD
+HH            END-IF
+HH         END-IF.
+HH         PERFORM LEER-CCAHISTOR.
+      *--------------------------------------------------------------*
+HH     CANTIDAD-MVTO-SOL.
+HH         IF DEBCRE OF ZONA-CCAHISTOR = 1 THEN
+HH            ADD IMPORT OF ZONA-CCAHISTOR TO TOT-VALDEB
+HH         ELSE
+HH            ADD IMPORT OF ZONA-CCAHISTOR TO TOT-VALCRE.
+      *--------------------------------------------------------------*
+HH     IMPRIMIR-DETALLE-SOLICITUD.
+HH         INITIALIZE DETALLE-O
+HH         MOVE FORIGE OF ZONA-CCAHISTOR TO W-FEC
+HH         MOVE W-FEC                   TO FECEXT OF REPORTE-REG
+HH         PERFORM DESCRIPCION-MVTO
+HH         IF DEBCRE OF ZONA-CCAHISTOR = 1 THEN
+HH            MOVE IMPORT OF ZONA-CCAHISTOR TO DEBEXT OF REPORTE-REG
+HH         ELSE
+HH            MOVE IMPORT OF ZONA-CCAHISTOR TO CREEXT OF REPORTE-REG.
+HH         INITIALIZE SALEXT OF REPORTE-REG
+HH         WRITE REPORTE-REG FORMAT IS "DETALLE"
+HH         ADD 1 TO CONX.
+      *--------------------------------------------------------------*
+HH     IMPRIMIR-TOTALES-SOLICITUD.
+HH         INITIALIZE                  TOTALES-O
+HH         MOVE SALACT OF REGMAEAHO TO ULTEXT  OF REPORTE-REG
+HH         MOVE TOT-VALCRE          TO TCREEXT OF REPORTE-REG
+HH         MOVE TOT-VALDEB          TO TDEBEXT OF REPORTE-REG
+HH         MOVE SALACT OF REGMAEAHO TO TSALEXT OF REPORTE-REG
+HH         WRITE REPORTE-REG FORMAT IS "TOTALES"
+HH         PERFORM IMPRIMIR-LEYENDA
+HH         PERFORM LEER-CCATABLAS-AUD
+HH         PERFORM IMPRIMIR-FOOTER
+HH         INITIALIZE TOT-VALCRE TOT-VALDEB CONX.
+      *--------------------------------------------------------------*
+HH     BORRAR-SOLICITUD.
+HH         DELETE PLTSOLEXT.
+      *--------------------------------------------------------------*
        TERMINAR.
+HH         PERFORM IMPRIMIR-TOTALES-CUADRE.
            CLOSE REPORTE
                  CCAHISTOR
                  CCAHISTO1
@@ -769,4 +928,6 @@
       *          CLIDIR
                  PLTAGCORI
                  PLTCIUDAD.
+HH         CLOSE REPCUADRE
+HH               PLTSOLEXT.
            STOP RUN.
