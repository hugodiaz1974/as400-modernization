@@ -0,0 +1,116 @@
+       IDENTIFICATION DIVISION.
+      *----------------------------------------------------------------
+      * Material Bajo Licencia de Taylor & Johnson Ltda.              |
+      * Copyright : TAYLOR & JOHNSON 1996, 1999, 2000, 2001, 2002     |
+      *             Todos los Derechos Reservados                     |
+      *----------------------------------------------------------------
+      * Derechos Restringidos para los usuarios, el uso, la duplica-  |
+      * cion o publicacion quedan sujetos al contrato con Taylor &    |
+      * Johnson                                                       |
+      *----------------------------------------------------------------
+       PROGRAM-ID.    CCA504.
+       AUTHOR.        H.H.D.
+       DATE-WRITTEN.  SEPTIEMBRE/2014.
+      *--------------------------------------------------------------*
+      * FUNCION: ACTUALIZA CCAESTCAD, EL ARCHIVO DE ESTADO DE LA
+      *          CADENA NOCTURNA DE CIERRE. CADA PROGRAMA DE LA
+      *          CADENA (CCA510 EN ADELANTE) LLAMA A ESTE PROGRAMA
+      *          UNA VEZ AL INICIAR (EVENTO "I") Y UNA VEZ AL
+      *          TERMINAR (EVENTO "F"), PARA QUE OPERACIONES PUEDA
+      *          CONSULTAR EN UN SOLO ARCHIVO EL AVANCE Y EL PUNTO
+      *          DE FALLA DE LA CORRIDA DE LA NOCHE ANTERIOR.
+      *--------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-AS400.
+       OBJECT-COMPUTER. IBM-AS400.
+      *                                                                *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *
+           SELECT CCAESTCAD
+               ASSIGN          TO DATABASE-CCAESTCAD
+               ORGANIZATION    IS INDEXED
+               ACCESS MODE     IS DYNAMIC
+               RECORD KEY      IS EXTERNALLY-DESCRIBED-KEY.
+      *--------------------------------------------------------------*
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       FD  CCAESTCAD
+           LABEL RECORDS ARE STANDARD.
+       01  REG-ESTCAD.
+           COPY DDS-ALL-FORMATS OF CCAESTCAD.
+      *--------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+      *--------------------------------------------------------------*
+       01  W-FECHA                     PIC 9(08) VALUE ZEROS.
+       01  W-HORA                      PIC 9(08) VALUE ZEROS.
+       01  CONTROLES.
+           05  CTL-CCAESTCAD           PIC 9(01) VALUE 0.
+               88  ERROR-CCAESTCAD               VALUE 1.
+      *--------------------------------------------------------------*
+       LINKAGE SECTION.
+      *--------------------------------------------------------------*
+       01  PARM-PROGRAMA               PIC X(08).
+       01  PARM-EVENTO                 PIC X(01).
+           88  EVENTO-INICIO                     VALUE "I".
+           88  EVENTO-FIN                        VALUE "F".
+       01  PARM-CANTREG                PIC 9(09).
+       01  PARM-CODRETO                PIC 9(03).
+      *--------------------------------------------------------------*
+       PROCEDURE DIVISION USING PARM-PROGRAMA PARM-EVENTO
+                                 PARM-CANTREG  PARM-CODRETO.
+      *--------------------------------------------------------------*
+       COMIENZO.
+           PERFORM INICIAR.
+           PERFORM PROCESAR.
+           PERFORM TERMINAR.
+      *--------------------------------------------------------------*
+       INICIAR.
+           OPEN I-O CCAESTCAD.
+           ACCEPT W-FECHA FROM DATE.
+           ACCEPT W-HORA  FROM TIME.
+      *--------------------------------------------------------------*
+       PROCESAR.
+           MOVE PARM-PROGRAMA          TO PROGRAMA OF CCAESTCAD
+           MOVE W-FECHA                TO FECHAEJE OF CCAESTCAD
+           MOVE 0                      TO CTL-CCAESTCAD
+           READ CCAESTCAD
+                INVALID KEY MOVE 1     TO CTL-CCAESTCAD.
+           IF EVENTO-INICIO
+              IF ERROR-CCAESTCAD
+                 INITIALIZE                REG-ESTCAD
+                 MOVE PARM-PROGRAMA      TO PROGRAMA OF CCAESTCAD
+                 MOVE W-FECHA            TO FECHAEJE OF CCAESTCAD
+                 MOVE W-HORA             TO HORAINI  OF CCAESTCAD
+                 MOVE ZEROS              TO HORAFIN  OF CCAESTCAD
+                 MOVE ZEROS              TO CANTREG  OF CCAESTCAD
+                 MOVE ZEROS              TO CODRETO  OF CCAESTCAD
+                 MOVE "P"                TO ESTADO   OF CCAESTCAD
+                 WRITE REG-ESTCAD
+              ELSE
+                 MOVE W-HORA             TO HORAINI  OF CCAESTCAD
+                 MOVE ZEROS              TO HORAFIN  OF CCAESTCAD
+                 MOVE ZEROS              TO CANTREG  OF CCAESTCAD
+                 MOVE ZEROS              TO CODRETO  OF CCAESTCAD
+                 MOVE "P"                TO ESTADO   OF CCAESTCAD
+                 REWRITE REG-ESTCAD
+              END-IF
+           ELSE
+              IF NOT ERROR-CCAESTCAD
+                 MOVE W-HORA             TO HORAFIN  OF CCAESTCAD
+                 MOVE PARM-CANTREG       TO CANTREG  OF CCAESTCAD
+                 MOVE PARM-CODRETO       TO CODRETO  OF CCAESTCAD
+                 IF PARM-CODRETO = ZEROS
+                    MOVE "T"             TO ESTADO   OF CCAESTCAD
+                 ELSE
+                    MOVE "E"             TO ESTADO   OF CCAESTCAD
+                 END-IF
+                 REWRITE REG-ESTCAD
+              END-IF
+           END-IF.
+      *--------------------------------------------------------------*
+       TERMINAR.
+           CLOSE CCAESTCAD.
+           GOBACK.
