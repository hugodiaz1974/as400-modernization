@@ -31,6 +31,15 @@
                ORGANIZATION    IS INDEXED
                ACCESS MODE     IS DYNAMIC
                RECORD KEY      IS EXTERNALLY-DESCRIBED-KEY.
+      *
+      *HH     Tabla de productos, usada en CALCULAR-VLR-TARIFA para
+      *HH     partir el valor de la tarifa en tramos de saldo cuando
+      *HH     el producto tiene tasa escalonada configurada.
+HH         SELECT CCACODPRO
+HH             ASSIGN          TO DATABASE-CCACODPRO
+HH             ORGANIZATION    IS INDEXED
+HH             ACCESS MODE     IS DYNAMIC
+HH             RECORD KEY      IS EXTERNALLY-DESCRIBED-KEY.
       *
            SELECT CLIMAE
                ASSIGN          TO DATABASE-CLIMAE
@@ -48,6 +57,11 @@
                ASSIGN          TO DATABASE-CCAMOVIM
                ORGANIZATION    IS SEQUENTIAL
                ACCESS MODE     IS SEQUENTIAL.
+      *
+HH         SELECT REPORTE
+HH             ASSIGN          TO FORMATFILE-CCA605R
+HH             ORGANIZATION    IS SEQUENTIAL
+HH             ACCESS MODE     IS SEQUENTIAL.
       *-----------------------------------------------------------------
        DATA DIVISION.
        FILE SECTION.
@@ -82,6 +96,16 @@
        01  REG-TRAPRO
            COPY DDS-ALL-FORMATS OF CCATRAPRO.
       *
+HH     FD  CCACODPRO
+HH         LABEL RECORDS ARE STANDARD.
+HH     01  REG-CODPRO.
+HH         COPY DDS-ALL-FORMATS OF CCACODPRO.
+      *
+HH     FD  REPORTE
+HH         LABEL RECORDS ARE STANDARD.
+HH     01  REPORTE-REG.
+HH         COPY DDS-ALL-FORMATS OF CCA605R.
+      *
        WORKING-STORAGE SECTION.
       *
        COPY CATABPRO OF CCACPY.
@@ -135,6 +159,11 @@
            05  W-CANACR-I              PIC  9(03)         VALUE ZEROS.
            05  W-SALACR-I              PIC S9(15)V99 COMP VALUE ZEROS.
       *
+HH     01  W-PAGINA-605                PIC 9(05)          VALUE ZEROS.
+HH     01  W-HORA-605                  PIC 9(06)          VALUE ZEROS.
+HH     01  W-TOTAUD-CAN                PIC 9(07)          VALUE ZEROS.
+HH     01  W-TOTAUD-VAL                PIC S9(15)V99 COMP VALUE ZEROS.
+      *
        01  CONTROLES.
            05  CTL-CCARETROF            PIC X(02) VALUE "NO".
                88  FIN-CCARETROF                  VALUE "SI".
@@ -166,11 +195,23 @@
            05  P491-TIPTAR             PIC 9(01)    .
            05  P491-VALOR-TRA          PIC S9(13)V99.
            05  P491-VALOR-TAR          PIC S9(13)V99.
+      *
+      *HH TASA ESCALONADA POR TRAMOS DE SALDO (VER CALCULAR-VLR-TARIFA).
+      *HH
+HH     01  W-TARIFA-TRAMOS.
+HH         05  W491-VALOR-RESTANTE     PIC S9(13)V99.
+HH         05  W491-ACUM-TAR           PIC S9(13)V99.
       * ------------------------------------
            COPY PARGEN OF CCACPY.
            COPY FECHAS OF CCACPY.
       * ------------------------------------
       *
+      *HH    ESTADO DE LA CADENA NOCTURNA (VER CCA504).
+HH     01  PARM-CCA504.
+HH         05  PC504-PROGRAMA          PIC X(08) VALUE "CCA605".
+HH         05  PC504-EVENTO            PIC X(01) VALUE SPACES.
+HH         05  PC504-CANTREG           PIC 9(09) VALUE ZEROS.
+HH         05  PC504-CODRETO           PIC 9(03) VALUE ZEROS.
        LINKAGE SECTION.
        77  XUSERID PIC X(10).
       *
@@ -183,17 +224,24 @@
            PERFORM TERMINAR.
       *----------------------------------------------------------------
        INICIAR.
+HH         MOVE "I"                     TO PC504-EVENTO
+HH         CALL "CCA504"             USING PC504-PROGRAMA PC504-EVENTO
+HH                                         PC504-CANTREG  PC504-CODRETO
            MOVE XUSERID TO W-USERID.
       *
            OPEN INPUT  CCARETROF.
            OPEN INPUT  CCATRAPRO.
+HH         OPEN INPUT  CCACODPRO.
            OPEN I-O    CCACAUSAC.
            OPEN I-O    CCAMAEAHO.
            OPEN EXTEND CCAMOVIM .
+HH         OPEN OUTPUT REPORTE  .
       *
            PERFORM CALL-CCA500.
            PERFORM CALL-CCA501.
            MOVE LK-FECLIQ TO W-FECHALIQ.
+HH         ACCEPT W-HORA-605 FROM TIME.
+HH         PERFORM IMPRIMIR-TITULOS-605.
       *
            MOVE "NO"  TO CTL-CCARETROF
            MOVE ZEROS TO CODMON OF REG-RETROF
@@ -365,16 +413,68 @@
               PERFORM CALCULAR-VLR-TARIFA
            END-IF.
       *----------------------------------------------------------------
-       CALCULAR-VLR-TARIFA.
-           MOVE IMPORT OF REG-MOVIM TO P491-VALOR-TRA
-           MOVE ZEROS  TO P491-VALOR-TAR
-           MOVE CODTAR OF CCATRAPRO TO P491-CODTAR
-           CALL "CCA491" USING PAR-CCA491.
-           MOVE P491-VALOR-TAR TO IMPORT OF REG-MOVIM.
+      *HH---------------------------------------------------------------
+      *HH SI EL PRODUCTO TIENE TASA ESCALONADA (TRAMO1 OF CCACODPRO
+      *HH DISTINTO DE CERO) SE PARTE EL VALOR DE LA TRANSACCION EN
+      *HH HASTA TRES TRAMOS Y SE LIQUIDA CADA TRAMO CON SU PROPIA
+      *HH TARIFA, ACUMULANDO EL RESULTADO. SI EL PRODUCTO NO TIENE
+      *HH TRAMOS CONFIGURADOS SE LIQUIDA COMO SIEMPRE, CON LA TARIFA
+      *HH UNICA DE CCATRAPRO.
+      *HH
+HH     CALCULAR-VLR-TARIFA.
+HH         MOVE CODPRO OF CCATRAPRO TO CODPRO OF CCACODPRO
+HH         READ CCACODPRO           INVALID KEY
+HH              MOVE ZEROS          TO TRAMO1 OF CCACODPRO
+HH              MOVE ZEROS          TO TRAMO2 OF CCACODPRO
+HH         END-READ
+HH         IF TRAMO1 OF CCACODPRO = ZEROS
+              MOVE IMPORT OF REG-MOVIM TO P491-VALOR-TRA
+              MOVE ZEROS  TO P491-VALOR-TAR
+              MOVE CODTAR OF CCATRAPRO TO P491-CODTAR
+              CALL "CCA491" USING PAR-CCA491
+              MOVE P491-VALOR-TAR TO IMPORT OF REG-MOVIM
+HH         ELSE
+HH            MOVE IMPORT OF REG-MOVIM      TO W491-VALOR-RESTANTE
+HH            MOVE ZEROS                    TO W491-ACUM-TAR
+HH            IF W491-VALOR-RESTANTE > TRAMO1 OF CCACODPRO
+HH               MOVE TRAMO1 OF CCACODPRO   TO P491-VALOR-TRA
+HH            ELSE
+HH               MOVE W491-VALOR-RESTANTE   TO P491-VALOR-TRA
+HH            END-IF
+HH            MOVE ZEROS                    TO P491-VALOR-TAR
+HH            MOVE CODTA1 OF CCACODPRO      TO P491-CODTAR
+HH            CALL "CCA491" USING PAR-CCA491
+HH            ADD P491-VALOR-TAR            TO W491-ACUM-TAR
+HH            SUBTRACT P491-VALOR-TRA       FROM W491-VALOR-RESTANTE
+HH            IF W491-VALOR-RESTANTE > ZEROS
+HH            AND TRAMO2 OF CCACODPRO > TRAMO1 OF CCACODPRO
+HH               IF W491-VALOR-RESTANTE >
+HH                  (TRAMO2 OF CCACODPRO - TRAMO1 OF CCACODPRO)
+HH                  COMPUTE P491-VALOR-TRA =
+HH                          TRAMO2 OF CCACODPRO - TRAMO1 OF CCACODPRO
+HH               ELSE
+HH                  MOVE W491-VALOR-RESTANTE TO P491-VALOR-TRA
+HH               END-IF
+HH               MOVE ZEROS                 TO P491-VALOR-TAR
+HH               MOVE CODTA2 OF CCACODPRO   TO P491-CODTAR
+HH               CALL "CCA491" USING PAR-CCA491
+HH               ADD P491-VALOR-TAR         TO W491-ACUM-TAR
+HH               SUBTRACT P491-VALOR-TRA    FROM W491-VALOR-RESTANTE
+HH            END-IF
+HH            IF W491-VALOR-RESTANTE > ZEROS
+HH               MOVE W491-VALOR-RESTANTE   TO P491-VALOR-TRA
+HH               MOVE ZEROS                 TO P491-VALOR-TAR
+HH               MOVE CODTA3 OF CCACODPRO   TO P491-CODTAR
+HH               CALL "CCA491" USING PAR-CCA491
+HH               ADD P491-VALOR-TAR         TO W491-ACUM-TAR
+HH            END-IF
+HH            MOVE W491-ACUM-TAR            TO IMPORT OF REG-MOVIM
+HH         END-IF.
       *----------------------------------------------------------------
        GRABAR-AJUSTE.
            IF VALCAU OF REG-CAUSAC > ZEROS
               PERFORM LLENAR-FIJOS
+HH            PERFORM IMPRIMIR-DETALLE-605
               MOVE LK-TRAAJU TO CODPRO OF REG-TRAPRO
               MOVE CODPRO OF REG-CAUSAC TO PRODUC OF REG-TRAPRO
               MOVE ZEROS     TO TRADEB OF REG-TRAPRO
@@ -567,10 +667,47 @@
        CALL-CCA501.
            CALL "CCA501" USING LK-CCAPARGEN.
       *----------------------------------------------------------------
+HH    *----------------------------------------------------------------
+HH     IMPRIMIR-TITULOS-605.
+HH         ADD  1                 TO W-PAGINA-605
+HH         MOVE "CCA605    "      TO NROPRO  OF REPORTE-REG
+HH         MOVE W-USERID          TO USER    OF REPORTE-REG
+HH         MOVE LK-NOMEMP         TO EMPRESA OF REPORTE-REG
+HH         MOVE W-PAGINA-605      TO PAGNRO  OF REPORTE-REG
+HH         MOVE "*** AUDITORIA DE AJUSTES CON RETROFECHA ***"
+HH                                TO NOMLIS  OF REPORTE-REG
+HH         MOVE LK-FECHA-HOY      TO FECPAR  OF REPORTE-REG
+HH         MOVE W-HORA-605        TO HORPRO  OF REPORTE-REG
+HH         MOVE W-FECHAHOY        TO FECSYS  OF REPORTE-REG
+HH         WRITE REPORTE-REG FORMAT IS "HEADER"
+HH         WRITE REPORTE-REG FORMAT IS "TITULOS".
+HH    *----------------------------------------------------------------
+HH     IMPRIMIR-DETALLE-605.
+HH         MOVE AGCCTA OF REG-CAUSAC  TO AGCCTA OF REPORTE-REG
+HH         MOVE CTANRO OF REG-CAUSAC  TO CTANRO OF REPORTE-REG
+HH         MOVE FORIGE OF REG-CAUSAC  TO FECORI OF REPORTE-REG
+HH         MOVE W-FECHACON            TO FECCON OF REPORTE-REG
+HH         MOVE VALCAU OF REG-CAUSAC  TO VALAJU OF REPORTE-REG
+HH         MOVE VLRRET OF REG-CAUSAC  TO VALRET OF REPORTE-REG
+HH         WRITE REPORTE-REG FORMAT IS "DETALLE"
+HH         ADD  1                     TO W-TOTAUD-CAN
+HH         ADD  VALCAU OF REG-CAUSAC  TO W-TOTAUD-VAL.
+HH    *----------------------------------------------------------------
+HH     IMPRIMIR-TOTALES-605.
+HH         MOVE W-TOTAUD-CAN          TO TOTCAN OF REPORTE-REG
+HH         MOVE W-TOTAUD-VAL          TO TOTVAL OF REPORTE-REG
+HH         WRITE REPORTE-REG FORMAT IS "TOTGRAL".
+      *----------------------------------------------------------------
        TERMINAR.
+HH         MOVE "F"                     TO PC504-EVENTO
+HH         CALL "CCA504"             USING PC504-PROGRAMA PC504-EVENTO
+HH                                         PC504-CANTREG  PC504-CODRETO
            CLOSE CCARETROF .
+HH         CLOSE CCACODPRO .
            CLOSE CCACAUSAC .
            CLOSE CCAMAEAHO .
            CLOSE CCAMOVIM  .
+HH         PERFORM IMPRIMIR-TOTALES-605.
+HH         CLOSE REPORTE   .
            STOP  RUN      .
       *----------------------------------------------------------------
